@@ -0,0 +1,9 @@
+000100******************************************************************
+000200* EDIT-AMOUNT-PARA EDITS EA-AMOUNT INTO BOTH EA-EDITED-AMOUNT-CR  *
+000300* AND EA-EDITED-AMOUNT-DB SO THE CALLER CAN USE WHICHEVER ONE    *
+000400* MATCHES THE REPORT IT IS BUILDING, WITHOUT REPEATING THE EDIT   *
+000500* PICTURE LOGIC IN EVERY PROGRAM.                                 *
+000600******************************************************************
+000700 EDIT-AMOUNT-PARA.
+000800     MOVE EA-AMOUNT                  TO EA-EDITED-AMOUNT-CR.
+000900     MOVE EA-AMOUNT                  TO EA-EDITED-AMOUNT-DB.
