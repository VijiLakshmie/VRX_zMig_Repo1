@@ -19,26 +19,34 @@
 003000******************************************************************
 003100*  APPLICATION-SPECIFIC WORKING STORAGE                          *
 003200******************************************************************
-           COPY CPPGDEMO.
+003200******************************************************************
+      *    WS-PD/WS-EDITED USED TO BE ITS OWN COPY OF THE SAME EDIT
+      *    LOGIC CARRIED IN ETRC002 (CPPGDEMO, NEVER CHECKED IN). IT'S
+      *    BEEN REPLACED BY THE SHARED CR/DB AMOUNT EDIT IN CWAMTEDT/
+      *    CPAMTEDT SO THIS TEST PROGRAM PULLS IN THE SAME EDIT LOGIC
+      *    INSTEAD OF REINVENTING IT.
+           COPY CWAMTEDT.
 
        PROCEDURE DIVISION.
 
-           MOVE -12345     TO WS-PD.
-           MOVE WS-PD      TO WS-EDITED.
-           DISPLAY WS-EDITED.
-           MOVE -45245     TO WS-PD.
-           MOVE WS-PD      TO WS-EDITED.
-           DISPLAY WS-EDITED.
-           MOVE -13445     TO WS-PD.
-           MOVE WS-PD      TO WS-EDITED.
-           DISPLAY WS-EDITED.
-           MOVE 12345      TO WS-PD.
-           MOVE WS-PD      TO WS-EDITED.
-           DISPLAY WS-EDITED.
-           MOVE 998        TO WS-PD.
-           MOVE WS-PD      TO WS-EDITED.
-           DISPLAY WS-EDITED.
-           MOVE 12         TO WS-PD.
-           MOVE WS-PD      TO WS-EDITED.
-           DISPLAY WS-EDITED.
+           MOVE -12345     TO EA-AMOUNT.
+           PERFORM EDIT-AMOUNT-PARA.
+           DISPLAY EA-EDITED-AMOUNT-CR.
+           MOVE -45245     TO EA-AMOUNT.
+           PERFORM EDIT-AMOUNT-PARA.
+           DISPLAY EA-EDITED-AMOUNT-CR.
+           MOVE -13445     TO EA-AMOUNT.
+           PERFORM EDIT-AMOUNT-PARA.
+           DISPLAY EA-EDITED-AMOUNT-CR.
+           MOVE 12345      TO EA-AMOUNT.
+           PERFORM EDIT-AMOUNT-PARA.
+           DISPLAY EA-EDITED-AMOUNT-DB.
+           MOVE 998        TO EA-AMOUNT.
+           PERFORM EDIT-AMOUNT-PARA.
+           DISPLAY EA-EDITED-AMOUNT-DB.
+           MOVE 12         TO EA-AMOUNT.
+           PERFORM EDIT-AMOUNT-PARA.
+           DISPLAY EA-EDITED-AMOUNT-DB.
            GOBACK.
+
+           COPY CPAMTEDT.
