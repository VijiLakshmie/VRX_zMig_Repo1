@@ -0,0 +1,56 @@
+      ******************************************************************
+      * DCLGEN TABLE(DBODEVP.ERROR_LOG)                                 *
+      *        LIBRARY(ROYAL.DEVP.DCLGLIB.COBOL(DCLERRLG))              *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE DBODEVP.ERROR_LOG TABLE
+           ( ERROR_NUMBER                   INTEGER NOT NULL,
+             ERROR_DATE                     CHAR(8) NOT NULL,
+             ERROR_TIME                     CHAR(8) NOT NULL,
+             ERROR_TYPE                     SMALLINT NOT NULL,
+             ERROR_SEVERITY                 CHAR(1) NOT NULL,
+             ERROR_MODULE                   CHAR(8) NOT NULL,
+             ERROR_USERID                   CHAR(8) NOT NULL,
+             ERROR_PARA_NAME                CHAR(30) NOT NULL,
+             ERROR_DESC                     CHAR(20) NOT NULL,
+             ERROR_SQLCODE                  INTEGER,
+             ERROR_DB2_OBJECT               CHAR(40),
+             ERROR_ACTION                   CHAR(6),
+             ERROR_SQLERRMC                 VARCHAR(70),
+             ERROR_CICS_FUNCTION            CHAR(4),
+             ERROR_CICS_RESP                INTEGER,
+             ERROR_CICS_RESP2               INTEGER,
+             ERROR_CICS_SRCE                CHAR(8),
+             ERROR_TEXT                     VARCHAR(100)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DBODEVP.ERROR_LOG                  *
+      ******************************************************************
+       01  DCLERROR-LOG.
+           10 ERROR-NUMBER          PIC S9(9) USAGE COMP.
+           10 ERROR-DATE            PIC X(8).
+           10 ERROR-TIME            PIC X(8).
+           10 ERROR-TYPE            PIC S9(4) USAGE COMP.
+           10 ERROR-SEVERITY        PIC X(1).
+           10 ERROR-MODULE          PIC X(8).
+           10 ERROR-USERID          PIC X(8).
+           10 ERROR-PARA-NAME       PIC X(30).
+           10 ERROR-DESC            PIC X(20).
+           10 ERROR-SQLCODE         PIC S9(9) USAGE COMP.
+           10 ERROR-DB2-OBJECT      PIC X(40).
+           10 ERROR-ACTION          PIC X(6).
+           10 ERROR-SQLERRMC.
+              49 ERROR-SQLERRMC-LEN  PIC S9(4) USAGE COMP.
+              49 ERROR-SQLERRMC-TEXT PIC X(70).
+           10 ERROR-CICS-FUNCTION   PIC X(4).
+           10 ERROR-CICS-RESP       PIC S9(9) USAGE COMP.
+           10 ERROR-CICS-RESP2      PIC S9(9) USAGE COMP.
+           10 ERROR-CICS-SRCE       PIC X(8).
+           10 ERROR-TEXT.
+              49 ERROR-TEXT-LEN      PIC S9(4) USAGE COMP.
+              49 ERROR-TEXT-TEXT     PIC X(100).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 18      *
+      ******************************************************************
