@@ -1,104 +1,253 @@
-000100 CHECK-SQLCODE-PARA.                                                      
-000200       EVALUATE TRUE                                                      
-000300         WHEN SQLCODE = 0                                                 
-000400           CONTINUE                                                       
-000410         WHEN SQLCODE = 100  AND EL-SQLCODE-IGNORE-100                    
-000411         WHEN SQLCODE = -803 AND EL-SQLCODE-IGNORE-803                    
-000412         WHEN SQLCODE = -811 AND EL-SQLCODE-IGNORE-811                    
-000413         WHEN SQLCODE = -181 AND EL-SQLCODE-IGNORE-181                    
-000420           SET EL-SQLCODE-IGNORE-NONE  TO TRUE                            
-000900         WHEN OTHER                                                       
-001000           SET EL-ERROR-DB2            TO TRUE                            
-001100           SET EL-ERROR-DESC-DB2       TO TRUE                            
-001200           MOVE SQLCODE                TO EL-ERROR-SQLCODE                
-001300           MOVE SQLERRMC               TO EL-ERROR-SQLERRMC               
-001400           PERFORM LOG-ERROR                                              
-001500       END-EVALUATE.                                                      
-001600                                                                          
-001700 CHECK-RESPCODE-PARA.                                                     
-001800     IF EIBRESP NOT = DFHRESP(NORMAL)                                     
-001900      SET EL-ERROR-CICS                  TO TRUE                          
-002000      SET EL-ERROR-DESC-CICS             TO TRUE                          
-002100      MOVE EIBRESP                       TO EL-ERROR-RESP                 
-002200      MOVE EIBRESP2                      TO EL-ERROR-RESP2                
-002300      MOVE EIBRSRCE                      TO EL-ERROR-SRCE                 
-002400      CALL  EL-CICS-FN-TO-HEX                                             
-002500      USING EIBFN, EL-ERROR-FUNCTION                                      
-002600      END-CALL                                                            
-002700      PERFORM LOG-ERROR                                                   
-002800     END-IF.                                                              
-002900                                                                          
-003000 LOG-MISC-PARA.                                                           
-003101     SET EL-ERROR-MISC                   TO TRUE                          
-003120     SET EL-ERROR-DESC-MISC              TO TRUE                          
-003200     PERFORM LOG-ERROR.                                                   
-003300                                                                          
-003310 LOG-APPL-PARA.                                                           
-003320     SET EL-ERROR-APPL                   TO TRUE                          
-003322     SET EL-ERROR-DESC-APPL              TO TRUE                          
-003330     PERFORM LOG-ERROR.                                                   
-003340                                                                          
-003400 LOG-ERROR.                                                               
-003500       EXEC CICS ASSIGN                                                   
-003600            USERID    (EL-ERROR-USERID)                                   
-003700            NOHANDLE                                                      
-003800       END-EXEC.                                                          
-003810                                                                          
-004000       EXEC CICS ASKTIME                                                  
-004100            ABSTIME (EL-ERROR-ABSTIME)                                    
-004200            NOHANDLE                                                      
-004300       END-EXEC.                                                          
-004400                                                                          
-004500       EXEC CICS FORMATTIME                                               
-004600            ABSTIME (EL-ERROR-ABSTIME)                                    
-004700            MMDDYY  (EL-ERROR-DATE)                                       
-004800            TIME    (EL-ERROR-TIME)                                       
-004900            DATESEP ('/')                                                 
-005000            TIMESEP (':')                                                 
-005100            NOHANDLE                                                      
-005200       END-EXEC.                                                          
-005300                                                                          
-005400       MOVE EL-ERROR-DATE-MM            TO EL-ERROR-NUMBER-MM.            
-005500       MOVE EL-ERROR-DATE-DD            TO EL-ERROR-NUMBER-DD.            
-005600       MOVE EL-ERROR-TIME-HH            TO EL-ERROR-NUMBER-HH.            
-005700       MOVE EL-ERROR-TIME-MM            TO EL-ERROR-NUMBER-MN.            
-005800       MOVE EL-ERROR-TIME-SS            TO EL-ERROR-NUMBER-SS.            
-005900                                                                          
-005910       MOVE EL-ERROR-NUMBER-TEXT        TO EL-ERROR-NUMBER-TEXT.          
-006000       MOVE EL-ERROR-HEADER             TO EL-ERROR-LINE.                 
-006100       PERFORM WRITE-TO-LOG.                                              
-006200       SET EL-ERROR-DESC-BLANK        TO TRUE.                            
-006300                                                                          
-006400       IF EL-ERROR-DB2                                                    
-006500         MOVE SPACES                   TO EL-ERROR-LINE                   
-006600         MOVE EL-ERROR-DB2-HEADER      TO EL-ERROR-LINE                   
-006700         PERFORM WRITE-TO-LOG                                             
-006800                                                                          
-006900         MOVE SPACES                   TO EL-ERROR-LINE                   
-007000         MOVE EL-ERROR-DB2-SQLERRMC    TO EL-ERROR-LINE                   
-007100         PERFORM WRITE-TO-LOG                                             
-007200       END-IF.                                                            
-007300                                                                          
-007400       IF EL-ERROR-CICS                                                   
-007500         MOVE SPACES                   TO EL-ERROR-LINE                   
-007600         MOVE EL-ERROR-CICS-HEADER     TO EL-ERROR-LINE                   
-007700         PERFORM WRITE-TO-LOG                                             
-007800       END-IF.                                                            
-007900                                                                          
-008000                                                                          
-008100       IF EL-ERROR-TEXT NOT = SPACES                                      
-008200          MOVE SPACES                  TO EL-ERROR-LINE                   
-008300          MOVE EL-ERROR-TEXT           TO EL-ERROR-LINE                   
-008400          PERFORM WRITE-TO-LOG                                            
-008500       END-IF.                                                            
-008600                                                                          
-008700 WRITE-TO-LOG.                                                            
-008800******************************************************************        
-008900* WRITE TO ddname LOG within CICS.                            *           
-009000******************************************************************        
-009100       EXEC CICS WRITEQ TD                                                
-009200            QUEUE          ('CSSL')                                       
-009300            FROM           (EL-ERROR-LINE)                                
-009400            LENGTH         (LENGTH OF EL-ERROR-LINE)                      
-009500            NOHANDLE                                                      
-009600       END-EXEC.                                                          
+000010 CHECK-SQLCODE-PARA.                                                      
+000020       EVALUATE TRUE                                                      
+000030         WHEN SQLCODE = 0                                                 
+000040           CONTINUE                                                       
+000100         WHEN OTHER
+000110           SET EL-ERROR-DB2            TO TRUE
+000120           SET EL-ERROR-DESC-DB2       TO TRUE
+000130           MOVE SQLCODE                TO EL-ERROR-SQLCODE
+000140           MOVE SQLERRMC               TO EL-ERROR-SQLERRMC
+000150           IF SQLCODE < -900 OR SQLCODE = -911 OR SQLCODE = -913
+000160             SET EL-SEVERITY-FATAL      TO TRUE
+000170           ELSE
+000180             SET EL-SEVERITY-WARNING    TO TRUE
+000190           END-IF
+000200           PERFORM DEFAULT-ERROR-DIAGNOSTICS-PARA
+000210           PERFORM LOG-ERROR
+000220           IF EL-SEVERITY-FATAL                                           
+000230             PERFORM ABEND-ON-FATAL-ERROR                                 
+000240           END-IF                                                         
+000250       END-EVALUATE.
+000260
+000270******************************************************************
+000280* CALLERS ARE ASKED (SEE CWERRLOG HEADER COMMENTS) TO POPULATE   *
+000290* EL-ERROR-DB2-OBJECT/EL-ERROR-ACTION BEFORE CALLING CHECK-      *
+000300* SQLCODE-PARA, AND MAY OPTIONALLY SET EL-ERROR-TEXT, BUT        *
+000310* NOTHING ENFORCED THAT. DEFAULT EACH FIELD STILL HOLDING ITS    *
+000320* UNPOPULATED VALUE SO THE ERROR LOG ALWAYS IDENTIFIES WHICH     *
+000330* STATEMENT FAILED, EVEN WHEN THE CALLING PARAGRAPH FORGOT TO    *
+000340* SET IT.                                                        *
+000350******************************************************************
+000360 DEFAULT-ERROR-DIAGNOSTICS-PARA.
+000370       IF EL-ERROR-ACTION = SPACES
+000380         MOVE 'SQL'                  TO EL-ERROR-ACTION
+000390       END-IF
+000400       IF EL-ERROR-DB2-OBJECT = SPACES
+000410         MOVE EL-ERROR-PARA-NAME     TO EL-ERROR-DB2-OBJECT
+000420       END-IF
+000430       IF EL-ERROR-TEXT = SPACES
+000440         STRING 'SQLCODE '           DELIMITED BY SIZE
+000450                EL-ERROR-SQLCODE     DELIMITED BY SIZE
+000460                ' ON '               DELIMITED BY SIZE
+000470                EL-ERROR-ACTION      DELIMITED BY SPACE
+000480                ' IN '               DELIMITED BY SIZE
+000490                EL-ERROR-PARA-NAME   DELIMITED BY SPACE
+000500             INTO EL-ERROR-TEXT
+000510       END-IF.
+000520
+000530 CHECK-RESPCODE-PARA.                                                 
+000540     IF EIBRESP NOT = DFHRESP(NORMAL)                                     
+000550      SET EL-ERROR-CICS                  TO TRUE                          
+000560      SET EL-ERROR-DESC-CICS             TO TRUE                          
+000570      MOVE EIBRESP                       TO EL-ERROR-RESP                 
+000580      MOVE EIBRESP2                      TO EL-ERROR-RESP2                
+000590      MOVE EIBRSRCE                      TO EL-ERROR-SRCE                 
+000600      CALL  EL-CICS-FN-TO-HEX                                             
+000610      USING EIBFN, EL-ERROR-FUNCTION                                      
+000620      END-CALL                                                            
+000630      EVALUATE EIBRESP                                                    
+000640        WHEN DFHRESP(NOTFND)                                              
+000650        WHEN DFHRESP(DUPREC)                                              
+000660        WHEN DFHRESP(DUPKEY)                                              
+000670          SET EL-SEVERITY-WARNING       TO TRUE                           
+000680        WHEN OTHER                                                        
+000690          SET EL-SEVERITY-FATAL         TO TRUE                           
+000700      END-EVALUATE                                                        
+000710      PERFORM LOG-ERROR                                                   
+000720      IF EL-SEVERITY-FATAL                                                
+000730        PERFORM ABEND-ON-FATAL-ERROR                                      
+000740      END-IF                                                              
+000750     END-IF.                                                              
+000760                                                                          
+000770 LOG-MISC-PARA.                                                           
+000780     SET EL-ERROR-MISC                   TO TRUE                          
+000790     SET EL-ERROR-DESC-MISC              TO TRUE                          
+000800     PERFORM LOG-ERROR.                                                   
+000810                                                                          
+000820 LOG-APPL-PARA.                                                           
+000830     SET EL-ERROR-APPL                   TO TRUE                          
+000840     SET EL-ERROR-DESC-APPL              TO TRUE                          
+000850     PERFORM LOG-ERROR.                                                   
+000860                                                                          
+000870 LOG-ERROR.                                                               
+000880       EXEC CICS ASSIGN                                                   
+000890            USERID    (EL-ERROR-USERID)                                   
+000900            NOHANDLE                                                      
+000910       END-EXEC.                                                          
+000920                                                                          
+000930       EXEC CICS ASKTIME                                                  
+000940            ABSTIME (EL-ERROR-ABSTIME)                                    
+000950            NOHANDLE                                                      
+000960       END-EXEC.                                                          
+000970                                                                          
+000980       EXEC CICS FORMATTIME                                               
+000990            ABSTIME (EL-ERROR-ABSTIME)                                    
+001000            MMDDYY  (EL-ERROR-DATE)                                       
+001010            TIME    (EL-ERROR-TIME)                                       
+001020            DATESEP ('/')                                                 
+001030            TIMESEP (':')                                                 
+001040            NOHANDLE                                                      
+001050       END-EXEC.                                                          
+001060                                                                          
+001070       MOVE EL-ERROR-DATE-MM            TO EL-ERROR-NUMBER-MM.            
+001080       MOVE EL-ERROR-DATE-DD            TO EL-ERROR-NUMBER-DD.            
+001090       MOVE EL-ERROR-TIME-HH            TO EL-ERROR-NUMBER-HH.            
+001100       MOVE EL-ERROR-TIME-MM            TO EL-ERROR-NUMBER-MN.            
+001110       MOVE EL-ERROR-TIME-SS            TO EL-ERROR-NUMBER-SS.            
+001120                                                                          
+001130       MOVE EL-ERROR-NUMBER-TEXT        TO EL-ERROR-NUMBER-TEXT.          
+001140       MOVE EL-ERROR-HEADER             TO EL-ERROR-LINE.                 
+001150       PERFORM WRITE-TO-LOG.                                              
+001160       SET EL-ERROR-DESC-BLANK        TO TRUE.                            
+001170                                                                          
+001180       IF EL-ERROR-DB2                                                    
+001190         MOVE SPACES                   TO EL-ERROR-LINE                   
+001200         MOVE EL-ERROR-DB2-HEADER      TO EL-ERROR-LINE                   
+001210         PERFORM WRITE-TO-LOG                                             
+001220                                                                          
+001230         MOVE SPACES                   TO EL-ERROR-LINE                   
+001240         MOVE EL-ERROR-DB2-SQLERRMC    TO EL-ERROR-LINE                   
+001250         PERFORM WRITE-TO-LOG                                             
+001260       END-IF.                                                            
+001270                                                                          
+001280       IF EL-ERROR-CICS                                                   
+001290         MOVE SPACES                   TO EL-ERROR-LINE                   
+001300         MOVE EL-ERROR-CICS-HEADER     TO EL-ERROR-LINE                   
+001310         PERFORM WRITE-TO-LOG                                             
+001320       END-IF.                                                            
+001330                                                                          
+001340                                                                          
+001350       IF EL-ERROR-TEXT NOT = SPACES
+001360          MOVE SPACES                  TO EL-ERROR-LINE
+001370          MOVE EL-ERROR-TEXT           TO EL-ERROR-LINE
+001380          PERFORM WRITE-TO-LOG
+001390       END-IF.
+001400
+001410       IF EL-SEVERITY-FATAL
+001420         PERFORM ESCALATE-FATAL-ERROR
+001430       END-IF.
+001440
+001450       IF EL-ERROR-DB2 OR EL-ERROR-CICS
+001460         PERFORM ALERT-ON-CALL-PARA
+001470       END-IF.
+001480
+001490       PERFORM WRITE-TO-ERROR-LOG-TABLE.
+
+001500******************************************************************
+001510* NOTIFY ON-CALL OF A CICS OR DB2 ERROR BY STARTING THE MONITOR  *
+001520* TRANSACTION, PASSING THE ERROR HEADER LINE AS ITS START DATA. *
+001530* NOHANDLE - IF THE MONITOR TRANSACTION IS DISABLED, THE ERROR  *
+001540* IS STILL LOGGED/PERSISTED ABOVE REGARDLESS.                   *
+001550******************************************************************
+001560 ALERT-ON-CALL-PARA.
+001570       EXEC CICS START
+001580            TRANSID   ('RCAL')
+001590            FROM      (EL-ERROR-HEADER)
+001600            LENGTH    (LENGTH OF EL-ERROR-HEADER)
+001610            NOHANDLE
+001620       END-EXEC.
+
+001630******************************************************************
+001640* FATAL ERRORS ARE ECHOED TO A SEPARATE HIGH-PRIORITY TD QUEUE   *
+001650* SO THAT ON-CALL MONITORING CAN WATCH ONE QUEUE FOR ESCALATIONS *
+001660* WITHOUT HAVING TO FILTER THE FULL CSSL TRAFFIC.                *
+001670******************************************************************
+001680 ESCALATE-FATAL-ERROR.
+001690       EXEC CICS WRITEQ TD
+001700            QUEUE          ('CSSH')
+001710            FROM           (EL-ERROR-HEADER)
+001720            LENGTH         (LENGTH OF EL-ERROR-HEADER)
+001730            NOHANDLE
+001740       END-EXEC.
+001750
+001760******************************************************************
+001770* PERSIST THE ERROR RECORD TO DB2 AS WELL AS THE CICS LOG ABOVE. *
+001780* A FAILURE HERE IS WRITTEN STRAIGHT TO CSSL - IT MUST NOT       *
+001790* RECURSE BACK THROUGH CHECK-SQLCODE-PARA.                      *
+001800******************************************************************
+001810 WRITE-TO-ERROR-LOG-TABLE.
+001820       MOVE EL-ERROR-NUMBER           TO ERROR-NUMBER.
+001830       MOVE EL-ERROR-DATE             TO ERROR-DATE.
+001840       MOVE EL-ERROR-TIME             TO ERROR-TIME.
+001850       MOVE EL-ERROR-TYPE             TO ERROR-TYPE.
+001860       MOVE EL-ERROR-SEVERITY         TO ERROR-SEVERITY.
+001870       MOVE EL-ERROR-MODULE           TO ERROR-MODULE.
+001880       MOVE EL-ERROR-USERID           TO ERROR-USERID.
+001890       MOVE EL-ERROR-PARA-NAME        TO ERROR-PARA-NAME.
+001900       MOVE EL-ERROR-DESC             TO ERROR-DESC.
+001910       MOVE EL-ERROR-SQLCODE          TO ERROR-SQLCODE.
+001920       MOVE EL-ERROR-DB2-OBJECT       TO ERROR-DB2-OBJECT.
+001930       MOVE EL-ERROR-ACTION           TO ERROR-ACTION.
+001940       MOVE EL-ERROR-SQLERRMC         TO ERROR-SQLERRMC-TEXT.
+001950       MOVE LENGTH OF EL-ERROR-SQLERRMC
+001960                                      TO ERROR-SQLERRMC-LEN.
+001970       MOVE EL-ERROR-FUNCTION         TO ERROR-CICS-FUNCTION.
+001980       MOVE EL-ERROR-RESP             TO ERROR-CICS-RESP.
+001990       MOVE EL-ERROR-RESP2            TO ERROR-CICS-RESP2.
+002000       MOVE EL-ERROR-SRCE             TO ERROR-CICS-SRCE.
+002010       MOVE EL-ERROR-TEXT             TO ERROR-TEXT-TEXT.
+002020       MOVE LENGTH OF EL-ERROR-TEXT   TO ERROR-TEXT-LEN.
+002030
+002040       EXEC SQL
+002050         INSERT INTO DBODEVP.ERROR_LOG
+002060              ( ERROR_NUMBER,       ERROR_DATE,
+002070                ERROR_TIME,         ERROR_TYPE,
+002080                ERROR_SEVERITY,     ERROR_MODULE,
+002090                ERROR_USERID,       ERROR_PARA_NAME,
+002100                ERROR_DESC,         ERROR_SQLCODE,
+002110                ERROR_DB2_OBJECT,   ERROR_ACTION,
+002120                ERROR_SQLERRMC,
+002130                ERROR_CICS_FUNCTION,
+002140                ERROR_CICS_RESP,    ERROR_CICS_RESP2,
+002150                ERROR_CICS_SRCE,    ERROR_TEXT        )
+002160         VALUES
+002170              ( :ERROR-NUMBER,       :ERROR-DATE,
+002180                :ERROR-TIME,         :ERROR-TYPE,
+002190                :ERROR-SEVERITY,     :ERROR-MODULE,
+002200                :ERROR-USERID,       :ERROR-PARA-NAME,
+002210                :ERROR-DESC,         :ERROR-SQLCODE,
+002220                :ERROR-DB2-OBJECT,   :ERROR-ACTION,
+002230                :ERROR-SQLERRMC,
+002240                :ERROR-CICS-FUNCTION,
+002250                :ERROR-CICS-RESP,    :ERROR-CICS-RESP2,
+002260                :ERROR-CICS-SRCE,    :ERROR-TEXT        )
+002270       END-EXEC.
+002280
+002290       IF SQLCODE NOT = 0
+002300        MOVE SPACES                   TO EL-ERROR-LINE
+002310        MOVE 'UNABLE TO WRITE ERROR LOG TABLE ROW TO DB2'
+002320                                      TO EL-ERROR-LINE
+002330        PERFORM WRITE-TO-LOG
+002340       END-IF.
+002350
+002360******************************************************************
+002370* A FATAL ERROR HAS ALREADY BEEN LOGGED TO CSSL/CSSH AND DB2 AT  *
+002380* THIS POINT - ABEND THE TASK RATHER THAN LETTING THE CALLER    *
+002390* CONTINUE TO RUN AGAINST STATE IT CANNOT TRUST.                *
+002400******************************************************************
+002410 ABEND-ON-FATAL-ERROR.
+002420       EXEC CICS ABEND
+002430            ABCODE    ('EL01')
+002440            NODUMP
+002450       END-EXEC.
+
+002460 WRITE-TO-LOG.
+002470******************************************************************
+002480* WRITE TO ddname LOG within CICS.                            *
+002490******************************************************************
+002500       EXEC CICS WRITEQ TD
+002510            QUEUE          ('CSSL')
+002520            FROM           (EL-ERROR-LINE)
+002530            LENGTH         (LENGTH OF EL-ERROR-LINE)
+002540            NOHANDLE
+002550       END-EXEC.                                                          
