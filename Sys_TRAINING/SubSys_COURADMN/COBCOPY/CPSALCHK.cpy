@@ -0,0 +1,26 @@
+000100******************************************************************
+000200* SALARY-BAND-CHECK-PARA VALIDATES SALBAND-ESAL AGAINST THE      *
+000300* MIN/MAX BAND CONFIGURED FOR SALBAND-ROLE. SET SALBAND-OK TO    *
+000400* TRUE ON ENTRY IS NOT REQUIRED - THIS PARAGRAPH SETS THE        *
+000500* SWITCH ITSELF BASED ON THE COMPARISON BELOW.                   *
+000600******************************************************************
+000700 SALARY-BAND-CHECK-PARA.
+000800     EVALUATE SALBAND-ROLE
+000900       WHEN 'IN'
+001000         MOVE 030000                TO SALBAND-MIN
+001100         MOVE 095000                TO SALBAND-MAX
+001200       WHEN 'AD'
+001300         MOVE 025000                TO SALBAND-MIN
+001400         MOVE 075000                TO SALBAND-MAX
+001500       WHEN 'CL'
+001600         MOVE 020000                TO SALBAND-MIN
+001700         MOVE 050000                TO SALBAND-MAX
+001800       WHEN OTHER
+001900         MOVE 015000                TO SALBAND-MIN
+002000         MOVE 060000                TO SALBAND-MAX
+002100     END-EVALUATE.
+002200     IF SALBAND-ESAL < SALBAND-MIN OR SALBAND-ESAL > SALBAND-MAX
+002300       SET SALBAND-INVALID           TO TRUE
+002400     ELSE
+002500       SET SALBAND-OK                TO TRUE
+002600     END-IF.
