@@ -26,9 +26,14 @@
 002600*   to TRUE.                                                     *        
 002700*   If LOG-APPL-PARA is performed, EL-ERROR-APPL will be set     *        
 002800*   to TRUE.                                                     *        
-002900*   You can use the EL-ERROR-TYPE to determine the course of     *        
-003000*   action.                                                      *        
-003100* - Before calling CHECK-SQLCODE-PARA, populate the following:   *        
+002900*   You can use the EL-ERROR-TYPE to determine the course of     *
+003000*   action.                                                      *
+003010* - EL-ERROR-SEVERITY defaults to EL-SEVERITY-WARNING. CHECK-     *
+003020*   SQLCODE-PARA and CHECK-RESPCODE-PARA classify DB2/CICS        *
+003030*   errors automatically; for LOG-MISC-PARA/LOG-APPL-PARA, SET    *
+003040*   EL-SEVERITY-FATAL before the PERFORM if warranted. FATAL      *
+003050*   errors are echoed to TD queue CSSH for on-call monitoring.    *
+003100* - Before calling CHECK-SQLCODE-PARA, populate the following:   *
 003200*   EL-ERROR-DB2-OBJECT                                          *        
 003300*    Table name or Cursor Name. If SELECT involves multiple      *        
 003400*    provide primary table name that you are obtaining           *        
@@ -40,13 +45,7 @@
 004000*   EL-ERROR-TEXT                                                *        
 004100*     80 bytes of meaningful description.                        *        
 004200******************************************************************        
-004300 01 EL-SQLCODE-IGNORE                   PIC X(01) VALUE '0'.              
-004400    88 EL-SQLCODE-IGNORE-NONE                     VALUE '0'.              
-004500    88 EL-SQLCODE-IGNORE-100                      VALUE '1'.              
-004600    88 EL-SQLCODE-IGNORE-811                      VALUE '2'.              
-004700    88 EL-SQLCODE-IGNORE-803                      VALUE '3'.              
-004800    88 EL-SQLCODE-IGNORE-181                      VALUE '4'.              
-004900 01 EL-ERROR-INFORMATION.                                                 
+004900 01 EL-ERROR-INFORMATION.
 005000    05 EL-ERROR-ABSTIME                 PIC S9(15) COMP-3.                
 005100    05 EL-CICS-FN-TO-HEX                PIC X(08) VALUE                   
 005200       'RCOCBTHX'.                                                        
@@ -56,6 +55,9 @@
 005600       88 EL-ERROR-DB2                            VALUE 02.               
 005700       88 EL-ERROR-CICS                           VALUE 03.               
 005800       88 EL-ERROR-MISC                           VALUE 04.               
+005810    05 EL-ERROR-SEVERITY                 PIC X(01) VALUE 'W'.             
+005820       88 EL-SEVERITY-WARNING                       VALUE 'W'.            
+005830       88 EL-SEVERITY-FATAL                         VALUE 'F'.             
 005900    05 EL-ERROR-NUMBER-TEXT.                                              
 006000       10 FILLER                        PIC X(10) VALUE                   
 006100          ' ERROR NO:'.                                                   
@@ -128,3 +130,31 @@
 012800       15 EL-ERROR-SRCE                 PIC X(08).                        
 012900    05 EL-ERROR-TEXT                    PIC X(100) VALUE SPACES.          
 013000    05 EL-ERROR-LINE                    PIC X(100).                       
+
+      ******************************************************************
+      * DB2 TABLE THAT LOG-ERROR PERSISTS EACH ERROR RECORD TO, IN      *
+      * ADDITION TO THE CICS LOG WRITE DONE ABOVE.                      *
+      ******************************************************************
+           EXEC SQL
+             INCLUDE DCLERRLG
+           END-EXEC.
+
+      ******************************************************************
+      * BATCH-ONLY SCRATCH DATE/TIME - CPERRBAT'S WRITE-TO-ERROR-LOG-   *
+      * TABLE-BATCH-PARA ACCEPTS THE RUN DATE/TIME HERE SINCE A BATCH   *
+      * JOB HAS NO EIB TO ASKTIME/FORMATTIME AGAINST. UNUSED BY THE     *
+      * CICS SIDE (CPERRLOG), WHICH GETS EL-ERROR-DATE/-TIME DIRECTLY   *
+      * FROM EXEC CICS FORMATTIME INSTEAD.                              *
+      ******************************************************************
+       01 EL-BATCH-DATE-NUM                PIC 9(08).
+          05 EL-BATCH-DATE-REDEF REDEFINES EL-BATCH-DATE-NUM.
+             10 EL-BATCH-DATE-CC           PIC 9(02).
+             10 EL-BATCH-DATE-YY           PIC 9(02).
+             10 EL-BATCH-DATE-MM           PIC 9(02).
+             10 EL-BATCH-DATE-DD           PIC 9(02).
+       01 EL-BATCH-TIME-NUM                PIC 9(08).
+          05 EL-BATCH-TIME-REDEF REDEFINES EL-BATCH-TIME-NUM.
+             10 EL-BATCH-TIME-HH           PIC 9(02).
+             10 EL-BATCH-TIME-MN           PIC 9(02).
+             10 EL-BATCH-TIME-SS           PIC 9(02).
+             10 FILLER                     PIC 9(02).
