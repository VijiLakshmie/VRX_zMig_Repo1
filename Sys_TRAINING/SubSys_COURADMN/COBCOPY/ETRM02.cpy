@@ -0,0 +1,66 @@
+000100******************************************************************
+000200*  SYMBOLIC MAP FOR MAP ETRM02M, MAPSET ETRM002.                  *
+000300*  GENERATED FROM THE BMS SOURCE IN COBSRCE/ETRM002.BMS - DO NOT  *
+000400*  HAND-EDIT THE FIELD LAYOUT HERE WITHOUT RE-ASSEMBLING THE MAP. *
+000500******************************************************************
+000600 01  ETRM02I.
+000700     02  FILLER                PIC X(12).
+000800     02  CATGL                 PIC S9(4) USAGE COMP.
+000900     02  CATGF                 PIC X(01).
+001000     02  FILLER REDEFINES CATGF.
+001100         03  CATGA              PIC X(01).
+001200     02  CATGI                 PIC X(02).
+001300     02  SIDL                  PIC S9(4) USAGE COMP.
+001400     02  SIDF                  PIC X(01).
+001500     02  FILLER REDEFINES SIDF.
+001600         03  SIDA               PIC X(01).
+001700     02  SIDI                  PIC X(09).
+001800     02  EMAILL                PIC S9(4) USAGE COMP.
+001900     02  EMAILF                PIC X(01).
+002000     02  FILLER REDEFINES EMAILF.
+002100         03  EMAILA             PIC X(01).
+002200     02  EMAILI                PIC X(40).
+002300     02  FNAMEL                PIC S9(4) USAGE COMP.
+002400     02  FNAMEF                PIC X(01).
+002500     02  FILLER REDEFINES FNAMEF.
+002600         03  FNAMEA             PIC X(01).
+002700     02  FNAMEI                PIC X(30).
+002800     02  ORGNL                 PIC S9(4) USAGE COMP.
+002900     02  ORGNF                 PIC X(01).
+003000     02  FILLER REDEFINES ORGNF.
+003100         03  ORGNA              PIC X(01).
+003200     02  ORGNI                 PIC X(30).
+003300     02  RDATEL                PIC S9(4) USAGE COMP.
+003400     02  RDATEF                PIC X(01).
+003500     02  FILLER REDEFINES RDATEF.
+003600         03  RDATEA             PIC X(01).
+003700     02  RDATEI                PIC X(10).
+003800     02  RSTATL                PIC S9(4) USAGE COMP.
+003900     02  RSTATF                PIC X(01).
+004000     02  FILLER REDEFINES RSTATF.
+004100         03  RSTATA             PIC X(01).
+004200     02  RSTATI                PIC X(01).
+004300     02  MSGL                  PIC S9(4) USAGE COMP.
+004400     02  MSGF                  PIC X(01).
+004500     02  FILLER REDEFINES MSGF.
+004600         03  MSGA               PIC X(01).
+004700     02  MSGI                  PIC X(60).
+004800
+004900 01  ETRM02O REDEFINES ETRM02I.
+005000     02  FILLER                PIC X(12).
+005100     02  FILLER                PIC X(03).
+005200     02  CATGO                 PIC X(02).
+005300     02  FILLER                PIC X(03).
+005400     02  SIDO                  PIC X(09).
+005500     02  FILLER                PIC X(03).
+005600     02  EMAILO                PIC X(40).
+005700     02  FILLER                PIC X(03).
+005800     02  FNAMEO                PIC X(30).
+005900     02  FILLER                PIC X(03).
+006000     02  ORGNO                 PIC X(30).
+006100     02  FILLER                PIC X(03).
+006200     02  RDATEO                PIC X(10).
+006300     02  FILLER                PIC X(03).
+006400     02  RSTATO                PIC X(01).
+006500     02  FILLER                PIC X(03).
+006600     02  MSGO                  PIC X(60).
