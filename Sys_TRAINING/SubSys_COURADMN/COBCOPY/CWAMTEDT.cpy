@@ -0,0 +1,19 @@
+000100******************************************************************
+000200* SHARED AMOUNT-EDITING FIELDS.                                  *
+000300*================================================================*
+000400* Notes/Usage:                                                   *
+000500*================================================================*
+000600* MOVE the signed amount to be printed into EA-AMOUNT, PERFORM    *
+000700* EDIT-AMOUNT-PARA, then DISPLAY or WRITE whichever edited field  *
+000800* matches the report's house style:                               *
+000900*   EA-EDITED-AMOUNT-CR - TRAILING 'CR' ON NEGATIVE AMOUNTS       *
+001000*     (REFUNDS, CREDIT MEMOS)                                     *
+001100*   EA-EDITED-AMOUNT-DB - TRAILING 'DB' ON NEGATIVE AMOUNTS       *
+001200*     (BILLING STATEMENTS, AMOUNTS OWED)                          *
+001300* A POSITIVE OR ZERO AMOUNT PRINTS WITH TWO TRAILING BLANKS IN    *
+001400* EITHER FIELD, PER NORMAL COBOL CR/DB EDITING RULES.             *
+001500******************************************************************
+001600 01 EA-AMOUNT-FIELDS.
+001700    05 EA-AMOUNT                    PIC S9(7)V99 USAGE COMP-3.
+001800    05 EA-EDITED-AMOUNT-CR          PIC Z(6)9.99CR.
+001900    05 EA-EDITED-AMOUNT-DB          PIC Z(6)9.99DB.
