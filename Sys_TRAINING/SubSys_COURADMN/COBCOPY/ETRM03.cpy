@@ -0,0 +1,52 @@
+000100******************************************************************
+000200*  SYMBOLIC MAP FOR MAP ETRM03M, MAPSET ETRM003.                  *
+000300*  GENERATED FROM THE BMS SOURCE IN COBSRCE/ETRM003.BMS - DO NOT  *
+000400*  HAND-EDIT THE FIELD LAYOUT HERE WITHOUT RE-ASSEMBLING THE MAP. *
+000500******************************************************************
+000600 01  ETRM03I.
+000700     02  FILLER                PIC X(12).
+000800     02  CATGL                 PIC S9(4) USAGE COMP.
+000900     02  CATGF                 PIC X(01).
+001000     02  FILLER REDEFINES CATGF.
+001100         03  CATGA              PIC X(01).
+001200     02  CATGI                 PIC X(02).
+001300     02  SDATEL                PIC S9(4) USAGE COMP.
+001400     02  SDATEF                PIC X(01).
+001500     02  FILLER REDEFINES SDATEF.
+001600         03  SDATEA             PIC X(01).
+001700     02  SDATEI                PIC X(10).
+001800     02  CAPL                  PIC S9(4) USAGE COMP.
+001900     02  CAPF                  PIC X(01).
+002000     02  FILLER REDEFINES CAPF.
+002100         03  CAPA               PIC X(01).
+002200     02  CAPI                  PIC X(05).
+002300     02  CNTL                  PIC S9(4) USAGE COMP.
+002400     02  CNTF                  PIC X(01).
+002500     02  FILLER REDEFINES CNTF.
+002600         03  CNTA               PIC X(01).
+002700     02  CNTI                  PIC X(09).
+002800     02  STATL                 PIC S9(4) USAGE COMP.
+002900     02  STATF                 PIC X(01).
+003000     02  FILLER REDEFINES STATF.
+003100         03  STATA              PIC X(01).
+003200     02  STATI                 PIC X(10).
+003300     02  MSGL                  PIC S9(4) USAGE COMP.
+003400     02  MSGF                  PIC X(01).
+003500     02  FILLER REDEFINES MSGF.
+003600         03  MSGA               PIC X(01).
+003700     02  MSGI                  PIC X(60).
+003800
+003900 01  ETRM03O REDEFINES ETRM03I.
+004000     02  FILLER                PIC X(12).
+004100     02  FILLER                PIC X(03).
+004200     02  CATGO                 PIC X(02).
+004300     02  FILLER                PIC X(03).
+004400     02  SDATEO                PIC X(10).
+004500     02  FILLER                PIC X(03).
+004600     02  CAPO                  PIC X(05).
+004700     02  FILLER                PIC X(03).
+004800     02  CNTO                  PIC X(09).
+004900     02  FILLER                PIC X(03).
+005000     02  STATO                 PIC X(10).
+005100     02  FILLER                PIC X(03).
+005200     02  MSGO                  PIC X(60).
