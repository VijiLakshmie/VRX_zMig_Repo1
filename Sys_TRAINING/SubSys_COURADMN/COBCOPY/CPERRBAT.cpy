@@ -0,0 +1,179 @@
+000100******************************************************************
+000110* BATCH-SAFE COUNTERPART TO CPERRLOG, FOR PROGRAMS THAT RUN AS    *
+000120* JCL-DRIVEN DB2 BATCH JOBS RATHER THAN UNDER CICS. CPERRLOG'S    *
+000130* CHECK-SQLCODE-PARA ISSUES EXEC CICS ASSIGN/ASKTIME/FORMATTIME/  *
+000140* WRITEQ TD/START/ABEND, ALL OF WHICH NEED A LIVE EIB/CICS        *
+000150* REGION - THE FIRST SQL ERROR IN A PURE BATCH JOB WOULD ABEND    *
+000160* ON THE MISSING EIB BEFORE THE REAL ERROR EVER GOT REPORTED.     *
+000170* USE CPERRBAT INSTEAD OF CPERRLOG IN ANY PROGRAM WITH NO         *
+000180* DFHCOMMAREA/EIBCALEN - CHECK-SQLCODE-PARA IS CALLED THE SAME    *
+000190* WAY, BUT REPORTS THROUGH DISPLAY INSTEAD, THE SAME WAY THE      *
+000200* BETRB00X BATCH-CALLABLE PROGRAMS DO.                            *
+000210*================================================================*
+000220* CWERRLOG IS STILL INCLUDED AS-IS FOR THE EL-ERROR-* WORKING-    *
+000230* STORAGE FIELDS AND ITS CALLING CONVENTIONS (POPULATE EL-ERROR-  *
+000240* DB2-OBJECT/EL-ERROR-ACTION BEFORE CALLING CHECK-SQLCODE-PARA).  *
+000250******************************************************************
+000300 CHECK-SQLCODE-PARA.
+000400       EVALUATE TRUE
+000500         WHEN SQLCODE = 0
+000600           CONTINUE
+000700         WHEN OTHER
+000800           SET EL-ERROR-DB2            TO TRUE
+000900           SET EL-ERROR-DESC-DB2       TO TRUE
+001000           MOVE SQLCODE                TO EL-ERROR-SQLCODE
+001100           MOVE SQLERRMC               TO EL-ERROR-SQLERRMC
+001200           IF SQLCODE < -900 OR SQLCODE = -911 OR SQLCODE = -913
+001300             SET EL-SEVERITY-FATAL      TO TRUE
+001400           ELSE
+001500             SET EL-SEVERITY-WARNING    TO TRUE
+001600           END-IF
+001700           PERFORM DEFAULT-ERROR-DIAGNOSTICS-PARA
+001800           PERFORM LOG-ERROR-BATCH-PARA
+001900       END-EVALUATE.
+002000
+002100******************************************************************
+002200* SAME DEFAULTING RULE AS CPERRLOG - A CALLER THAT LEFT EL-ERROR- *
+002300* ACTION/EL-ERROR-DB2-OBJECT/EL-ERROR-TEXT BLANK STILL GETS A     *
+002400* MEANINGFUL, IDENTIFIABLE DISPLAY LINE BELOW.                    *
+002500******************************************************************
+002600 DEFAULT-ERROR-DIAGNOSTICS-PARA.
+002700       IF EL-ERROR-ACTION = SPACES
+002800         MOVE 'SQL'                  TO EL-ERROR-ACTION
+002900       END-IF
+003000       IF EL-ERROR-DB2-OBJECT = SPACES
+003100         MOVE EL-ERROR-PARA-NAME     TO EL-ERROR-DB2-OBJECT
+003200       END-IF
+003300       IF EL-ERROR-TEXT = SPACES
+003400         STRING 'SQLCODE '           DELIMITED BY SIZE
+003500                EL-ERROR-SQLCODE     DELIMITED BY SIZE
+003600                ' ON '               DELIMITED BY SIZE
+003700                EL-ERROR-ACTION      DELIMITED BY SPACE
+003800                ' IN '               DELIMITED BY SIZE
+003900                EL-ERROR-PARA-NAME   DELIMITED BY SPACE
+004000             INTO EL-ERROR-TEXT
+004100       END-IF.
+004200
+004300 LOG-MISC-PARA.
+004400     SET EL-ERROR-MISC                   TO TRUE
+004500     SET EL-ERROR-DESC-MISC              TO TRUE
+004600     PERFORM LOG-ERROR-BATCH-PARA.
+004700
+004800 LOG-APPL-PARA.
+004900     SET EL-ERROR-APPL                   TO TRUE
+005000     SET EL-ERROR-DESC-APPL              TO TRUE
+005100     PERFORM LOG-ERROR-BATCH-PARA.
+005200
+005300******************************************************************
+005400* DISPLAY TO SYSOUT, THEN PERSIST TO DB2 THE SAME AS CPERRLOG -   *
+005500* NO CICS TD QUEUE, NO ON-CALL START, NO ABEND. THE CALLER        *
+005600* DECIDES WHETHER TO PERFORM EXIT-PARA/STOP THE JOB - SEE HOW     *
+005700* EACH PERFORM CHECK-SQLCODE-PARA CALL SITE IS FOLLOWED BY ITS    *
+005800* OWN PERFORM EXIT-PARA WHERE THE ERROR SHOULD BE FATAL.          *
+005850******************************************************************
+005900 LOG-ERROR-BATCH-PARA.
+006000       DISPLAY ' ERROR IN MODULE  : ' EL-ERROR-MODULE.
+006100       DISPLAY ' PARAGRAPH        : ' EL-ERROR-PARA-NAME.
+006200       DISPLAY ' ERROR TYPE       : ' EL-ERROR-DESC.
+006300       DISPLAY ' SEVERITY         : ' EL-ERROR-SEVERITY.
+006400       IF EL-ERROR-DB2
+006500         DISPLAY ' SQLCODE          : ' EL-ERROR-SQLCODE
+006600         DISPLAY ' DB2 OBJECT       : ' EL-ERROR-DB2-OBJECT
+006700         DISPLAY ' ACTION           : ' EL-ERROR-ACTION
+006800         DISPLAY ' SQLERRMC         : ' EL-ERROR-SQLERRMC
+006900       END-IF.
+007000       IF EL-ERROR-TEXT NOT = SPACES
+007100         DISPLAY ' ' EL-ERROR-TEXT
+007200       END-IF.
+007300       PERFORM WRITE-TO-ERROR-LOG-TABLE-BATCH-PARA.
+
+007400******************************************************************
+007500* PERSIST THE ERROR RECORD TO DB2, MIRRORING CPERRLOG'S WRITE-TO- *
+007600* ERROR-LOG-TABLE. NO EIB IS AVAILABLE IN BATCH, SO EL-BATCH-     *
+007700* DATE-NUM/EL-BATCH-TIME-NUM (CWERRLOG) ARE POPULATED FROM THE    *
+007800* SYSTEM CLOCK VIA ACCEPT RATHER THAN EXEC CICS ASKTIME/          *
+007900* FORMATTIME, AND EL-ERROR-USERID IS A FIXED BATCH LITERAL SINCE  *
+008000* THERE IS NO SIGNED-ON CICS USER TO ASSIGN IT FROM. A FAILURE    *
+008100* HERE IS WRITTEN STRAIGHT TO SYSOUT - IT MUST NOT RECURSE BACK   *
+008200* THROUGH CHECK-SQLCODE-PARA.                                     *
+008300******************************************************************
+008400 WRITE-TO-ERROR-LOG-TABLE-BATCH-PARA.
+008500       MOVE 'BATCH   '                TO EL-ERROR-USERID.
+008600       ACCEPT EL-BATCH-DATE-NUM         FROM DATE YYYYMMDD.
+008700       ACCEPT EL-BATCH-TIME-NUM         FROM TIME.
+008710*    BUILD THE FULL MM/DD/YY AND HH:MM:SS STRINGS HERE SO
+008720*    EL-ERROR-DATE/EL-ERROR-TIME END UP IN THE SAME FORMAT
+008730*    CPERRLOG'S EXEC CICS FORMATTIME MMDDYY DATESEP('/')/
+008740*    TIMESEP(':') PRODUCES ON THE CICS SIDE - MOVING ONLY THE
+008750*    MM/DD/HH/MN/SS SUBFIELDS LEAVES THE SEPARATOR AND YEAR
+008760*    BYTES UNSET, SO THE TWO SIDES' ERROR_DATE VALUES WOULD NEVER
+008770*    MATCH AN EXACT-VALUE COMPARISON DOWNSTREAM.
+008780       STRING EL-BATCH-DATE-MM          DELIMITED BY SIZE
+008790              '/'                       DELIMITED BY SIZE
+008800              EL-BATCH-DATE-DD          DELIMITED BY SIZE
+008810              '/'                       DELIMITED BY SIZE
+008820              EL-BATCH-DATE-YY          DELIMITED BY SIZE
+008830           INTO EL-ERROR-DATE.
+008840       STRING EL-BATCH-TIME-HH          DELIMITED BY SIZE
+008850              ':'                       DELIMITED BY SIZE
+008860              EL-BATCH-TIME-MN          DELIMITED BY SIZE
+008870              ':'                       DELIMITED BY SIZE
+008880              EL-BATCH-TIME-SS          DELIMITED BY SIZE
+008890           INTO EL-ERROR-TIME.
+009300       MOVE EL-BATCH-DATE-MM            TO EL-ERROR-NUMBER-MM.
+009400       MOVE EL-BATCH-DATE-DD            TO EL-ERROR-NUMBER-DD.
+009500       MOVE EL-BATCH-TIME-HH            TO EL-ERROR-NUMBER-HH.
+009600       MOVE EL-BATCH-TIME-MN            TO EL-ERROR-NUMBER-MN.
+009700       MOVE EL-BATCH-TIME-SS            TO EL-ERROR-NUMBER-SS.
+
+009800       MOVE EL-ERROR-NUMBER             TO ERROR-NUMBER.
+009900       MOVE EL-ERROR-DATE                TO ERROR-DATE.
+010000       MOVE EL-ERROR-TIME                TO ERROR-TIME.
+010100       MOVE EL-ERROR-TYPE                TO ERROR-TYPE.
+010200       MOVE EL-ERROR-SEVERITY            TO ERROR-SEVERITY.
+010300       MOVE EL-ERROR-MODULE              TO ERROR-MODULE.
+010400       MOVE EL-ERROR-USERID              TO ERROR-USERID.
+010500       MOVE EL-ERROR-PARA-NAME           TO ERROR-PARA-NAME.
+010600       MOVE EL-ERROR-DESC                TO ERROR-DESC.
+010700       MOVE EL-ERROR-SQLCODE             TO ERROR-SQLCODE.
+010800       MOVE EL-ERROR-DB2-OBJECT          TO ERROR-DB2-OBJECT.
+010900       MOVE EL-ERROR-ACTION              TO ERROR-ACTION.
+011000       MOVE EL-ERROR-SQLERRMC            TO ERROR-SQLERRMC-TEXT.
+011100       MOVE LENGTH OF EL-ERROR-SQLERRMC
+011200                                         TO ERROR-SQLERRMC-LEN.
+011300       MOVE SPACES                       TO ERROR-CICS-FUNCTION.
+011400       MOVE 0                            TO ERROR-CICS-RESP.
+011500       MOVE 0                            TO ERROR-CICS-RESP2.
+011600       MOVE SPACES                       TO ERROR-CICS-SRCE.
+011700       MOVE EL-ERROR-TEXT                TO ERROR-TEXT-TEXT.
+011800       MOVE LENGTH OF EL-ERROR-TEXT      TO ERROR-TEXT-LEN.
+
+011900       EXEC SQL
+012000         INSERT INTO DBODEVP.ERROR_LOG
+012100              ( ERROR_NUMBER,       ERROR_DATE,
+012200                ERROR_TIME,         ERROR_TYPE,
+012300                ERROR_SEVERITY,     ERROR_MODULE,
+012400                ERROR_USERID,       ERROR_PARA_NAME,
+012500                ERROR_DESC,         ERROR_SQLCODE,
+012600                ERROR_DB2_OBJECT,   ERROR_ACTION,
+012700                ERROR_SQLERRMC,
+012800                ERROR_CICS_FUNCTION,
+012900                ERROR_CICS_RESP,    ERROR_CICS_RESP2,
+013000                ERROR_CICS_SRCE,    ERROR_TEXT        )
+013100         VALUES
+013200              ( :ERROR-NUMBER,       :ERROR-DATE,
+013300                :ERROR-TIME,         :ERROR-TYPE,
+013400                :ERROR-SEVERITY,     :ERROR-MODULE,
+013500                :ERROR-USERID,       :ERROR-PARA-NAME,
+013600                :ERROR-DESC,         :ERROR-SQLCODE,
+013700                :ERROR-DB2-OBJECT,   :ERROR-ACTION,
+013800                :ERROR-SQLERRMC,
+013900                :ERROR-CICS-FUNCTION,
+014000                :ERROR-CICS-RESP,    :ERROR-CICS-RESP2,
+014100                :ERROR-CICS-SRCE,    :ERROR-TEXT        )
+014200       END-EXEC.
+
+014300       IF SQLCODE NOT = 0
+014400        DISPLAY ' UNABLE TO WRITE ERROR LOG TABLE ROW TO DB2 '
+014500        DISPLAY ' SQL CODE   '  SQLCODE
+014600       END-IF.
