@@ -5,24 +5,40 @@
       *        QUOTE                                                   *        
       * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *        
       ******************************************************************        
-           EXEC SQL DECLARE DBODEVP.TRAINING_SESSION TABLE                      
-           ( SESSION_CATG                   CHAR(2) NOT NULL,                   
-             SESSION_ID                     INTEGER NOT NULL,                   
-             SESSION_DURATION               SMALLINT NOT NULL,                  
-             SESSION_START_DATE             DATE NOT NULL,                      
-             USR_ID                         CHAR(8) NOT NULL,                   
-             DTS                            TIMESTAMP NOT NULL                  
-           ) END-EXEC.                                                          
-      ******************************************************************        
-      * COBOL DECLARATION FOR TABLE DBODEVP.TRAINING_SESSION           *        
-      ******************************************************************        
-       01  DCLTRAINING-SESSION.                                                 
-           10 SESSION-CATG         PIC X(2).                                    
-           10 SESSION-ID           PIC S9(9) USAGE COMP.                        
-           10 SESSION-DURATION     PIC S9(4) USAGE COMP.                        
-           10 SESSION-START-DATE   PIC X(10).                                   
-           10 USR-ID               PIC X(8).                                    
-           10 DTS                  PIC X(26).                                   
-      ******************************************************************        
-      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 6       *        
-      ******************************************************************        
+           EXEC SQL DECLARE DBODEVP.TRAINING_SESSION TABLE
+           ( SESSION_CATG                   CHAR(2) NOT NULL,
+             SESSION_ID                     INTEGER NOT NULL,
+             SESSION_DURATION               SMALLINT NOT NULL,
+             SESSION_START_DATE             DATE NOT NULL,
+             USR_ID                         CHAR(8) NOT NULL,
+             DTS                            TIMESTAMP NOT NULL,
+             SESSION_CAPACITY               SMALLINT NOT NULL,
+             SESSION_END_DATE               DATE,
+             SESSION_STATUS                 CHAR(1) NOT NULL
+                                             WITH DEFAULT 'A',
+             CANCEL_DATE                    DATE,
+             SESSION_FEE                    DECIMAL(9,2)
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DBODEVP.TRAINING_SESSION           *
+      *                                                                 *
+      * SESSION_STATUS: 'A' = ACTIVE (THE DEFAULT), 'C' = CANCELLED.    *
+      * CANCEL_DATE IS NULL UNTIL THE SESSION IS CANCELLED.             *
+      ******************************************************************
+       01  DCLTRAINING-SESSION.
+           10 SESSION-CATG         PIC X(2).
+           10 SESSION-ID           PIC S9(9) USAGE COMP.
+           10 SESSION-DURATION     PIC S9(4) USAGE COMP.
+           10 SESSION-START-DATE   PIC X(10).
+           10 USR-ID               PIC X(8).
+           10 DTS                  PIC X(26).
+           10 SESSION-CAPACITY     PIC S9(4) USAGE COMP.
+           10 SESSION-END-DATE     PIC X(10).
+           10 SESSION-STATUS       PIC X(1).
+              88 SESN-STATUS-ACTIVE          VALUE 'A'.
+              88 SESN-STATUS-CANCELLED       VALUE 'C'.
+           10 CANCEL-DATE          PIC X(10).
+           10 SESSION-FEE          PIC S9(7)V99 USAGE COMP-3.
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 11      *
+      ******************************************************************
