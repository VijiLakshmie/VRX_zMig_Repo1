@@ -0,0 +1,32 @@
+      ******************************************************************
+      * DCLGEN TABLE(DBODEVP.SESSION_INSTRUCTOR)                       *
+      *        LIBRARY(ROYAL.DEVP.DCLGLIB.COBOL(DCLINSTR))             *
+      *        LANGUAGE(COBOL)                                         *
+      *        QUOTE                                                   *
+      * ... IS THE DCLGEN COMMAND THAT MADE THE FOLLOWING STATEMENTS   *
+      ******************************************************************
+           EXEC SQL DECLARE DBODEVP.SESSION_INSTRUCTOR TABLE
+           ( SESSION_CATG                   CHAR(2) NOT NULL,
+             SESSION_ID                     INTEGER NOT NULL,
+             ENO                            CHAR(4) NOT NULL,
+             INSTRUCTOR_ROLE                CHAR(1) NOT NULL,
+             DTS                            TIMESTAMP NOT NULL
+           ) END-EXEC.
+      ******************************************************************
+      * COBOL DECLARATION FOR TABLE DBODEVP.SESSION_INSTRUCTOR         *
+      *                                                                 *
+      * INSTRUCTOR_ROLE: 'P' = PRIMARY INSTRUCTOR, 'C' = CO-INSTRUCTOR. *
+      * ONE PRIMARY ROW AND ANY NUMBER OF CO-INSTRUCTOR ROWS MAY EXIST  *
+      * PER SESSION_CATG/SESSION_ID.                                    *
+      ******************************************************************
+       01  DCLSESSION-INSTRUCTOR.
+           10 SESSION-CATG         PIC X(2).
+           10 SESSION-ID           PIC S9(9) USAGE COMP.
+           10 ENO                  PIC X(4).
+           10 INSTRUCTOR-ROLE      PIC X(1).
+              88 INSTR-ROLE-PRIMARY        VALUE 'P'.
+              88 INSTR-ROLE-CO             VALUE 'C'.
+           10 DTS                  PIC X(26).
+      ******************************************************************
+      * THE NUMBER OF COLUMNS DESCRIBED BY THIS DECLARATION IS 5       *
+      ******************************************************************
