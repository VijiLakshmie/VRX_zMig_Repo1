@@ -0,0 +1,23 @@
+000100******************************************************************
+000200* SALARY-BAND EDIT CHECK FOR VIJILAK.EMP999.                      *
+000300*================================================================*
+000400* Notes/Usage:                                                   *
+000500*================================================================*
+000600* Before performing any INSERT or UPDATE against EMP999's ESAL    *
+000700* column, populate SALBAND-ROLE and SALBAND-ESAL and PERFORM     *
+000800* SALARY-BAND-CHECK-PARA. Test SALBAND-INVALID afterwards and    *
+000900* reject the write (with SALBAND-MIN/SALBAND-MAX available for   *
+001000* the error message) rather than letting an out-of-band salary   *
+001100* reach the table.                                               *
+001200*                                                                *
+001300* SALBAND-ROLE is a 2-character role code:                       *
+001400*   IN - Instructor        AD - Administrator                    *
+001500*   CL - Clerical          OTHER ROLES USE THE DEFAULT BAND       *
+001600******************************************************************
+001700 01 SALBAND-SWITCH                    PIC X(01) VALUE SPACES.
+001800    88 SALBAND-OK                               VALUE SPACES.
+001900    88 SALBAND-INVALID                          VALUE 'N'.
+002000 01 SALBAND-ROLE                      PIC X(02) VALUE SPACES.
+002100 01 SALBAND-ESAL                      PIC S9(06)V USAGE COMP-3.
+002200 01 SALBAND-MIN                       PIC S9(06)V USAGE COMP-3.
+002300 01 SALBAND-MAX                       PIC S9(06)V USAGE COMP-3.
