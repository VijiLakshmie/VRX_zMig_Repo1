@@ -0,0 +1,80 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ETRB003.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+      *      RDz Endevor Integration for PoC project"
+       01  WS-SQLCODE PIC +(11).
+       01  WS-REGISTRATION.
+           10 WS-SESSION-CATG         PIC X(2).
+           10 WS-SESSION-ID           PIC S9(9) USAGE COMP.
+           10 WS-EMAIL-ADDR.
+              49 WS-EMAIL-ADDR-LEN    PIC S9(4) USAGE COMP.
+              49 WS-EMAIL-ADDR-TEXT   PIC X(120).
+           10 WS-FULL-NAME.
+              49 WS-FULL-NAME-LEN     PIC S9(4) USAGE COMP.
+              49 WS-FULL-NAME-TEXT    PIC X(130).
+           10 WS-ORG-NAME.
+              49 WS-ORG-NAME-LEN      PIC S9(4) USAGE COMP.
+              49 WS-ORG-NAME-TEXT     PIC X(120).
+           10 WS-REG-DATE             PIC X(10).
+           10 WS-REG-STATUS           PIC X(1).
+           10 WS-DTS                  PIC X(26).
+           10 WS-CANCEL-DATE          PIC X(10).
+           10 WS-CANCEL-REASON.
+              49 WS-CANCEL-REASON-LEN  PIC S9(4) USAGE COMP.
+              49 WS-CANCEL-REASON-TEXT PIC X(60).
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+                INCLUDE DCLRGSTR
+           END-EXEC.
+       LINKAGE SECTION.
+      *    LS-CANCEL-PARM IDENTIFIES THE REGISTRATION TO CANCEL AND
+      *    CARRIES THE REASON TO STAMP ON CANCEL-DATE/CANCEL-REASON.
+       01  LS-CANCEL-PARM.
+           10 LS-SESSION-CATG         PIC X(2).
+           10 LS-SESSION-ID           PIC S9(9) USAGE COMP.
+           10 LS-EMAIL-ADDR           PIC X(120).
+           10 LS-CANCEL-REASON        PIC X(60).
+       PROCEDURE DIVISION USING LS-CANCEL-PARM.
+           DISPLAY 'PROGRAM STARTED'.
+           MOVE LS-SESSION-CATG      TO WS-SESSION-CATG.
+           MOVE LS-SESSION-ID        TO WS-SESSION-ID.
+           MOVE LS-EMAIL-ADDR        TO WS-EMAIL-ADDR-TEXT.
+           MOVE LENGTH OF LS-EMAIL-ADDR TO WS-EMAIL-ADDR-LEN.
+           MOVE LS-CANCEL-REASON     TO WS-CANCEL-REASON-TEXT.
+           MOVE LENGTH OF LS-CANCEL-REASON TO WS-CANCEL-REASON-LEN.
+           PERFORM CANCEL-REGISTRATION-PARA.
+           DISPLAY 'PROGRAM ENDED'.
+           GOBACK.
+      *
+      * CANCEL-REGISTRATION-PARA marks the active registration matched
+      * by session/email cancelled and stamps the audit fields staff
+      * keyed into WS-CANCEL-REASON ahead of this paragraph.
+       CANCEL-REGISTRATION-PARA.
+           EXEC SQL
+             UPDATE DBODEVP.REGISTRATION
+                SET REG_STATUS    = 'C',
+                    CANCEL_DATE   = CURRENT DATE,
+                    CANCEL_REASON = :WS-CANCEL-REASON
+              WHERE SESSION_CATG  = :WS-SESSION-CATG
+                AND SESSION_ID    = :WS-SESSION-ID
+                AND EMAIL_ADDR    = :WS-EMAIL-ADDR
+                AND REG_STATUS    = 'A'
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE SQLCODE
+             WHEN 0
+               DISPLAY ' REGISTRATION CANCELLED : ' WS-SESSION-CATG
+                       '/' WS-SESSION-ID
+             WHEN 100
+               DISPLAY ' REGISTRATION NOT FOUND OR ALREADY CANCELLED '
+             WHEN OTHER
+               DISPLAY ' REGISTRATION CANCEL FAILED '
+               DISPLAY ' SQL CODE   '  WS-SQLCODE
+               DISPLAY ' SQL STATE  '  SQLSTATE
+               DISPLAY ' SQL ERRMC  '  SQLERRMC
+           END-EVALUATE.
