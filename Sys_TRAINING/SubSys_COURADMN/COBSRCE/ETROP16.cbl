@@ -0,0 +1,268 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ETROP16.
+000300 INSTALLATION.  RC.
+000400 AUTHOR.        ANAND.
+000500 DATE-WRITTEN.  8/08/2026.
+000600 DATE-COMPILED.
+
+000700******************************************************************
+000800*  CONSOLIDATED COURSE-CATALOG REPORT.                           *
+000900*  LISTS EVERY DISTINCT SESSION_CATG FROM TRAINING_SESSION, WITH  *
+001000*  A COUNT OF ITS UPCOMING SESSIONS (SESSION_START_DATE ON OR     *
+001100*  AFTER TODAY) AND A COUNT OF ITS TOTAL HISTORICAL REGISTRATIONS,*
+001200*  SO MANAGEMENT GETS ONE VIEW OF THE WHOLE CATALOG INSTEAD OF    *
+001300*  RUNNING ETRB002 OR ETROP04 ONE CATEGORY AT A TIME.             *
+001400******************************************************************
+
+001500 ENVIRONMENT DIVISION.
+
+001600 CONFIGURATION SECTION.
+001700 SOURCE-COMPUTER. Z900.
+001800 OBJECT-COMPUTER. Z900.
+
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT CATALOG-RPT-FILE  ASSIGN TO CATGRPT
+002200            ORGANIZATION  IS LINE SEQUENTIAL.
+
+002300 DATA DIVISION.
+002400 FILE SECTION.
+002500 FD  CATALOG-RPT-FILE
+002600     RECORD CONTAINS 132 CHARACTERS.
+002700 01  CATALOG-RPT-RECORD                  PIC X(132).
+
+002800 WORKING-STORAGE SECTION.
+
+002900 01 WS-BEGIN                          PIC  X(36) VALUE
+003000     'ETROP16 WORKING STORAGE STARTS HERE'.
+
+003100******************************************************************
+003200*  APPLICATION-SPECIFIC WORKING STORAGE                          *
+003300******************************************************************
+003400 01 WS-VARIABLES.
+003500    05 WS-ERROR-SWITCH                 PIC X(01) VALUE SPACES.
+003600       88 WS-NO-ERROR                            VALUE SPACES.
+003700       88 WS-NON-FATAL-ERROR                     VALUE 'N'.
+003800       88 WS-FATAL-ERROR                         VALUE 'F'.
+003900    05 WS-SESSION-CATG                  PIC X(02).
+004000    05 WS-UPCOMING-COUNT                PIC S9(09) USAGE COMP.
+004100    05 WS-HISTORICAL-COUNT              PIC S9(09) USAGE COMP.
+004200    05 WS-GRAND-UPCOMING                PIC S9(09) COMP VALUE 0.
+004300    05 WS-GRAND-HISTORICAL              PIC S9(09) COMP VALUE 0.
+004400    05 WS-PAGE-NO                       PIC 9(04) VALUE 0.
+004500    05 WS-LINE-CTR                      PIC 9(03) VALUE 99.
+004600    05 WS-LINES-PER-PAGE                PIC 9(03) VALUE 50.
+
+004700******************************************************************
+004800*  CATALOG REPORT LINE LAYOUTS                                   *
+004900******************************************************************
+005000 01 WS-RPT-HEADING-1.
+005100    05 FILLER                         PIC X(15) VALUE SPACES.
+005200    05 FILLER                         PIC X(40) VALUE
+005300       'CONSOLIDATED COURSE CATALOG REPORT'.
+005400    05 FILLER                         PIC X(10) VALUE SPACES.
+005500    05 FILLER                         PIC X(05) VALUE 'PAGE '.
+005600    05 WS-RPT-PAGE-NO                 PIC ZZZ9.
+005700 01 WS-RPT-HEADING-2.
+005800    05 FILLER                         PIC X(05) VALUE 'CATG'.
+005900    05 FILLER                         PIC X(10) VALUE SPACES.
+006000    05 FILLER                         PIC X(15) VALUE 'UPCOMING'.
+006100    05 FILLER                         PIC X(05) VALUE SPACES.
+006200    05 FILLER                         PIC X(20) VALUE
+006300       'TOTAL REGISTRATIONS'.
+006400 01 WS-RPT-DETAIL-LINE.
+006500    05 WS-RPT-CATG                    PIC X(02).
+006600    05 FILLER                         PIC X(13) VALUE SPACES.
+006700    05 WS-RPT-UPCOMING                PIC ZZZ,ZZ9.
+006800    05 FILLER                         PIC X(10) VALUE SPACES.
+006900    05 WS-RPT-HISTORICAL               PIC ZZZ,ZZ9.
+007000 01 WS-RPT-GRANDTOTAL-LINE.
+007100    05 FILLER                         PIC X(16) VALUE
+007200       'GRAND TOTAL    '.
+007300    05 WS-RPT-GRAND-UPCOMING          PIC ZZZ,ZZ9.
+007400    05 FILLER                         PIC X(10) VALUE SPACES.
+007500    05 WS-RPT-GRAND-HISTORICAL        PIC ZZZ,ZZ9.
+
+007600******************************************************************
+007700* Copybook Includes.                                             *
+007800******************************************************************
+007900     EXEC SQL
+008000       INCLUDE CWERRLOG
+008100     END-EXEC.
+
+008200******************************************************************
+008300*                     DB2 SECTION                                *
+008400******************************************************************
+008500     EXEC SQL
+008600       INCLUDE SQLCA
+008700     END-EXEC.
+
+008800     EXEC SQL
+008900       INCLUDE DCLSESSN
+009000     END-EXEC.
+
+009100******************************************************************
+009200*  CURSOR DECLARATION - EVERY DISTINCT SESSION_CATG CURRENTLY IN  *
+009300*  THE SCHEDULE. UPCOMING-SESSION AND HISTORICAL-REGISTRATION     *
+009400*  COUNTS ARE FETCHED PER CATEGORY IN COUNT-UPCOMING-PARA AND     *
+009500*  COUNT-HISTORICAL-PARA BELOW, RATHER THAN AS PART OF THIS       *
+009600*  CURSOR, SINCE THEY COME FROM TWO DIFFERENT TABLES.             *
+009700******************************************************************
+009800     EXEC SQL DECLARE CATALOG-SUMMARY CURSOR
+009900      FOR
+010000      SELECT   SESSION_CATG
+010100        FROM   DBODEVP.TRAINING_SESSION
+010200       GROUP BY SESSION_CATG
+010300       ORDER BY SESSION_CATG
+010400     END-EXEC.
+
+010500 01 WS-END                             PIC X(50) VALUE
+010600     'ETROP16-WORKING STORAGE SECTION ENDS HERE'.
+
+010700 PROCEDURE DIVISION.
+
+010800 MAIN-LOGIC-PARA.
+
+010900     MOVE 'ETROP16'                    TO EL-ERROR-MODULE.
+011000     MOVE 'MAIN-LOGIC-PARA           ' TO EL-ERROR-PARA-NAME.
+
+011100     PERFORM OPEN-REPORT-PARA.
+
+011200     EXEC SQL
+011300       OPEN CATALOG-SUMMARY
+011400     END-EXEC.
+
+011500     EVALUATE SQLCODE
+011600       WHEN 0
+011700         CONTINUE
+011800       WHEN 100
+011900         PERFORM EXIT-PARA
+012000       WHEN OTHER
+012100         MOVE 'OPEN  '                 TO EL-ERROR-ACTION
+012200         MOVE 'TRAINING_SESSION'       TO EL-ERROR-DB2-OBJECT
+012300         PERFORM CHECK-SQLCODE-PARA
+012400         PERFORM EXIT-PARA
+012500     END-EVALUATE.
+
+012600     PERFORM UNTIL SQLCODE = 100
+012700       EXEC SQL
+012800         FETCH CATALOG-SUMMARY
+012900          INTO :WS-SESSION-CATG
+013000       END-EXEC
+013100       EVALUATE SQLCODE
+013200         WHEN 0
+013300           PERFORM COUNT-UPCOMING-PARA
+013400           PERFORM COUNT-HISTORICAL-PARA
+013500           PERFORM WRITE-DETAIL-PARA
+013600         WHEN 100
+013700           CONTINUE
+013800         WHEN OTHER
+013900           MOVE 'FETCH '               TO EL-ERROR-ACTION
+014000           MOVE 'TRAINING_SESSION'     TO EL-ERROR-DB2-OBJECT
+014100           PERFORM CHECK-SQLCODE-PARA
+014200           PERFORM EXIT-PARA
+014300       END-EVALUATE
+014400     END-PERFORM.
+
+014500     EXEC SQL
+014600       CLOSE CATALOG-SUMMARY
+014700     END-EXEC.
+
+014800     IF SQLCODE NOT = 0
+014900       MOVE 'CLOSE '                   TO EL-ERROR-ACTION
+015000       MOVE 'TRAINING_SESSION'         TO EL-ERROR-DB2-OBJECT
+015100       PERFORM CHECK-SQLCODE-PARA
+015200     END-IF.
+
+015300     MOVE WS-GRAND-UPCOMING          TO WS-RPT-GRAND-UPCOMING.
+015400     MOVE WS-GRAND-HISTORICAL        TO WS-RPT-GRAND-HISTORICAL.
+015500     WRITE CATALOG-RPT-RECORD        FROM WS-RPT-GRANDTOTAL-LINE.
+015600     PERFORM CLOSE-REPORT-PARA.
+015700     GOBACK.
+
+015800******************************************************************
+015900* Per-Category Counts                                            *
+016000******************************************************************
+016100*    COUNT-UPCOMING-PARA COUNTS SESSIONS IN THE CURRENT CATEGORY
+016200*    WHOSE SESSION_START_DATE IS TODAY OR LATER.
+016300 COUNT-UPCOMING-PARA.
+016400     EXEC SQL
+016500       SELECT COUNT(*)
+016600         INTO :WS-UPCOMING-COUNT
+016700         FROM DBODEVP.TRAINING_SESSION
+016800        WHERE SESSION_CATG      = :WS-SESSION-CATG
+016900          AND SESSION_START_DATE >= CURRENT DATE
+017000     END-EXEC.
+017100     IF SQLCODE NOT = 0
+017200         MOVE 'SELECT'               TO EL-ERROR-ACTION
+017300         MOVE 'TRAINING_SESSION'     TO EL-ERROR-DB2-OBJECT
+017400         PERFORM CHECK-SQLCODE-PARA
+017500         MOVE 0                      TO WS-UPCOMING-COUNT
+017600     END-IF.
+
+017700*    COUNT-HISTORICAL-PARA COUNTS EVERY REGISTRATION ROW EVER
+017800*    WRITTEN FOR THE CURRENT CATEGORY, REGARDLESS OF REG_STATUS,
+017900*    SINCE THE ASK IS A TOTAL-HISTORICAL-VOLUME FIGURE.
+018000 COUNT-HISTORICAL-PARA.
+018100     EXEC SQL
+018200       SELECT COUNT(*)
+018300         INTO :WS-HISTORICAL-COUNT
+018400         FROM DBODEVP.REGISTRATION
+018500        WHERE SESSION_CATG      = :WS-SESSION-CATG
+018600     END-EXEC.
+018700     IF SQLCODE NOT = 0
+018800         MOVE 'SELECT'               TO EL-ERROR-ACTION
+018900         MOVE 'REGISTRATION'         TO EL-ERROR-DB2-OBJECT
+019000         PERFORM CHECK-SQLCODE-PARA
+019100         MOVE 0                      TO WS-HISTORICAL-COUNT
+019200     END-IF.
+
+019300******************************************************************
+019400* Catalog Report                                                 *
+019500******************************************************************
+019600 OPEN-REPORT-PARA.
+019700     OPEN OUTPUT CATALOG-RPT-FILE.
+019800     MOVE 99                         TO WS-LINE-CTR.
+019900     MOVE 0                          TO WS-PAGE-NO.
+020000     MOVE 0                          TO WS-GRAND-UPCOMING.
+020100     MOVE 0                          TO WS-GRAND-HISTORICAL.
+
+020200 WRITE-HEADING-PARA.
+020300     ADD 1                           TO WS-PAGE-NO.
+020400     MOVE WS-PAGE-NO                 TO WS-RPT-PAGE-NO.
+020500     WRITE CATALOG-RPT-RECORD        FROM WS-RPT-HEADING-1.
+020600     MOVE SPACES                     TO CATALOG-RPT-RECORD.
+020700     WRITE CATALOG-RPT-RECORD.
+020800     WRITE CATALOG-RPT-RECORD        FROM WS-RPT-HEADING-2.
+020900     MOVE 3                          TO WS-LINE-CTR.
+
+021000 WRITE-DETAIL-PARA.
+021100     IF WS-LINE-CTR > WS-LINES-PER-PAGE
+021200         PERFORM WRITE-HEADING-PARA
+021300     END-IF.
+021400     MOVE WS-SESSION-CATG            TO WS-RPT-CATG.
+021500     MOVE WS-UPCOMING-COUNT          TO WS-RPT-UPCOMING.
+021600     MOVE WS-HISTORICAL-COUNT        TO WS-RPT-HISTORICAL.
+021700     WRITE CATALOG-RPT-RECORD        FROM WS-RPT-DETAIL-LINE.
+021800     ADD 1                           TO WS-LINE-CTR.
+021900     ADD WS-UPCOMING-COUNT           TO WS-GRAND-UPCOMING.
+022000     ADD WS-HISTORICAL-COUNT         TO WS-GRAND-HISTORICAL.
+
+022100 CLOSE-REPORT-PARA.
+022200     CLOSE CATALOG-RPT-FILE.
+
+022300******************************************************************
+022400* Error Logging                                                  *
+022500******************************************************************
+022600     EXEC SQL
+022700       INCLUDE CPERRBAT
+022800     END-EXEC.
+
+022900*    A NON-FATAL OPEN/FETCH FAILURE (SQLCODE 100, OR A DEADLOCK
+023000*    RETRY COUNT EXCEEDED) STILL HAS TO STOP THIS RUN - OTHERWISE
+023100*    MAIN-LOGIC-PARA FALLS THROUGH INTO THE FETCH LOOP AGAINST A
+023200*    CURSOR THAT WAS NEVER OPENED, WHICH FAILS THE SAME WAY ON
+023300*    EVERY FETCH AND NEVER REACHES SQLCODE = 100.
+023400 EXIT-PARA.
+023500     DISPLAY 'PROGRAM ENDED - SEE ERROR LOG'.
+023600     GOBACK.
