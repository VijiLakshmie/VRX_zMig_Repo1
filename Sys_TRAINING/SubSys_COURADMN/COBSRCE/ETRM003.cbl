@@ -0,0 +1,348 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ETRM003.
+000300 INSTALLATION.  RC.
+000400 AUTHOR.        ANAND.
+000500 DATE-WRITTEN.  8/08/2026.
+000600 DATE-COMPILED.
+
+000800******************************************************************
+000900*  PSEUDO-CONVERSATIONAL SESSION HEADCOUNT BROWSE TRANSACTION.    *
+001000*  LETS A TRAINING COORDINATOR PAGE THROUGH THE SAME PER-SESSION  *
+001010*  ENROLLED-VS-CAPACITY HEADCOUNTS ETROP04 PRINTS IN BATCH, ONE   *
+001020*  SESSION AT A TIME, WITHOUT RUNNING THE BATCH JOB. PF8 MOVES TO *
+001030*  THE NEXT SESSION_CATG/SESSION_START_DATE, PF7 TO THE PREVIOUS  *
+001040*  ONE; THE CURRENTLY-DISPLAYED KEY TRAVELS IN THE COMMAREA SINCE *
+001050*  NO DB2 CURSOR SURVIVES ACROSS THE RETURN/RECEIVE BOUNDARY.     *
+001060******************************************************************
+
+003300 ENVIRONMENT DIVISION.
+
+003500 CONFIGURATION SECTION.
+003600 SOURCE-COMPUTER. Z900.
+003700 OBJECT-COMPUTER. Z900.
+
+004100 DATA DIVISION.
+004300 WORKING-STORAGE SECTION.
+
+004500 01 WS-BEGIN                          PIC  X(36) VALUE
+004600     'ETRM003 WORKING STORAGE STARTS HERE'.
+
+004800******************************************************************
+004900*  APPLICATION-SPECIFIC WORKING STORAGE                          *
+005000******************************************************************
+005100 01 WS-VARIABLES.
+005200    05 WS-ERROR-SWITCH                 PIC X(01) VALUE SPACES.
+005300       88 WS-NO-ERROR                            VALUE SPACES.
+005400    05 WS-RESP                         PIC S9(08) USAGE COMP.
+005500    05 WS-RESP2                        PIC S9(08) USAGE COMP.
+005600    05 WS-STUDENT-COUNT                PIC S9(09) USAGE COMP.
+005650    05 WS-STUDENT-COUNT-EDIT           PIC ZZZZZZZZ9.
+005700    05 WS-SESSION-CAPACITY             PIC S9(04) USAGE COMP.
+005800    05 WS-FOUND-SWITCH                 PIC X(01) VALUE 'N'.
+005900       88 WS-ROW-FOUND                            VALUE 'Y'.
+
+006000******************************************************************
+006100*  COMMAREA - CARRIES THE SESSION_CATG/SESSION_START_DATE OF THE  *
+006200*  SESSION CURRENTLY ON SCREEN, SO THE NEXT PF7/PF8 CAN RE-OPEN   *
+006300*  THE APPROPRIATE BROWSE CURSOR JUST PAST (OR BEFORE) IT.        *
+006400******************************************************************
+006500 01 WS-COMMAREA.
+006600    05 WS-CA-SESSION-CATG              PIC X(02).
+006700    05 WS-CA-SESSION-START-DATE        PIC X(10).
+
+006900******************************************************************
+007000*  SYMBOLIC MAP.                                                 *
+007100******************************************************************
+007200     COPY ETRM03.
+
+007500******************************************************************
+007600* Copybook Includes.                                             *
+007700******************************************************************
+007800     EXEC SQL
+007900       INCLUDE CWERRLOG
+008000     END-EXEC.
+
+010900******************************************************************
+011000*                     DB2 SECTION                                *
+011100******************************************************************
+011200     EXEC SQL
+011300       INCLUDE SQLCA
+011400     END-EXEC.
+
+011810     EXEC SQL
+011820       INCLUDE DCLSESSN
+011830     END-EXEC.
+
+011900******************************************************************
+012000*  FORWARD AND BACKWARD BROWSE CURSORS - SAME ENROLLED-VS-        *
+012100*  CAPACITY SHAPE AS ETROP04'S STUDENTS-IN-SESSION CURSOR, EACH   *
+012200*  POSITIONED OFF THE SESSION_CATG/SESSION_START_DATE CURRENTLY   *
+012300*  SHOWN ON THE SCREEN INSTEAD OF A RESTART-KEY-FILE.             *
+012400******************************************************************
+012500     EXEC SQL DECLARE HEADCOUNT-BROWSE-FWD CURSOR
+012600      FOR
+012700      SELECT          A.SESSION_CATG,
+012800                      A.SESSION_START_DATE,
+012900                      COUNT(*),
+013000                      A.SESSION_CAPACITY
+013100        FROM DBODEVP.TRAINING_SESSION A,
+013200             DBODEVP.REGISTRATION B
+013300       WHERE   B.SESSION_CATG      = A.SESSION_CATG
+013400         AND   B.SESSION_ID        = A.SESSION_ID
+013500         AND   B.REG_STATUS        = 'A'
+013600         AND ( A.SESSION_CATG > :WS-CA-SESSION-CATG
+013700           OR ( A.SESSION_CATG = :WS-CA-SESSION-CATG
+013800         AND A.SESSION_START_DATE >
+013810               :WS-CA-SESSION-START-DATE ) )
+013900       GROUP BY A.SESSION_CATG, A.SESSION_START_DATE,
+014000                A.SESSION_CAPACITY
+014100       ORDER BY A.SESSION_CATG ASC, A.SESSION_START_DATE ASC
+014200     END-EXEC.
+
+014300     EXEC SQL DECLARE HEADCOUNT-BROWSE-BWD CURSOR
+014400      FOR
+014500      SELECT          A.SESSION_CATG,
+014600                      A.SESSION_START_DATE,
+014700                      COUNT(*),
+014800                      A.SESSION_CAPACITY
+014900        FROM DBODEVP.TRAINING_SESSION A,
+015000             DBODEVP.REGISTRATION B
+015100       WHERE   B.SESSION_CATG      = A.SESSION_CATG
+015200         AND   B.SESSION_ID        = A.SESSION_ID
+015300         AND   B.REG_STATUS        = 'A'
+015400         AND ( A.SESSION_CATG < :WS-CA-SESSION-CATG
+015500           OR ( A.SESSION_CATG = :WS-CA-SESSION-CATG
+015600         AND A.SESSION_START_DATE <
+015610               :WS-CA-SESSION-START-DATE ) )
+015700       GROUP BY A.SESSION_CATG, A.SESSION_START_DATE,
+015800                A.SESSION_CAPACITY
+015900       ORDER BY A.SESSION_CATG DESC, A.SESSION_START_DATE DESC
+016000     END-EXEC.
+
+016100 01 WS-END                             PIC X(50) VALUE
+016200     'ETRM003-WORKING STORAGE SECTION ENDS HERE'.
+
+016300 LINKAGE SECTION.
+016400 01 DFHCOMMAREA                        PIC X(12).
+
+016600 PROCEDURE DIVISION.
+
+016700 MAIN-LOGIC-PARA.
+
+016800     MOVE 'ETRM003'                    TO EL-ERROR-MODULE.
+016900     MOVE 'MAIN-LOGIC-PARA           '  TO EL-ERROR-PARA-NAME.
+
+017000     IF EIBCALEN = 0
+017100         MOVE SPACES                    TO WS-CA-SESSION-CATG
+017200         MOVE SPACES                 TO
+017210             WS-CA-SESSION-START-DATE
+017300         PERFORM SEND-INITIAL-MAP-PARA
+017400         PERFORM RETURN-CONVERSATIONAL-PARA
+017500     ELSE
+017600         MOVE DFHCOMMAREA                TO WS-COMMAREA
+017700         PERFORM RECEIVE-MAP-PARA
+017800         EVALUATE EIBAID
+017900           WHEN DFHPF3
+018000             PERFORM SEND-GOODBYE-PARA
+018100           WHEN DFHENTER
+018200             MOVE SPACES                 TO WS-CA-SESSION-CATG
+018210             MOVE SPACES                 TO
+018220                 WS-CA-SESSION-START-DATE
+018400             PERFORM BROWSE-FORWARD-PARA
+018500             PERFORM RETURN-CONVERSATIONAL-PARA
+018600           WHEN DFHPF8
+018700             PERFORM BROWSE-FORWARD-PARA
+018800             PERFORM RETURN-CONVERSATIONAL-PARA
+018900           WHEN DFHPF7
+019000             PERFORM BROWSE-BACKWARD-PARA
+019100             PERFORM RETURN-CONVERSATIONAL-PARA
+019200           WHEN OTHER
+019300             PERFORM SEND-INVALID-KEY-PARA
+019400             PERFORM RETURN-CONVERSATIONAL-PARA
+019500         END-EVALUATE
+019600     END-IF.
+
+019700     GOBACK.
+
+019750******************************************************************
+019760* ENDS THE PSEUDO-CONVERSATIONAL TURN, PASSING THE CURRENTLY-     *
+019770* DISPLAYED KEY FORWARD SO THE NEXT PF7/PF8 CAN RESUME FROM IT.   *
+019780******************************************************************
+019800 RETURN-CONVERSATIONAL-PARA.
+019900     EXEC CICS RETURN
+020000          TRANSID  ('ETRN')
+020100          COMMAREA (WS-COMMAREA)
+020200          LENGTH   (LENGTH OF WS-COMMAREA)
+020300     END-EXEC.
+
+020500******************************************************************
+020600* Screen I/O                                                     *
+020700******************************************************************
+020800 SEND-INITIAL-MAP-PARA.
+020900     MOVE SPACES                       TO MSGO.
+021000     EXEC CICS SEND MAP    ('ETRM03M')
+021100               MAPSET      ('ETRM003')
+021200               ERASE
+021300               RESP        (WS-RESP)
+021400     END-EXEC.
+021500     IF WS-RESP NOT = DFHRESP(NORMAL)
+021600         PERFORM CHECK-RESPCODE-PARA
+021700     END-IF.
+
+021900 RECEIVE-MAP-PARA.
+022000     EXEC CICS RECEIVE MAP ('ETRM03M')
+022100               MAPSET      ('ETRM003')
+022200               INTO        (ETRM03I)
+022300               RESP        (WS-RESP)
+022400     END-EXEC.
+022500     EVALUATE WS-RESP
+022600       WHEN DFHRESP(NORMAL)
+022700         CONTINUE
+022800       WHEN DFHRESP(MAPFAIL)
+022900         CONTINUE
+023000       WHEN OTHER
+023100         PERFORM CHECK-RESPCODE-PARA
+023200     END-EVALUATE.
+
+023400 BROWSE-FORWARD-PARA.
+023500     MOVE 'HEADCOUNT-BROWSE-FWD'        TO EL-ERROR-DB2-OBJECT.
+023600     MOVE 'N'                           TO WS-FOUND-SWITCH.
+
+023700     EXEC SQL
+023800       OPEN HEADCOUNT-BROWSE-FWD
+023900     END-EXEC.
+024000     IF SQLCODE NOT = 0
+024100         MOVE 'OPEN  '                  TO EL-ERROR-ACTION
+024200         PERFORM CHECK-SQLCODE-PARA
+024220         MOVE 'UNABLE TO OPEN HEADCOUNT BROWSE - TRY AGAIN'
+024230                                        TO MSGO
+024270     ELSE
+
+024400     EXEC SQL
+024500       FETCH HEADCOUNT-BROWSE-FWD
+024600        INTO :DCLTRAINING-SESSION.SESSION-CATG,
+024700              :DCLTRAINING-SESSION.SESSION-START-DATE,
+024800              :WS-STUDENT-COUNT,
+024900              :WS-SESSION-CAPACITY
+025000     END-EXEC
+
+025100     EVALUATE SQLCODE
+025200       WHEN 0
+025300         SET WS-ROW-FOUND              TO TRUE
+025400       WHEN 100
+025500         MOVE 'NO FURTHER SESSIONS - PF7 TO GO BACK' TO MSGO
+025600       WHEN OTHER
+025700         MOVE 'FETCH '                  TO EL-ERROR-ACTION
+025800         PERFORM CHECK-SQLCODE-PARA
+025900     END-EVALUATE
+
+026000     EXEC SQL
+026100       CLOSE HEADCOUNT-BROWSE-FWD
+026200     END-EXEC
+026300     IF SQLCODE NOT = 0
+026400         MOVE 'CLOSE '                  TO EL-ERROR-ACTION
+026500         PERFORM CHECK-SQLCODE-PARA
+026600     END-IF
+026650     END-IF.
+
+026700     IF WS-ROW-FOUND
+026800         PERFORM SHOW-SESSION-PARA
+026900     END-IF.
+027000     PERFORM SEND-RESULT-MAP-PARA.
+
+027200 BROWSE-BACKWARD-PARA.
+027300     MOVE 'HEADCOUNT-BROWSE-BWD'        TO EL-ERROR-DB2-OBJECT.
+027400     MOVE 'N'                           TO WS-FOUND-SWITCH.
+
+027500     EXEC SQL
+027600       OPEN HEADCOUNT-BROWSE-BWD
+027700     END-EXEC.
+027800     IF SQLCODE NOT = 0
+027900         MOVE 'OPEN  '                  TO EL-ERROR-ACTION
+028000         PERFORM CHECK-SQLCODE-PARA
+028020         MOVE 'UNABLE TO OPEN HEADCOUNT BROWSE - TRY AGAIN'
+028030                                        TO MSGO
+028070     ELSE
+
+028200     EXEC SQL
+028300       FETCH HEADCOUNT-BROWSE-BWD
+028400        INTO :DCLTRAINING-SESSION.SESSION-CATG,
+028500              :DCLTRAINING-SESSION.SESSION-START-DATE,
+028600              :WS-STUDENT-COUNT,
+028700              :WS-SESSION-CAPACITY
+028800     END-EXEC
+
+028900     EVALUATE SQLCODE
+029000       WHEN 0
+029100         SET WS-ROW-FOUND              TO TRUE
+029200       WHEN 100
+029300         MOVE 'ALREADY AT THE FIRST SESSION' TO MSGO
+029400       WHEN OTHER
+029500         MOVE 'FETCH '                  TO EL-ERROR-ACTION
+029600         PERFORM CHECK-SQLCODE-PARA
+029700     END-EVALUATE
+
+029800     EXEC SQL
+029900       CLOSE HEADCOUNT-BROWSE-BWD
+030000     END-EXEC
+030100     IF SQLCODE NOT = 0
+030200         MOVE 'CLOSE '                  TO EL-ERROR-ACTION
+030300         PERFORM CHECK-SQLCODE-PARA
+030400     END-IF
+030450     END-IF.
+
+030500     IF WS-ROW-FOUND
+030600         PERFORM SHOW-SESSION-PARA
+030700     END-IF.
+030800     PERFORM SEND-RESULT-MAP-PARA.
+
+031000 SHOW-SESSION-PARA.
+031100     MOVE SESSION-CATG                 TO WS-CA-SESSION-CATG.
+031200     MOVE SESSION-START-DATE           TO
+031210         WS-CA-SESSION-START-DATE.
+031300     MOVE SESSION-CATG                 TO CATGO.
+031400     MOVE SESSION-START-DATE           TO SDATEO.
+031500     MOVE WS-SESSION-CAPACITY          TO CAPO.
+031600     MOVE WS-STUDENT-COUNT             TO WS-STUDENT-COUNT-EDIT.
+031650     MOVE WS-STUDENT-COUNT-EDIT        TO CNTO.
+031700     IF WS-STUDENT-COUNT > WS-SESSION-CAPACITY
+031800         MOVE 'OVERBOOKED'              TO STATO
+031900     ELSE
+032000         MOVE SPACES                    TO STATO
+032100     END-IF.
+032200     MOVE 'PF7=PREV  PF8=NEXT'          TO MSGO.
+
+032400 SEND-RESULT-MAP-PARA.
+032500     EXEC CICS SEND MAP    ('ETRM03M')
+032600               MAPSET      ('ETRM003')
+032700               FROM        (ETRM03O)
+032800               DATAONLY
+032900               RESP        (WS-RESP)
+033000     END-EXEC.
+033100     IF WS-RESP NOT = DFHRESP(NORMAL)
+033200         PERFORM CHECK-RESPCODE-PARA
+033300     END-IF.
+
+033500 SEND-INVALID-KEY-PARA.
+033600     MOVE 'INVALID KEY - USE ENTER, PF7, PF8 OR PF3' TO MSGO.
+033700     PERFORM SEND-RESULT-MAP-PARA.
+
+034000 SEND-GOODBYE-PARA.
+034100     EXEC CICS SEND TEXT
+034200               FROM    ('ETRM003 - HEADCOUNT BROWSE COMPLETE')
+034300               LENGTH  (36)
+034400               ERASE
+034500               RESP    (WS-RESP)
+034600     END-EXEC.
+034700     IF WS-RESP NOT = DFHRESP(NORMAL)
+034800         PERFORM CHECK-RESPCODE-PARA
+034900     END-IF.
+035000     EXEC CICS RETURN
+035100     END-EXEC.
+
+035300******************************************************************
+035400* Error Logging                                                  *
+035500******************************************************************
+035600     EXEC SQL
+035700       INCLUDE CPERRLOG
+035800     END-EXEC.
