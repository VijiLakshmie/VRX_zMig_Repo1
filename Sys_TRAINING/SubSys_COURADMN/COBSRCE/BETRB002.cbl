@@ -1,7 +1,31 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. ETRB002.
        ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+      *    CATG-LIST-FILE IS THE NEW OPTIONAL BATCH CONTROL FILE - ONE
+      *    SESSION_CATG PER RECORD. WHEN PRESENT IT DRIVES THE
+      *    MULTI-CATEGORY BATCH LOOP IN MAIN-LOGIC-PARA BELOW INSTEAD
+      *    OF THE SINGLE-CATEGORY LS-REG-LOOKUP-PARM PATH. ITS ABSENCE
+      *    LEAVES THE ORIGINAL SINGLE-CATEGORY BEHAVIOR UNCHANGED.
+           SELECT OPTIONAL CATG-LIST-FILE  ASSIGN TO CATGLIST
+                  ORGANIZATION  IS LINE SEQUENTIAL.
+      *    LOOKUP-RPT-FILE IS THE CONSOLIDATED OUTPUT FOR A BATCH RUN -
+      *    ONE REPORT COVERING EVERY CATEGORY LISTED IN CATG-LIST-FILE
+      *    INSTEAD OF ONE MANUAL RUN (AND ONE DISPLAY STREAM) PER
+      *    CATEGORY.
+           SELECT LOOKUP-RPT-FILE          ASSIGN TO RB2RPT
+                  ORGANIZATION  IS LINE SEQUENTIAL.
        DATA DIVISION.
+       FILE SECTION.
+       FD  CATG-LIST-FILE
+           RECORD CONTAINS 80 CHARACTERS.
+       01  CATG-LIST-RECORD.
+           05 CL-SESSION-CATG              PIC X(02).
+           05 FILLER                       PIC X(78).
+       FD  LOOKUP-RPT-FILE
+           RECORD CONTAINS 132 CHARACTERS.
+       01  LOOKUP-RPT-RECORD                PIC X(132).
        WORKING-STORAGE SECTION.
       *
       *      RDz Endevor Integration for PoC project"
@@ -22,44 +46,473 @@
            10 WS-REG-DATE             PIC X(10).
            10 WS-REG-STATUS           PIC X(1).
            10 WS-DTS                  PIC X(26).
+           10 WS-PHONE-NUMBER.
+              49 WS-PHONE-NUMBER-LEN  PIC S9(4) USAGE COMP.
+              49 WS-PHONE-NUMBER-TEXT PIC X(20).
+           10 WS-AMOUNT-PAID          PIC S9(7)V99 USAGE COMP-3.
+      *    PHONE_NUMBER AND AMOUNT_PAID ARE NULLABLE (DCLRGSTR) SO EACH
+      *    FETCH OF THEM MUST CARRY AN INDICATOR VARIABLE - A NEGATIVE
+      *    INDICATOR MEANS THE COLUMN WAS NULL, NOT THAT THE FETCH
+      *    FAILED, AND IS HANDLED SEPARATELY FROM SQLCODE -305 BELOW.
+       01  WS-REGISTRATION-INDICATORS.
+           10 WS-PHONE-NUMBER-IND     PIC S9(4) USAGE COMP.
+           10 WS-AMOUNT-PAID-IND      PIC S9(4) USAGE COMP.
+      *    RCBT002A-PARM IS THE COMMAREA/PARM PASSED TO THE SHARED
+      *    CALENDAR-DATE VALIDATION ROUTINE AHEAD OF THE INSERT BELOW.
+       01  WS-RCBT002A-PARM.
+           10 WS-VALID-DATE-TEXT      PIC X(10).
+           10 WS-VALID-RETURN-CODE    PIC X(1).
+              88 WS-VALID-DATE-OK               VALUE '0'.
+              88 WS-VALID-DATE-BAD               VALUE '9'.
+      *    NEW-REGISTRANT FIELDS USED BY THE SIGN-UP (INSERT) PATH.
+       01  WS-NEW-REGISTRANT.
+           10 WS-ADD-SESSION-CATG     PIC X(2)   VALUE 'TR'.
+           10 WS-ADD-SESSION-ID       PIC S9(9) USAGE COMP.
+           10 WS-ADD-EMAIL-ADDR       PIC X(120) VALUE SPACES.
+           10 WS-ADD-FULL-NAME        PIC X(130) VALUE SPACES.
+           10 WS-ADD-ORG-NAME         PIC X(120) VALUE SPACES.
+           10 WS-ADD-REG-DATE         PIC X(10)  VALUE SPACES.
+           10 WS-ADD-REG-STATUS       PIC X(1)   VALUE 'A'.
+           10 WS-ADD-PHONE-NUMBER     PIC X(20)  VALUE SPACES.
+           10 WS-ADD-AMOUNT-PAID      PIC S9(7)V99 USAGE COMP-3
+                                       VALUE 0.
+      *    SESSION-FULL EDIT CHECK FIELDS. IF THE SESSION IS ALREADY AT
+      *    CAPACITY THE REGISTRANT IS ROUTED TO WAITLISTED STATUS ('W')
+      *    INSTEAD OF ACTIVE ('A') - SEE CHECK-SESSION-FULL-PARA.
+       01  WS-CAPACITY-CHECK.
+           10 WS-CHK-CAPACITY         PIC S9(4) USAGE COMP.
+           10 WS-CHK-ACTIVE-COUNT     PIC S9(9) USAGE COMP.
+           10 WS-CHK-RETURN-CODE      PIC X(1)   VALUE '0'.
+              88 WS-CHK-CAPACITY-OK               VALUE '0'.
+              88 WS-CHK-CAPACITY-BAD              VALUE '9'.
+      *    BATCH MULTI-CATEGORY MODE SWITCHES AND COUNTERS.
+       01  WS-BATCH-VARIABLES.
+           10 WS-CATGLIST-SWITCH       PIC X(01) VALUE 'N'.
+              88 WS-CATGLIST-PRESENT             VALUE 'Y'.
+              88 WS-CATGLIST-ABSENT              VALUE 'N'.
+           10 WS-CATGLIST-EOF-SWITCH   PIC X(01) VALUE 'N'.
+              88 WS-CATGLIST-EOF                 VALUE 'Y'.
+           10 WS-LINE-CTR               PIC 9(03) VALUE 99.
+           10 WS-LINES-PER-PAGE         PIC 9(03) VALUE 50.
+           10 WS-PAGE-NO                PIC 9(04) VALUE 0.
+           10 WS-BATCH-ROW-COUNT        PIC S9(9) USAGE COMP VALUE 0.
+      ******************************************************************
+      *  CONSOLIDATED BATCH REPORT LINE LAYOUTS                        *
+      ******************************************************************
+       01  WS-RPT-HEADING-1.
+           05 FILLER                  PIC X(15) VALUE SPACES.
+           05 FILLER                  PIC X(35) VALUE
+              'REGISTRATION LOOKUP - MULTI-CATG'.
+           05 FILLER                  PIC X(08) VALUE SPACES.
+           05 FILLER                  PIC X(05) VALUE 'PAGE '.
+           05 WS-RPT-PAGE-NO          PIC ZZZ9.
+       01  WS-RPT-HEADING-2.
+           05 FILLER                  PIC X(05) VALUE 'CATG'.
+           05 FILLER                  PIC X(03) VALUE SPACES.
+           05 FILLER                  PIC X(12) VALUE 'SESSION ID'.
+           05 FILLER                  PIC X(03) VALUE SPACES.
+           05 FILLER                  PIC X(30) VALUE 'FULL NAME'.
+           05 FILLER                  PIC X(03) VALUE SPACES.
+           05 FILLER                  PIC X(08) VALUE 'STATUS'.
+           05 FILLER                  PIC X(03) VALUE SPACES.
+           05 FILLER                  PIC X(10) VALUE 'AMOUNT'.
+       01  WS-RPT-DETAIL-LINE.
+           05 WS-RPT-CATG              PIC X(02).
+           05 FILLER                   PIC X(06) VALUE SPACES.
+           05 WS-RPT-SESSION-ID         PIC ZZZZZZZZ9.
+           05 FILLER                   PIC X(03) VALUE SPACES.
+           05 WS-RPT-FULL-NAME          PIC X(30).
+           05 FILLER                   PIC X(03) VALUE SPACES.
+           05 WS-RPT-STATUS              PIC X(01).
+           05 FILLER                   PIC X(10) VALUE SPACES.
+           05 WS-RPT-AMOUNT              PIC --,---,--9.99.
+       01  WS-RPT-SUMMARY-LINE.
+           05 FILLER                  PIC X(25) VALUE
+              'TOTAL ROWS REPORTED:'.
+           05 WS-RPT-SUM-COUNT         PIC ZZZ,ZZ9.
            EXEC SQL
                 INCLUDE SQLCA
            END-EXEC.
            EXEC SQL
                 INCLUDE DCLRGSTR
            END-EXEC.
-       PROCEDURE DIVISION.
+      *    REGISTRATION-LOOKUP REPLACES THE OLD SELECT INTO, WHICH
+      *    BLEW UP WITH SQLCODE -811 AS SOON AS A CATEGORY HAD MORE
+      *    THAN ONE REGISTRANT. THE CURSOR BROWSES EVERY MATCHING ROW.
+           EXEC SQL
+             DECLARE REGISTRATION-LOOKUP CURSOR FOR
+             SELECT SESSION_CATG, SESSION_ID, EMAIL_ADDR, FULL_NAME,
+                    ORG_NAME, REG_DATE, REG_STATUS, PHONE_NUMBER,
+                    AMOUNT_PAID
+               FROM DBODEVP.REGISTRATION
+              WHERE SESSION_CATG = :WS-SESSION-CATG
+           END-EXEC.
+       LINKAGE SECTION.
+      *    LS-REG-LOOKUP-PARM IS PASSED AS A PARM/COMMAREA-STYLE RECORD
+      *    BY EVERY CALLER - THIS PROGRAM IS A BATCH/CALLABLE MODULE
+      *    THROUGHOUT, WITH NO CICS-SPECIFIC LOGIC OF ITS OWN, SO THE
+      *    SAME PROGRAM CAN LOOK UP ANY CATEGORY WITHOUT A RECOMPILE.
+      *    LS-REQUEST-TYPE TELLS MAIN-LOGIC-PARA WHETHER THE CALLER
+      *    WANTS A LOOKUP (THE ORIGINAL BEHAVIOR - LEFT AS THE DEFAULT
+      *    SO EXISTING CALLERS THAT ONLY SET LS-SESSION-CATG/-ID NEVER
+      *    TRIP THE SIGN-UP PATH) OR A SIGN-UP, WITH THE REGISTRANT'S
+      *    OWN DATA CARRIED IN LS-SIGNUP-DATA FOR THE INSERT.
+       01  LS-REG-LOOKUP-PARM.
+           10 LS-SESSION-CATG         PIC X(2).
+           10 LS-SESSION-ID           PIC S9(9) USAGE COMP.
+           10 LS-REQUEST-TYPE         PIC X(1).
+              88 LS-REQUEST-LOOKUP               VALUE SPACES 'L'.
+              88 LS-REQUEST-SIGNUP               VALUE 'S'.
+           10 LS-SIGNUP-DATA.
+              15 LS-EMAIL-ADDR        PIC X(120).
+              15 LS-FULL-NAME         PIC X(130).
+              15 LS-ORG-NAME          PIC X(120).
+              15 LS-REG-DATE          PIC X(10).
+              15 LS-PHONE-NUMBER      PIC X(20).
+              15 LS-AMOUNT-PAID       PIC S9(7)V99 USAGE COMP-3.
+       PROCEDURE DIVISION USING LS-REG-LOOKUP-PARM.
            DISPLAY 'PROGRAM STARTED'.
-           MOVE 'TR' TO WS-SESSION-CATG.
-           DISPLAY 'OUT SIDE SQL BLOCK : ' WS-SESSION-CATG.
-      *
-            EXEC SQL
-              SELECT SESSION_CATG, SESSION_ID, REG_DATE, REG_STATUS
-                     INTO  :WS-SESSION-CATG, :WS-SESSION-ID,
-                           :WS-REG-DATE, :WS-REG-STATUS
-                  FROM DBODEVP.REGISTRATION
-                  WHERE SESSION_CATG= :WS-SESSION-CATG
-            END-EXEC.
-            MOVE SQLCODE TO WS-SQLCODE
-                  DISPLAY ' SQL CODE   '  SQLCODE
-            IF SQLCODE = 0
-
-                  DISPLAY ' SQL EXECUTED SUCCESSFULLY '
-                  DISPLAY ' REGISTRATION DETAILS '
-                  DISPLAY ' SESSION-CATG  : ' WS-SESSION-CATG
-                  DISPLAY ' SESSION-ID    : ' WS-SESSION-ID
-      *           DISPLAY ' EMAIL-ADDR    : ' WS-EMAIL-ADDR
-      *           DISPLAY ' FULL-NAME     : ' WS-FULL-NAME
-      *           DISPLAY ' ORG-NAME      : ' WS-ORG-NAME
-                  DISPLAY ' REG-DATE      : ' WS-REG-DATE
-      *           DISPLAY ' REG-STATUS    : ' WS-REG-STATUS
-             ELSE
-                  DISPLAY ' SQL FAILED '
-                  DISPLAY ' SQL CODE   '  SQLCODE
-                  DISPLAY ' SQL CODE   '  WS-SQLCODE
-                  DISPLAY ' SQL STATE  '  SQLSTATE
-                  DISPLAY ' SQL ERRMC  '  SQLERRMC
-             END-IF.
+      *    CATG-LIST-FILE'S PRESENCE, NOT LS-REG-LOOKUP-PARM, IS WHAT
+      *    SWITCHES THIS RUN INTO THE MULTI-CATEGORY LOOP - SEE CHECK-
+      *    BATCH-MODE-PARA - SO A SINGLE-CATEGORY CALLER THAT NEVER
+      *    SETS UP A CONTROL FILE NEVER TRIPS IT.
+           PERFORM CHECK-BATCH-MODE-PARA.
+           IF WS-CATGLIST-PRESENT
+               PERFORM BATCH-CATEGORY-LOOP-PARA
+           ELSE
+               IF LS-SESSION-CATG = SPACES
+                   MOVE 'TR'             TO WS-SESSION-CATG
+               ELSE
+                   MOVE LS-SESSION-CATG  TO WS-SESSION-CATG
+               END-IF
+               MOVE LS-SESSION-ID        TO WS-SESSION-ID
+               DISPLAY 'OUT SIDE SQL BLOCK : ' WS-SESSION-CATG
+               EXEC SQL
+                 OPEN REGISTRATION-LOOKUP
+               END-EXEC
+               MOVE SQLCODE TO WS-SQLCODE
+               IF SQLCODE NOT = 0
+                   DISPLAY ' SQL FAILED ON OPEN '
+                   DISPLAY ' SQL CODE   '  WS-SQLCODE
+                   DISPLAY ' SQL STATE  '  SQLSTATE
+                   DISPLAY ' SQL ERRMC  '  SQLERRMC
+               END-IF
+               PERFORM FETCH-REGISTRATION-PARA
+                   UNTIL SQLCODE NOT = 0
+               EXEC SQL
+                 CLOSE REGISTRATION-LOOKUP
+               END-EXEC
+               IF LS-REQUEST-SIGNUP
+                   PERFORM MOVE-SIGNUP-DATA-PARA
+                   PERFORM ADD-REGISTRATION-PARA
+               END-IF
+           END-IF.
            DISPLAY 'PROGRAM ENDED'.
            DISPLAY " TEST COMMIT FROM IDZ".
-           STOP RUN.
+      *    GOBACK RATHER THAN STOP RUN - THIS PROGRAM IS NOW CALLED AS
+      *    THE SHARED REGISTRATION-LOOKUP SERVICE FROM SubSys_USERADMN
+      *    AS WELL AS RUN STANDALONE, AND STOP RUN WOULD TERMINATE THE
+      *    WHOLE RUN UNIT OUT FROM UNDER A CALLER.
+           GOBACK.
+      *
+      * CHECK-BATCH-MODE-PARA probes for CATG-LIST-FILE without
+      * disturbing the single-category path. An OPTIONAL file that
+      * isn't present still opens successfully with nothing to read,
+      * so the probe ends with a CLOSE either way and WS-CATGLIST-
+      * SWITCH records whether a first record was actually there.
+       CHECK-BATCH-MODE-PARA.
+           OPEN INPUT CATG-LIST-FILE.
+           READ CATG-LIST-FILE
+      *    THIS PARAGRAPH RUNS ONCE PER CALL IN THE SAME MULTI-CALL
+      *    RUN UNIT DESCRIBED ABOVE - WITHOUT RESETTING THE SWITCH ON
+      *    AT END, A CALL THAT FOUND CATG-LIST-FILE PRESENT WOULD
+      *    LEAVE EVERY LATER CALL STUCK ON THE BATCH-CATEGORY-LOOP-
+      *    PARA PATH EVEN WHEN THE FILE IS ABSENT OR NOT APPLICABLE.
+               AT END
+                   SET WS-CATGLIST-ABSENT    TO TRUE
+               NOT AT END
+                   SET WS-CATGLIST-PRESENT   TO TRUE
+           END-READ.
+           CLOSE CATG-LIST-FILE.
+      *
+      * BATCH-CATEGORY-LOOP-PARA re-opens CATG-LIST-FILE from the top
+      * and, for every SESSION_CATG listed, browses REGISTRATION-
+      * LOOKUP and writes every fetched row to LOOKUP-RPT-FILE - one
+      * consolidated report covering every category in the control
+      * file instead of one manual run per category.
+       BATCH-CATEGORY-LOOP-PARA.
+           PERFORM OPEN-REPORT-PARA.
+           MOVE 'N'                        TO WS-CATGLIST-EOF-SWITCH.
+           OPEN INPUT CATG-LIST-FILE.
+           PERFORM UNTIL WS-CATGLIST-EOF
+               READ CATG-LIST-FILE
+                   AT END
+                       SET WS-CATGLIST-EOF   TO TRUE
+                   NOT AT END
+                       MOVE CL-SESSION-CATG  TO WS-SESSION-CATG
+                       EXEC SQL
+                         OPEN REGISTRATION-LOOKUP
+                       END-EXEC
+                       MOVE SQLCODE TO WS-SQLCODE
+                       IF SQLCODE NOT = 0
+                           DISPLAY ' SQL FAILED ON OPEN - CATG : '
+                               WS-SESSION-CATG
+                           DISPLAY ' SQL CODE   '  WS-SQLCODE
+                       ELSE
+                           PERFORM FETCH-REGISTRATION-BATCH-PARA
+                               UNTIL SQLCODE NOT = 0
+                           EXEC SQL
+                             CLOSE REGISTRATION-LOOKUP
+                           END-EXEC
+                       END-IF
+               END-READ
+           END-PERFORM.
+           CLOSE CATG-LIST-FILE.
+           PERFORM WRITE-SUMMARY-PARA.
+           PERFORM CLOSE-REPORT-PARA.
+      *
+      * FETCH-REGISTRATION-PARA browses one row at a time off the
+      * REGISTRATION-LOOKUP cursor and displays it; SQLCODE 100 ends
+      * the PERFORM UNTIL in PROGRAM-STARTED above with no error.
+       FETCH-REGISTRATION-PARA.
+           EXEC SQL
+             FETCH REGISTRATION-LOOKUP
+                  INTO :WS-SESSION-CATG, :WS-SESSION-ID,
+                       :WS-EMAIL-ADDR, :WS-FULL-NAME, :WS-ORG-NAME,
+                       :WS-REG-DATE, :WS-REG-STATUS,
+                       :WS-PHONE-NUMBER:WS-PHONE-NUMBER-IND,
+                       :WS-AMOUNT-PAID:WS-AMOUNT-PAID-IND
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE SQLCODE
+             WHEN 0
+               IF WS-PHONE-NUMBER-IND < 0
+                   MOVE SPACES TO WS-PHONE-NUMBER-TEXT
+               END-IF
+               IF WS-AMOUNT-PAID-IND < 0
+                   MOVE 0 TO WS-AMOUNT-PAID
+               END-IF
+               DISPLAY ' SQL EXECUTED SUCCESSFULLY '
+               DISPLAY ' REGISTRATION DETAILS '
+               DISPLAY ' SESSION-CATG  : ' WS-SESSION-CATG
+               DISPLAY ' SESSION-ID    : ' WS-SESSION-ID
+               DISPLAY ' EMAIL-ADDR    : ' WS-EMAIL-ADDR
+               DISPLAY ' FULL-NAME     : ' WS-FULL-NAME
+               DISPLAY ' ORG-NAME      : ' WS-ORG-NAME
+               DISPLAY ' REG-DATE      : ' WS-REG-DATE
+               DISPLAY ' REG-STATUS    : ' WS-REG-STATUS
+               IF WS-PHONE-NUMBER-IND < 0
+                   DISPLAY ' PHONE-NUMBER  : (NONE ON FILE) '
+               ELSE
+                   DISPLAY ' PHONE-NUMBER  : ' WS-PHONE-NUMBER
+               END-IF
+               IF WS-AMOUNT-PAID-IND < 0
+                   DISPLAY ' AMOUNT-PAID   : (NONE ON FILE) '
+               ELSE
+                   DISPLAY ' AMOUNT-PAID   : ' WS-AMOUNT-PAID
+               END-IF
+             WHEN 100
+               CONTINUE
+             WHEN OTHER
+               DISPLAY ' SQL FAILED '
+               DISPLAY ' SQL CODE   '  WS-SQLCODE
+               DISPLAY ' SQL STATE  '  SQLSTATE
+               DISPLAY ' SQL ERRMC  '  SQLERRMC
+           END-EVALUATE.
+      *
+      * FETCH-REGISTRATION-BATCH-PARA is FETCH-REGISTRATION-PARA's
+      * batch-mode twin - same cursor, but each row is written to the
+      * consolidated LOOKUP-RPT-FILE instead of displayed.
+       FETCH-REGISTRATION-BATCH-PARA.
+           EXEC SQL
+             FETCH REGISTRATION-LOOKUP
+                  INTO :WS-SESSION-CATG, :WS-SESSION-ID,
+                       :WS-EMAIL-ADDR, :WS-FULL-NAME, :WS-ORG-NAME,
+                       :WS-REG-DATE, :WS-REG-STATUS,
+                       :WS-PHONE-NUMBER:WS-PHONE-NUMBER-IND,
+                       :WS-AMOUNT-PAID:WS-AMOUNT-PAID-IND
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE SQLCODE
+             WHEN 0
+               IF WS-PHONE-NUMBER-IND < 0
+                   MOVE SPACES TO WS-PHONE-NUMBER-TEXT
+               END-IF
+               IF WS-AMOUNT-PAID-IND < 0
+                   MOVE 0 TO WS-AMOUNT-PAID
+               END-IF
+               PERFORM WRITE-DETAIL-PARA
+             WHEN 100
+               CONTINUE
+             WHEN OTHER
+               DISPLAY ' SQL FAILED - CATG : ' WS-SESSION-CATG
+               DISPLAY ' SQL CODE   '  WS-SQLCODE
+               DISPLAY ' SQL STATE  '  SQLSTATE
+               DISPLAY ' SQL ERRMC  '  SQLERRMC
+           END-EVALUATE.
+      *
+      * Consolidated Batch Report
+      *
+       OPEN-REPORT-PARA.
+           OPEN OUTPUT LOOKUP-RPT-FILE.
+           MOVE 99                         TO WS-LINE-CTR.
+           MOVE 0                          TO WS-PAGE-NO.
+           MOVE 0                          TO WS-BATCH-ROW-COUNT.
+
+       WRITE-HEADING-PARA.
+           ADD 1                           TO WS-PAGE-NO.
+           MOVE WS-PAGE-NO                 TO WS-RPT-PAGE-NO.
+           WRITE LOOKUP-RPT-RECORD         FROM WS-RPT-HEADING-1.
+           MOVE SPACES                     TO LOOKUP-RPT-RECORD.
+           WRITE LOOKUP-RPT-RECORD.
+           WRITE LOOKUP-RPT-RECORD         FROM WS-RPT-HEADING-2.
+           MOVE 3                          TO WS-LINE-CTR.
+
+       WRITE-DETAIL-PARA.
+           IF WS-LINE-CTR > WS-LINES-PER-PAGE
+               PERFORM WRITE-HEADING-PARA
+           END-IF.
+           MOVE WS-SESSION-CATG             TO WS-RPT-CATG.
+           MOVE WS-SESSION-ID               TO WS-RPT-SESSION-ID.
+           MOVE WS-FULL-NAME-TEXT           TO WS-RPT-FULL-NAME.
+           MOVE WS-REG-STATUS               TO WS-RPT-STATUS.
+           MOVE WS-AMOUNT-PAID              TO WS-RPT-AMOUNT.
+           WRITE LOOKUP-RPT-RECORD          FROM WS-RPT-DETAIL-LINE.
+           ADD 1                            TO WS-LINE-CTR.
+           ADD 1                            TO WS-BATCH-ROW-COUNT.
+
+       WRITE-SUMMARY-PARA.
+           MOVE SPACES                     TO LOOKUP-RPT-RECORD.
+           WRITE LOOKUP-RPT-RECORD.
+           MOVE WS-BATCH-ROW-COUNT          TO WS-RPT-SUM-COUNT.
+           WRITE LOOKUP-RPT-RECORD          FROM WS-RPT-SUMMARY-LINE.
+
+       CLOSE-REPORT-PARA.
+           CLOSE LOOKUP-RPT-FILE.
+      *
+      * MOVE-SIGNUP-DATA-PARA copies the registrant's own data out of
+      * LS-SIGNUP-DATA - populated by the caller (screen, COMMAREA, or
+      * parameter card, depending on how this program is invoked) -
+      * into WS-NEW-REGISTRANT ahead of ADD-REGISTRATION-PARA below.
+       MOVE-SIGNUP-DATA-PARA.
+           IF LS-SESSION-CATG = SPACES
+               MOVE 'TR'               TO WS-ADD-SESSION-CATG
+           ELSE
+               MOVE LS-SESSION-CATG    TO WS-ADD-SESSION-CATG
+           END-IF.
+           MOVE LS-SESSION-ID         TO WS-ADD-SESSION-ID.
+           MOVE LS-EMAIL-ADDR         TO WS-ADD-EMAIL-ADDR.
+           MOVE LS-FULL-NAME          TO WS-ADD-FULL-NAME.
+           MOVE LS-ORG-NAME           TO WS-ADD-ORG-NAME.
+           MOVE LS-REG-DATE           TO WS-ADD-REG-DATE.
+           MOVE LS-PHONE-NUMBER       TO WS-ADD-PHONE-NUMBER.
+           MOVE LS-AMOUNT-PAID        TO WS-ADD-AMOUNT-PAID.
+      *
+      * ADD-REGISTRATION-PARA enrolls a new registrant by inserting a
+      * row into DBODEVP.REGISTRATION. The registrant fields come from
+      * WS-NEW-REGISTRANT, populated by MOVE-SIGNUP-DATA-PARA above.
+       ADD-REGISTRATION-PARA.
+           MOVE WS-ADD-SESSION-CATG   TO WS-SESSION-CATG.
+           MOVE WS-ADD-SESSION-ID     TO WS-SESSION-ID.
+           PERFORM CHECK-SESSION-FULL-PARA.
+           MOVE WS-ADD-EMAIL-ADDR     TO WS-EMAIL-ADDR-TEXT.
+           MOVE LENGTH OF WS-ADD-EMAIL-ADDR TO WS-EMAIL-ADDR-LEN.
+           MOVE WS-ADD-FULL-NAME      TO WS-FULL-NAME-TEXT.
+           MOVE LENGTH OF WS-ADD-FULL-NAME  TO WS-FULL-NAME-LEN.
+           MOVE WS-ADD-ORG-NAME       TO WS-ORG-NAME-TEXT.
+           MOVE LENGTH OF WS-ADD-ORG-NAME   TO WS-ORG-NAME-LEN.
+           MOVE WS-ADD-REG-DATE       TO WS-REG-DATE.
+           MOVE WS-ADD-REG-STATUS     TO WS-REG-STATUS.
+           MOVE WS-ADD-PHONE-NUMBER   TO WS-PHONE-NUMBER-TEXT.
+           MOVE LENGTH OF WS-ADD-PHONE-NUMBER TO WS-PHONE-NUMBER-LEN.
+           MOVE WS-ADD-AMOUNT-PAID    TO WS-AMOUNT-PAID.
+           PERFORM EDIT-REG-DATE-PARA.
+           IF WS-VALID-DATE-BAD
+               DISPLAY ' REGISTRATION NOT ADDED - INVALID REG DATE : '
+                   WS-REG-DATE
+           ELSE
+           IF WS-CHK-CAPACITY-BAD
+               DISPLAY ' REGISTRATION NOT ADDED - SESSION CAPACITY '
+               DISPLAY ' CHECK FAILED : ' WS-SESSION-CATG
+                   '/' WS-SESSION-ID
+           ELSE
+           EXEC SQL
+             INSERT INTO DBODEVP.REGISTRATION
+                   (SESSION_CATG,  SESSION_ID,   EMAIL_ADDR,
+                    FULL_NAME,     ORG_NAME,     REG_DATE,
+                    REG_STATUS,    DTS,           PHONE_NUMBER,
+                    AMOUNT_PAID)
+             VALUES (:WS-SESSION-CATG, :WS-SESSION-ID, :WS-EMAIL-ADDR,
+                     :WS-FULL-NAME, :WS-ORG-NAME, :WS-REG-DATE,
+                     :WS-REG-STATUS, CURRENT TIMESTAMP,
+                     :WS-PHONE-NUMBER, :WS-AMOUNT-PAID)
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF SQLCODE = 0
+               DISPLAY ' REGISTRATION ADDED : ' WS-SESSION-CATG
+                       '/' WS-SESSION-ID
+           ELSE
+               DISPLAY ' REGISTRATION INSERT FAILED '
+               DISPLAY ' SQL CODE   '  WS-SQLCODE
+               DISPLAY ' SQL STATE  '  SQLSTATE
+               DISPLAY ' SQL ERRMC  '  SQLERRMC
+           END-IF
+           END-IF
+           END-IF.
+      *
+      * EDIT-REG-DATE-PARA hands WS-REG-DATE to the shared RCBT002A
+      * calendar-date validation routine before it is used for the
+      * insert above, so an obviously bad date (bad format, month out
+      * of range, day past the real end of the month) is caught here
+      * instead of surfacing as a raw SQL error against the DATE
+      * column downstream.
+       EDIT-REG-DATE-PARA.
+           MOVE WS-REG-DATE           TO WS-VALID-DATE-TEXT.
+           CALL 'RCBT002A' USING WS-RCBT002A-PARM.
+      *
+      * CHECK-SESSION-FULL-PARA compares the current active-registration
+      * headcount for this session against SESSION_CAPACITY, the same
+      * two numbers ETROP04 computes per session for the roster report.
+      * A session already at or over capacity routes the new registrant
+      * to waitlisted status ('W') instead of active ('A').
+       CHECK-SESSION-FULL-PARA.
+           MOVE '0'                   TO WS-CHK-RETURN-CODE.
+           EXEC SQL
+             SELECT SESSION_CAPACITY
+               INTO :WS-CHK-CAPACITY
+               FROM DBODEVP.TRAINING_SESSION
+              WHERE SESSION_CATG = :WS-SESSION-CATG
+                AND SESSION_ID   = :WS-SESSION-ID
+           END-EXEC.
+           IF SQLCODE NOT = 0
+               MOVE '9'                TO WS-CHK-RETURN-CODE
+               DISPLAY ' UNABLE TO READ SESSION CAPACITY '
+               DISPLAY ' SQL CODE   '  SQLCODE
+           ELSE
+               EXEC SQL
+                 SELECT COUNT(*)
+                   INTO :WS-CHK-ACTIVE-COUNT
+                   FROM DBODEVP.REGISTRATION
+                  WHERE SESSION_CATG = :WS-SESSION-CATG
+                    AND SESSION_ID   = :WS-SESSION-ID
+                    AND REG_STATUS   = 'A'
+               END-EXEC
+               IF SQLCODE NOT = 0
+                   MOVE '9'            TO WS-CHK-RETURN-CODE
+                   DISPLAY ' UNABLE TO READ SESSION HEADCOUNT '
+                   DISPLAY ' SQL CODE   '  SQLCODE
+               ELSE
+                   IF WS-CHK-ACTIVE-COUNT >= WS-CHK-CAPACITY
+                       MOVE 'W'        TO WS-ADD-REG-STATUS
+                       DISPLAY ' SESSION FULL - WAITLISTED : '
+                           WS-SESSION-CATG '/' WS-SESSION-ID
+                   ELSE
+      *    THIS PARAGRAPH RUNS ONCE PER REGISTRANT IN THE SAME RUN
+      *    UNIT (SEE THE HEADER COMMENT ABOVE) - WITHOUT THIS ELSE,
+      *    WS-ADD-REG-STATUS WOULD STAY 'W' FOR EVERY REGISTRANT
+      *    PROCESSED AFTER THE FIRST ONE THAT HAPPENED TO WAITLIST,
+      *    EVEN IF A LATER SESSION HAS ROOM.
+                       MOVE 'A'        TO WS-ADD-REG-STATUS
+                   END-IF
+               END-IF
+           END-IF.
