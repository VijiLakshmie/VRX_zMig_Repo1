@@ -0,0 +1,328 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ETROP18.
+000030 INSTALLATION.  RC.
+000040 AUTHOR.        ANAND.
+000050 DATE-WRITTEN.  8/08/2026.
+000060 DATE-COMPILED.
+000070
+000080******************************************************************
+000090*  SESSION-DURATION SANITY-CHECK RECONCILIATION REPORT.           *
+000100*  SESSION_DURATION IS A PLAIN SMALLINT WITH NO CROSS-CHECK       *
+000110*  AGAINST DTS (WHEN THE ROW WAS CREATED), SO A SESSION CAN BE    *
+000120*  LOGGED WITH A NONSENSICAL DURATION (ZERO, NEGATIVE AFTER A     *
+000130*  BAD UPDATE, OR ABSURDLY LARGE) AND NOTHING CATCHES IT. THIS    *
+000140*  JOB RECOMPUTES EACH ROW'S END DATE VIA RCBT001A (THE SAME      *
+000150*  CALENDAR MATH ETROP07 USES TO SET SESSION_END_DATE) AND FLAGS  *
+000160*  ANY ROW WHOSE DURATION OR COMPUTED END DATE LOOKS IMPLAUSIBLE  *
+000170*  RELATIVE TO DTS.                                               *
+000180******************************************************************
+000190
+000200
+000210 ENVIRONMENT DIVISION.
+000220
+000230 CONFIGURATION SECTION.
+000240 SOURCE-COMPUTER. Z900.
+000250 OBJECT-COMPUTER. Z900.
+000260
+000270 INPUT-OUTPUT SECTION.
+000280 FILE-CONTROL.
+000290     SELECT DURCHK-RPT-FILE  ASSIGN TO DURKRPT
+000300            ORGANIZATION  IS LINE SEQUENTIAL.
+000310
+000320 DATA DIVISION.
+000330 FILE SECTION.
+000340 FD  DURCHK-RPT-FILE
+000350     RECORD CONTAINS 132 CHARACTERS.
+000360 01  DURCHK-RPT-RECORD                  PIC X(132).
+000370
+000380 WORKING-STORAGE SECTION.
+000390
+000400 01 WS-BEGIN                          PIC  X(36) VALUE
+000410     'ETROP18 WORKING STORAGE STARTS HERE'.
+000420
+000430******************************************************************
+000440*  APPLICATION-SPECIFIC WORKING STORAGE                          *
+000450******************************************************************
+000460 01 WS-VARIABLES.
+000470    05 WS-ERROR-SWITCH                 PIC X(01) VALUE SPACES.
+000480       88 WS-NO-ERROR                            VALUE SPACES.
+000490       88 WS-NON-FATAL-ERROR                     VALUE 'N'.
+000500       88 WS-FATAL-ERROR                         VALUE 'F'.
+000510    05 WS-CICS-RESP                    PIC S9(8) COMP.
+000520    05 WS-HOLD-SESSION-CATG            PIC X(02).
+000530    05 WS-HOLD-SESSION-ID              PIC S9(9) USAGE COMP.
+000540    05 WS-HOLD-SESSION-DURATION        PIC S9(4) USAGE COMP.
+000550    05 WS-HOLD-START-DATE              PIC X(10).
+000560    05 WS-START-DATE-PARTS REDEFINES
+000570       WS-HOLD-START-DATE.
+000580       10 WS-SD-CENTURY                PIC X(02).
+000590       10 WS-SD-YEAR                   PIC X(02).
+000600       10 FILLER                       PIC X(01).
+000610       10 WS-SD-MONTH                  PIC X(02).
+000620       10 FILLER                       PIC X(01).
+000630       10 WS-SD-DAY                    PIC X(02).
+000640    05 WS-HOLD-DTS                     PIC X(26).
+000650    05 WS-HOLD-DTS-DATE REDEFINES
+000660       WS-HOLD-DTS.
+000670       10 WS-DTS-DATE-TEXT             PIC X(10).
+000680       10 FILLER                       PIC X(16).
+000690    05 WS-END-DATE-TEXT                PIC X(10).
+000700    05 WS-ED-YEAR-TXT                  PIC X(02).
+000710    05 WS-ED-MONTH-TXT                 PIC X(02).
+000720    05 WS-ED-DAY-TXT                   PIC X(02).
+000730    05 WS-FLAGGED-COUNT                PIC S9(9) COMP VALUE 0.
+000740    05 WS-MAX-PLAUSIBLE-DURATION       PIC S9(4) COMP VALUE 365.
+000750    05 WS-RPT-REASON-TEXT              PIC X(30).
+000760******************************************************************
+000770*  LAYOUT OF THE RCBT001A COMMAREA - MUST MATCH RCBT001A'S       *
+000780*  LINKAGE SECTION EXACTLY.                                      *
+000790******************************************************************
+000800 01 WS-RCBT001A-PARM.
+000810    05 WS-R1-INPUT-DTS.
+000820       10 WS-R1-YR                     PIC 9(02).
+000830       10 WS-R1-MN                     PIC 9(02).
+000840       10 WS-R1-DY                     PIC 9(02).
+000850       10 WS-R1-HR                     PIC 9(02).
+000860       10 WS-R1-MI                     PIC 9(02).
+000870       10 WS-R1-SE                     PIC 9(02).
+000880    05 WS-R1-ADD-SECONDS               PIC S9(9) COMP.
+000890    05 WS-R1-CALCSECS                  PIC 9(10).
+000900    05 WS-R1-OUTPUT-DTS.
+000910       10 WS-R1-YR                     PIC 9(02).
+000920       10 WS-R1-MN                     PIC 9(02).
+000930       10 WS-R1-DY                     PIC 9(02).
+000940       10 WS-R1-HR                     PIC 9(02).
+000950       10 WS-R1-MI                     PIC 9(02).
+000960       10 WS-R1-SE                     PIC 9(02).
+000970******************************************************************
+000980*  SANITY-CHECK REPORT LINE LAYOUTS                              *
+000990******************************************************************
+001000 01 WS-RPT-HEADING-1.
+001010    05 FILLER                   PIC X(15) VALUE SPACES.
+001020    05 FILLER                   PIC X(35) VALUE
+001030       'SESSION DURATION SANITY CHECK'.
+001040    05 FILLER                   PIC X(10) VALUE SPACES.
+001050    05 FILLER                   PIC X(05) VALUE 'PAGE '.
+001060    05 WS-RPT-PAGE-NO           PIC ZZZ9.
+001070 01 WS-RPT-HEADING-2.
+001080    05 FILLER                   PIC X(05) VALUE 'CATG'.
+001090    05 FILLER                   PIC X(03) VALUE SPACES.
+001100    05 FILLER                   PIC X(12) VALUE 'SESSION ID'.
+001110    05 FILLER                   PIC X(04) VALUE SPACES.
+001120    05 FILLER                   PIC X(09) VALUE 'DURATION'.
+001130    05 FILLER                   PIC X(03) VALUE SPACES.
+001140    05 FILLER                   PIC X(12) VALUE 'END DATE'.
+001150    05 FILLER                   PIC X(03) VALUE SPACES.
+001160    05 FILLER                   PIC X(30) VALUE 'REASON'.
+001170 01 WS-RPT-DETAIL-LINE.
+001180    05 WS-RPT-CATG              PIC X(02).
+001190    05 FILLER                   PIC X(06) VALUE SPACES.
+001200    05 WS-RPT-SESSION-ID        PIC ZZZZZZZZ9.
+001210    05 FILLER                   PIC X(04) VALUE SPACES.
+001220    05 WS-RPT-DURATION          PIC ----,---9.
+001230    05 FILLER                   PIC X(03) VALUE SPACES.
+001240    05 WS-RPT-END-DATE          PIC X(10).
+001250    05 FILLER                   PIC X(03) VALUE SPACES.
+001260    05 WS-RPT-REASON            PIC X(30).
+001270 01 WS-RPT-SUMMARY-LINE.
+001280    05 FILLER                   PIC X(15) VALUE
+001290       'FLAGGED FOUND:'.
+001300    05 WS-RPT-SUM-COUNT         PIC ZZZ,ZZ9.
+001310 01 WS-VARIABLES2.
+001320    05 WS-LINE-CTR                     PIC 9(03) VALUE 99.
+001330    05 WS-LINES-PER-PAGE                PIC 9(03) VALUE 50.
+001340    05 WS-PAGE-NO                       PIC 9(04) VALUE 0.
+001350******************************************************************
+001360* Copybook Includes.                                             *
+001370******************************************************************
+001380     EXEC SQL
+001390       INCLUDE CWERRLOG
+001400     END-EXEC.
+001410
+001420******************************************************************
+001430*                     DB2 SECTION                                *
+001440******************************************************************
+001450     EXEC SQL
+001460       INCLUDE SQLCA
+001470     END-EXEC.
+001480     EXEC SQL
+001490       INCLUDE DCLSESSN
+001500     END-EXEC.
+001510******************************************************************
+001520*  CURSOR DECLARATION - EVERY TRAINING_SESSION ROW, SO A BAD      *
+001530*  DURATION IS CAUGHT REGARDLESS OF WHETHER THE SESSION IS PAST,  *
+001540*  CURRENT, OR UPCOMING.                                          *
+001550******************************************************************
+001560     EXEC SQL DECLARE ALL-SESSIONS CURSOR
+001570      FOR
+001580      SELECT SESSION_CATG, SESSION_ID, SESSION_DURATION,
+001590             SESSION_START_DATE, DTS
+001600        FROM DBODEVP.TRAINING_SESSION
+001610       ORDER BY SESSION_CATG, SESSION_ID
+001620     END-EXEC.
+001630 01 WS-END                             PIC X(50) VALUE
+001640     'ETROP18-WORKING STORAGE SECTION ENDS HERE'.
+001650 PROCEDURE DIVISION.
+001660 MAIN-LOGIC-PARA.
+001670     MOVE 'ETROP18'                    TO EL-ERROR-MODULE.
+001680     MOVE 'MAIN-LOGIC-PARA           ' TO EL-ERROR-PARA-NAME.
+001690     PERFORM OPEN-REPORT-PARA.
+001700     EXEC SQL
+001710       OPEN ALL-SESSIONS
+001720     END-EXEC.
+001730     EVALUATE SQLCODE
+001740       WHEN 0
+001750         CONTINUE
+001760       WHEN 100
+001770         PERFORM EXIT-PARA
+001780       WHEN OTHER
+001790         MOVE 'OPEN  '                 TO EL-ERROR-ACTION
+001800         MOVE 'TRAINING_SESSION'       TO EL-ERROR-DB2-OBJECT
+001810         PERFORM CHECK-SQLCODE-PARA
+001820         PERFORM EXIT-PARA
+001830     END-EVALUATE.
+001840     PERFORM UNTIL SQLCODE = 100
+001850       EXEC SQL
+001860         FETCH ALL-SESSIONS
+001870          INTO :WS-HOLD-SESSION-CATG,
+001880               :WS-HOLD-SESSION-ID,
+001890               :WS-HOLD-SESSION-DURATION,
+001900               :WS-HOLD-START-DATE,
+001910               :WS-HOLD-DTS
+001920       END-EXEC
+001930       EVALUATE SQLCODE
+001940         WHEN 0
+001950           PERFORM CHECK-DURATION-PARA
+001960         WHEN 100
+001970           CONTINUE
+001980         WHEN OTHER
+001990           MOVE 'FETCH '               TO EL-ERROR-ACTION
+002000           MOVE 'TRAINING_SESSION'     TO EL-ERROR-DB2-OBJECT
+002010           PERFORM CHECK-SQLCODE-PARA
+002020           PERFORM EXIT-PARA
+002030       END-EVALUATE
+002040     END-PERFORM.
+002050     EXEC SQL
+002060       CLOSE ALL-SESSIONS
+002070     END-EXEC.
+002080     IF SQLCODE NOT = 0
+002090       MOVE 'CLOSE '                   TO EL-ERROR-ACTION
+002100       MOVE 'TRAINING_SESSION'         TO EL-ERROR-DB2-OBJECT
+002110       PERFORM CHECK-SQLCODE-PARA
+002120     END-IF.
+002130 PERFORM WRITE-SUMMARY-PARA.
+002140 PERFORM CLOSE-REPORT-PARA.
+002150     GOBACK.
+
+002160******************************************************************
+002170* Duration Sanity Check                                          *
+002180******************************************************************
+002190*    A ZERO OR NEGATIVE DURATION IS NONSENSICAL ON ITS FACE. AN   *
+002200*    ABSURDLY LARGE ONE (OVER WS-MAX-PLAUSIBLE-DURATION DAYS) IS  *
+002210*    CAUGHT THE SAME WAY. ANYTHING ELSE GETS ITS END DATE         *
+002220*    RECOMPUTED VIA RCBT001A AND COMPARED AGAINST THE DATE        *
+002230*    PORTION OF DTS - AN END DATE THAT FALLS BEFORE THE ROW WAS   *
+002240*    EVEN CREATED MEANS THE CLASS WAS ALREADY OVER THE MOMENT IT  *
+002250*    WAS SCHEDULED, WHICH CAN ONLY HAPPEN FROM A BAD UPDATE.      *
+002260 CHECK-DURATION-PARA.
+002270     MOVE SPACES                     TO WS-RPT-REASON-TEXT.
+002280     IF WS-HOLD-SESSION-DURATION <= 0
+002290         MOVE 'DURATION ZERO OR NEGATIVE'
+002300                                      TO WS-RPT-REASON-TEXT
+002310         MOVE SPACES                  TO WS-END-DATE-TEXT
+002320         PERFORM WRITE-DETAIL-PARA
+002330     ELSE
+002340     IF WS-HOLD-SESSION-DURATION > WS-MAX-PLAUSIBLE-DURATION
+002350         MOVE 'DURATION IMPLAUSIBLY LARGE'
+002360                                      TO WS-RPT-REASON-TEXT
+002370         MOVE SPACES                  TO WS-END-DATE-TEXT
+002380         PERFORM WRITE-DETAIL-PARA
+002390     ELSE
+002400         PERFORM COMPUTE-END-DATE-PARA
+002410         IF WS-END-DATE-TEXT < WS-DTS-DATE-TEXT
+002420             MOVE 'END DATE BEFORE CREATION'
+002430                                      TO WS-RPT-REASON-TEXT
+002440             PERFORM WRITE-DETAIL-PARA
+002450         END-IF
+002460     END-IF
+002470     END-IF.
+
+002480******************************************************************
+002490* End-Date Computation (Same Calendar Math As ETROP07)            *
+002500******************************************************************
+002510 COMPUTE-END-DATE-PARA.
+002520     MOVE WS-SD-YEAR     TO WS-R1-YR OF WS-R1-INPUT-DTS.
+002530     MOVE WS-SD-MONTH    TO WS-R1-MN OF WS-R1-INPUT-DTS.
+002540     MOVE WS-SD-DAY      TO WS-R1-DY OF WS-R1-INPUT-DTS.
+002550     MOVE 0              TO WS-R1-HR OF WS-R1-INPUT-DTS.
+002560     MOVE 0              TO WS-R1-MI OF WS-R1-INPUT-DTS.
+002570     MOVE 0              TO WS-R1-SE OF WS-R1-INPUT-DTS.
+002580     COMPUTE WS-R1-ADD-SECONDS =
+002590             WS-HOLD-SESSION-DURATION * 86400.
+002600     CALL 'RCBT001A' USING WS-RCBT001A-PARM.
+002610     MOVE WS-R1-YR OF WS-R1-OUTPUT-DTS TO WS-ED-YEAR-TXT.
+002620     MOVE WS-R1-MN OF WS-R1-OUTPUT-DTS TO WS-ED-MONTH-TXT.
+002630     MOVE WS-R1-DY OF WS-R1-OUTPUT-DTS TO WS-ED-DAY-TXT.
+002640     STRING WS-SD-CENTURY   DELIMITED BY SIZE
+002650            WS-ED-YEAR-TXT  DELIMITED BY SIZE
+002660            '-'             DELIMITED BY SIZE
+002670            WS-ED-MONTH-TXT DELIMITED BY SIZE
+002680            '-'             DELIMITED BY SIZE
+002690            WS-ED-DAY-TXT   DELIMITED BY SIZE
+002700       INTO WS-END-DATE-TEXT.
+
+002710******************************************************************
+002720* Sanity Check Report                                            *
+002730******************************************************************
+002740 OPEN-REPORT-PARA.
+002750     OPEN OUTPUT DURCHK-RPT-FILE.
+002760     MOVE 99                         TO WS-LINE-CTR.
+002770     MOVE 0                          TO WS-PAGE-NO.
+002780     MOVE 0                          TO WS-FLAGGED-COUNT.
+
+002790 WRITE-HEADING-PARA.
+002800     ADD 1                           TO WS-PAGE-NO.
+002810     MOVE WS-PAGE-NO                 TO WS-RPT-PAGE-NO.
+002820     WRITE DURCHK-RPT-RECORD         FROM WS-RPT-HEADING-1.
+002830     MOVE SPACES                     TO DURCHK-RPT-RECORD.
+002840     WRITE DURCHK-RPT-RECORD.
+002850     WRITE DURCHK-RPT-RECORD         FROM WS-RPT-HEADING-2.
+002860     MOVE 3                          TO WS-LINE-CTR.
+
+002870 WRITE-DETAIL-PARA.
+002880     IF WS-LINE-CTR > WS-LINES-PER-PAGE
+002890         PERFORM WRITE-HEADING-PARA
+002900     END-IF.
+002910     MOVE WS-HOLD-SESSION-CATG        TO WS-RPT-CATG.
+002920     MOVE WS-HOLD-SESSION-ID          TO WS-RPT-SESSION-ID.
+002930     MOVE WS-HOLD-SESSION-DURATION    TO WS-RPT-DURATION.
+002940     MOVE WS-END-DATE-TEXT            TO WS-RPT-END-DATE.
+002950     MOVE WS-RPT-REASON-TEXT          TO WS-RPT-REASON.
+002960     WRITE DURCHK-RPT-RECORD          FROM WS-RPT-DETAIL-LINE.
+002970     ADD 1                            TO WS-LINE-CTR.
+002980     ADD 1                            TO WS-FLAGGED-COUNT.
+
+002990 WRITE-SUMMARY-PARA.
+003000     MOVE SPACES                     TO DURCHK-RPT-RECORD.
+003010     WRITE DURCHK-RPT-RECORD.
+003020     MOVE WS-FLAGGED-COUNT            TO WS-RPT-SUM-COUNT.
+003030     WRITE DURCHK-RPT-RECORD          FROM WS-RPT-SUMMARY-LINE.
+
+003040 CLOSE-REPORT-PARA.
+003050     CLOSE DURCHK-RPT-FILE.
+
+003060******************************************************************
+003070* Error Logging                                                  *
+003080******************************************************************
+003090     EXEC SQL
+003100       INCLUDE CPERRBAT
+003110     END-EXEC.
+
+003120*    A NON-FATAL OPEN/FETCH FAILURE (SQLCODE 100, OR A DEADLOCK
+003130*    RETRY COUNT EXCEEDED) STILL HAS TO STOP THIS RUN - OTHERWISE
+003140*    MAIN-LOGIC-PARA FALLS THROUGH INTO THE FETCH LOOP AGAINST A
+003150*    CURSOR THAT WAS NEVER OPENED, WHICH FAILS THE SAME WAY ON
+003160*    EVERY FETCH AND NEVER REACHES SQLCODE = 100.
+003170 EXIT-PARA.
+003180     DISPLAY 'PROGRAM ENDED - SEE ERROR LOG'.
+003190     GOBACK.
