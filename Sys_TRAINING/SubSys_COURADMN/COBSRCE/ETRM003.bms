@@ -0,0 +1,46 @@
+000100*****************************************************************
+000200* ETRM003 - SESSION HEADCOUNT BROWSE MAPSET.                     *
+000300* ONE MAP (ETRM03) USED BY THE ETRM003 PSEUDO-CONVERSATIONAL     *
+000400* TRANSACTION TO PAGE THROUGH THE SAME PER-SESSION HEADCOUNT     *
+000500* (STUDENTS-IN-SESSION STYLE) QUERY ETROP04 RUNS IN BATCH,       *
+000600* ONE SESSION AT A TIME, WITH PF7/PF8 MOVING BACK AND FORWARD.   *
+000700*****************************************************************
+000800ETRM003  DFHMSD TYPE=&SYSPARM,                                  X
+000900               MODE=INOUT,                                      X
+001000               LANG=COBOL,                                      X
+001100               CTRL=(FREEKB,FRSET),                              X
+001200               STORAGE=AUTO,                                     X
+001300               TIOAPFX=YES
+001400*
+001500ETRM03M  DFHMDI SIZE=(24,80),                                    X
+001600               LINE=1,                                           X
+001700               COLUMN=1
+001800*
+001900TITLE1   DFHMDF POS=(01,01),LENGTH=40,ATTRB=(PROT,BRT),          X
+002000               INITIAL='ETRM003 - SESSION HEADCOUNT BROWSE'
+002100TRANID   DFHMDF POS=(01,70),LENGTH=04,ATTRB=(PROT,BRT),          X
+002200               INITIAL='ETRN'
+002300*
+002400CATGLBL  DFHMDF POS=(03,01),LENGTH=16,ATTRB=(PROT),              X
+002500               INITIAL='SESSION CATG .'
+002600CATG     DFHMDF POS=(03,18),LENGTH=02,ATTRB=(PROT)
+002700SDTLBL   DFHMDF POS=(03,25),LENGTH=16,ATTRB=(PROT),              X
+002800               INITIAL='START DATE ...'
+002900SDATE    DFHMDF POS=(03,42),LENGTH=10,ATTRB=(PROT)
+003000*
+003100CAPLBL   DFHMDF POS=(05,01),LENGTH=16,ATTRB=(PROT),              X
+003200               INITIAL='CAPACITY .....'
+003300CAP      DFHMDF POS=(05,18),LENGTH=05,ATTRB=(PROT)
+003400CNTLBL   DFHMDF POS=(06,01),LENGTH=16,ATTRB=(PROT),              X
+003500               INITIAL='ENROLLED .....'
+003600CNT      DFHMDF POS=(06,18),LENGTH=09,ATTRB=(PROT)
+003700STATLBL  DFHMDF POS=(07,01),LENGTH=16,ATTRB=(PROT),              X
+003800               INITIAL='STATUS .......'
+003900STAT     DFHMDF POS=(07,18),LENGTH=10,ATTRB=(PROT)
+004000*
+004100MSG      DFHMDF POS=(22,01),LENGTH=60,ATTRB=(PROT,BRT)
+004200PFKLINE  DFHMDF POS=(24,01),LENGTH=60,ATTRB=(PROT),              X
+004300               INITIAL='PF3=EXIT  PF7=PREV  PF8=NEXT  ENTER=TOP'
+004400*
+004500         DFHMSD TYPE=FINAL
+004600         END
