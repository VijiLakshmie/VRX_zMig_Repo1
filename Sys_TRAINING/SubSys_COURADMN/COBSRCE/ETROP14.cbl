@@ -0,0 +1,204 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ETROP14.
+000030 INSTALLATION.  RC.
+000040 AUTHOR.        ANAND.
+000050 DATE-WRITTEN.  8/08/2026.
+000060 DATE-COMPILED.
+
+000070******************************************************************
+000080*  TRAINING_SESSION ARCHIVE-AND-PURGE JOB.                       *
+000090*  MOVES SESSIONS WHOSE START-DATE PLUS DURATION FELL MORE       *
+000100*  THAN WS-ARCHIVE-MONTHS AGO OUT OF THE LIVE TABLE AND INTO     *
+000110*  TRAINING_SESSION_ARCHIVE (DCLSESAR), KEEPING THE LIVE TABLE   *
+000120*  SIZED TO CURRENT AND UPCOMING SESSIONS ONLY. WS-ARCHIVE-     *
+000130*  MONTHS IS THE CONFIGURABLE WINDOW - CHANGE THE VALUE CLAUSE   *
+000140*  BELOW AND RECOMPILE TO TUNE IT.                               *
+000150******************************************************************
+
+000160 ENVIRONMENT DIVISION.
+
+000170 CONFIGURATION SECTION.
+000180 SOURCE-COMPUTER. Z900.
+000190 OBJECT-COMPUTER. Z900.
+
+000200 DATA DIVISION.
+000210 WORKING-STORAGE SECTION.
+
+000220 01 WS-BEGIN                          PIC  X(36) VALUE
+000230     'ETROP14 WORKING STORAGE STARTS HERE'.
+
+000240******************************************************************
+000250*  APPLICATION-SPECIFIC WORKING STORAGE                          *
+000260******************************************************************
+000270 01 WS-VARIABLES.
+000280    05 WS-ERROR-SWITCH                 PIC X(01) VALUE SPACES.
+000290       88 WS-NO-ERROR                            VALUE SPACES.
+000300       88 WS-NON-FATAL-ERROR                     VALUE 'N'.
+000310       88 WS-FATAL-ERROR                         VALUE 'F'.
+000320    05 WS-ARCHIVE-MONTHS               PIC S9(4) COMP VALUE 12.
+000330    05 WS-HOLD-SESSION-CATG            PIC X(02).
+000340    05 WS-HOLD-SESSION-ID              PIC S9(9) USAGE COMP.
+000350    05 WS-ARCHIVED-COUNT               PIC S9(9) COMP VALUE 0.
+
+000360******************************************************************
+000370* Copybook Includes.                                             *
+000380******************************************************************
+000390     EXEC SQL
+000400       INCLUDE CWERRLOG
+000410     END-EXEC.
+
+000420******************************************************************
+000430*                     DB2 SECTION                                *
+000440******************************************************************
+000450     EXEC SQL
+000460       INCLUDE SQLCA
+000470     END-EXEC.
+
+000480     EXEC SQL
+000490       INCLUDE DCLSESSN
+000500     END-EXEC.
+
+000510     EXEC SQL
+000520       INCLUDE DCLSESAR
+000530     END-EXEC.
+
+000540******************************************************************
+000550*  CURSOR DECLARATION - EVERY SESSION WHOSE COMPUTED END DATE IS  *
+000560*  FURTHER IN THE PAST THAN THE CONFIGURED ARCHIVE WINDOW.        *
+000570******************************************************************
+000580     EXEC SQL DECLARE SESSIONS-TO-ARCHIVE CURSOR
+000590      FOR
+000600      SELECT SESSION_CATG, SESSION_ID
+000610        FROM DBODEVP.TRAINING_SESSION
+000620       WHERE (SESSION_START_DATE + SESSION_DURATION DAYS) <
+000630              (CURRENT DATE - :WS-ARCHIVE-MONTHS MONTHS)
+000640     END-EXEC.
+
+000650 01 WS-END                             PIC X(50) VALUE
+000660     'ETROP14-WORKING STORAGE SECTION ENDS HERE'.
+
+000670 PROCEDURE DIVISION.
+
+000680 MAIN-LOGIC-PARA.
+
+000690     MOVE 'ETROP14'                    TO EL-ERROR-MODULE.
+000700     MOVE 'MAIN-LOGIC-PARA           ' TO EL-ERROR-PARA-NAME.
+
+000710     EXEC SQL
+000720       OPEN SESSIONS-TO-ARCHIVE
+000730     END-EXEC.
+
+000740     EVALUATE SQLCODE
+000750       WHEN 0
+000760         CONTINUE
+000770       WHEN 100
+000780         PERFORM EXIT-PARA
+000790       WHEN OTHER
+000800         MOVE 'OPEN  '                 TO EL-ERROR-ACTION
+000810         MOVE 'TRAINING_SESSION'       TO EL-ERROR-DB2-OBJECT
+000820         PERFORM CHECK-SQLCODE-PARA
+000830         PERFORM EXIT-PARA
+000840     END-EVALUATE.
+
+000850     PERFORM UNTIL SQLCODE = 100
+000860       EXEC SQL
+000870         FETCH SESSIONS-TO-ARCHIVE
+000880          INTO :WS-HOLD-SESSION-CATG,
+000890               :WS-HOLD-SESSION-ID
+000900       END-EXEC
+000910       EVALUATE SQLCODE
+000920         WHEN 0
+000930           PERFORM ARCHIVE-ONE-SESSION-PARA
+000940         WHEN 100
+000950           CONTINUE
+000960         WHEN OTHER
+000970           MOVE 'FETCH '               TO EL-ERROR-ACTION
+000980           MOVE 'TRAINING_SESSION'     TO EL-ERROR-DB2-OBJECT
+000990           PERFORM CHECK-SQLCODE-PARA
+001000           PERFORM EXIT-PARA
+001010       END-EVALUATE
+001020     END-PERFORM.
+
+001030     EXEC SQL
+001040       CLOSE SESSIONS-TO-ARCHIVE
+001050     END-EXEC.
+
+001060     IF SQLCODE NOT = 0
+001070       MOVE 'CLOSE '                   TO EL-ERROR-ACTION
+001080       MOVE 'TRAINING_SESSION'         TO EL-ERROR-DB2-OBJECT
+001090       PERFORM CHECK-SQLCODE-PARA
+001100     END-IF.
+
+001110 DISPLAY 'TRAINING SESSIONS ARCHIVED: ' WS-ARCHIVED-COUNT.
+001120     GOBACK.
+
+001130******************************************************************
+001140* Archive One Session                                            *
+001150******************************************************************
+001160*    ARCHIVE-ONE-SESSION-PARA COPIES THE SESSION ROW INTO
+001170*    TRAINING_SESSION_ARCHIVE AND THEN DELETES IT FROM THE LIVE
+001180*    TABLE, SO A RERUN NEVER SEES THE SAME SESSION_CATG/
+001190*    SESSION_ID TWICE.
+001200 ARCHIVE-ONE-SESSION-PARA.
+001210     EXEC SQL
+001220       INSERT INTO DBODEVP.TRAINING_SESSION_ARCHIVE
+001230              ( SESSION_CATG, SESSION_ID, SESSION_DURATION,
+001240                SESSION_START_DATE, USR_ID, DTS,
+001250                SESSION_CAPACITY, SESSION_END_DATE,
+001260                SESSION_STATUS, CANCEL_DATE, SESSION_FEE,
+001270                ARCHIVE_DTS )
+001280       SELECT SESSION_CATG, SESSION_ID, SESSION_DURATION,
+001290              SESSION_START_DATE, USR_ID, DTS,
+001300              SESSION_CAPACITY, SESSION_END_DATE,
+001310              SESSION_STATUS, CANCEL_DATE, SESSION_FEE,
+001320              CURRENT TIMESTAMP
+001330         FROM DBODEVP.TRAINING_SESSION
+001340        WHERE SESSION_CATG = :WS-HOLD-SESSION-CATG
+001350          AND SESSION_ID   = :WS-HOLD-SESSION-ID
+001360     END-EXEC.
+001370     EVALUATE SQLCODE
+001373       WHEN 0
+001380         PERFORM DELETE-ONE-SESSION-PARA
+001383       WHEN 100
+001386         CONTINUE
+001390       WHEN OTHER
+001400         MOVE 'INSERT'               TO EL-ERROR-ACTION
+001410         MOVE 'TRAINING_SESSION_ARCHIVE' TO EL-ERROR-DB2-OBJECT
+001420         PERFORM CHECK-SQLCODE-PARA
+001430     END-EVALUATE.
+
+001440******************************************************************
+001450* Delete One Session                                             *
+001460******************************************************************
+001470 DELETE-ONE-SESSION-PARA.
+001480     EXEC SQL
+001490       DELETE FROM DBODEVP.TRAINING_SESSION
+001500        WHERE SESSION_CATG = :WS-HOLD-SESSION-CATG
+001510          AND SESSION_ID   = :WS-HOLD-SESSION-ID
+001520     END-EXEC.
+001530     EVALUATE SQLCODE
+001533       WHEN 0
+001540         ADD 1                       TO WS-ARCHIVED-COUNT
+001543       WHEN 100
+001546         CONTINUE
+001550       WHEN OTHER
+001560         MOVE 'DELETE'               TO EL-ERROR-ACTION
+001570         MOVE 'TRAINING_SESSION'     TO EL-ERROR-DB2-OBJECT
+001580         PERFORM CHECK-SQLCODE-PARA
+001590     END-EVALUATE.
+
+001600******************************************************************
+001610* Error Logging                                                  *
+001620******************************************************************
+001630     EXEC SQL
+001640       INCLUDE CPERRBAT
+001650     END-EXEC.
+
+001660*    A NON-FATAL OPEN/FETCH FAILURE (SQLCODE 100, OR A DEADLOCK
+001670*    RETRY COUNT EXCEEDED) STILL HAS TO STOP THIS RUN - OTHERWISE
+001680*    MAIN-LOGIC-PARA FALLS THROUGH INTO THE FETCH LOOP AGAINST A
+001690*    CURSOR THAT WAS NEVER OPENED, WHICH FAILS THE SAME WAY ON
+001700*    EVERY FETCH AND NEVER REACHES SQLCODE = 100.
+001710 EXIT-PARA.
+001720     DISPLAY 'PROGRAM ENDED - SEE ERROR LOG'.
+001730     GOBACK.
