@@ -0,0 +1,138 @@
+000010 IDENTIFICATION DIVISION.                                         00010000
+000020 PROGRAM-ID. DEMOPGM2.                                            00020000
+000030 ENVIRONMENT DIVISION.                                            00030000
+000040 DATA DIVISION.                                                   00040000
+000050 WORKING-STORAGE SECTION.                                        00050000
+000060 01  WS-SQLCODE PIC +(11).                                        00060000
+000070 01  WS-ENO-FILTER          PIC X(4).                             00060500
+000080*                                                                 00062000
+000090*    WS-XREF-SESSION HOLDS ONE TRAINING_SESSION ROW TIED TO THE   00063000
+000100*    EMPLOYEE CURRENTLY IN WS-ENO-FILTER.                         00064000
+000110 01  WS-XREF-SESSION.                                             00066000
+000120     10 WS-SESSION-CATG         PIC X(2).                         00067000
+000130     10 WS-SESSION-ID           PIC S9(9) USAGE COMP.             00068000
+000140     10 WS-SESSION-START-DATE   PIC X(10).                        00069000
+000150     10 WS-SESSION-DURATION     PIC S9(4) USAGE COMP.             00070000
+000160*                                                                 00100000
+000170     EXEC SQL                                                     00110000
+000180          INCLUDE SQLCA                                           00120000
+000190     END-EXEC.                                                    00130000
+000200     EXEC SQL                                                     00131006
+000210          INCLUDE EMP999                                          00132014
+000220     END-EXEC.                                                    00133006
+000230     EXEC SQL                                                     00133106
+000240          INCLUDE DCLSESSN                                        00133206
+000250     END-EXEC.                                                    00133306
+000260*                                                                 00133500
+000270*    EMP-LOOKUP FINDS THE ENAME FOR THE ENO PASSED IN.            00133600
+000280     EXEC SQL                                                     00133800
+000290       DECLARE EMP-LOOKUP CURSOR FOR                              00133900
+000300       SELECT ENO, ENAME                                          00134000
+000310              FROM VIJILAK.EMP999                                 00134100
+000320              WHERE ENO = :WS-ENO-FILTER                          00134150
+000330     END-EXEC.                                                    00134300
+000340*                                                                 00134320
+000350*    SESSION-XREF BROWSES EVERY TRAINING_SESSION ROW THIS          00134340
+000360*    EMPLOYEE IS TIED TO AS AN INSTRUCTOR. USR_ID ONLY RECORDS     00134360
+000370*    WHO CREATED THE SESSION ROW, NOT WHO TEACHES IT, SO THE       00134380
+000380*    CROSS-REFERENCE JOINS THROUGH SESSION_INSTRUCTOR ON ENO -     00134400
+000390*    THE SAME TABLE THE INSTRUCTOR-ASSIGNMENT TRANSACTIONS USE -   00134410
+000400*    SO STAFF CAN SEE EVERY SESSION AN EMPLOYEE IS TIED TO FROM     00134420
+000410*    THE EMPLOYEE SIDE INSTEAD OF ONLY THE SESSION SIDE.            00134430
+000420     EXEC SQL                                                     00134440
+000430       DECLARE SESSION-XREF CURSOR FOR                            00134460
+000440       SELECT A.SESSION_CATG, A.SESSION_ID, A.SESSION_START_DATE,  00134480
+000450              A.SESSION_DURATION                                  00134500
+000460              FROM DBODEVP.TRAINING_SESSION A,                    00134520
+000470                   DBODEVP.SESSION_INSTRUCTOR B                   00134530
+000480              WHERE A.SESSION_CATG = B.SESSION_CATG                00134540
+000490              AND   A.SESSION_ID   = B.SESSION_ID                 00134550
+000500              AND   B.ENO          = :WS-ENO-FILTER                00134560
+000510              ORDER BY A.SESSION_START_DATE                       00134570
+000520     END-EXEC.                                                    00134580
+000530 LINKAGE SECTION.                                                 00140000
+000540*    LS-ENO-PARM IS THE EMPLOYEE NUMBER TO CROSS-REFERENCE        00140500
+000550*    AGAINST SESSION_INSTRUCTOR.ENO.                              00140600
+000560 01  LS-ENO-PARM            PIC X(4).                             00140700
+000570 PROCEDURE DIVISION USING LS-ENO-PARM.                            00141000
+000580     DISPLAY 'PROGRAM STARTED'.                                   00150000
+000590     MOVE LS-ENO-PARM TO WS-ENO-FILTER.                           00160018
+000600     DISPLAY ' ENO FILTER BEFORE EXEC : ' WS-ENO-FILTER           00161016
+000610     PERFORM LOOKUP-EMPLOYEE-PARA.                                00163000
+000620     PERFORM SESSION-XREF-PARA.                                   00164000
+000630     DISPLAY 'PROGRAM ENDED'.                                     00420000
+000640     GOBACK.                                                      00430000
+000650*                                                                 00440000
+000660*    LOOKUP-EMPLOYEE-PARA DISPLAYS THE EMPLOYEE'S NAME SO STAFF   00441000
+000670*    RUNNING THIS CROSS-REFERENCE CAN CONFIRM THE ENO THEY KEYED  00442000
+000680*    IN MATCHES WHO THEY EXPECT, BEFORE READING THE SESSION LIST. 00443000
+000690 LOOKUP-EMPLOYEE-PARA.                                            00444000
+000700     EXEC SQL                                                     00445000
+000710       OPEN EMP-LOOKUP                                            00446000
+000720     END-EXEC.                                                    00447000
+000730     MOVE SQLCODE TO WS-SQLCODE.                                  00448000
+000740     IF SQLCODE NOT = 0                                           00449000
+000750         DISPLAY ' UNABLE TO OPEN EMP-LOOKUP '                    00450000
+000760         DISPLAY ' SQL CODE   '  WS-SQLCODE                       00451000
+000770         DISPLAY ' SQL ERRMC  '  SQLERRMC                         00452000
+000780         GOBACK                                                   00453000
+000790     END-IF.                                                      00454000
+000800     EXEC SQL                                                     00455000
+000810       FETCH EMP-LOOKUP                                           00456000
+000820        INTO :ENO, :ENAME                                        00457000
+000830     END-EXEC.                                                    00458000
+000840     EVALUATE SQLCODE                                             00459000
+000850       WHEN 0                                                     00460000
+000860         DISPLAY ' EMPLOYEE   : ' ENO                             00461000
+000870         DISPLAY ' ENAME      : ' ENAME                           00462000
+000880       WHEN 100                                                   00463000
+000890         DISPLAY ' NO EMPLOYEE FOUND FOR ENO : ' WS-ENO-FILTER    00464000
+000900       WHEN OTHER                                                 00465000
+000910         MOVE SQLCODE TO WS-SQLCODE                               00466000
+000920         DISPLAY ' SQL FAILED '                                   00467000
+000930         DISPLAY ' SQL CODE   '  WS-SQLCODE                       00468000
+000940         DISPLAY ' SQL STATE  '  SQLSTATE                         00469000
+000950         DISPLAY ' SQL ERRMC  '  SQLERRMC                         00470000
+000960     END-EVALUATE.                                                00471000
+000970     EXEC SQL                                                     00472000
+000980       CLOSE EMP-LOOKUP                                           00473000
+000990     END-EXEC.                                                    00474000
+001000*                                                                 00480000
+001010*    SESSION-XREF-PARA BROWSES EVERY TRAINING_SESSION ROW TIED    00481000
+001020*    TO THIS EMPLOYEE AND DISPLAYS ITS SCHEDULE FIELDS.           00482000
+001030 SESSION-XREF-PARA.                                               00483000
+001040     EXEC SQL                                                     00484000
+001050       OPEN SESSION-XREF                                          00485000
+001060     END-EXEC.                                                    00486000
+001070     MOVE SQLCODE TO WS-SQLCODE.                                  00487000
+001080     IF SQLCODE NOT = 0                                           00488000
+001090         DISPLAY ' UNABLE TO OPEN SESSION-XREF '                  00489000
+001100         DISPLAY ' SQL CODE   '  WS-SQLCODE                       00490000
+001110         DISPLAY ' SQL ERRMC  '  SQLERRMC                         00491000
+001120         GOBACK                                                   00492000
+001130     END-IF.                                                      00493000
+001140     PERFORM UNTIL SQLCODE = 100                                  00494000
+001150       EXEC SQL                                                   00495000
+001160         FETCH SESSION-XREF                                       00496000
+001170          INTO :WS-SESSION-CATG, :WS-SESSION-ID,                  00497000
+001180               :WS-SESSION-START-DATE, :WS-SESSION-DURATION       00498000
+001190       END-EXEC                                                   00499000
+001200       EVALUATE SQLCODE                                           00500000
+001210         WHEN 0                                                   00501000
+001220           DISPLAY ' SESSION : ' WS-SESSION-CATG '/'              00502000
+001230                   WS-SESSION-ID                                 00503000
+001240           DISPLAY ' START DATE : ' WS-SESSION-START-DATE         00504000
+001250           DISPLAY ' DURATION   : ' WS-SESSION-DURATION           00505000
+001260         WHEN 100                                                 00506000
+001270           CONTINUE                                               00507000
+001280         WHEN OTHER                                               00508000
+001290           MOVE SQLCODE TO WS-SQLCODE                             00509000
+001300           DISPLAY ' SQL FAILED '                                 00510000
+001310           DISPLAY ' SQL CODE   '  WS-SQLCODE                     00511000
+001320           DISPLAY ' SQL STATE  '  SQLSTATE                       00512000
+001330           DISPLAY ' SQL ERRMC  '  SQLERRMC                       00513000
+001340       END-EVALUATE                                               00514000
+001350     END-PERFORM.                                                 00515000
+001360     EXEC SQL                                                     00516000
+001370       CLOSE SESSION-XREF                                         00517000
+001380     END-EXEC.                                                    00518000
