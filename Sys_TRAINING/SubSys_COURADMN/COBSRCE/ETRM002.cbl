@@ -0,0 +1,266 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID.    ETRM002.
+000300 INSTALLATION.  RC.
+000400 AUTHOR.        ANAND.
+000500 DATE-WRITTEN.  8/08/2026.
+000600 DATE-COMPILED.
+
+000800******************************************************************
+000900*  PSEUDO-CONVERSATIONAL REGISTRATION LOOKUP TRANSACTION.         *
+001000*  FRONT-DESK REPLACEMENT FOR RUNNING ETRB002 AS A BATCH TEST -   *
+001010*  THE CLERK KEYS A SESSION_CATG (AND PRESSES ENTER) ON MAP       *
+001020*  ETRM02M AND SEES ONE MATCHING REGISTRATION AT A TIME, PAGING   *
+001030*  FORWARD THROUGH SESSION_ID WITH PF8. THE "WHERE TO RESUME"     *
+001040*  POSITION TRAVELS IN THE COMMAREA SINCE NO DB2 CURSOR SURVIVES  *
+001050*  ACROSS THE RETURN/RECEIVE BOUNDARY BETWEEN SCREENS.            *
+001060******************************************************************
+
+003300 ENVIRONMENT DIVISION.
+
+003500 CONFIGURATION SECTION.
+003600 SOURCE-COMPUTER. Z900.
+003700 OBJECT-COMPUTER. Z900.
+
+004100 DATA DIVISION.
+004300 WORKING-STORAGE SECTION.
+
+004500 01 WS-BEGIN                          PIC  X(36) VALUE
+004600     'ETRM002 WORKING STORAGE STARTS HERE'.
+
+004800******************************************************************
+004900*  APPLICATION-SPECIFIC WORKING STORAGE                          *
+005000******************************************************************
+005100 01 WS-VARIABLES.
+005200    05 WS-ERROR-SWITCH                 PIC X(01) VALUE SPACES.
+005300       88 WS-NO-ERROR                            VALUE SPACES.
+005400    05 WS-RESP                         PIC S9(08) USAGE COMP.
+005500    05 WS-RESP2                        PIC S9(08) USAGE COMP.
+005550    05 WS-SESSION-ID-DISPLAY           PIC 9(09).
+
+006000******************************************************************
+006100*  COMMAREA - CARRIES THE LOOKUP KEY AND THE LAST SESSION_ID      *
+006200*  SHOWN, SO THE NEXT PSEUDO-CONVERSATIONAL TURN CAN RE-OPEN THE  *
+006300*  CURSOR PAST THE ROW ALREADY DISPLAYED.                        *
+006400******************************************************************
+006500 01 WS-COMMAREA.
+006600    05 WS-CA-SESSION-CATG              PIC X(02).
+006700    05 WS-CA-LAST-SESSION-ID           PIC S9(09) USAGE COMP.
+
+006900******************************************************************
+007000*  SYMBOLIC MAP.                                                 *
+007100******************************************************************
+007200     COPY ETRM02.
+
+007500******************************************************************
+007600* Copybook Includes.                                             *
+007700******************************************************************
+007800     EXEC SQL
+007900       INCLUDE CWERRLOG
+008000     END-EXEC.
+
+010900******************************************************************
+011000*                     DB2 SECTION                                *
+011100******************************************************************
+011200     EXEC SQL
+011300       INCLUDE SQLCA
+011400     END-EXEC.
+
+011810     EXEC SQL
+011820       INCLUDE DCLRGSTR
+011830     END-EXEC.
+
+011900******************************************************************
+012000*  CURSOR DECLARATION - SAME REGISTRATION-LOOKUP QUERY AS         *
+012100*  ETRB002, WITH THE SESSION_ID > :WS-CA-LAST-SESSION-ID FILTER   *
+012200*  ADDED SO EACH PF8 TURN PICKS UP WHERE THE LAST ONE LEFT OFF.   *
+012300******************************************************************
+012400     EXEC SQL DECLARE REGISTRATION-LOOKUP-ONLINE CURSOR
+012500      FOR
+012600      SELECT   SESSION_CATG,
+012700               SESSION_ID,
+012800               EMAIL_ADDR,
+012900               FULL_NAME,
+013000               ORG_NAME,
+013100               REG_DATE,
+013200               REG_STATUS
+014000        FROM   DBODEVP.REGISTRATION
+014100       WHERE   SESSION_CATG = :WS-CA-SESSION-CATG
+014200         AND   SESSION_ID   > :WS-CA-LAST-SESSION-ID
+014300       ORDER BY SESSION_ID
+014400     END-EXEC.
+
+014500 01 WS-END                             PIC X(50) VALUE
+014600     'ETRM002-WORKING STORAGE SECTION ENDS HERE'.
+
+014700 LINKAGE SECTION.
+014800 01 DFHCOMMAREA                        PIC X(06).
+
+015000 PROCEDURE DIVISION.
+
+015200 MAIN-LOGIC-PARA.
+
+015300     MOVE 'ETRM002'                    TO EL-ERROR-MODULE.
+015400     MOVE 'MAIN-LOGIC-PARA           '  TO EL-ERROR-PARA-NAME.
+
+015500     IF EIBCALEN = 0
+015600         MOVE SPACES                    TO WS-CA-SESSION-CATG
+015700         MOVE 0                         TO WS-CA-LAST-SESSION-ID
+015800         PERFORM SEND-INITIAL-MAP-PARA
+015810         PERFORM RETURN-CONVERSATIONAL-PARA
+015900     ELSE
+016000         MOVE DFHCOMMAREA                TO WS-COMMAREA
+016100         PERFORM RECEIVE-MAP-PARA
+016200         EVALUATE EIBAID
+016300           WHEN DFHPF3
+016400             PERFORM SEND-GOODBYE-PARA
+016500           WHEN DFHENTER
+016600             MOVE CATGI                 TO WS-CA-SESSION-CATG
+016700             MOVE 0                     TO WS-CA-LAST-SESSION-ID
+016800             PERFORM LOOKUP-AND-SEND-PARA
+016810             PERFORM RETURN-CONVERSATIONAL-PARA
+016900           WHEN DFHPF8
+017000             PERFORM LOOKUP-AND-SEND-PARA
+017010             PERFORM RETURN-CONVERSATIONAL-PARA
+017100           WHEN OTHER
+017200             PERFORM SEND-INVALID-KEY-PARA
+017210             PERFORM RETURN-CONVERSATIONAL-PARA
+017300         END-EVALUATE
+017400     END-IF.
+
+018200     GOBACK.
+
+018250******************************************************************
+018260* ENDS THE PSEUDO-CONVERSATIONAL TURN, PASSING THE LOOKUP KEY AND *
+018270* LAST-SHOWN SESSION_ID FORWARD IN THE COMMAREA SO THE NEXT       *
+018280* INPUT (ENTER, PF8) CAN PICK UP WHERE THIS TURN LEFT OFF.        *
+018290******************************************************************
+018300 RETURN-CONVERSATIONAL-PARA.
+018400     EXEC CICS RETURN
+018500          TRANSID  ('ETRM')
+018600          COMMAREA (WS-COMMAREA)
+018700          LENGTH   (LENGTH OF WS-COMMAREA)
+018800     END-EXEC.
+
+018400******************************************************************
+018500* Screen I/O                                                     *
+018600******************************************************************
+018700 SEND-INITIAL-MAP-PARA.
+018800     MOVE SPACES                       TO MSGO.
+018900     EXEC CICS SEND MAP    ('ETRM02M')
+019000               MAPSET      ('ETRM002')
+019100               ERASE
+019200               RESP        (WS-RESP)
+019300     END-EXEC.
+019400     IF WS-RESP NOT = DFHRESP(NORMAL)
+019500         PERFORM CHECK-RESPCODE-PARA
+019600     END-IF.
+
+019800 RECEIVE-MAP-PARA.
+019900     EXEC CICS RECEIVE MAP ('ETRM02M')
+020000               MAPSET      ('ETRM002')
+020100               INTO        (ETRM02I)
+020200               RESP        (WS-RESP)
+020300     END-EXEC.
+020400     EVALUATE WS-RESP
+020500       WHEN DFHRESP(NORMAL)
+020600         CONTINUE
+020700       WHEN DFHRESP(MAPFAIL)
+020800         CONTINUE
+020900       WHEN OTHER
+021000         PERFORM CHECK-RESPCODE-PARA
+021100     END-EVALUATE.
+
+021300 LOOKUP-AND-SEND-PARA.
+021400     MOVE 'REGISTRATION-LOOKUP-ONLINE'  TO EL-ERROR-DB2-OBJECT.
+
+021500     EXEC SQL
+021600       OPEN REGISTRATION-LOOKUP-ONLINE
+021700     END-EXEC.
+021800     IF SQLCODE NOT = 0
+021900         MOVE 'OPEN  '                  TO EL-ERROR-ACTION
+022000         PERFORM CHECK-SQLCODE-PARA
+022050         MOVE 'UNABLE TO OPEN REGISTRATION LOOKUP - TRY AGAIN'
+022060                                        TO MSGO
+022070     ELSE
+022200         EXEC SQL
+022300           FETCH REGISTRATION-LOOKUP-ONLINE
+022400            INTO :DCLREGISTRATION.SESSION-CATG,
+022500                  :DCLREGISTRATION.SESSION-ID,
+022600                  :DCLREGISTRATION.EMAIL-ADDR,
+022700                  :DCLREGISTRATION.FULL-NAME,
+022800                  :DCLREGISTRATION.ORG-NAME,
+022900                  :DCLREGISTRATION.REG-DATE,
+023000                  :DCLREGISTRATION.REG-STATUS
+023100         END-EXEC
+
+023200         EVALUATE SQLCODE
+023300           WHEN 0
+023400             MOVE SESSION-CATG              TO CATGO
+023500             MOVE SESSION-ID                TO WS-CA-LAST-SESSION-ID
+023550             MOVE WS-CA-LAST-SESSION-ID     TO WS-SESSION-ID-DISPLAY
+023560             MOVE WS-SESSION-ID-DISPLAY     TO SIDO
+023600             MOVE EMAIL-ADDR-TEXT           TO EMAILO
+023700             MOVE FULL-NAME-TEXT            TO FNAMEO
+023800             MOVE ORG-NAME-TEXT             TO ORGNO
+023900             MOVE REG-DATE                  TO RDATEO
+024000             MOVE REG-STATUS                TO RSTATO
+024100             MOVE 'PRESS PF8 FOR NEXT MATCHING REGISTRATION' TO MSGO
+024200           WHEN 100
+024300             MOVE 'NO MORE REGISTRATIONS FOUND FOR THIS CATEGORY' TO MSGO
+024400           WHEN OTHER
+024500             MOVE 'FETCH '                  TO EL-ERROR-ACTION
+024600             PERFORM CHECK-SQLCODE-PARA
+024700         END-EVALUATE
+
+024800         EXEC SQL
+024900           CLOSE REGISTRATION-LOOKUP-ONLINE
+025000         END-EXEC
+025100         IF SQLCODE NOT = 0
+025200             MOVE 'CLOSE '                  TO EL-ERROR-ACTION
+025300             PERFORM CHECK-SQLCODE-PARA
+025400         END-IF
+025450     END-IF.
+
+025500     MOVE WS-CA-SESSION-CATG           TO CATGO.
+025600     EXEC CICS SEND MAP    ('ETRM02M')
+025700               MAPSET      ('ETRM002')
+025800               FROM        (ETRM02O)
+025900               DATAONLY
+026000               RESP        (WS-RESP)
+026100     END-EXEC.
+026200     IF WS-RESP NOT = DFHRESP(NORMAL)
+026300         PERFORM CHECK-RESPCODE-PARA
+026400     END-IF.
+
+026600 SEND-INVALID-KEY-PARA.
+026700     MOVE 'INVALID KEY PRESSED - USE ENTER, PF8 OR PF3'
+026800                                        TO MSGO.
+026900     EXEC CICS SEND MAP    ('ETRM02M')
+027000               MAPSET      ('ETRM002')
+027100               FROM        (ETRM02O)
+027200               DATAONLY
+027300               RESP        (WS-RESP)
+027400     END-EXEC.
+027500     IF WS-RESP NOT = DFHRESP(NORMAL)
+027600         PERFORM CHECK-RESPCODE-PARA
+027700     END-IF.
+
+027900 SEND-GOODBYE-PARA.
+028100     EXEC CICS SEND TEXT
+028200               FROM    ('ETRM002 - REGISTRATION LOOKUP COMPLETE')
+028300               LENGTH  (39)
+028400               ERASE
+028500               RESP    (WS-RESP)
+028600     END-EXEC.
+028700     IF WS-RESP NOT = DFHRESP(NORMAL)
+028800         PERFORM CHECK-RESPCODE-PARA
+028900     END-IF.
+029000     EXEC CICS RETURN
+029100     END-EXEC.
+
+029300******************************************************************
+029400* Error Logging                                                  *
+029500******************************************************************
+029600     EXEC SQL
+029700       INCLUDE CPERRLOG
+029800     END-EXEC.
