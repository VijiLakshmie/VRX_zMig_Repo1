@@ -1,97 +1,191 @@
-000100 IDENTIFICATION DIVISION.                                                 
-000200 PROGRAM-ID.    RCBT001A.                                                 
-000300 AUTHOR.        ANAND V.                                                  
-000400 INSTALLATION.  RC.                                                       
-000500 DATE-WRITTEN.  2014-09-02.                                               
-000600 DATE-COMPILED.                                                           
-000700                                                                          
-000800******************************************************************        
-000900*  TEST PROGRAM.                                                 *        
-001000******************************************************************        
-001100 EJECT                                                                    
-001200                                                                          
-001300 ENVIRONMENT DIVISION.                                                    
-001400                                                                          
-001500 CONFIGURATION SECTION.                                                   
-001600                                                                          
-001700 SOURCE-COMPUTER. Z900.                                                   
-001800 OBJECT-COMPUTER. Z900.                                                   
-001900                                                                          
-002000 DATA DIVISION.                                                           
-002600                                                                          
-002700                                                                          
-002800 WORKING-STORAGE SECTION.                                                 
-002900                                                                          
-003000******************************************************************        
-003100*  APPLICATION-SPECIFIC WORKING STORAGE                          *        
-003200******************************************************************        
-003300 01 WS-VARIABLES.                                                         
-003410    05 WS-INPUT-DTS.                                                      
-003500       10 WS-YR                        PIC 9(02) VALUE 9.                 
-003600       10 WS-MN                        PIC 9(02) VALUE 12.                
-003700       10 WS-DY                        PIC 9(02) VALUE 21.                
-003800       10 WS-HR                        PIC 9(02) VALUE 15.                
-003900       10 WS-MI                        PIC 9(02) VALUE 57.                
-004000       10 WS-SE                        PIC 9(02) VALUE 39.                
-004010    05 WS-SECONDS                      PIC S9(9) COMP.                    
-004200    05 WS-TEMP-SECONDS                 PIC S9(9) COMP.                    
-004300    05 WS-QUOTIENT                     PIC S9(9) COMP.                    
-004400    05 WS-OUTPUT-DTS.                                                     
-004500       10 WS-YR                        PIC 9(02).                         
-004600       10 WS-MN                        PIC 9(02).                         
-004700       10 WS-DY                        PIC 9(02).                         
-004800       10 WS-HR                        PIC 9(02).                         
-004900       10 WS-MI                        PIC 9(02).                         
-005000       10 WS-SE                        PIC 9(02).                         
-005100    05 WS-DISPLAY-DTS.                                                    
-005200       10 WS-YR                        PIC 9(02).                         
-005300       10 FILLER                       PIC X(01) VALUE '-'.               
-005400       10 WS-MN                        PIC 9(02).                         
-005500       10 FILLER                       PIC X(01) VALUE '-'.               
-005600       10 WS-DY                        PIC 9(02).                         
-005700       10 FILLER                       PIC X(01) VALUE '-'.               
-005800       10 WS-HR                        PIC 9(02).                         
-005900       10 FILLER                       PIC X(01) VALUE '-'.               
-006000       10 WS-MI                        PIC 9(02).                         
-006100       10 FILLER                       PIC X(01) VALUE '.'.               
-006200       10 WS-SE                        PIC 9(02).                         
-006300       10 FILLER                       PIC X(03) VALUE ' / '.             
-006400       10 WS-CALCSECS                  PIC 9(10).                         
-                                                                                
-010200 PROCEDURE DIVISION.                                                      
-010300                                                                          
-010400 00000-MAIN-LOGIC-PARA.                                                   
-010700       COMPUTE WS-SECONDS =  WS-YR OF WS-INPUT-DTS * 32140800 +           
-010800                             WS-MN OF WS-INPUT-DTS * 2678400  +           
-010900                             WS-DY OF WS-INPUT-DTS * 86400    +           
-011000                             WS-HR OF WS-INPUT-DTS * 3600     +           
-011100                             WS-MI OF WS-INPUT-DTS * 60       +           
-011200                             WS-SE OF WS-INPUT-DTS .                      
-011300       MOVE WS-SECONDS      TO WS-TEMP-SECONDS.                           
-011400       COMPUTE WS-QUOTIENT = WS-TEMP-SECONDS / 32140800.                  
-011500       COMPUTE WS-TEMP-SECONDS = WS-TEMP-SECONDS -                        
-011600                                (WS-QUOTIENT * 32140800)                  
-011700       MOVE WS-QUOTIENT     TO WS-YR OF WS-OUTPUT-DTS.                    
-011800       COMPUTE WS-QUOTIENT = WS-TEMP-SECONDS / 2678400.                   
-011900       COMPUTE WS-TEMP-SECONDS = WS-TEMP-SECONDS -                        
-012000                                (WS-QUOTIENT * 2678400)                   
-012100       MOVE WS-QUOTIENT     TO WS-MN OF WS-OUTPUT-DTS.                    
-012200       COMPUTE WS-QUOTIENT = WS-TEMP-SECONDS / 86400.                     
-012300       COMPUTE WS-TEMP-SECONDS = WS-TEMP-SECONDS -                        
-012400                                (WS-QUOTIENT * 86400)                     
-012500       MOVE WS-QUOTIENT     TO WS-DY OF WS-OUTPUT-DTS.                    
-012600       COMPUTE WS-QUOTIENT = WS-TEMP-SECONDS / 3600.                      
-012700       COMPUTE WS-TEMP-SECONDS = WS-TEMP-SECONDS -                        
-012800                                (WS-QUOTIENT * 3600)                      
-012900       MOVE WS-QUOTIENT     TO WS-HR OF WS-OUTPUT-DTS.                    
-013000       COMPUTE WS-QUOTIENT = WS-TEMP-SECONDS / 60.                        
-013100       COMPUTE WS-TEMP-SECONDS = WS-TEMP-SECONDS -                        
-013200                                (WS-QUOTIENT * 60)                        
-013300       MOVE WS-QUOTIENT     TO WS-MI OF WS-OUTPUT-DTS.                    
-013400       MOVE WS-TEMP-SECONDS TO WS-SE OF WS-OUTPUT-DTS.                    
-013500       MOVE CORRESPONDING WS-INPUT-DTS TO WS-DISPLAY-DTS.                 
-013600       MOVE WS-SECONDS                  TO WS-CALCSECS.                   
-013700       DISPLAY WS-DISPLAY-DTS.                                            
-013800       MOVE CORRESPONDING WS-OUTPUT-DTS TO WS-DISPLAY-DTS.                
-013900       DISPLAY WS-DISPLAY-DTS.                                            
-020200       GOBACK.                                                            
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    RCBT001A.
+000030 AUTHOR.        ANAND V.
+000040 INSTALLATION.  RC.
+000050 DATE-WRITTEN.  2014-09-02.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*  MODIFICATION HISTORY                                         *
+000090*  8/08/2026  ANAND  TURNED INTO A CALL'ABLE DATE/TIME-TO-       *
+000100*                    SECONDS CONVERSION ROUTINE VIA LINKAGE      *
+000110*                    SECTION; HARDCODED TEST DATE REMOVED.       *
+000120*  8/08/2026  ANAND  REPLACED THE FIXED 31-DAY-MONTH/372-DAY-    *
+000130*                    YEAR CONSTANTS WITH A REAL CALENDAR-AWARE   *
+000140*                    CONVERSION (DAYS-PER-MONTH TABLE, LEAP YEAR *
+000150*                    RULE). LS-YR IS TAKEN AS YEARS 20YY.        *
+000160
+000170******************************************************************
+000180*  DATE/TIME <-> SECONDS CONVERSION ROUTINE.                    *
+000190******************************************************************
+000200 EJECT
+000210
+000220 ENVIRONMENT DIVISION.
+000230
+000240 CONFIGURATION SECTION.
+000250
+000260 SOURCE-COMPUTER. Z900.
+000270 OBJECT-COMPUTER. Z900.
+000280
+000290 DATA DIVISION.
+000300
+000310
+000320 WORKING-STORAGE SECTION.
+000330
+000340******************************************************************
+000350*  APPLICATION-SPECIFIC WORKING STORAGE                          *
+000360******************************************************************
+000370 01 WS-VARIABLES.
+000380    05 WS-SECONDS                      PIC S9(9) COMP.
+000390    05 WS-TEMP-SECONDS                 PIC S9(9) COMP.
+000400    05 WS-QUOTIENT                     PIC S9(9) COMP.
+000410    05 WS-REMAINDER                    PIC 9(02) COMP.
+000420    05 WS-TOTAL-DAYS                   PIC S9(9) COMP.
+000430    05 WS-YEAR-DAYS                    PIC 9(03) COMP.
+000440    05 WS-DAYS-IN-MONTH                PIC 9(02) COMP.
+000450    05 WS-SUB                          PIC 9(02) COMP.
+000460    05 WS-CAND-YR                      PIC 9(02).
+000470    05 WS-LEAP-SWITCH                  PIC X(01) VALUE 'N'.
+000480       88 WS-IS-LEAP                             VALUE 'Y'.
+000490    05 WS-OUTPUT-DTS.
+000500       10 WS-YR                        PIC 9(02).
+000510       10 WS-MN                        PIC 9(02).
+000520       10 WS-DY                        PIC 9(02).
+000530       10 WS-HR                        PIC 9(02).
+000540       10 WS-MI                        PIC 9(02).
+000550       10 WS-SE                        PIC 9(02).
+000560******************************************************************
+000570*  DAYS-PER-MONTH TABLE (JAN-DEC, NON-LEAP). FEBRUARY GETS ONE   *
+000580*  EXTRA DAY AT LOOKUP TIME WHENEVER WS-IS-LEAP IS TRUE.         *
+000590******************************************************************
+000600 01 WS-MONTH-TABLE-X                   PIC X(24) VALUE
+000610     '312831303130313130313031'.
+000620 01 WS-MONTH-TABLE REDEFINES WS-MONTH-TABLE-X.
+000630    05 WS-MONTH-DAYS                   PIC 9(02) OCCURS 12 TIMES.
+000640 LINKAGE SECTION.
+000650******************************************************************
+000660*  LS-RCBT001A-PARM IS THE CALLING PROGRAM'S COMMAREA/PARM. THE  *
+000670*  CALLER FILLS IN LS-INPUT-DTS AND THIS ROUTINE RETURNS THE     *
+000680*  EQUIVALENT ELAPSED SECONDS AND THE RECONSTRUCTED DATE/TIME.   *
+000690*  LS-ADD-SECONDS IS OPTIONAL: A NON-ZERO VALUE (E.G. A SESSION  *
+000700*  DURATION IN DAYS * 86400) IS ADDED TO THE CONVERTED SECONDS   *
+000710*  BEFORE LS-OUTPUT-DTS/LS-CALCSECS ARE BUILT, SO CALLERS CAN    *
+000720*  USE THIS ROUTINE TO COMPUTE AN OFFSET DATE/TIME DIRECTLY.     *
+000730******************************************************************
+000740 01 LS-RCBT001A-PARM.
+000750    05 LS-INPUT-DTS.
+000760       10 LS-YR                        PIC 9(02).
+000770       10 LS-MN                        PIC 9(02).
+000780       10 LS-DY                        PIC 9(02).
+000790       10 LS-HR                        PIC 9(02).
+000800       10 LS-MI                        PIC 9(02).
+000810       10 LS-SE                        PIC 9(02).
+000820    05 LS-ADD-SECONDS                  PIC S9(9) COMP VALUE 0.
+000830    05 LS-CALCSECS                     PIC 9(10).
+000840    05 LS-OUTPUT-DTS.
+000850       10 LS-YR                        PIC 9(02).
+000860       10 LS-MN                        PIC 9(02).
+000870       10 LS-DY                        PIC 9(02).
+000880       10 LS-HR                        PIC 9(02).
+000890       10 LS-MI                        PIC 9(02).
+000900       10 LS-SE                        PIC 9(02).
+000910 PROCEDURE DIVISION USING LS-RCBT001A-PARM.
+000920
+000930 00000-MAIN-LOGIC-PARA.
+000940       PERFORM CONVERT-DTS-TO-SECONDS-PARA.
+000950       PERFORM CONVERT-SECONDS-TO-DTS-PARA.
+000960       MOVE WS-SECONDS      TO LS-CALCSECS.
+000970       MOVE WS-YR OF WS-OUTPUT-DTS TO LS-YR OF LS-OUTPUT-DTS.
+000980       MOVE WS-MN OF WS-OUTPUT-DTS TO LS-MN OF LS-OUTPUT-DTS.
+000990       MOVE WS-DY OF WS-OUTPUT-DTS TO LS-DY OF LS-OUTPUT-DTS.
+001000       MOVE WS-HR OF WS-OUTPUT-DTS TO LS-HR OF LS-OUTPUT-DTS.
+001010       MOVE WS-MI OF WS-OUTPUT-DTS TO LS-MI OF LS-OUTPUT-DTS.
+001020       MOVE WS-SE OF WS-OUTPUT-DTS TO LS-SE OF LS-OUTPUT-DTS.
+001030       GOBACK.
+001040
+001050******************************************************************
+001060*  CONVERT-DTS-TO-SECONDS-PARA TOTALS THE DAYS ELAPSED SINCE     *
+001070*  20(00) JAN 01 USING REAL MONTH LENGTHS AND THE LEAP YEAR      *
+001080*  RULE, THEN TURNS THE DAY COUNT (PLUS H/M/S) INTO WS-SECONDS.  *
+001090******************************************************************
+001100 CONVERT-DTS-TO-SECONDS-PARA.
+001110       MOVE 0               TO WS-TOTAL-DAYS.
+001120       PERFORM VARYING WS-SUB FROM 0 BY 1
+001130               UNTIL WS-SUB = LS-YR OF LS-INPUT-DTS
+001140           MOVE WS-SUB      TO WS-CAND-YR
+001150           PERFORM DETERMINE-LEAP-PARA
+001160           ADD WS-YEAR-DAYS TO WS-TOTAL-DAYS
+001170       END-PERFORM.
+001180       MOVE LS-YR OF LS-INPUT-DTS      TO WS-CAND-YR.
+001190       PERFORM DETERMINE-LEAP-PARA.
+001200       PERFORM VARYING WS-SUB FROM 1 BY 1
+001210               UNTIL WS-SUB = LS-MN OF LS-INPUT-DTS
+001220           MOVE WS-MONTH-DAYS (WS-SUB) TO WS-DAYS-IN-MONTH
+001230           IF WS-SUB = 2 AND WS-IS-LEAP
+001240               ADD 1        TO WS-DAYS-IN-MONTH
+001250           END-IF
+001260           ADD WS-DAYS-IN-MONTH TO WS-TOTAL-DAYS
+001270       END-PERFORM.
+001280       ADD LS-DY OF LS-INPUT-DTS       TO WS-TOTAL-DAYS.
+001290       SUBTRACT 1           FROM WS-TOTAL-DAYS.
+001300       COMPUTE WS-SECONDS = WS-TOTAL-DAYS * 86400 +
+001310                            LS-HR OF LS-INPUT-DTS * 3600 +
+001320                            LS-MI OF LS-INPUT-DTS * 60 +
+001330                            LS-SE OF LS-INPUT-DTS +
+001340                            LS-ADD-SECONDS.
+001350
+001360******************************************************************
+001370*  CONVERT-SECONDS-TO-DTS-PARA IS THE INVERSE OF THE ABOVE: IT   *
+001380*  SPLITS WS-SECONDS BACK INTO A REAL CALENDAR DATE/TIME.        *
+001390******************************************************************
+001400 CONVERT-SECONDS-TO-DTS-PARA.
+001410       MOVE WS-SECONDS      TO WS-TEMP-SECONDS.
+001420       COMPUTE WS-TOTAL-DAYS = WS-TEMP-SECONDS / 86400.
+001430       COMPUTE WS-TEMP-SECONDS = WS-TEMP-SECONDS -
+001440                                (WS-TOTAL-DAYS * 86400).
+001450       COMPUTE WS-QUOTIENT = WS-TEMP-SECONDS / 3600.
+001460       COMPUTE WS-TEMP-SECONDS = WS-TEMP-SECONDS -
+001470                                (WS-QUOTIENT * 3600).
+001480       MOVE WS-QUOTIENT     TO WS-HR OF WS-OUTPUT-DTS.
+001490       COMPUTE WS-QUOTIENT = WS-TEMP-SECONDS / 60.
+001500       COMPUTE WS-TEMP-SECONDS = WS-TEMP-SECONDS -
+001510                                (WS-QUOTIENT * 60)
+001520       MOVE WS-QUOTIENT     TO WS-MI OF WS-OUTPUT-DTS.
+001530       MOVE WS-TEMP-SECONDS TO WS-SE OF WS-OUTPUT-DTS.
+001540       MOVE 0               TO WS-CAND-YR.
+001550       PERFORM DETERMINE-LEAP-PARA.
+001560       PERFORM UNTIL WS-TOTAL-DAYS < WS-YEAR-DAYS
+001570           SUBTRACT WS-YEAR-DAYS FROM WS-TOTAL-DAYS
+001580           ADD 1        TO WS-CAND-YR
+001590           PERFORM DETERMINE-LEAP-PARA
+001600       END-PERFORM.
+001610       MOVE WS-CAND-YR      TO WS-YR OF WS-OUTPUT-DTS.
+001620       MOVE 1               TO WS-SUB.
+001630       PERFORM UNTIL WS-SUB > 12
+001640           MOVE WS-MONTH-DAYS (WS-SUB) TO WS-DAYS-IN-MONTH
+001650           IF WS-SUB = 2 AND WS-IS-LEAP
+001660               ADD 1        TO WS-DAYS-IN-MONTH
+001670           END-IF
+001680           IF WS-TOTAL-DAYS < WS-DAYS-IN-MONTH
+001690               MOVE WS-SUB  TO WS-MN OF WS-OUTPUT-DTS
+001700               EXIT PERFORM
+001710           END-IF
+001720           SUBTRACT WS-DAYS-IN-MONTH FROM WS-TOTAL-DAYS
+001730           ADD 1        TO WS-SUB
+001740       END-PERFORM.
+001750       COMPUTE WS-DY OF WS-OUTPUT-DTS = WS-TOTAL-DAYS + 1.
+001760
+001770******************************************************************
+001780*  DETERMINE-LEAP-PARA SETS WS-LEAP-SWITCH AND WS-YEAR-DAYS FOR  *
+001790*  THE 2-DIGIT YEAR CURRENTLY IN WS-CAND-YR (20YY, SO A SIMPLE   *
+001800*  MOD-4 TEST IS ACCURATE FOR THE WHOLE 2000-2099 RANGE).        *
+001810******************************************************************
+001820 DETERMINE-LEAP-PARA.
+001830       DIVIDE WS-CAND-YR BY 4 GIVING WS-QUOTIENT
+001840                              REMAINDER WS-REMAINDER.
+001850       IF WS-REMAINDER = 0
+001860           MOVE 'Y'         TO WS-LEAP-SWITCH
+001870           MOVE 366         TO WS-YEAR-DAYS
+001880       ELSE
+001890           MOVE 'N'         TO WS-LEAP-SWITCH
+001900           MOVE 365         TO WS-YEAR-DAYS
+001910       END-IF.
