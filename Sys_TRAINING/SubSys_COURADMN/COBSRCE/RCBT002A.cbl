@@ -0,0 +1,142 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    RCBT002A.
+000030 AUTHOR.        ANAND V.
+000040 INSTALLATION.  RC.
+000050 DATE-WRITTEN.  8/08/2026.
+000060 DATE-COMPILED.
+000070******************************************************************
+000080*  MODIFICATION HISTORY                                         *
+000090*  8/08/2026  ANAND  NEW PROGRAM.                                *
+000100
+
+000110******************************************************************
+000120*  CALENDAR-DATE VALIDATION ROUTINE.                             *
+000130*  CALLED AHEAD OF ANY INSERT/UPDATE THAT WOULD OTHERWISE HAND A  *
+000140*  DB2 DATE COLUMN (SESSION_START_DATE, REG_DATE, ...) A RAW      *
+000150*  PIC X(10) LITERAL WITH NO COBOL-SIDE EDIT - CATCHES AN         *
+000160*  OBVIOUSLY BAD DATE (BAD FORMAT, MONTH OUT OF RANGE, DAY PAST   *
+000170*  THE REAL END OF THE MONTH INCLUDING LEAP FEBRUARY) BEFORE IT   *
+000180*  EVER REACHES A CURSOR OR INSERT, THE SAME WAY RCBT001A IS THE  *
+000190*  SHARED ROUTINE FOR DATE/TIME-TO-SECONDS CONVERSION.            *
+000200******************************************************************
+000210 EJECT
+000220
+000230 ENVIRONMENT DIVISION.
+000240
+000250 CONFIGURATION SECTION.
+000260
+000270 SOURCE-COMPUTER. Z900.
+000280 OBJECT-COMPUTER. Z900.
+000290
+000300 DATA DIVISION.
+000310
+000320
+000330 WORKING-STORAGE SECTION.
+000340
+000350******************************************************************
+000360*  APPLICATION-SPECIFIC WORKING STORAGE                          *
+000370******************************************************************
+000380 01 WS-VARIABLES.
+000390    05 WS-YR                           PIC 9(04).
+000400    05 WS-MN                           PIC 9(02).
+000410    05 WS-DY                           PIC 9(02).
+000420    05 WS-QUOTIENT                     PIC S9(9) COMP.
+000430    05 WS-REMAINDER                    PIC 9(02) COMP.
+000440    05 WS-DAYS-IN-MONTH                PIC 9(02) COMP.
+000450    05 WS-LEAP-SWITCH                  PIC X(01) VALUE 'N'.
+000460       88 WS-IS-LEAP                             VALUE 'Y'.
+000470******************************************************************
+000480*  DAYS-PER-MONTH TABLE (JAN-DEC, NON-LEAP). FEBRUARY GETS ONE    *
+000490*  EXTRA DAY AT LOOKUP TIME WHENEVER WS-IS-LEAP IS TRUE - SAME    *
+000500*  TABLE RCBT001A USES.                                          *
+000510******************************************************************
+000520 01 WS-MONTH-TABLE-X                   PIC X(24) VALUE
+000530     '312831303130313130313031'.
+000540 01 WS-MONTH-TABLE REDEFINES WS-MONTH-TABLE-X.
+000550    05 WS-MONTH-DAYS                   PIC 9(02) OCCURS 12 TIMES.
+000560 LINKAGE SECTION.
+000570******************************************************************
+000580*  LS-RCBT002A-PARM IS THE CALLING PROGRAM'S COMMAREA/PARM. THE  *
+000590*  CALLER FILLS IN LS-DATE-TEXT (EXPECTED 'YYYY-MM-DD', THE SAME  *
+000600*  EXTERNAL FORM A DB2 DATE COLUMN MOVES INTO A PIC X(10) HOST    *
+000610*  VARIABLE) AND THIS ROUTINE RETURNS LS-RETURN-CODE.             *
+000620******************************************************************
+000630 01 LS-RCBT002A-PARM.
+000640    05 LS-DATE-TEXT                    PIC X(10).
+000650    05 LS-RETURN-CODE                  PIC X(01).
+000660       88 LS-DATE-VALID                          VALUE '0'.
+000670       88 LS-DATE-INVALID                        VALUE '9'.
+000680 PROCEDURE DIVISION USING LS-RCBT002A-PARM.
+000690
+000700 00000-MAIN-LOGIC-PARA.
+000710       SET LS-DATE-VALID    TO TRUE.
+000720       PERFORM EDIT-DATE-FORMAT-PARA.
+000730       IF LS-DATE-VALID
+000740           PERFORM EDIT-DATE-RANGE-PARA
+000750       END-IF.
+000760       GOBACK.
+000770
+000780******************************************************************
+000790*  EDIT-DATE-FORMAT-PARA CHECKS THE HYPHEN POSITIONS AND THAT     *
+000800*  EACH YYYY/MM/DD PIECE IS NUMERIC BEFORE ANY OF THEM ARE MOVED  *
+000810*  INTO A NUMERIC FIELD FOR THE RANGE CHECK BELOW.                *
+000820******************************************************************
+000830 EDIT-DATE-FORMAT-PARA.
+000840       IF LS-DATE-TEXT(5:1) NOT = '-' OR
+000850          LS-DATE-TEXT(8:1) NOT = '-'
+000860           SET LS-DATE-INVALID TO TRUE
+000870       ELSE
+000880           IF LS-DATE-TEXT(1:4) IS NOT NUMERIC OR
+000890              LS-DATE-TEXT(6:2) IS NOT NUMERIC OR
+000900              LS-DATE-TEXT(9:2) IS NOT NUMERIC
+000910               SET LS-DATE-INVALID TO TRUE
+000920           ELSE
+000930               MOVE LS-DATE-TEXT(1:4) TO WS-YR
+000940               MOVE LS-DATE-TEXT(6:2) TO WS-MN
+000950               MOVE LS-DATE-TEXT(9:2) TO WS-DY
+000960           END-IF
+000970       END-IF.
+000980
+000990******************************************************************
+001000*  EDIT-DATE-RANGE-PARA CHECKS THE MONTH IS 01-12 AND THE DAY IS  *
+001010*  WITHIN THAT MONTH'S REAL LENGTH, INCLUDING LEAP FEBRUARY.      *
+001020******************************************************************
+001030 EDIT-DATE-RANGE-PARA.
+001040       IF WS-MN < 1 OR WS-MN > 12
+001050           SET LS-DATE-INVALID TO TRUE
+001060       ELSE
+001070           PERFORM DETERMINE-LEAP-PARA
+001080           MOVE WS-MONTH-DAYS (WS-MN) TO WS-DAYS-IN-MONTH
+001090           IF WS-MN = 2 AND WS-IS-LEAP
+001100               ADD 1 TO WS-DAYS-IN-MONTH
+001110           END-IF
+001120           IF WS-DY < 1 OR WS-DY > WS-DAYS-IN-MONTH
+001130               SET LS-DATE-INVALID TO TRUE
+001140           END-IF
+001150       END-IF.
+001160
+001170******************************************************************
+001180*  DETERMINE-LEAP-PARA SETS WS-LEAP-SWITCH FOR THE 4-DIGIT YEAR   *
+001190*  CURRENTLY IN WS-YR, USING THE FULL GREGORIAN RULE (DIVISIBLE   *
+001200*  BY 4, EXCEPT CENTURY YEARS, WHICH MUST BE DIVISIBLE BY 400).   *
+001210******************************************************************
+001220 DETERMINE-LEAP-PARA.
+001230       DIVIDE WS-YR BY 4 GIVING WS-QUOTIENT
+001240                            REMAINDER WS-REMAINDER.
+001250       IF WS-REMAINDER NOT = 0
+001260           MOVE 'N'         TO WS-LEAP-SWITCH
+001270       ELSE
+001280           DIVIDE WS-YR BY 100 GIVING WS-QUOTIENT
+001290                                REMAINDER WS-REMAINDER
+001300           IF WS-REMAINDER NOT = 0
+001310               MOVE 'Y'     TO WS-LEAP-SWITCH
+001320           ELSE
+001330               DIVIDE WS-YR BY 400 GIVING WS-QUOTIENT
+001340                                    REMAINDER WS-REMAINDER
+001350               IF WS-REMAINDER = 0
+001360                   MOVE 'Y' TO WS-LEAP-SWITCH
+001370               ELSE
+001380                   MOVE 'N' TO WS-LEAP-SWITCH
+001390               END-IF
+001400           END-IF
+001410       END-IF.
