@@ -0,0 +1,226 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ETROP17.
+000030 INSTALLATION.  RC.
+000040 AUTHOR.        ANAND.
+000050 DATE-WRITTEN.  8/08/2026.
+000060 DATE-COMPILED.
+000070
+000080 ENVIRONMENT DIVISION.
+000090
+000100 CONFIGURATION SECTION.
+000110 SOURCE-COMPUTER. Z900.
+000120 OBJECT-COMPUTER. Z900.
+000130
+000140 EJECT
+000150 INPUT-OUTPUT SECTION.
+000160 FILE-CONTROL.
+000170     SELECT UTILIZ-RPT-FILE  ASSIGN TO UTILRPT
+000180            ORGANIZATION  IS LINE SEQUENTIAL.
+000190
+000200 DATA DIVISION.
+000210 FILE SECTION.
+000220 FD  UTILIZ-RPT-FILE
+000230     RECORD CONTAINS 132 CHARACTERS.
+000240 01  UTILIZ-RPT-RECORD                  PIC X(132).
+000250
+000260 WORKING-STORAGE SECTION.
+000270
+000280 01 WS-BEGIN                          PIC  X(36) VALUE
+000290     'ETROP17 WORKING STORAGE STARTS HERE'.
+000300
+000310******************************************************************
+000320*  APPLICATION-SPECIFIC WORKING STORAGE                          *
+000330******************************************************************
+000340 01 WS-VARIABLES.
+000350    05 WS-ERROR-SWITCH                 PIC X(01) VALUE SPACES.
+000360       88 WS-NO-ERROR                            VALUE SPACES.
+000370       88 WS-NON-FATAL-ERROR                     VALUE 'N'.
+000380       88 WS-FATAL-ERROR                         VALUE 'F'.
+000390    05 WS-UNUSED-COUNT                 PIC S9(9) COMP VALUE 0.
+000400    05 WS-LINE-CTR                     PIC 9(03) VALUE 99.
+000410    05 WS-LINES-PER-PAGE               PIC 9(03) VALUE 50.
+000420    05 WS-PAGE-NO                      PIC 9(04) VALUE 0.
+000430******************************************************************
+000440*  UTILIZATION REPORT LINE LAYOUTS                               *
+000450******************************************************************
+000460 01 WS-RPT-HEADING-1.
+000470    05 FILLER                   PIC X(15) VALUE SPACES.
+000480    05 FILLER                   PIC X(35) VALUE
+000490       'SESSIONS WITHOUT REGISTRATIONS'.
+000500    05 FILLER                   PIC X(10) VALUE SPACES.
+000510    05 FILLER                   PIC X(05) VALUE 'PAGE '.
+000520    05 WS-RPT-PAGE-NO           PIC ZZZ9.
+000530 01 WS-RPT-HEADING-2.
+000540    05 FILLER                   PIC X(05) VALUE 'CATG'.
+000550    05 FILLER                   PIC X(03) VALUE SPACES.
+000560    05 FILLER                   PIC X(12) VALUE 'SESSION ID'.
+000570    05 FILLER                   PIC X(05) VALUE SPACES.
+000580    05 FILLER                   PIC X(12) VALUE 'START DATE'.
+000590    05 FILLER                   PIC X(05) VALUE SPACES.
+000600    05 FILLER                   PIC X(10) VALUE 'CAPACITY'.
+000610 01 WS-RPT-DETAIL-LINE.
+000620    05 WS-RPT-CATG              PIC X(02).
+000630    05 FILLER                   PIC X(06) VALUE SPACES.
+000640    05 WS-RPT-SESSION-ID        PIC ZZZZZZZZ9.
+000650    05 FILLER                   PIC X(05) VALUE SPACES.
+000660    05 WS-RPT-START-DATE        PIC X(10).
+000670    05 FILLER                   PIC X(05) VALUE SPACES.
+000680    05 WS-RPT-CAPACITY          PIC ZZZ,ZZ9.
+000690 01 WS-RPT-SUMMARY-LINE.
+000700    05 FILLER                   PIC X(15) VALUE
+000710       'UNUSED FOUND:'.
+000720    05 WS-RPT-SUM-COUNT         PIC ZZZ,ZZ9.
+000730******************************************************************
+000740* Copybook Includes.                                             *
+000750******************************************************************
+000760     EXEC SQL
+000770       INCLUDE CWERRLOG
+000780     END-EXEC.
+000790
+000800******************************************************************
+000810*                     DB2 SECTION                                *
+000820******************************************************************
+000830     EXEC SQL
+000840       INCLUDE SQLCA
+000850     END-EXEC.
+000860
+000870     EXEC SQL
+000880       INCLUDE DCLSESSN
+000890     END-EXEC.
+000900******************************************************************
+000910*  CURSOR DECLARATION                                            *
+000920*  A TRAINING_SESSION ROW THAT NOW SHOWS UP ONLY IN               *
+000930*  TRAINING_SESSION_ARCHIVE FOR ITS REGISTRATIONS ISN'T A         *
+000940*  CANDIDATE HERE EITHER - THIS REPORT IS SCOPED TO STILL-        *
+000950*  SCHEDULED SESSIONS, WHICH IS EXACTLY WHAT SELECTING FROM THE   *
+000960*  LIVE TRAINING_SESSION TABLE ALREADY GIVES US.                  *
+000970******************************************************************
+000980     EXEC SQL DECLARE SESSIONS-WITHOUT-REGS CURSOR
+000990      FOR
+001000      SELECT          A.SESSION_CATG,
+001010                      A.SESSION_ID,
+001020                      A.SESSION_START_DATE,
+001030                      A.SESSION_CAPACITY
+001040        FROM DBODEVP.TRAINING_SESSION A
+001050       WHERE NOT EXISTS
+001060           (SELECT 1 FROM DBODEVP.REGISTRATION B
+001070                  WHERE B.SESSION_CATG = A.SESSION_CATG
+001080                    AND B.SESSION_ID   = A.SESSION_ID)
+001090       ORDER BY A.SESSION_CATG, A.SESSION_ID
+001100     END-EXEC.
+001110
+001120 01 WS-END                             PIC X(50) VALUE
+001130     'ETROP17-WORKING STORAGE SECTION ENDS HERE'.
+001140
+001150 PROCEDURE DIVISION.
+001160
+001170 MAIN-LOGIC-PARA.
+001180
+001190     MOVE 'ETROP17'                    TO EL-ERROR-MODULE.
+001200     MOVE 'MAIN-LOGIC-PARA           ' TO EL-ERROR-PARA-NAME.
+001210
+001220 PERFORM OPEN-REPORT-PARA.
+001230     EXEC SQL
+001240       OPEN SESSIONS-WITHOUT-REGS
+001250     END-EXEC.
+001260
+001270     EVALUATE SQLCODE
+001280       WHEN 0
+001290         CONTINUE
+001300       WHEN 100
+001310         PERFORM EXIT-PARA
+001320       WHEN OTHER
+001330         MOVE 'OPEN  '                 TO EL-ERROR-ACTION
+001340         MOVE 'TRAINING_SESSION'       TO EL-ERROR-DB2-OBJECT
+001350         PERFORM CHECK-SQLCODE-PARA
+001360         PERFORM EXIT-PARA
+001370     END-EVALUATE.
+001380
+001390     PERFORM UNTIL SQLCODE = 100
+001400       EXEC SQL
+001410         FETCH SESSIONS-WITHOUT-REGS
+001420          INTO :SESSION-CATG,
+001430               :SESSION-ID,
+001440               :SESSION-START-DATE,
+001450               :SESSION-CAPACITY
+001460       END-EXEC
+001470       EVALUATE SQLCODE
+001480         WHEN 0
+001490           PERFORM WRITE-DETAIL-PARA
+001500         WHEN 100
+001510           CONTINUE
+001520         WHEN OTHER
+001530           MOVE 'FETCH '               TO EL-ERROR-ACTION
+001540           MOVE 'TRAINING_SESSION'     TO EL-ERROR-DB2-OBJECT
+001550           PERFORM CHECK-SQLCODE-PARA
+001560           PERFORM EXIT-PARA
+001570       END-EVALUATE
+001580     END-PERFORM.
+001590
+001600     EXEC SQL
+001610       CLOSE SESSIONS-WITHOUT-REGS
+001620     END-EXEC.
+001630
+001640     IF SQLCODE NOT = 0
+001650       MOVE 'CLOSE '                   TO EL-ERROR-ACTION
+001660       MOVE 'TRAINING_SESSION'         TO EL-ERROR-DB2-OBJECT
+001670       PERFORM CHECK-SQLCODE-PARA
+001680     END-IF.
+001690 PERFORM WRITE-SUMMARY-PARA.
+001700 PERFORM CLOSE-REPORT-PARA.
+001710     GOBACK.
+001720
+001730******************************************************************
+001740* Session Utilization Report                                     *
+001750******************************************************************
+001760 OPEN-REPORT-PARA.
+001770     OPEN OUTPUT UTILIZ-RPT-FILE.
+001780     MOVE 99                         TO WS-LINE-CTR.
+001790     MOVE 0                          TO WS-PAGE-NO.
+001800     MOVE 0                          TO WS-UNUSED-COUNT.
+
+001810 WRITE-HEADING-PARA.
+001820     ADD 1                           TO WS-PAGE-NO.
+001830     MOVE WS-PAGE-NO                 TO WS-RPT-PAGE-NO.
+001840     WRITE UTILIZ-RPT-RECORD         FROM WS-RPT-HEADING-1.
+001850     MOVE SPACES                     TO UTILIZ-RPT-RECORD.
+001860     WRITE UTILIZ-RPT-RECORD.
+001870     WRITE UTILIZ-RPT-RECORD         FROM WS-RPT-HEADING-2.
+001880     MOVE 3                          TO WS-LINE-CTR.
+
+001890 WRITE-DETAIL-PARA.
+001900     IF WS-LINE-CTR > WS-LINES-PER-PAGE
+001910         PERFORM WRITE-HEADING-PARA
+001920     END-IF.
+001930     MOVE SESSION-CATG                TO WS-RPT-CATG.
+001940     MOVE SESSION-ID                   TO WS-RPT-SESSION-ID.
+001950     MOVE SESSION-START-DATE           TO WS-RPT-START-DATE.
+001960     MOVE SESSION-CAPACITY             TO WS-RPT-CAPACITY.
+001970     WRITE UTILIZ-RPT-RECORD          FROM WS-RPT-DETAIL-LINE.
+001980     ADD 1                            TO WS-LINE-CTR.
+001990     ADD 1                            TO WS-UNUSED-COUNT.
+
+002000 WRITE-SUMMARY-PARA.
+002010     MOVE SPACES                     TO UTILIZ-RPT-RECORD.
+002020     WRITE UTILIZ-RPT-RECORD.
+002030     MOVE WS-UNUSED-COUNT             TO WS-RPT-SUM-COUNT.
+002040     WRITE UTILIZ-RPT-RECORD          FROM WS-RPT-SUMMARY-LINE.
+
+002050 CLOSE-REPORT-PARA.
+002060     CLOSE UTILIZ-RPT-FILE.
+
+002070******************************************************************
+002080* Error Logging                                                  *
+002090******************************************************************
+002100     EXEC SQL
+002110       INCLUDE CPERRBAT
+002120     END-EXEC.
+
+002130*    A NON-FATAL OPEN/FETCH FAILURE (SQLCODE 100, OR A DEADLOCK
+002140*    RETRY COUNT EXCEEDED) STILL HAS TO STOP THIS RUN - OTHERWISE
+002150*    MAIN-LOGIC-PARA FALLS THROUGH INTO THE FETCH LOOP AGAINST A
+002160*    CURSOR THAT WAS NEVER OPENED, WHICH FAILS THE SAME WAY ON
+002170*    EVERY FETCH AND NEVER REACHES SQLCODE = 100.
+002180 EXIT-PARA.
+002190     DISPLAY 'PROGRAM ENDED - SEE ERROR LOG'.
+002200     GOBACK.
