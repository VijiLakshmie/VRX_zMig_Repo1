@@ -0,0 +1,84 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ETRB004.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+      *      RDz Endevor Integration for PoC project"
+       01  WS-SQLCODE PIC +(11).
+       01  WS-SESSION-INSTRUCTOR.
+           10 WS-SESSION-CATG         PIC X(2).
+           10 WS-SESSION-ID           PIC S9(9) USAGE COMP.
+           10 WS-ENO                  PIC X(4).
+           10 WS-INSTRUCTOR-ROLE      PIC X(1).
+              88 WS-ROLE-PRIMARY                VALUE 'P'.
+              88 WS-ROLE-CO                      VALUE 'C'.
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+                INCLUDE DCLINSTR
+           END-EXEC.
+       LINKAGE SECTION.
+      *    LS-INSTRUCTOR-PARM IDENTIFIES THE SESSION TO ASSIGN AND THE
+      *    EMPLOYEE/ROLE BEING ASSIGNED TO IT. ROLE 'P' REPLACES ANY
+      *    EXISTING PRIMARY INSTRUCTOR; ROLE 'C' ADDS A CO-INSTRUCTOR
+      *    WITHOUT DISTURBING WHO ELSE IS ALREADY ASSIGNED.
+       01  LS-INSTRUCTOR-PARM.
+           10 LS-SESSION-CATG         PIC X(2).
+           10 LS-SESSION-ID           PIC S9(9) USAGE COMP.
+           10 LS-ENO                  PIC X(4).
+           10 LS-INSTRUCTOR-ROLE      PIC X(1).
+       PROCEDURE DIVISION USING LS-INSTRUCTOR-PARM.
+           DISPLAY 'PROGRAM STARTED'.
+           MOVE LS-SESSION-CATG      TO WS-SESSION-CATG.
+           MOVE LS-SESSION-ID        TO WS-SESSION-ID.
+           MOVE LS-ENO               TO WS-ENO.
+           MOVE LS-INSTRUCTOR-ROLE   TO WS-INSTRUCTOR-ROLE.
+           IF WS-ROLE-PRIMARY
+               PERFORM REPLACE-PRIMARY-PARA
+           ELSE
+               PERFORM ADD-CO-INSTRUCTOR-PARA
+           END-IF.
+           DISPLAY 'PROGRAM ENDED'.
+           GOBACK.
+      *
+      * REPLACE-PRIMARY-PARA removes any existing primary instructor row
+      * for this session (there can only ever be one) before inserting
+      * the new one named by LS-ENO.
+       REPLACE-PRIMARY-PARA.
+           EXEC SQL
+             DELETE FROM DBODEVP.SESSION_INSTRUCTOR
+              WHERE SESSION_CATG     = :WS-SESSION-CATG
+                AND SESSION_ID       = :WS-SESSION-ID
+                AND INSTRUCTOR_ROLE  = 'P'
+           END-EXEC.
+           PERFORM INSERT-INSTRUCTOR-PARA.
+      *
+      * ADD-CO-INSTRUCTOR-PARA inserts an additional co-instructor row.
+      * Any number of co-instructors may be attached to a session.
+       ADD-CO-INSTRUCTOR-PARA.
+           PERFORM INSERT-INSTRUCTOR-PARA.
+      *
+       INSERT-INSTRUCTOR-PARA.
+           EXEC SQL
+             INSERT INTO DBODEVP.SESSION_INSTRUCTOR
+                  ( SESSION_CATG,   SESSION_ID,
+                    ENO,            INSTRUCTOR_ROLE,
+                    DTS )
+             VALUES
+                  ( :WS-SESSION-CATG, :WS-SESSION-ID,
+                    :WS-ENO,          :WS-INSTRUCTOR-ROLE,
+                    CURRENT TIMESTAMP )
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF SQLCODE = 0
+               DISPLAY ' INSTRUCTOR ASSIGNED : ' WS-SESSION-CATG
+                       '/' WS-SESSION-ID ' ENO ' WS-ENO
+                       ' ROLE ' WS-INSTRUCTOR-ROLE
+           ELSE
+               DISPLAY ' INSTRUCTOR ASSIGNMENT FAILED '
+               DISPLAY ' SQL CODE   '  WS-SQLCODE
+               DISPLAY ' SQL STATE  '  SQLSTATE
+               DISPLAY ' SQL ERRMC  '  SQLERRMC
+           END-IF.
