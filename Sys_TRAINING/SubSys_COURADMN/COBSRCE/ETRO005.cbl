@@ -1,194 +1,378 @@
-000100 IDENTIFICATION DIVISION.                                                 
-000200 PROGRAM-ID. RCOTSQDL.                                                    
-000300 AUTHOR. ANAND V.                                                         
-000400 ENVIRONMENT DIVISION.                                                    
-000500 DATA DIVISION.                                                           
-000600                                                                          
-000700 WORKING-STORAGE SECTION.                                                 
-000800                                                                          
-000900******************************************************************        
-001000* CICS LOG RELATED DECLARATIONS.                                 *        
-001100******************************************************************        
-001200 01 MSG-ABSTIME                     PIC 9(08).                            
-001300 01 APPL-MESSAGE.                                                         
-001400    02 APPL-CICS-HEADER.                                                  
-001500       05 MSG-DATE                  PIC 9(08).                            
-001600       05 FILLER                    PIC X(01) VALUE SPACES.               
-001700       05 MSG-TIME                  PIC 9(08).                            
-001800       05 FILLER                    PIC X(01) VALUE SPACES.               
-001900       05 MSG-MODULE                PIC X(10) VALUE 'RCOTSQDL: '.         
-002000       05 MSG-AREA                  PIC X(43).                            
-002100          88 MSG-BLANK              VALUE SPACES.                         
-002200          88 MSG-CICS-ERROR         VALUE 'CICS FUNCTION ERROR'.          
-002300       05 MSG-AREA-DETAIL REDEFINES MSG-AREA.                             
-002400          10 MSG-TRANID             PIC X(04).                            
-002500          10 MSG-INFO-1             PIC X(01).                            
-002600          10 MSG-TSQNAME            PIC X(08).                            
-002700          10 MSG-INFO-2             PIC X(12).                            
-002800          10 MSG-INTV               PIC 9(05).                            
-002900          10 MSG-INFO-3             PIC X(13).                            
-003000 01 APPL-CICS-ERROR.                                                      
-003100    05 FILLER                       PIC X(10) VALUE 'FUNCTION: '.         
-003200    05 APPL-CICS-FUNCTION            PIC X(04).                           
-003300    05 FILLER                       PIC X(07) VALUE ' RESP: '.            
-003400    05 APPL-CICS-RESP               PIC S9(10)                            
-003500                                    SIGN IS LEADING SEPARATE.             
-003600    05 FILLER                       PIC X(08) VALUE ' RESP2: '.           
-003700    05 APPL-CICS-RESP2              PIC S9(10)                            
-003800                                    SIGN IS LEADING SEPARATE.             
-003900    05 FILLER                       PIC X(07) VALUE ' SRCE: '.            
-004000    05 APPL-CICS-SRCE               PIC X(16).                            
-004100                                                                          
-004200******************************************************************        
-004300* OTHER VARIABLES USED IN THE PROGRAM.                           *        
-004310* INCLUDING THIS COMMENT LINE FOR API TESTING                    *        
-004400******************************************************************        
-004500 01 WS-VARIABLES.                                                         
-004600    05 WS-ERROR-SWITCH              PIC X(01) VALUE 'N'.                  
-004700       88 WS-NO-ERROR                         VALUE 'N'.                  
-004800       88 WS-CICS-ERROR                       VALUE 'C'.                  
-004900    05 WS-RESP                      PIC S9(8) COMP.                       
-005000    05 WS-RESP2                     PIC S9(8) COMP.                       
-005100    05 WS-CICS-FN-TO-HEX            PIC X(08) VALUE 'RCOCBTHX'.           
-005200    05 WS-TSQNAME                   PIC X(16) VALUE SPACE.                
-005300    05 WS-DELETEQ                   PIC X(16) VALUE SPACE.                
-005400    05 WS-LASTUSEDINT               PIC S9(8) COMP VALUE 0.               
-005500    05 WS-TRANID                    PIC X(04) VALUE SPACES.               
-005600                                                                          
-005700 PROCEDURE DIVISION.                                                      
-005800                                                                          
-005900 MAIN-LOGIC-PARA.                                                         
-006000     EXEC CICS                                                            
-006100      INQUIRE TSQNAME                                                     
-006200              START                                                       
-006300              RESP(WS-RESP)                                               
-006400             RESP2(WS-RESP2)                                              
-006500     END-EXEC.                                                            
-006600                                                                          
-006700     PERFORM CICS-CALL-CHECK                                              
-006800        THRU CICS-CALL-EXIT.                                              
-006900                                                                          
-007000     IF WS-NO-ERROR                                                       
-007100      PERFORM UNTIL WS-RESP = DFHRESP(END) OR WS-CICS-ERROR               
-007200       EXEC CICS                                                          
-007300        INQUIRE TSQNAME(WS-TSQNAME)                                       
-007400        LASTUSEDINT(WS-LASTUSEDINT)                                       
-007500        TRANSID(WS-TRANID)                                                
-007600        NEXT                                                              
-007700        RESP(WS-RESP)                                                     
-007800        RESP2(WS-RESP2)                                                   
-007900       END-EXEC                                                           
-008000                                                                          
-008100       PERFORM DELETE-TSQ                                                 
-008200          THRU DELETE-EXIT                                                
-008300                                                                          
-008400       IF WS-RESP NOT = DFHRESP(END)                                      
-008500        PERFORM CICS-CALL-CHECK                                           
-008600           THRU CICS-CALL-EXIT                                            
-008700        IF WS-NO-ERROR                                                    
-008710          IF (WS-TRANID(1:2)  = 'RC'  AND                                 
-008800              WS-LASTUSEDINT  > 3599 AND                                  
-008900              WS-TSQNAME(1:1) = '#'      )                                
-009000           MOVE WS-TRANID             TO MSG-TRANID                       
-009100           MOVE WS-TSQNAME            TO WS-DELETEQ                       
-009200                                         MSG-TSQNAME                      
-009300           COMPUTE MSG-INTV = WS-LASTUSEDINT / 60                         
-009400          END-IF                                                          
-009410        END-IF                                                            
-009500       END-IF                                                             
-009600      END-PERFORM                                                         
-009700     END-IF.                                                              
-009800                                                                          
-009900     PERFORM DELETE-TSQ                                                   
-010000        THRU DELETE-EXIT.                                                 
-010100                                                                          
-010200     EXEC CICS                                                            
-010300      INQUIRE TSQNAME END                                                 
-010400      RESP(WS-RESP)                                                       
-010500      RESP2(WS-RESP2)                                                     
-010600     END-EXEC.                                                            
-010700                                                                          
-010800     PERFORM CICS-CALL-CHECK                                              
-010900        THRU CICS-CALL-EXIT.                                              
-011000                                                                          
-011100     GOBACK.                                                              
-011200                                                                          
-011300 DELETE-TSQ.                                                              
-011400     IF WS-DELETEQ NOT = SPACES                                           
-011500      EXEC CICS DELETEQ TS                                                
-011600           QUEUE(WS-DELETEQ)                                              
-011700           RESP(WS-RESP)                                                  
-011800           RESP2(WS-RESP2)                                                
-011900      END-EXEC                                                            
-012000      EVALUATE WS-RESP                                                    
-012100       WHEN DFHRESP(NORMAL)                                               
-012200        MOVE SPACE                  TO MSG-INFO-1                         
-012300        MOVE ' TSQ PURGED.'         TO MSG-INFO-2                         
-012400        MOVE ' MINS UNUSED.'        TO MSG-INFO-3                         
-012500        PERFORM LOG-PARA                                                  
-012600           THRU LOG-EXIT                                                  
-012700       WHEN DFHRESP(QIDERR)                                               
-012800        CONTINUE                                                          
-012900       WHEN OTHER                                                         
-013000        PERFORM CICS-CALL-CHECK                                           
-013100           THRU CICS-CALL-EXIT                                            
-013200      END-EVALUATE                                                        
-013300      MOVE SPACES                      TO WS-DELETEQ                      
-013400     END-IF.                                                              
-013500                                                                          
-013600 DELETE-EXIT.                                                             
-013700     EXIT.                                                                
-013800                                                                          
-013900                                                                          
-014000 CICS-CALL-CHECK.                                                         
-014100     IF WS-RESP NOT = DFHRESP(NORMAL)                                     
-014200      SET WS-CICS-ERROR                  TO TRUE                          
-014300      CALL  WS-CICS-FN-TO-HEX                                             
-014400      USING EIBFN, APPL-CICS-FUNCTION                                     
-014500      END-CALL                                                            
-014600      MOVE WS-RESP                       TO APPL-CICS-RESP                
-014700      MOVE WS-RESP2                      TO APPL-CICS-RESP2               
-014800      MOVE EIBRSRCE                      TO APPL-CICS-SRCE                
-014900      SET  MSG-BLANK                     TO TRUE                          
-015000      SET  MSG-CICS-ERROR                TO TRUE                          
-015100      PERFORM LOG-PARA                                                    
-015200         THRU LOG-EXIT                                                    
-015300      EXEC CICS WRITEQ TD                                                 
-015400           QUEUE  ('CSSL')                                                
-015500           FROM   (APPL-CICS-ERROR)                                       
-015600           RESP   (WS-RESP)                                               
-015700           RESP2  (WS-RESP2)                                              
-015800           LENGTH (LENGTH OF APPL-CICS-ERROR)                             
-015900      END-EXEC                                                            
-016000     END-IF.                                                              
-016100                                                                          
-016200 CICS-CALL-EXIT.                                                          
-016300     EXIT.                                                                
-016400                                                                          
-016500 LOG-PARA.                                                                
-016600                                                                          
-016700     EXEC CICS ASKTIME                                                    
-016800          ABSTIME (MSG-ABSTIME)                                           
-016900     END-EXEC.                                                            
-017000                                                                          
-017100     EXEC CICS FORMATTIME                                                 
-017200          ABSTIME (MSG-ABSTIME)                                           
-017300          MMDDYY  (MSG-DATE)                                              
-017400          TIME    (MSG-TIME)                                              
-017500          DATESEP ('/')                                                   
-017600          TIMESEP (':')                                                   
-017700     END-EXEC.                                                            
-017800                                                                          
-017900                                                                          
-018000     EXEC CICS WRITEQ TD                                                  
-018100          QUEUE  ('CSSL')                                                 
-018200          FROM   (APPL-MESSAGE)                                           
-018300          RESP   (WS-RESP)                                                
-018400          RESP2  (WS-RESP2)                                               
-018500          LENGTH (LENGTH OF APPL-MESSAGE)                                 
-018600     END-EXEC.                                                            
-018700                                                                          
-018800     SET MSG-BLANK                       TO TRUE.                         
-018900                                                                          
-019000 LOG-EXIT.                                                                
-019100     EXIT.                                                                
+000010 IDENTIFICATION DIVISION.                                                 
+000020 PROGRAM-ID. RCOTSQDL.                                                    
+000030 AUTHOR. ANAND V.                                                         
+000040 ENVIRONMENT DIVISION.                                                    
+000050 DATA DIVISION.                                                           
+000060                                                                          
+000070 WORKING-STORAGE SECTION.                                                 
+000080                                                                          
+000090******************************************************************        
+000100* CICS LOG RELATED DECLARATIONS.                                 *        
+000110******************************************************************        
+000120 01 MSG-ABSTIME                     PIC 9(08).                            
+000130 01 APPL-MESSAGE.                                                         
+000140    02 APPL-CICS-HEADER.                                                  
+000150       05 MSG-DATE                  PIC 9(08).                            
+000160       05 FILLER                    PIC X(01) VALUE SPACES.               
+000170       05 MSG-TIME                  PIC 9(08).                            
+000180       05 FILLER                    PIC X(01) VALUE SPACES.               
+000190       05 MSG-MODULE                PIC X(10) VALUE 'RCOTSQDL: '.         
+000200       05 MSG-AREA                  PIC X(43).                            
+000210          88 MSG-BLANK              VALUE SPACES.                         
+000220          88 MSG-CICS-ERROR         VALUE 'CICS FUNCTION ERROR'.          
+000230       05 MSG-AREA-DETAIL REDEFINES MSG-AREA.                             
+000240          10 MSG-TRANID             PIC X(04).                            
+000250          10 MSG-INFO-1             PIC X(01).                            
+000260          10 MSG-TSQNAME            PIC X(08).                            
+000270          10 MSG-INFO-2             PIC X(12).                            
+000280          10 MSG-INTV               PIC 9(05).
+000290          10 MSG-INFO-3             PIC X(13).
+000300       05 MSG-AREA-SUMMARY REDEFINES MSG-AREA.
+000310          10 MSG-SUM-TEXT1          PIC X(20).
+000320          10 MSG-SUM-SCANNED        PIC 9(05).
+000330          10 MSG-SUM-TEXT2          PIC X(06).
+000340          10 MSG-SUM-PURGED         PIC 9(05).
+000350          10 FILLER                 PIC X(07).
+000360 01 APPL-CICS-ERROR.                                                      
+000370    05 FILLER                       PIC X(10) VALUE 'FUNCTION: '.         
+000380    05 APPL-CICS-FUNCTION            PIC X(04).                           
+000390    05 FILLER                       PIC X(07) VALUE ' RESP: '.            
+000400    05 APPL-CICS-RESP               PIC S9(10)                            
+000410                                    SIGN IS LEADING SEPARATE.             
+000420    05 FILLER                       PIC X(08) VALUE ' RESP2: '.           
+000430    05 APPL-CICS-RESP2              PIC S9(10)                            
+000440                                    SIGN IS LEADING SEPARATE.             
+000450    05 FILLER                       PIC X(07) VALUE ' SRCE: '.            
+000460    05 APPL-CICS-SRCE               PIC X(16).                            
+000470                                                                          
+000480******************************************************************        
+000490* OTHER VARIABLES USED IN THE PROGRAM.                           *        
+000500* INCLUDING THIS COMMENT LINE FOR API TESTING                    *        
+000510******************************************************************        
+000520 01 WS-VARIABLES.
+000530    05 WS-ERROR-SWITCH              PIC X(01) VALUE 'N'.
+000540       88 WS-NO-ERROR                         VALUE 'N'.
+000550       88 WS-CICS-ERROR                       VALUE 'C'.
+000560    05 WS-RESP                      PIC S9(8) COMP.
+000570    05 WS-RESP2                     PIC S9(8) COMP.
+000580    05 WS-CICS-FN-TO-HEX            PIC X(08) VALUE 'RCOCBTHX'.
+000590    05 WS-TSQNAME                   PIC X(16) VALUE SPACE.
+000600    05 WS-DELETEQ                   PIC X(16) VALUE SPACE.
+000610    05 WS-LASTUSEDINT               PIC S9(8) COMP VALUE 0.
+000620    05 WS-TRANID                    PIC X(04) VALUE SPACES.
+000630    05 WS-SCANNED-COUNT             PIC 9(05) VALUE 0.
+000640    05 WS-PURGED-COUNT              PIC 9(05) VALUE 0.
+000650    05 WS-TDQNAME                   PIC X(04) VALUE SPACES.
+000660    05 WS-TDQ-TYPE                  PIC X(01).
+000670    05 WS-TDQ-NUMRECS               PIC S9(8) COMP VALUE 0.
+000680    05 WS-TDQ-SCANNED-COUNT         PIC 9(05) VALUE 0.
+000690    05 WS-TDQ-PURGED-COUNT          PIC 9(05) VALUE 0.
+000700    05 WS-CICS-ERROR-COUNT          PIC S9(4) COMP VALUE 0.
+000710    05 WS-CICS-ALERT-THRESHOLD      PIC S9(4) COMP VALUE 3.
+000720    05 WS-ALERT-SWITCH               PIC X(01) VALUE 'N'.
+000730       88 WS-ALERT-ALREADY-SENT                VALUE 'Y'.
+000740
+000750******************************************************************
+000760* STARTUP PARAMETER - DEFAULTED HERE, OVERRIDDEN BY WHATEVER    *
+000770* DATA THE TRIGGERING EXEC CICS START PASSED VIA RETRIEVE.       *
+000780******************************************************************
+000790 01 WS-STARTUP-PARM.
+000800    05 WS-PARM-TRANID-PREFIX        PIC X(02) VALUE 'RC'.
+000810    05 WS-PARM-IDLE-THRESHOLD       PIC S9(8) COMP VALUE 3599.
+000820    05 WS-PARM-DRYRUN-SWITCH        PIC X(01) VALUE 'N'.
+000830       88 WS-DRYRUN-MODE                      VALUE 'Y'.
+000840    05 WS-PARM-TDQ-NUMRECS-THRESH   PIC S9(8) COMP VALUE 1000.
+000850******************************************************************
+000860* WHEN POPULATED, RESTRICTS THIS RUN TO THE ONE NAMED TRANID      *
+000870* INSTEAD OF EVERY TRANID STARTING WITH WS-PARM-TRANID-PREFIX -  *
+000880* LEFT BLANK, THE RUN BEHAVES EXACTLY AS BEFORE.                 *
+000890******************************************************************
+000900    05 WS-PARM-SINGLE-TRANID        PIC X(04) VALUE SPACES.
+000910 01 WS-PARM-LENGTH                  PIC S9(4) COMP VALUE 0.
+000920
+000930 PROCEDURE DIVISION.
+000940
+000950 MAIN-LOGIC-PARA.
+000960     EXEC CICS RETRIEVE
+000970          INTO   (WS-STARTUP-PARM)
+000980          LENGTH (WS-PARM-LENGTH)
+000990          RESP   (WS-RESP)
+001000          RESP2  (WS-RESP2)
+001010     END-EXEC.
+001020     EVALUATE WS-RESP
+001030       WHEN DFHRESP(NORMAL)
+001040         CONTINUE
+001050       WHEN DFHRESP(NODATA)
+001060         CONTINUE
+001070       WHEN OTHER
+001080         PERFORM CICS-CALL-CHECK
+001090            THRU CICS-CALL-EXIT
+001100     END-EVALUATE.
+001110
+001120     EXEC CICS
+001130      INQUIRE TSQNAME
+001140              START
+001150              RESP(WS-RESP)
+001160             RESP2(WS-RESP2)
+001170     END-EXEC.
+001180
+001190     PERFORM CICS-CALL-CHECK
+001200        THRU CICS-CALL-EXIT.
+001210
+001220     IF WS-NO-ERROR
+001230      PERFORM UNTIL WS-RESP = DFHRESP(END) OR WS-CICS-ERROR
+001240       EXEC CICS
+001250        INQUIRE TSQNAME(WS-TSQNAME)
+001260        LASTUSEDINT(WS-LASTUSEDINT)
+001270        TRANSID(WS-TRANID)
+001280        NEXT
+001290        RESP(WS-RESP)
+001300        RESP2(WS-RESP2)
+001310       END-EXEC
+001320
+001330       IF WS-RESP NOT = DFHRESP(END)
+001340        ADD 1                         TO WS-SCANNED-COUNT
+001350       END-IF
+001360       PERFORM DELETE-TSQ
+001370          THRU DELETE-EXIT
+001380
+001390       IF WS-RESP NOT = DFHRESP(END)
+001400        PERFORM CICS-CALL-CHECK
+001410           THRU CICS-CALL-EXIT
+001420        IF WS-NO-ERROR
+001430          IF ((WS-PARM-SINGLE-TRANID = SPACES     AND
+001440               WS-TRANID(1:2) = WS-PARM-TRANID-PREFIX) OR
+001450              (WS-PARM-SINGLE-TRANID NOT = SPACES AND
+001460               WS-TRANID      = WS-PARM-SINGLE-TRANID))  AND
+001470              WS-LASTUSEDINT  > WS-PARM-IDLE-THRESHOLD AND
+001480              WS-TSQNAME(1:1) = '#'      )
+001490           MOVE WS-TRANID             TO MSG-TRANID
+001500           MOVE WS-TSQNAME            TO WS-DELETEQ                       
+001510                                         MSG-TSQNAME                      
+001520           COMPUTE MSG-INTV = WS-LASTUSEDINT / 60                         
+001530          END-IF                                                          
+001540        END-IF                                                            
+001550       END-IF                                                             
+001560      END-PERFORM                                                         
+001570     END-IF.                                                              
+001580                                                                          
+001590     PERFORM DELETE-TSQ                                                   
+001600        THRU DELETE-EXIT.                                                 
+001610                                                                          
+001620     EXEC CICS                                                            
+001630      INQUIRE TSQNAME END                                                 
+001640      RESP(WS-RESP)                                                       
+001650      RESP2(WS-RESP2)                                                     
+001660     END-EXEC.                                                            
+001670                                                                          
+001680     PERFORM CICS-CALL-CHECK
+001690        THRU CICS-CALL-EXIT.
+001700
+001710     PERFORM TDQ-AGING-PARA
+001720        THRU TDQ-AGING-EXIT.
+001730
+001740     MOVE 'TSQS SCANNED:       '   TO MSG-SUM-TEXT1.
+001750     MOVE WS-SCANNED-COUNT         TO MSG-SUM-SCANNED.
+001760     MOVE ' PURGED:'               TO MSG-SUM-TEXT2.
+001770     MOVE WS-PURGED-COUNT          TO MSG-SUM-PURGED.
+001780     PERFORM LOG-PARA
+001790        THRU LOG-EXIT.
+001800
+001810     MOVE 'TDQS SCANNED:       '   TO MSG-SUM-TEXT1.
+001820     MOVE WS-TDQ-SCANNED-COUNT     TO MSG-SUM-SCANNED.
+001830     MOVE ' PURGED:'               TO MSG-SUM-TEXT2.
+001840     MOVE WS-TDQ-PURGED-COUNT      TO MSG-SUM-PURGED.
+001850     PERFORM LOG-PARA
+001860        THRU LOG-EXIT.
+001870
+001880     GOBACK.
+001890                                                                          
+001900 DELETE-TSQ.
+001910     IF WS-DELETEQ NOT = SPACES
+001920      IF WS-DRYRUN-MODE
+001930       MOVE SPACE                  TO MSG-INFO-1
+001940       MOVE ' TSQ WOULD BE PURGED.' TO MSG-INFO-2
+001950       MOVE ' MINS UNUSED.'        TO MSG-INFO-3
+001960       ADD 1                       TO WS-PURGED-COUNT
+001970       PERFORM LOG-PARA
+001980          THRU LOG-EXIT
+001990      ELSE
+002000      EXEC CICS DELETEQ TS
+002010           QUEUE(WS-DELETEQ)
+002020           RESP(WS-RESP)
+002030           RESP2(WS-RESP2)
+002040      END-EXEC
+002050      EVALUATE WS-RESP
+002060       WHEN DFHRESP(NORMAL)
+002070        MOVE SPACE                  TO MSG-INFO-1
+002080        MOVE ' TSQ PURGED.'         TO MSG-INFO-2
+002090        MOVE ' MINS UNUSED.'        TO MSG-INFO-3
+002100        ADD 1                       TO WS-PURGED-COUNT
+002110        PERFORM LOG-PARA
+002120           THRU LOG-EXIT
+002130       WHEN DFHRESP(QIDERR)
+002140        CONTINUE
+002150       WHEN OTHER
+002160        PERFORM CICS-CALL-CHECK
+002170           THRU CICS-CALL-EXIT
+002180      END-EVALUATE
+002190      END-IF
+002200      MOVE SPACES                      TO WS-DELETEQ
+002210     END-IF.                                                              
+002220                                                                          
+002230 DELETE-EXIT.                                                             
+002240     EXIT.                                                                
+002250                                                                          
+002260                                                                          
+002270******************************************************************
+002280* AGE OUT INTRAPARTITION TD QUEUES WITH TOO MANY UNREAD RECORDS, *
+002290* THE SAME WAY EXCESS TS QUEUES ARE AGED OUT ABOVE.             *
+002300******************************************************************
+002310 TDQ-AGING-PARA.
+002320     EXEC CICS
+002330      INQUIRE TDQUEUE
+002340              START
+002350              RESP(WS-RESP)
+002360             RESP2(WS-RESP2)
+002370     END-EXEC.
+002380
+002390     PERFORM CICS-CALL-CHECK
+002400        THRU CICS-CALL-EXIT.
+002410
+002420     IF WS-NO-ERROR
+002430      PERFORM UNTIL WS-RESP = DFHRESP(END) OR WS-CICS-ERROR
+002440       EXEC CICS
+002450        INQUIRE TDQUEUE(WS-TDQNAME)
+002460        TYPE(WS-TDQ-TYPE)
+002470        NUMRECS(WS-TDQ-NUMRECS)
+002480        NEXT
+002490        RESP(WS-RESP)
+002500        RESP2(WS-RESP2)
+002510       END-EXEC
+002520
+002530       IF WS-RESP NOT = DFHRESP(END)
+002540        ADD 1                        TO WS-TDQ-SCANNED-COUNT
+002550       END-IF
+002560
+002570       IF WS-RESP NOT = DFHRESP(END)
+002580        PERFORM CICS-CALL-CHECK
+002590           THRU CICS-CALL-EXIT
+002600        IF WS-NO-ERROR
+002610          IF (WS-TDQNAME(1:2) = WS-PARM-TRANID-PREFIX      AND
+002620              WS-TDQ-TYPE     = DFHVALUE(INTRA)            AND
+002630              WS-TDQ-NUMRECS  > WS-PARM-TDQ-NUMRECS-THRESH     )
+002640           PERFORM PURGE-TDQ
+002650              THRU PURGE-TDQ-EXIT
+002660          END-IF
+002670        END-IF
+002680       END-IF
+002690      END-PERFORM
+002700     END-IF.
+002710
+002720     EXEC CICS
+002730      INQUIRE TDQUEUE END
+002740      RESP(WS-RESP)
+002750      RESP2(WS-RESP2)
+002760     END-EXEC.
+002770
+002780     PERFORM CICS-CALL-CHECK
+002790        THRU CICS-CALL-EXIT.
+002800
+002810 TDQ-AGING-EXIT.
+002820     EXIT.
+002830
+002840 PURGE-TDQ.
+002850     IF WS-DRYRUN-MODE
+002860      ADD 1                          TO WS-TDQ-PURGED-COUNT
+002870     ELSE
+002880      EXEC CICS DELETEQ TD
+002890           QUEUE(WS-TDQNAME)
+002900           RESP(WS-RESP)
+002910           RESP2(WS-RESP2)
+002920      END-EXEC
+002930      EVALUATE WS-RESP
+002940       WHEN DFHRESP(NORMAL)
+002950        ADD 1                        TO WS-TDQ-PURGED-COUNT
+002960       WHEN DFHRESP(QIDERR)
+002970        CONTINUE
+002980       WHEN OTHER
+002990        PERFORM CICS-CALL-CHECK
+003000           THRU CICS-CALL-EXIT
+003010      END-EVALUATE
+003020     END-IF.
+003030
+003040 PURGE-TDQ-EXIT.
+003050     EXIT.
+003060
+003070 CICS-CALL-CHECK.
+003080     IF WS-RESP NOT = DFHRESP(NORMAL)
+003090      SET WS-CICS-ERROR                  TO TRUE
+003100      CALL  WS-CICS-FN-TO-HEX
+003110      USING EIBFN, APPL-CICS-FUNCTION
+003120      END-CALL
+003130      MOVE WS-RESP                       TO APPL-CICS-RESP
+003140      MOVE WS-RESP2                      TO APPL-CICS-RESP2
+003150      MOVE EIBRSRCE                      TO APPL-CICS-SRCE
+003160      SET  MSG-BLANK                     TO TRUE
+003170      SET  MSG-CICS-ERROR                TO TRUE
+003180      PERFORM LOG-PARA
+003190         THRU LOG-EXIT
+003200      EXEC CICS WRITEQ TD
+003210           QUEUE  ('CSSL')
+003220           FROM   (APPL-CICS-ERROR)
+003230           RESP   (WS-RESP)
+003240           RESP2  (WS-RESP2)
+003250           LENGTH (LENGTH OF APPL-CICS-ERROR)
+003260      END-EXEC
+003270      ADD 1                         TO WS-CICS-ERROR-COUNT
+003280      IF WS-CICS-ERROR-COUNT >= WS-CICS-ALERT-THRESHOLD
+003290          AND NOT WS-ALERT-ALREADY-SENT
+003300       PERFORM ALERT-ON-CALL-PARA
+003310      END-IF
+003320     END-IF.
+003330
+003340 CICS-CALL-EXIT.
+003350     EXIT.
+003360
+003370******************************************************************
+003380* A CICS ERROR THAT KEEPS HAPPENING ACROSS THIS RUN'S TSQ/TDQ     *
+003390* CLEANUP SWEEP IS STARTED TO THE SAME ON-CALL MONITORING         *
+003400* TRANSACTION CPERRLOG'S LOG-ERROR ALERTS, SO IT DOESN'T JUST SIT *
+003410* IN THE CSSL QUEUE UNTIL SOMEONE HAPPENS TO LOOK.                *
+003420******************************************************************
+003430 ALERT-ON-CALL-PARA.
+003440     EXEC CICS START
+003450          TRANSID  ('RCAL')
+003460          FROM     (APPL-CICS-ERROR)
+003470          LENGTH   (LENGTH OF APPL-CICS-ERROR)
+003480          NOHANDLE
+003490     END-EXEC.
+003500     SET WS-ALERT-ALREADY-SENT          TO TRUE.
+003510                                                                          
+003520 LOG-PARA.                                                                
+003530                                                                          
+003540     EXEC CICS ASKTIME                                                    
+003550          ABSTIME (MSG-ABSTIME)                                           
+003560     END-EXEC.                                                            
+003570                                                                          
+003580     EXEC CICS FORMATTIME                                                 
+003590          ABSTIME (MSG-ABSTIME)                                           
+003600          MMDDYY  (MSG-DATE)                                              
+003610          TIME    (MSG-TIME)                                              
+003620          DATESEP ('/')                                                   
+003630          TIMESEP (':')                                                   
+003640     END-EXEC.                                                            
+003650                                                                          
+003660                                                                          
+003670     EXEC CICS WRITEQ TD                                                  
+003680          QUEUE  ('CSSL')                                                 
+003690          FROM   (APPL-MESSAGE)                                           
+003700          RESP   (WS-RESP)                                                
+003710          RESP2  (WS-RESP2)                                               
+003720          LENGTH (LENGTH OF APPL-MESSAGE)                                 
+003730     END-EXEC.                                                            
+003740                                                                          
+003750     SET MSG-BLANK                       TO TRUE.                         
+003760                                                                          
+003770 LOG-EXIT.                                                                
+003780     EXIT.                                                                
