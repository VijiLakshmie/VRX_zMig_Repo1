@@ -0,0 +1,87 @@
+       IDENTIFICATION DIVISION.
+      *    ETRB009 IS THE FIRST PROGRAM IN THIS SUBSYSTEM THAT WRITES
+      *    TO VIJILAK.EMP999 - IT EXISTS SO CPSALCHK/CWSALCHK'S
+      *    SALARY-BAND EDIT CHECK ACTUALLY GUARDS A REAL UPDATE PATH
+      *    RATHER THAN SITTING UNUSED.
+       PROGRAM-ID. ETRB009.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+      *      RDz Endevor Integration for PoC project"
+       01  WS-SQLCODE PIC +(11).
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+                INCLUDE EMP999
+           END-EXEC.
+           EXEC SQL
+                INCLUDE CWSALCHK
+           END-EXEC.
+       LINKAGE SECTION.
+      *    LS-SALARY-MAINT-PARM IDENTIFIES THE EMPLOYEE (LS-ENO) AND
+      *    THE PROPOSED NEW SALARY (LS-ESAL) FOR THE ROLE (LS-ROLE).
+      *    LS-RETURN-CODE COMES BACK '0' WHEN ESAL WAS UPDATED, 'B'
+      *    WHEN THE PROPOSED SALARY FAILED THE SALARY-BAND CHECK (NO
+      *    ROW IS UPDATED), 'N' WHEN LS-ENO WAS NOT FOUND, AND '9' ON
+      *    ANY OTHER SQL FAILURE.
+       01  LS-SALARY-MAINT-PARM.
+           10 LS-ENO                  PIC X(4).
+           10 LS-ROLE                 PIC X(2).
+           10 LS-ESAL                 PIC S9(6)V USAGE COMP-3.
+           10 LS-SALBAND-MIN          PIC S9(6)V USAGE COMP-3.
+           10 LS-SALBAND-MAX          PIC S9(6)V USAGE COMP-3.
+           10 LS-RETURN-CODE          PIC X(1).
+              88 LS-SALARY-OK                    VALUE '0'.
+              88 LS-SALARY-BAND-VIOLATION         VALUE 'B'.
+              88 LS-SALARY-NOT-FOUND              VALUE 'N'.
+              88 LS-SALARY-FAILED                 VALUE '9'.
+       PROCEDURE DIVISION USING LS-SALARY-MAINT-PARM.
+           DISPLAY 'PROGRAM STARTED'.
+           MOVE LS-ENO                TO ENO.
+           MOVE LS-ROLE                TO SALBAND-ROLE.
+           MOVE LS-ESAL                TO SALBAND-ESAL.
+           PERFORM SALARY-BAND-CHECK-PARA.
+           IF SALBAND-INVALID
+               SET LS-SALARY-BAND-VIOLATION TO TRUE
+               MOVE SALBAND-MIN            TO LS-SALBAND-MIN
+               MOVE SALBAND-MAX            TO LS-SALBAND-MAX
+               DISPLAY ' SALARY NOT UPDATED - OUT OF BAND FOR ROLE : '
+                   LS-ROLE
+           ELSE
+               PERFORM UPDATE-SALARY-PARA
+           END-IF.
+           DISPLAY 'PROGRAM ENDED'.
+           GOBACK.
+      *
+      * UPDATE-SALARY-PARA applies the new, band-validated ESAL value
+      * once SALARY-BAND-CHECK-PARA above has confirmed it is in range
+      * for the employee's role.
+       UPDATE-SALARY-PARA.
+           MOVE LS-ESAL                TO ESAL.
+           EXEC SQL
+             UPDATE VIJILAK.EMP999
+                SET ESAL = :ESAL
+              WHERE ENO  = :ENO
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE SQLCODE
+             WHEN 0
+               SET LS-SALARY-OK TO TRUE
+               DISPLAY ' SALARY UPDATED FOR ENO : ' LS-ENO
+             WHEN 100
+               SET LS-SALARY-NOT-FOUND TO TRUE
+               DISPLAY ' ENO NOT FOUND : ' LS-ENO
+             WHEN OTHER
+               SET LS-SALARY-FAILED TO TRUE
+               DISPLAY ' SALARY UPDATE FAILED '
+               DISPLAY ' SQL CODE   '  WS-SQLCODE
+               DISPLAY ' SQL STATE  '  SQLSTATE
+               DISPLAY ' SQL ERRMC  '  SQLERRMC
+           END-EVALUATE.
+      *
+      * Salary-Band Edit Check
+           EXEC SQL
+             INCLUDE CPSALCHK
+           END-EXEC.
