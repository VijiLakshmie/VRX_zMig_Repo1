@@ -0,0 +1,215 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ETROP07.
+000030 INSTALLATION.  RC.
+000040 AUTHOR.        ANAND.
+000050 DATE-WRITTEN.  8/08/2026.
+000060 DATE-COMPILED.
+000070
+000080******************************************************************
+000090*  SESSION-END-DATE COMPUTATION BATCH JOB.                       *
+000100*  COMPUTES SESSION_END_DATE = SESSION_START_DATE +              *
+000110*  SESSION_DURATION DAYS FOR EVERY TRAINING_SESSION ROW THAT     *
+000120*  DOESN'T HAVE ONE YET, USING RCBT001A FOR THE CALENDAR MATH.   *
+000130******************************************************************
+000140
+000150
+000160 ENVIRONMENT DIVISION.
+000170
+000180 CONFIGURATION SECTION.
+000190 SOURCE-COMPUTER. Z900.
+000200 OBJECT-COMPUTER. Z900.
+000210
+000220 DATA DIVISION.
+000230 WORKING-STORAGE SECTION.
+000240
+000250 01 WS-BEGIN                          PIC  X(36) VALUE
+000260     'ETROP07 WORKING STORAGE STARTS HERE'.
+000270
+000280******************************************************************
+000290*  APPLICATION-SPECIFIC WORKING STORAGE                          *
+000300******************************************************************
+000310 01 WS-VARIABLES.
+000320    05 WS-ERROR-SWITCH                 PIC X(01) VALUE SPACES.
+000330       88 WS-NO-ERROR                            VALUE SPACES.
+000340       88 WS-NON-FATAL-ERROR                     VALUE 'N'.
+000350       88 WS-FATAL-ERROR                         VALUE 'F'.
+000360    05 WS-CICS-RESP                    PIC S9(8) COMP.
+000370    05 WS-HOLD-SESSION-CATG            PIC X(02).
+000380    05 WS-HOLD-SESSION-ID              PIC S9(9) USAGE COMP.
+000390    05 WS-HOLD-SESSION-DURATION        PIC S9(4) USAGE COMP.
+000400    05 WS-HOLD-START-DATE              PIC X(10).
+000410    05 WS-START-DATE-PARTS REDEFINES
+000420       WS-HOLD-START-DATE.
+000430       10 WS-SD-CENTURY                PIC X(02).
+000440       10 WS-SD-YEAR                   PIC X(02).
+000450       10 FILLER                       PIC X(01).
+000460       10 WS-SD-MONTH                  PIC X(02).
+000470       10 FILLER                       PIC X(01).
+000480       10 WS-SD-DAY                    PIC X(02).
+000490    05 WS-END-DATE-TEXT                PIC X(10).
+000500    05 WS-ED-YEAR-TXT                  PIC X(02).
+000510    05 WS-ED-MONTH-TXT                 PIC X(02).
+000520    05 WS-ED-DAY-TXT                   PIC X(02).
+000530    05 WS-UPDATED-COUNT                PIC S9(9) COMP VALUE 0.
+000540    05 WS-SKIPPED-COUNT                PIC S9(9) COMP VALUE 0.
+000550******************************************************************
+000560*  LAYOUT OF THE RCBT001A COMMAREA - MUST MATCH RCBT001A'S       *
+000570*  LINKAGE SECTION EXACTLY.                                      *
+000580******************************************************************
+000590 01 WS-RCBT001A-PARM.
+000600    05 WS-R1-INPUT-DTS.
+000610       10 WS-R1-YR                     PIC 9(02).
+000620       10 WS-R1-MN                     PIC 9(02).
+000630       10 WS-R1-DY                     PIC 9(02).
+000640       10 WS-R1-HR                     PIC 9(02).
+000650       10 WS-R1-MI                     PIC 9(02).
+000660       10 WS-R1-SE                     PIC 9(02).
+000670    05 WS-R1-ADD-SECONDS               PIC S9(9) COMP.
+000680    05 WS-R1-CALCSECS                  PIC 9(10).
+000690    05 WS-R1-OUTPUT-DTS.
+000700       10 WS-R1-YR                     PIC 9(02).
+000710       10 WS-R1-MN                     PIC 9(02).
+000720       10 WS-R1-DY                     PIC 9(02).
+000730       10 WS-R1-HR                     PIC 9(02).
+000740       10 WS-R1-MI                     PIC 9(02).
+000750       10 WS-R1-SE                     PIC 9(02).
+000760******************************************************************
+000770* Copybook Includes.                                             *
+000780******************************************************************
+000790     EXEC SQL
+000800       INCLUDE CWERRLOG
+000810     END-EXEC.
+000820
+000830******************************************************************
+000840*                     DB2 SECTION                                *
+000850******************************************************************
+000860     EXEC SQL
+000870       INCLUDE SQLCA
+000880     END-EXEC.
+000890     EXEC SQL
+000900       INCLUDE DCLSESSN
+000910     END-EXEC.
+000920******************************************************************
+000930*  CURSOR DECLARATION                                            *
+000940******************************************************************
+000950     EXEC SQL DECLARE SESSIONS-NEEDING-END-DATE CURSOR
+000960      FOR
+000970      SELECT SESSION_CATG, SESSION_ID, SESSION_DURATION,
+000980             SESSION_START_DATE
+000990        FROM DBODEVP.TRAINING_SESSION
+001000       WHERE SESSION_END_DATE IS NULL
+001010     END-EXEC.
+001020 01 WS-END                             PIC X(50) VALUE
+001030     'ETROP07-WORKING STORAGE SECTION ENDS HERE'.
+001040 PROCEDURE DIVISION.
+001050 MAIN-LOGIC-PARA.
+001060     MOVE 'ETROP07'                    TO EL-ERROR-MODULE.
+001070     MOVE 'MAIN-LOGIC-PARA           ' TO EL-ERROR-PARA-NAME.
+001080     EXEC SQL
+001090       OPEN SESSIONS-NEEDING-END-DATE
+001100     END-EXEC.
+001110     EVALUATE SQLCODE
+001120       WHEN 0
+001130         CONTINUE
+001140       WHEN 100
+001150         PERFORM EXIT-PARA
+001160       WHEN OTHER
+001170         MOVE 'OPEN  '                 TO EL-ERROR-ACTION
+001180         MOVE 'TRAINING_SESSION'       TO EL-ERROR-DB2-OBJECT
+001190         PERFORM CHECK-SQLCODE-PARA
+001200         PERFORM EXIT-PARA
+001210     END-EVALUATE.
+001220     PERFORM UNTIL SQLCODE = 100
+001230       EXEC SQL
+001240         FETCH SESSIONS-NEEDING-END-DATE
+001250          INTO :WS-HOLD-SESSION-CATG,
+001260               :WS-HOLD-SESSION-ID,
+001270               :WS-HOLD-SESSION-DURATION,
+001280               :WS-HOLD-START-DATE
+001290       END-EXEC
+001300       EVALUATE SQLCODE
+001310         WHEN 0
+001320           PERFORM COMPUTE-END-DATE-PARA
+001330         WHEN 100
+001340           CONTINUE
+001350         WHEN OTHER
+001360           MOVE 'FETCH '               TO EL-ERROR-ACTION
+001370           MOVE 'TRAINING_SESSION'     TO EL-ERROR-DB2-OBJECT
+001380           PERFORM CHECK-SQLCODE-PARA
+001390           PERFORM EXIT-PARA
+001400       END-EVALUATE
+001410     END-PERFORM.
+001420     EXEC SQL
+001430       CLOSE SESSIONS-NEEDING-END-DATE
+001440     END-EXEC.
+001450     IF SQLCODE NOT = 0
+001460       MOVE 'CLOSE '                   TO EL-ERROR-ACTION
+001470       MOVE 'TRAINING_SESSION'         TO EL-ERROR-DB2-OBJECT
+001480       PERFORM CHECK-SQLCODE-PARA
+001490     END-IF.
+001500 DISPLAY 'SESSION END DATES SET: ' WS-UPDATED-COUNT.
+001510 DISPLAY 'SESSIONS SKIPPED      : ' WS-SKIPPED-COUNT.
+001520     GOBACK.
+
+001530******************************************************************
+001540* End-Date Computation                                           *
+001550******************************************************************
+001560 COMPUTE-END-DATE-PARA.
+001570     IF WS-HOLD-SESSION-DURATION < 0
+001580         ADD 1                       TO WS-SKIPPED-COUNT
+001590     ELSE
+001600         MOVE WS-SD-YEAR     TO WS-R1-YR OF WS-R1-INPUT-DTS
+001610         MOVE WS-SD-MONTH    TO WS-R1-MN OF WS-R1-INPUT-DTS
+001620         MOVE WS-SD-DAY      TO WS-R1-DY OF WS-R1-INPUT-DTS
+001630         MOVE 0              TO WS-R1-HR OF WS-R1-INPUT-DTS
+001640         MOVE 0              TO WS-R1-MI OF WS-R1-INPUT-DTS
+001650         MOVE 0              TO WS-R1-SE OF WS-R1-INPUT-DTS
+001660         COMPUTE WS-R1-ADD-SECONDS =
+001670                 WS-HOLD-SESSION-DURATION * 86400
+001680         CALL 'RCBT001A' USING WS-RCBT001A-PARM
+001690         MOVE WS-R1-YR OF WS-R1-OUTPUT-DTS TO WS-ED-YEAR-TXT
+001700         MOVE WS-R1-MN OF WS-R1-OUTPUT-DTS TO WS-ED-MONTH-TXT
+001710         MOVE WS-R1-DY OF WS-R1-OUTPUT-DTS TO WS-ED-DAY-TXT
+001720         STRING WS-SD-CENTURY   DELIMITED BY SIZE
+001730                WS-ED-YEAR-TXT  DELIMITED BY SIZE
+001740                '-'             DELIMITED BY SIZE
+001750                WS-ED-MONTH-TXT DELIMITED BY SIZE
+001760                '-'             DELIMITED BY SIZE
+001770                WS-ED-DAY-TXT   DELIMITED BY SIZE
+001780           INTO WS-END-DATE-TEXT
+001790         PERFORM UPDATE-END-DATE-PARA
+001800     END-IF.
+
+001810******************************************************************
+001820* Persist The Computed End Date                                  *
+001830******************************************************************
+001840 UPDATE-END-DATE-PARA.
+001850     EXEC SQL
+001860       UPDATE DBODEVP.TRAINING_SESSION
+001870          SET SESSION_END_DATE = :WS-END-DATE-TEXT
+001880        WHERE SESSION_CATG     = :WS-HOLD-SESSION-CATG
+001890          AND SESSION_ID       = :WS-HOLD-SESSION-ID
+001900     END-EXEC.
+001910     IF SQLCODE = 0
+001920         ADD 1                       TO WS-UPDATED-COUNT
+001930     ELSE
+001940         MOVE 'UPDATE'               TO EL-ERROR-ACTION
+001950         MOVE 'TRAINING_SESSION'     TO EL-ERROR-DB2-OBJECT
+001960         PERFORM CHECK-SQLCODE-PARA
+001970     END-IF.
+
+001980******************************************************************
+001990* Error Logging                                                  *
+002000******************************************************************
+002010     EXEC SQL
+002020       INCLUDE CPERRBAT
+002030     END-EXEC.
+
+002040*    A NON-FATAL OPEN/FETCH FAILURE (SQLCODE 100, OR A DEADLOCK
+002050*    RETRY COUNT EXCEEDED) STILL HAS TO STOP THIS RUN - OTHERWISE
+002060*    MAIN-LOGIC-PARA FALLS THROUGH INTO THE FETCH LOOP AGAINST A
+002070*    CURSOR THAT WAS NEVER OPENED, WHICH FAILS THE SAME WAY ON
+002080*    EVERY FETCH AND NEVER REACHES SQLCODE = 100.
+002090 EXIT-PARA.
+002100     DISPLAY 'PROGRAM ENDED - SEE ERROR LOG'.
+002110     GOBACK.
