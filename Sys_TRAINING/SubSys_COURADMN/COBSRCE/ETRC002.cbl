@@ -19,26 +19,32 @@
 003000******************************************************************        
 003100*  APPLICATION-SPECIFIC WORKING STORAGE                          *        
 003200******************************************************************        
-003200******************************************************************        
-003200******************************************************************        
-           COPY ETRCCOP1.                                                       
-           COPY ETRCCOP2.                                                       
-                                                                                
-       PROCEDURE DIVISION.                                                      
-                                                                                
-           MOVE -12345     TO WS-PD1.                                           
-           MOVE WS-PD1      TO WS-EDITED1.                                      
-           DISPLAY WS-EDITED1.                                                  
-           MOVE -45245     TO WS-PD1.                                           
-           MOVE WS-PD1      TO WS-EDITED1.                                      
-           DISPLAY WS-EDITED1.                                                  
-           MOVE -13445     TO WS-PD1.                                           
-           MOVE WS-PD1     TO WS-EDITED1.                                       
-           DISPLAY WS-EDITED1.                                                  
-           MOVE 12345      TO WS-PD2.                                           
-           MOVE WS-PD2      TO WS-EDITED2.                                      
-           DISPLAY WS-EDITED2.                                                  
-           MOVE 998        TO WS-PD2.                                           
-           MOVE WS-PD2      TO WS-EDITED2.                                      
-           DISPLAY WS-EDITED2.                                                  
-           GOBACK.                                                              
+003200******************************************************************
+      *    WS-PD1/WS-PD2 AND WS-EDITED1/WS-EDITED2 USED TO BE TWO
+      *    ALMOST-IDENTICAL COPIES OF THE SAME EDIT LOGIC (ETRCCOP1 AND
+      *    ETRCCOP2, NEITHER OF WHICH WAS EVER CHECKED IN). THEY'VE
+      *    BEEN REPLACED BY THE SHARED CR/DB AMOUNT EDIT IN CWAMTEDT/
+      *    CPAMTEDT SO BILLING AND REFUND REPORTS CAN PULL IN THE SAME
+      *    EDIT LOGIC INSTEAD OF REINVENTING IT.
+           COPY CWAMTEDT.
+
+       PROCEDURE DIVISION.
+
+           MOVE -12345     TO EA-AMOUNT.
+           PERFORM EDIT-AMOUNT-PARA.
+           DISPLAY EA-EDITED-AMOUNT-CR.
+           MOVE -45245     TO EA-AMOUNT.
+           PERFORM EDIT-AMOUNT-PARA.
+           DISPLAY EA-EDITED-AMOUNT-CR.
+           MOVE -13445     TO EA-AMOUNT.
+           PERFORM EDIT-AMOUNT-PARA.
+           DISPLAY EA-EDITED-AMOUNT-CR.
+           MOVE 12345      TO EA-AMOUNT.
+           PERFORM EDIT-AMOUNT-PARA.
+           DISPLAY EA-EDITED-AMOUNT-DB.
+           MOVE 998        TO EA-AMOUNT.
+           PERFORM EDIT-AMOUNT-PARA.
+           DISPLAY EA-EDITED-AMOUNT-DB.
+           GOBACK.
+
+           COPY CPAMTEDT.
