@@ -0,0 +1,177 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ETRB006.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CANCEL-NOTICE-FILE ASSIGN TO CANCMRG
+                  ORGANIZATION IS LINE SEQUENTIAL.
+       DATA DIVISION.
+       FILE SECTION.
+      *    CANCEL-NOTICE-RECORD FEEDS THE SAME MAIL-MERGE JOB ETROP11
+      *    WRITES JOINING-INSTRUCTION RECORDS FOR, SO CANCELLATION
+      *    NOTICES GO OUT TO REGISTRANTS WITHOUT A SEPARATE MANUAL
+      *    STEP.
+       FD  CANCEL-NOTICE-FILE
+           RECORD CONTAINS 200 CHARACTERS.
+       01  CANCEL-NOTICE-RECORD.
+           05 CN-EMAIL-ADDR            PIC X(120).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 CN-FULL-NAME             PIC X(130).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 CN-SESSION-CATG          PIC X(02).
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 CN-SESSION-ID            PIC Z(08)9.
+           05 FILLER                   PIC X(02) VALUE SPACES.
+           05 CN-CANCEL-REASON         PIC X(60).
+       WORKING-STORAGE SECTION.
+      *
+      *      RDz Endevor Integration for PoC project"
+       01  WS-SQLCODE PIC +(11).
+       01  WS-NOTICE-COUNT             PIC S9(9) USAGE COMP VALUE 0.
+       01  WS-TRAINING-SESSION.
+           10 WS-SESSION-CATG          PIC X(2).
+           10 WS-SESSION-ID            PIC S9(9) USAGE COMP.
+           10 WS-CANCEL-REASON.
+              49 WS-CANCEL-REASON-LEN  PIC S9(4) USAGE COMP.
+              49 WS-CANCEL-REASON-TEXT PIC X(60).
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+                INCLUDE DCLSESSN
+           END-EXEC.
+           EXEC SQL
+                INCLUDE DCLRGSTR
+           END-EXEC.
+      *    ACTIVE-REGISTRANTS-TO-NOTIFY IS READ BEFORE THE CASCADING
+      *    UPDATE FLIPS REG-STATUS, SO IT STILL SEES EVERY REGISTRANT
+      *    WHO NEEDS A CANCELLATION NOTICE.
+           EXEC SQL DECLARE ACTIVE-REGISTRANTS-TO-NOTIFY CURSOR
+            FOR
+            SELECT EMAIL_ADDR, FULL_NAME
+              FROM DBODEVP.REGISTRATION
+             WHERE SESSION_CATG = :WS-SESSION-CATG
+               AND SESSION_ID   = :WS-SESSION-ID
+               AND REG_STATUS   = 'A'
+           END-EXEC.
+       LINKAGE SECTION.
+      *    LS-CANCEL-SESSION-PARM IDENTIFIES THE SESSION TO CANCEL AND
+      *    CARRIES THE REASON CASCADED DOWN TO EVERY LINKED
+      *    REGISTRATION ROW. LS-RETURN-CODE COMES BACK '0' WHEN THE
+      *    SESSION WAS CANCELLED AND 'N' WHEN THE SESSION COULD NOT BE
+      *    FOUND OR WAS ALREADY CANCELLED - NOTHING IS CASCADED IN
+      *    THAT CASE.
+       01  LS-CANCEL-SESSION-PARM.
+           10 LS-SESSION-CATG          PIC X(2).
+           10 LS-SESSION-ID            PIC S9(9) USAGE COMP.
+           10 LS-CANCEL-REASON         PIC X(60).
+           10 LS-RETURN-CODE           PIC X(1).
+              88 LS-CANCEL-OK                    VALUE '0'.
+              88 LS-CANCEL-NOT-FOUND             VALUE 'N'.
+       PROCEDURE DIVISION USING LS-CANCEL-SESSION-PARM.
+           DISPLAY 'PROGRAM STARTED'.
+           MOVE LS-SESSION-CATG        TO WS-SESSION-CATG.
+           MOVE LS-SESSION-ID          TO WS-SESSION-ID.
+           MOVE LS-CANCEL-REASON       TO WS-CANCEL-REASON-TEXT.
+           MOVE LENGTH OF LS-CANCEL-REASON TO WS-CANCEL-REASON-LEN.
+           PERFORM CANCEL-SESSION-PARA.
+           IF LS-CANCEL-OK
+               PERFORM WRITE-CANCEL-NOTICES-PARA
+               PERFORM CASCADE-REGISTRATIONS-PARA
+           END-IF.
+           DISPLAY 'PROGRAM ENDED'.
+           GOBACK.
+      *
+      * CANCEL-SESSION-PARA marks the session cancelled. The
+      * SESSION_STATUS NOT = 'C' filter makes this idempotent - running
+      * it twice for the same session just comes back LS-CANCEL-NOT-
+      * FOUND the second time rather than re-cascading the reason.
+       CANCEL-SESSION-PARA.
+           EXEC SQL
+             UPDATE DBODEVP.TRAINING_SESSION
+                SET SESSION_STATUS = 'C',
+                    CANCEL_DATE    = CURRENT DATE
+              WHERE SESSION_CATG   = :WS-SESSION-CATG
+                AND SESSION_ID     = :WS-SESSION-ID
+                AND SESSION_STATUS NOT = 'C'
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE SQLCODE
+             WHEN 0
+               SET LS-CANCEL-OK TO TRUE
+               DISPLAY ' SESSION CANCELLED : ' WS-SESSION-CATG
+                       '/' WS-SESSION-ID
+             WHEN 100
+               SET LS-CANCEL-NOT-FOUND TO TRUE
+               DISPLAY ' SESSION NOT FOUND OR ALREADY CANCELLED '
+             WHEN OTHER
+               SET LS-CANCEL-NOT-FOUND TO TRUE
+               DISPLAY ' SESSION CANCEL FAILED '
+               DISPLAY ' SQL CODE   '  WS-SQLCODE
+               DISPLAY ' SQL STATE  '  SQLSTATE
+               DISPLAY ' SQL ERRMC  '  SQLERRMC
+           END-EVALUATE.
+      *
+      * WRITE-CANCEL-NOTICES-PARA extracts every registrant who was
+      * still active on the cancelled session into the flat file the
+      * mail-merge job reads.
+       WRITE-CANCEL-NOTICES-PARA.
+           OPEN OUTPUT CANCEL-NOTICE-FILE.
+           MOVE 0 TO WS-NOTICE-COUNT.
+           EXEC SQL
+             OPEN ACTIVE-REGISTRANTS-TO-NOTIFY
+           END-EXEC.
+           IF SQLCODE = 0
+               PERFORM UNTIL SQLCODE NOT = 0
+                 EXEC SQL
+                   FETCH ACTIVE-REGISTRANTS-TO-NOTIFY
+                    INTO :DCLREGISTRATION.EMAIL-ADDR,
+                         :DCLREGISTRATION.FULL-NAME
+                 END-EXEC
+                 IF SQLCODE = 0
+                     PERFORM WRITE-ONE-NOTICE-PARA
+                 END-IF
+               END-PERFORM
+               EXEC SQL
+                 CLOSE ACTIVE-REGISTRANTS-TO-NOTIFY
+               END-EXEC
+           END-IF.
+           DISPLAY ' CANCELLATION NOTICES WRITTEN: ' WS-NOTICE-COUNT.
+           CLOSE CANCEL-NOTICE-FILE.
+      *
+       WRITE-ONE-NOTICE-PARA.
+           MOVE EMAIL-ADDR-TEXT         TO CN-EMAIL-ADDR.
+           MOVE FULL-NAME-TEXT          TO CN-FULL-NAME.
+           MOVE WS-SESSION-CATG         TO CN-SESSION-CATG.
+           MOVE WS-SESSION-ID           TO CN-SESSION-ID.
+           MOVE WS-CANCEL-REASON-TEXT   TO CN-CANCEL-REASON.
+           WRITE CANCEL-NOTICE-RECORD.
+           ADD 1                        TO WS-NOTICE-COUNT.
+      *
+      * CASCADE-REGISTRATIONS-PARA flips every still-active REGISTRATION
+      * row tied to the cancelled session the same way
+      * CANCEL-REGISTRATION-PARA in ETRB003 flips a single registrant.
+       CASCADE-REGISTRATIONS-PARA.
+           EXEC SQL
+             UPDATE DBODEVP.REGISTRATION
+                SET REG_STATUS    = 'C',
+                    CANCEL_DATE   = CURRENT DATE,
+                    CANCEL_REASON = :WS-CANCEL-REASON
+              WHERE SESSION_CATG  = :WS-SESSION-CATG
+                AND SESSION_ID    = :WS-SESSION-ID
+                AND REG_STATUS    = 'A'
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE SQLCODE
+             WHEN 0
+               DISPLAY ' REGISTRATIONS CASCADED FOR SESSION : '
+                       WS-SESSION-CATG '/' WS-SESSION-ID
+             WHEN 100
+               DISPLAY ' NO ACTIVE REGISTRATIONS TO CASCADE FOR : '
+                       WS-SESSION-CATG '/' WS-SESSION-ID
+             WHEN OTHER
+               DISPLAY ' REGISTRATION CASCADE FAILED '
+               DISPLAY ' SQL CODE   '  WS-SQLCODE
+               DISPLAY ' SQL STATE  '  SQLSTATE
+               DISPLAY ' SQL ERRMC  '  SQLERRMC
+           END-EVALUATE.
