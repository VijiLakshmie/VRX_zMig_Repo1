@@ -0,0 +1,222 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ETROP12.
+000030 INSTALLATION.  RC.
+000040 AUTHOR.        ANAND.
+000050 DATE-WRITTEN.  8/08/2026.
+000060 DATE-COMPILED.
+
+000070******************************************************************
+000080*  DUPLICATE-REGISTRATION DETECTION REPORT.                       *
+000090*  FINDS EVERY EMAIL_ADDR THAT APPEARS MORE THAN ONCE WITHIN THE  *
+000100*  SAME SESSION_CATG AMONG NON-CANCELLED REGISTRATION ROWS, SO    *
+000110*  DOUBLE SIGN-UPS CAN BE CAUGHT BEFORE THE ROSTER IS PRINTED.     *
+000120******************************************************************
+
+000130 ENVIRONMENT DIVISION.
+
+000140 CONFIGURATION SECTION.
+000150 SOURCE-COMPUTER. Z900.
+000160 OBJECT-COMPUTER. Z900.
+
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000190     SELECT DUPREG-RPT-FILE  ASSIGN TO DUPRPT
+000200            ORGANIZATION  IS LINE SEQUENTIAL.
+
+000210 DATA DIVISION.
+000220 FILE SECTION.
+000230 FD  DUPREG-RPT-FILE
+000240     RECORD CONTAINS 132 CHARACTERS.
+000250 01  DUPREG-RPT-RECORD                  PIC X(132).
+
+000260 WORKING-STORAGE SECTION.
+
+000270 01 WS-BEGIN                          PIC  X(36) VALUE
+000280     'ETROP12 WORKING STORAGE STARTS HERE'.
+
+000290******************************************************************
+000300*  APPLICATION-SPECIFIC WORKING STORAGE                          *
+000310******************************************************************
+000320 01 WS-VARIABLES.
+000330    05 WS-ERROR-SWITCH                 PIC X(01) VALUE SPACES.
+000340       88 WS-NO-ERROR                            VALUE SPACES.
+000350       88 WS-NON-FATAL-ERROR                     VALUE 'N'.
+000360       88 WS-FATAL-ERROR                         VALUE 'F'.
+000370    05 WS-DUP-COUNT                    PIC S9(09) USAGE COMP.
+000380    05 WS-TOTAL-DUPS                   PIC S9(09) COMP VALUE 0.
+000390    05 WS-PAGE-NO                      PIC 9(04) VALUE 0.
+000400    05 WS-LINE-CTR                     PIC 9(03) VALUE 99.
+000410    05 WS-LINES-PER-PAGE               PIC 9(03) VALUE 50.
+000420******************************************************************
+000430*  DUPLICATE-REGISTRATION REPORT LINE LAYOUTS                    *
+000440******************************************************************
+000450 01 WS-RPT-HEADING-1.
+000460    05 FILLER                         PIC X(15) VALUE SPACES.
+000470    05 FILLER                         PIC X(40) VALUE
+000480       'DUPLICATE REGISTRATION REPORT'.
+000490    05 FILLER                         PIC X(10) VALUE SPACES.
+000500    05 FILLER                         PIC X(05) VALUE 'PAGE '.
+000510    05 WS-RPT-PAGE-NO                 PIC ZZZ9.
+000520 01 WS-RPT-HEADING-2.
+000530    05 FILLER                         PIC X(10) VALUE
+000540       'CATG'.
+000550    05 FILLER                         PIC X(06) VALUE SPACES.
+000560    05 FILLER                         PIC X(30) VALUE
+000570       'EMAIL ADDRESS'.
+000580    05 FILLER                         PIC X(10) VALUE SPACES.
+000590    05 FILLER                         PIC X(10) VALUE '# SIGNUPS'.
+000600 01 WS-RPT-DETAIL-LINE.
+000610    05 WS-RPT-SESSION-CATG            PIC X(02).
+000620    05 FILLER                         PIC X(14) VALUE SPACES.
+000630    05 WS-RPT-EMAIL-ADDR              PIC X(40).
+000640    05 FILLER                         PIC X(06) VALUE SPACES.
+000650    05 WS-RPT-DUP-COUNT                PIC ZZZ,ZZ9.
+000660 01 WS-RPT-GRANDTOTAL-LINE.
+000670    05 FILLER                         PIC X(16) VALUE
+000680       'DUPLICATES FOUND'.
+000690    05 WS-RPT-GRAND-COUNT              PIC ZZZ,ZZ9.
+
+000700******************************************************************
+000710* Copybook Includes.                                             *
+000720******************************************************************
+000730     EXEC SQL
+000740       INCLUDE CWERRLOG
+000750     END-EXEC.
+
+000760******************************************************************
+000770*                     DB2 SECTION                                *
+000780******************************************************************
+000790     EXEC SQL
+000800       INCLUDE SQLCA
+000810     END-EXEC.
+
+000820     EXEC SQL
+000830       INCLUDE DCLRGSTR
+000840     END-EXEC.
+
+000850******************************************************************
+000860*  CURSOR DECLARATION - ONE ROW PER SESSION_CATG/EMAIL_ADDR       *
+000870*  COMBINATION THAT HAS MORE THAN ONE NON-CANCELLED REGISTRATION. *
+000880******************************************************************
+000890     EXEC SQL DECLARE DUPLICATE-REG CURSOR
+000900      FOR
+000910      SELECT   SESSION_CATG,
+000920               EMAIL_ADDR,
+000930               COUNT(*)
+000940        FROM   DBODEVP.REGISTRATION
+000950       WHERE   REG_STATUS    <> 'C'
+000960       GROUP BY SESSION_CATG, EMAIL_ADDR
+000970       HAVING   COUNT(*) > 1
+000980       ORDER BY SESSION_CATG, EMAIL_ADDR
+000990     END-EXEC.
+
+001000 01 WS-END                             PIC X(50) VALUE
+001010     'ETROP12-WORKING STORAGE SECTION ENDS HERE'.
+
+001020 PROCEDURE DIVISION.
+
+001030 MAIN-LOGIC-PARA.
+
+001040     MOVE 'ETROP12'                    TO EL-ERROR-MODULE.
+001050     MOVE 'MAIN-LOGIC-PARA           ' TO EL-ERROR-PARA-NAME.
+
+001060     PERFORM OPEN-REPORT-PARA.
+
+001070     EXEC SQL
+001080       OPEN DUPLICATE-REG
+001090     END-EXEC.
+
+001100     EVALUATE SQLCODE
+001110       WHEN 0
+001120         CONTINUE
+001130       WHEN 100
+001140         PERFORM EXIT-PARA
+001150       WHEN OTHER
+001160         MOVE 'OPEN  '                 TO EL-ERROR-ACTION
+001170         MOVE 'REGISTRATION'           TO EL-ERROR-DB2-OBJECT
+001180         PERFORM CHECK-SQLCODE-PARA
+001190         PERFORM EXIT-PARA
+001200     END-EVALUATE.
+
+001210     PERFORM UNTIL SQLCODE = 100
+001220       EXEC SQL
+001230         FETCH DUPLICATE-REG
+001240          INTO :DCLREGISTRATION.SESSION-CATG,
+001250               :DCLREGISTRATION.EMAIL-ADDR,
+001260               :WS-DUP-COUNT
+001270       END-EXEC
+001280       EVALUATE SQLCODE
+001290         WHEN 0
+001300           PERFORM WRITE-DETAIL-PARA
+001310         WHEN 100
+001320           CONTINUE
+001330         WHEN OTHER
+001340           MOVE 'FETCH '               TO EL-ERROR-ACTION
+001350           MOVE 'REGISTRATION'         TO EL-ERROR-DB2-OBJECT
+001360           PERFORM CHECK-SQLCODE-PARA
+001370           PERFORM EXIT-PARA
+001380       END-EVALUATE
+001390     END-PERFORM.
+
+001400     EXEC SQL
+001410       CLOSE DUPLICATE-REG
+001420     END-EXEC.
+
+001430     IF SQLCODE NOT = 0
+001440       MOVE 'CLOSE '                   TO EL-ERROR-ACTION
+001450       MOVE 'REGISTRATION'             TO EL-ERROR-DB2-OBJECT
+001460       PERFORM CHECK-SQLCODE-PARA
+001470     END-IF.
+
+001480     MOVE WS-TOTAL-DUPS              TO WS-RPT-GRAND-COUNT.
+001490     WRITE DUPREG-RPT-RECORD         FROM WS-RPT-GRANDTOTAL-LINE.
+001500     PERFORM CLOSE-REPORT-PARA.
+001510     GOBACK.
+
+001520******************************************************************
+001530* Duplicate-Registration Report                                  *
+001540******************************************************************
+001550 OPEN-REPORT-PARA.
+001560     OPEN OUTPUT DUPREG-RPT-FILE.
+001570     MOVE 99                         TO WS-LINE-CTR.
+001580     MOVE 0                          TO WS-PAGE-NO.
+001590     MOVE 0                          TO WS-TOTAL-DUPS.
+
+001600 WRITE-HEADING-PARA.
+001610     ADD 1                           TO WS-PAGE-NO.
+001620     MOVE WS-PAGE-NO                 TO WS-RPT-PAGE-NO.
+001630     WRITE DUPREG-RPT-RECORD         FROM WS-RPT-HEADING-1.
+001640     MOVE SPACES                     TO DUPREG-RPT-RECORD.
+001650     WRITE DUPREG-RPT-RECORD.
+001660     WRITE DUPREG-RPT-RECORD         FROM WS-RPT-HEADING-2.
+001670     MOVE 3                          TO WS-LINE-CTR.
+
+001680 WRITE-DETAIL-PARA.
+001690     IF WS-LINE-CTR > WS-LINES-PER-PAGE
+001700         PERFORM WRITE-HEADING-PARA
+001710     END-IF.
+001720     MOVE SESSION-CATG               TO WS-RPT-SESSION-CATG.
+001730     MOVE EMAIL-ADDR-TEXT            TO WS-RPT-EMAIL-ADDR.
+001740     MOVE WS-DUP-COUNT               TO WS-RPT-DUP-COUNT.
+001750     WRITE DUPREG-RPT-RECORD         FROM WS-RPT-DETAIL-LINE.
+001760     ADD 1                           TO WS-LINE-CTR.
+001770     ADD 1                           TO WS-TOTAL-DUPS.
+
+001780 CLOSE-REPORT-PARA.
+001790     CLOSE DUPREG-RPT-FILE.
+
+001800******************************************************************
+001810* Error Logging                                                  *
+001820******************************************************************
+001830     EXEC SQL
+001840       INCLUDE CPERRBAT
+001850     END-EXEC.
+
+001860*    A NON-FATAL OPEN/FETCH FAILURE (SQLCODE 100, OR A DEADLOCK
+001870*    RETRY COUNT EXCEEDED) STILL HAS TO STOP THIS RUN - OTHERWISE
+001880*    MAIN-LOGIC-PARA FALLS THROUGH INTO THE FETCH LOOP AGAINST A
+001890*    CURSOR THAT WAS NEVER OPENED, WHICH FAILS THE SAME WAY ON
+001900*    EVERY FETCH AND NEVER REACHES SQLCODE = 100.
+001910 EXIT-PARA.
+001920     DISPLAY 'PROGRAM ENDED - SEE ERROR LOG'.
+001930     GOBACK.
