@@ -1,141 +1,429 @@
-000100 IDENTIFICATION DIVISION.                                                 
-000200 PROGRAM-ID.    ETROP04.                                                  
-000300 INSTALLATION.  RC.                                                       
-000400 AUTHOR.        ANAND.                                                    
-000500 DATE-WRITTEN.  9/21/2014.                                                
-000600 DATE-COMPILED.                                                           
-003200                                                                          
-003300 ENVIRONMENT DIVISION.                                                    
-003400                                                                          
-003500 CONFIGURATION SECTION.                                                   
-003600 SOURCE-COMPUTER. Z900.                                                   
-003700 OBJECT-COMPUTER. Z900.                                                   
-003800                                                                          
-003900 EJECT                                                                    
-004000                                                                          
-004100 DATA DIVISION.                                                           
-004200                                                                          
-004300 WORKING-STORAGE SECTION.                                                 
-004400                                                                          
-004500 01 WS-BEGIN                          PIC  X(36) VALUE                    
-004600     'ETROP04 WORKING STORAGE STARTS HERE'.                               
-004700                                                                          
-004800******************************************************************        
-004900*  APPLICATION-SPECIFIC WORKING STORAGE                          *        
-      *  INCLUDING THIS COMMENT LINE FOR API TESTING - 24/03/2015      *        
-005000******************************************************************        
-005100 01 WS-VARIABLES.                                                         
-005200    05 WS-ERROR-SWITCH                 PIC X(01) VALUE SPACES.            
-005300       88 WS-NO-ERROR                            VALUE SPACES.            
-005310       88 WS-NON-FATAL-ERROR                     VALUE 'N'.               
-005320       88 WS-FATAL-ERROR                         VALUE 'F'.               
-005330    05 WS-CICS-RESP                    PIC S9(8) COMP.                    
-          05 WS-STUDENT-COUNT                PIC S9(9) COMP.                    
-003510******************************************************************        
-003520* Copybook Includes.                                             *        
-003530******************************************************************        
-003600     EXEC SQL                                                             
-003700       INCLUDE CWERRLOG                                                   
-003800     END-EXEC.                                                            
-003900                                                                          
-010900******************************************************************        
-011000*                     DB2 SECTION                                *        
-011100******************************************************************        
-011200     EXEC SQL                                                             
-011300       INCLUDE SQLCA                                                      
-011400     END-EXEC.                                                            
-011500                                                                          
-011600     EXEC SQL                                                             
-011700       INCLUDE DCLSESSN                                                   
-011800     END-EXEC.                                                            
-011801                                                                          
-011810     EXEC SQL                                                             
-011820       INCLUDE DCLRGSTR                                                   
-011830     END-EXEC.                                                            
-011840                                                                          
-011900******************************************************************        
-012000*  CURSOR DECLARATION                                            *        
-012100******************************************************************        
-012200     EXEC SQL DECLARE STUDENTS-IN-SESSION CURSOR                          
-012300      FOR                                                                 
-012400      SELECT          A.SESSION_CATG,                                     
-012500                      A.SESSION_START_DATE,                               
-012600                      COUNT(*)                                            
-012830        FROM DBODEVP.TRAINING_SESSION A,                                  
-012840             DBODEVP.REGISTRATION B                                       
-012870       WHERE   B.SESSION_CATG      = A.SESSION_CATG                       
-               AND   B.SESSION_ID        = A.SESSION_ID                         
-               AND   B.REG_STATUS        = 'A'                                  
-012910     END-EXEC.                                                            
-013000                                                                          
-013100 01 WS-END                             PIC X(50) VALUE                    
-013200     'ETROP04-WORKING STORAGE SECTION ENDS HERE'.                         
-013300                                                                          
-014100 PROCEDURE DIVISION.                                                      
-014200                                                                          
-014300 MAIN-LOGIC-PARA.                                                         
-014400                                                                          
-004970     MOVE 'ETROP04'                    TO EL-ERROR-MODULE.                
-004971*                                         DCI-ERROR-MODULE.               
-004972     MOVE 'MAIN-LOGIC-PARA           ' TO EL-ERROR-PARA-NAME.             
-014800                                                                          
-019620     EXEC SQL                                                             
-019700       OPEN STUDENTS-IN-SESSION                                           
-019800     END-EXEC.                                                            
-019900                                                                          
-005112     EVALUATE SQLCODE                                                     
-005113       WHEN 0                                                             
-005114         CONTINUE                                                         
-005115       WHEN 100                                                           
-005116         PERFORM EXIT-PARA                                                
-005117       WHEN OTHER                                                         
-005119         MOVE 'OPEN  '                 TO EL-ERROR-ACTION                 
-005120         MOVE 'STUDENTS-IN-SESSION'    TO EL-ERROR-DB2-OBJECT             
-005121         PERFORM CHECK-SQLCODE-PARA                                       
-005122         PERFORM EXIT-PARA                                                
-005123     END-EVALUATE.                                                        
-021900                                                                          
-005133*    PERFORM UNTIL SQLCODE = 100 OR EL-ERROR-DB2                          
-005133     PERFORM UNTIL SQLCODE = 100                                          
-005134       EXEC SQL                                                           
-005135         FETCH STUDENTS-IN-SESSION                                        
-005136          INTO :DCLTRAINING-SESSION.SESSION-CATG,                         
-005138               :DCLTRAINING-SESSION.SESSION-START-DATE,                   
-005139               :WS-STUDENT-COUNT                                          
-005145       END-EXEC                                                           
-005146       EVALUATE SQLCODE                                                   
-005147         WHEN 0                                                           
-005148           CONTINUE                                                       
-005186         WHEN 100                                                         
-005187           CONTINUE                                                       
-005188         WHEN OTHER                                                       
-005189           MOVE 'FETCH '               TO EL-ERROR-ACTION                 
-005190           MOVE 'STUDENTS-IN-SESSION'  TO EL-ERROR-DB2-OBJECT             
-005191           PERFORM CHECK-SQLCODE-PARA                                     
-005192           PERFORM EXIT-PARA                                              
-005200       END-EVALUATE                                                       
-005209     END-PERFORM.                                                         
-005210                                                                          
-005215     EXEC SQL                                                             
-005216       CLOSE STUDENTS-IN-SESSION                                          
-           END-EXEC.                                                            
-005218                                                                          
-005219     IF SQLCODE NOT = 0                                                   
-005220       MOVE 'CLOSE '                   TO EL-ERROR-ACTION                 
-005221       MOVE 'STUDENTS-IN-SESSION'      TO EL-ERROR-DB2-OBJECT             
-005222       PERFORM CHECK-SQLCODE-PARA                                         
-005223*      SET EL-ERROR-NONE               TO TRUE                            
-005224     END-IF.                                                              
-006464     GOBACK.                                                              
-006465                                                                          
-006466******************************************************************        
-006467* Error Logging                                                  *        
-006468******************************************************************        
-       CHECK-SQLCODE-PARA.                                                      
-006469*    EXEC SQL                                                             
-006470*      INCLUDE CWERRLOG                                                   
-006471*    END-EXEC.                                                            
+000010 IDENTIFICATION DIVISION.                                                 
+000020 PROGRAM-ID.    ETROP04.                                                  
+000030 INSTALLATION.  RC.                                                       
+000040 AUTHOR.        ANAND.                                                    
+000050 DATE-WRITTEN.  9/21/2014.                                                
+000060 DATE-COMPILED.                                                           
+000070                                                                          
+000080 ENVIRONMENT DIVISION.                                                    
+000090                                                                          
+000100 CONFIGURATION SECTION.                                                   
+000110 SOURCE-COMPUTER. Z900.                                                   
+000120 OBJECT-COMPUTER. Z900.                                                   
+000130                                                                          
+000140 EJECT                                                                    
+000150 INPUT-OUTPUT SECTION.
+000160 FILE-CONTROL.
+000170     SELECT ROSTER-RPT-FILE  ASSIGN TO ROSTRPT
+000180            ORGANIZATION  IS LINE SEQUENTIAL.
+000190     SELECT OPTIONAL RESTART-KEY-FILE ASSIGN TO RSTRKEY
+000200            ORGANIZATION  IS LINE SEQUENTIAL.
+000210
+000220 DATA DIVISION.
+000230 FILE SECTION.
+000240 FD  ROSTER-RPT-FILE
+000250     RECORD CONTAINS 132 CHARACTERS.
+000260 01  ROSTER-RPT-RECORD                  PIC X(132).
+000270******************************************************************
+000280*  RESTART-KEY-FILE HOLDS THE LAST SESSION_CATG/SESSION_START_   *
+000290*  DATE COMMITTED BY THIS RUN, SO AN ABENDED JOB CAN BE RESTARTED*
+000300*  WITHOUT REPROCESSING EVERY ROW FROM THE TOP OF THE CURSOR.    *
+000310******************************************************************
+000320 FD  RESTART-KEY-FILE
+000330     RECORD CONTAINS 80 CHARACTERS.
+000340 01  RESTART-KEY-RECORD.
+000350     05 RK-SESSION-CATG               PIC X(02).
+000360     05 RK-SESSION-START-DATE         PIC X(10).
+000363     05 RK-PAGE-NO                    PIC 9(04).
+000366     05 RK-CATG-SUBTOTAL              PIC 9(09).
+000370     05 FILLER                        PIC X(55).
+000380
+000390 WORKING-STORAGE SECTION.                                                 
+000400                                                                          
+000410 01 WS-BEGIN                          PIC  X(36) VALUE                    
+000420     'ETROP04 WORKING STORAGE STARTS HERE'.                               
+000430                                                                          
+000440******************************************************************        
+000450*  APPLICATION-SPECIFIC WORKING STORAGE                          *        
+000460*  INCLUDING THIS COMMENT LINE FOR API TESTING - 24/03/2015      *        
+000470******************************************************************        
+000480 01 WS-VARIABLES.                                                         
+000490    05 WS-ERROR-SWITCH                 PIC X(01) VALUE SPACES.            
+000500       88 WS-NO-ERROR                            VALUE SPACES.            
+000510       88 WS-NON-FATAL-ERROR                     VALUE 'N'.               
+000520       88 WS-FATAL-ERROR                         VALUE 'F'.               
+000530    05 WS-CICS-RESP                    PIC S9(8) COMP.                    
+000540    05 WS-STUDENT-COUNT                PIC S9(9) COMP.                    
+000550    05 WS-SESSION-CAPACITY             PIC S9(4) COMP.                    
+000560    05 WS-OVERBOOK-SWITCH              PIC X(01) VALUE 'N'.
+000570       88 WS-SESSION-OVERBOOKED                  VALUE 'Y'.
+000580    05 WS-PREV-SESSION-CATG            PIC X(02) VALUE SPACES.
+000590    05 WS-CATG-SUBTOTAL                PIC S9(9) COMP VALUE 0.
+000600    05 WS-PAGE-NO                      PIC 9(04) VALUE 0.
+000610    05 WS-LINE-CTR                     PIC 9(03) VALUE 99.
+000620    05 WS-LINES-PER-PAGE               PIC 9(03) VALUE 50.
+000630******************************************************************
+000640*  CHECKPOINT/RESTART - A COMMIT IS TAKEN EVERY WS-COMMIT-FREQ    *
+000650*  ROWS, WITH THE LAST-PROCESSED KEY SAVED TO RESTART-KEY-FILE.   *
+000660*  A RESTARTED RUN RE-READS THAT KEY AND RESUMES PAST IT INSTEAD  *
+000670*  OF REPROCESSING THE WHOLE CURSOR.                              *
+000680******************************************************************
+000690    05 WS-COMMIT-COUNT                 PIC S9(9) COMP VALUE 0.
+000700    05 WS-COMMIT-FREQ                  PIC S9(9) COMP VALUE 100.
+000710    05 WS-RESTART-CATG                 PIC X(02) VALUE SPACES.
+000720    05 WS-RESTART-START-DATE           PIC X(10) VALUE SPACES.
+000725    05 WS-RESTART-PAGE-NO              PIC 9(04) VALUE 0.
+000727    05 WS-RESTART-SUBTOTAL             PIC 9(09) VALUE 0.
+000730******************************************************************
+000740*  DEADLOCK/TIMEOUT RETRY - SQLCODE -911 (DEADLOCK/TIMEOUT,       *
+000750*  ROLLED BACK) AND -913 (DEADLOCK/TIMEOUT, NO ROLLBACK) ARE      *
+000760*  TRANSIENT LOCK-CONTENTION CONDITIONS. EACH SQL ACTION BELOW    *
+000770*  IS RETRIED UP TO WS-SQL-MAX-RETRIES TIMES, PAUSING             *
+000780*  WS-DLY-INTERVAL SECONDS BETWEEN ATTEMPTS, BEFORE FALLING       *
+000790*  THROUGH TO THE NORMAL CHECK-SQLCODE-PARA/ABEND PATH.           *
+000800******************************************************************
+000810    05 WS-SQL-RETRY-COUNT              PIC S9(4) COMP VALUE 0.
+000820    05 WS-SQL-MAX-RETRIES              PIC S9(4) COMP VALUE 3.
+000830    05 WS-DLY-UNITS                    PIC S9(9) COMP VALUE 1.
+000840    05 WS-DLY-INTERVAL                 PIC S9(9) COMP VALUE 2.
+000850    05 WS-DLY-FDBK                     PIC X(12) VALUE SPACES.
+000860******************************************************************
+000870*  ROSTER REPORT LINE LAYOUTS                                   *
+000880******************************************************************
+000890 01 WS-RPT-HEADING-1.
+000900    05 FILLER                         PIC X(20) VALUE SPACES.
+000910    05 FILLER                         PIC X(30) VALUE
+000920       'TRAINING SESSION ROSTER REPORT'.
+000930    05 FILLER                         PIC X(10) VALUE SPACES.
+000940    05 FILLER                         PIC X(05) VALUE 'PAGE '.
+000950    05 WS-RPT-PAGE-NO                 PIC ZZZ9.
+000960 01 WS-RPT-HEADING-2.
+000970    05 FILLER                         PIC X(05) VALUE 'CATG'.
+000980    05 FILLER                         PIC X(02) VALUE SPACES.
+000990    05 FILLER                         PIC X(12) VALUE 'START DATE'.
+001000    05 FILLER                         PIC X(10) VALUE 'ENROLLED'.
+001010    05 FILLER                         PIC X(10) VALUE 'CAPACITY'.
+001020    05 FILLER                         PIC X(12) VALUE 'STATUS'.
+001030 01 WS-RPT-DETAIL-LINE.
+001040    05 WS-RPT-CATG                    PIC X(02).
+001050    05 FILLER                         PIC X(05) VALUE SPACES.
+001060    05 WS-RPT-START-DATE              PIC X(10).
+001070    05 FILLER                         PIC X(04) VALUE SPACES.
+001080    05 WS-RPT-ENROLLED                PIC ZZZ,ZZ9.
+001090    05 FILLER                         PIC X(04) VALUE SPACES.
+001100    05 WS-RPT-CAPACITY                PIC ZZZ,ZZ9.
+001110    05 FILLER                         PIC X(04) VALUE SPACES.
+001120    05 WS-RPT-STATUS                  PIC X(12).
+001130 01 WS-RPT-SUBTOTAL-LINE.
+001140    05 FILLER                         PIC X(02) VALUE SPACES.
+001150    05 FILLER                         PIC X(12) VALUE
+001160       'SUBTOTAL FOR'.
+001170    05 WS-RPT-SUB-CATG                PIC X(02).
+001180    05 FILLER                         PIC X(04) VALUE SPACES.
+001190    05 WS-RPT-SUB-COUNT               PIC ZZZ,ZZ9.
+001200******************************************************************        
+001210* Copybook Includes.                                             *        
+001220******************************************************************        
+001230     EXEC SQL                                                             
+001240       INCLUDE CWERRLOG                                                   
+001250     END-EXEC.                                                            
+001260                                                                          
+001270******************************************************************        
+001280*                     DB2 SECTION                                *        
+001290******************************************************************        
+001300     EXEC SQL                                                             
+001310       INCLUDE SQLCA                                                      
+001320     END-EXEC.                                                            
+001330                                                                          
+001340     EXEC SQL                                                             
+001350       INCLUDE DCLSESSN                                                   
+001360     END-EXEC.                                                            
+001370                                                                          
+001380     EXEC SQL                                                             
+001390       INCLUDE DCLRGSTR                                                   
+001400     END-EXEC.                                                            
+001410                                                                          
+001420******************************************************************        
+001430*  CURSOR DECLARATION                                            *        
+001440******************************************************************
+001450*    WITH HOLD - CHECKPOINT-PARA BELOW COMMITS EVERY WS-COMMIT-
+001460*    FREQ ROWS WHILE THIS CURSOR IS STILL OPEN ON THE FETCH
+001470*    LOOP; WITHOUT WITH HOLD THAT COMMIT WOULD CLOSE THE CURSOR
+001480*    AND THE NEXT FETCH WOULD FAIL.
+001490     EXEC SQL DECLARE STUDENTS-IN-SESSION CURSOR
+001500      WITH HOLD
+001510      FOR
+001520      SELECT          A.SESSION_CATG,
+001530                      A.SESSION_START_DATE,
+001540                      COUNT(*),
+001550                      A.SESSION_CAPACITY
+001560        FROM DBODEVP.TRAINING_SESSION A,
+001570             DBODEVP.REGISTRATION B
+001580       WHERE   B.SESSION_CATG      = A.SESSION_CATG
+001590         AND   B.SESSION_ID        = A.SESSION_ID
+001600         AND   B.REG_STATUS        = 'A'
+001610         AND ( A.SESSION_CATG > :WS-RESTART-CATG
+001620           OR ( A.SESSION_CATG = :WS-RESTART-CATG
+001630            AND A.SESSION_START_DATE > :WS-RESTART-START-DATE ) )
+001640       GROUP BY A.SESSION_CATG, A.SESSION_START_DATE,
+001650                 A.SESSION_CAPACITY
+001660       ORDER BY A.SESSION_CATG, A.SESSION_START_DATE
+001670     END-EXEC.
+001680                                                                          
+001690 01 WS-END                             PIC X(50) VALUE                    
+001700     'ETROP04-WORKING STORAGE SECTION ENDS HERE'.                         
+001710                                                                          
+001720 PROCEDURE DIVISION.                                                      
+001730                                                                          
+001740 MAIN-LOGIC-PARA.                                                         
+001750                                                                          
+001760     MOVE 'ETROP04'                    TO EL-ERROR-MODULE.                
+001770*                                         DCI-ERROR-MODULE.               
+001780     MOVE 'MAIN-LOGIC-PARA           ' TO EL-ERROR-PARA-NAME.
+001790
+001800 PERFORM READ-RESTART-KEY-PARA.
+001810 PERFORM OPEN-REPORT-PARA.
+001820 MOVE 0                           TO WS-SQL-RETRY-COUNT.
+001830 PERFORM WITH TEST AFTER
+001840     UNTIL (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+001850        OR WS-SQL-RETRY-COUNT > WS-SQL-MAX-RETRIES
+001860         EXEC SQL
+001870           OPEN STUDENTS-IN-SESSION
+001880         END-EXEC
+001890         IF SQLCODE = -911 OR SQLCODE = -913
+001900             ADD 1                    TO WS-SQL-RETRY-COUNT
+001910             IF WS-SQL-RETRY-COUNT <= WS-SQL-MAX-RETRIES
+001920                 PERFORM RETRY-DELAY-PARA
+001930             END-IF
+001940         END-IF
+001950 END-PERFORM.
+001960
+001970     EVALUATE SQLCODE
+001980       WHEN 0                                                             
+001990         CONTINUE                                                         
+002000       WHEN 100                                                           
+002010         PERFORM EXIT-PARA                                                
+002020       WHEN OTHER                                                         
+002030         MOVE 'OPEN  '                 TO EL-ERROR-ACTION                 
+002040         MOVE 'STUDENTS-IN-SESSION'    TO EL-ERROR-DB2-OBJECT             
+002050         PERFORM CHECK-SQLCODE-PARA                                       
+002060         PERFORM EXIT-PARA                                                
+002070     END-EVALUATE.                                                        
+002080                                                                          
+002090*    PERFORM UNTIL SQLCODE = 100 OR EL-ERROR-DB2
+002100 MOVE 0                           TO WS-SQL-RETRY-COUNT.
+002110     PERFORM UNTIL SQLCODE = 100
+002120       EXEC SQL
+002130         FETCH STUDENTS-IN-SESSION
+002140          INTO :DCLTRAINING-SESSION.SESSION-CATG,
+002150               :DCLTRAINING-SESSION.SESSION-START-DATE,
+002160               :WS-STUDENT-COUNT,
+002170               :WS-SESSION-CAPACITY
+002180       END-EXEC
+002190       EVALUATE SQLCODE
+002200         WHEN 0
+002210         MOVE 0                    TO WS-SQL-RETRY-COUNT
+002220           PERFORM CHECK-CAPACITY-PARA
+002230         WHEN 100
+002240           CONTINUE
+002250         WHEN -911
+002260         WHEN -913
+002270           ADD 1                   TO WS-SQL-RETRY-COUNT
+002280           IF WS-SQL-RETRY-COUNT > WS-SQL-MAX-RETRIES
+002290             MOVE 'FETCH '             TO EL-ERROR-ACTION
+002300             MOVE 'STUDENTS-IN-SESSION' TO EL-ERROR-DB2-OBJECT
+002310             PERFORM CHECK-SQLCODE-PARA
+002320             PERFORM EXIT-PARA
+002330           ELSE
+002340             PERFORM RETRY-DELAY-PARA
+002350           END-IF
+002360         WHEN OTHER
+002370           MOVE 'FETCH '               TO EL-ERROR-ACTION
+002380           MOVE 'STUDENTS-IN-SESSION'  TO EL-ERROR-DB2-OBJECT
+002390           PERFORM CHECK-SQLCODE-PARA
+002400           PERFORM EXIT-PARA
+002410       END-EVALUATE
+002420     END-PERFORM.
+002430                                                                          
+002440 MOVE 0                           TO WS-SQL-RETRY-COUNT.
+002450 PERFORM WITH TEST AFTER
+002460     UNTIL (SQLCODE NOT = -911 AND SQLCODE NOT = -913)
+002470        OR WS-SQL-RETRY-COUNT > WS-SQL-MAX-RETRIES
+002480         EXEC SQL
+002490           CLOSE STUDENTS-IN-SESSION
+002500         END-EXEC
+002510         IF SQLCODE = -911 OR SQLCODE = -913
+002520             ADD 1                    TO WS-SQL-RETRY-COUNT
+002530             IF WS-SQL-RETRY-COUNT <= WS-SQL-MAX-RETRIES
+002540                 PERFORM RETRY-DELAY-PARA
+002550             END-IF
+002560         END-IF
+002570 END-PERFORM.
+002580
+002590     IF SQLCODE NOT = 0
+002600       MOVE 'CLOSE '                   TO EL-ERROR-ACTION
+002610       MOVE 'STUDENTS-IN-SESSION'      TO EL-ERROR-DB2-OBJECT
+002620       PERFORM CHECK-SQLCODE-PARA
+002630*      SET EL-ERROR-NONE               TO TRUE
+002640     END-IF.
+002650 PERFORM WRITE-SUBTOTAL-PARA.
+002660 PERFORM CLOSE-REPORT-PARA.
+002670 PERFORM END-OF-RUN-CHECKPOINT-PARA.
+002680     GOBACK.
+002690
+002700******************************************************************
+002710* Roster Report                                                  *
+002720******************************************************************
+002730*    A RESTARTED RUN (WS-RESTART-CATG NOT SPACES - SEE
+002740*    READ-RESTART-KEY-PARA) RESUMES THE CURSOR PAST THE LAST
+002750*    COMMITTED ROW, SO THE REPORT FILE MUST BE EXTENDED RATHER
+002760*    THAN REOPENED OUTPUT, OR EVERY ROSTER LINE WRITTEN BEFORE
+002770*    THE LAST CHECKPOINT WOULD BE LOST.
+002780 OPEN-REPORT-PARA.
+002790     IF WS-RESTART-CATG = SPACES
+002800         OPEN OUTPUT ROSTER-RPT-FILE
+002810         MOVE 0                      TO WS-PAGE-NO
+002815         MOVE SPACES                 TO WS-PREV-SESSION-CATG
+002820         MOVE 0                      TO WS-CATG-SUBTOTAL
+002825     ELSE
+002830         OPEN EXTEND ROSTER-RPT-FILE
+002832         MOVE WS-RESTART-PAGE-NO     TO WS-PAGE-NO
+002834         MOVE WS-RESTART-CATG        TO WS-PREV-SESSION-CATG
+002836         MOVE WS-RESTART-SUBTOTAL    TO WS-CATG-SUBTOTAL
+002838     END-IF.
+002840     MOVE 99                         TO WS-LINE-CTR.
+
+002880 WRITE-HEADING-PARA.
+002890     ADD 1                           TO WS-PAGE-NO.
+002900     MOVE WS-PAGE-NO                 TO WS-RPT-PAGE-NO.
+002910     WRITE ROSTER-RPT-RECORD         FROM WS-RPT-HEADING-1.
+002920     MOVE SPACES                     TO ROSTER-RPT-RECORD.
+002930     WRITE ROSTER-RPT-RECORD.
+002940     WRITE ROSTER-RPT-RECORD         FROM WS-RPT-HEADING-2.
+002950     MOVE 3                          TO WS-LINE-CTR.
+
+002960 WRITE-DETAIL-PARA.
+002970     IF WS-PREV-SESSION-CATG NOT = SPACES AND
+002980        WS-PREV-SESSION-CATG NOT = SESSION-CATG OF DCLTRAINING-SESSION
+002990         PERFORM WRITE-SUBTOTAL-PARA
+003000     END-IF.
+003010     IF WS-LINE-CTR > WS-LINES-PER-PAGE
+003020         PERFORM WRITE-HEADING-PARA
+003030     END-IF.
+003040     MOVE SESSION-CATG OF DCLTRAINING-SESSION TO WS-RPT-CATG.
+003050     MOVE SESSION-START-DATE TO WS-RPT-START-DATE.
+003060     MOVE WS-STUDENT-COUNT         TO WS-RPT-ENROLLED.
+003070     MOVE WS-SESSION-CAPACITY      TO WS-RPT-CAPACITY.
+003080     IF WS-SESSION-OVERBOOKED
+003090         MOVE 'OVERBOOKED'           TO WS-RPT-STATUS
+003100     ELSE
+003110         MOVE SPACES                 TO WS-RPT-STATUS
+003120     END-IF.
+003130     WRITE ROSTER-RPT-RECORD         FROM WS-RPT-DETAIL-LINE.
+003140     ADD 1                           TO WS-LINE-CTR.
+003150     ADD WS-STUDENT-COUNT            TO WS-CATG-SUBTOTAL.
+003160     MOVE SESSION-CATG OF DCLTRAINING-SESSION TO WS-PREV-SESSION-CATG.
+003170     PERFORM CHECKPOINT-PARA.
+
+003180 WRITE-SUBTOTAL-PARA.
+003190     IF WS-PREV-SESSION-CATG NOT = SPACES
+003200         MOVE WS-PREV-SESSION-CATG   TO WS-RPT-SUB-CATG
+003210         MOVE WS-CATG-SUBTOTAL       TO WS-RPT-SUB-COUNT
+003220         WRITE ROSTER-RPT-RECORD     FROM WS-RPT-SUBTOTAL-LINE
+003230         ADD 1                       TO WS-LINE-CTR
+003240         MOVE 0                      TO WS-CATG-SUBTOTAL
+003250     END-IF.
+
+003260 CLOSE-REPORT-PARA.
+003270     CLOSE ROSTER-RPT-FILE.
+
+003280******************************************************************
+003290* Checkpoint/Restart                                             *
+003300******************************************************************
+003310 READ-RESTART-KEY-PARA.
+003320     MOVE SPACES                     TO WS-RESTART-CATG.
+003330     MOVE SPACES                     TO WS-RESTART-START-DATE.
+003332     MOVE 0                          TO WS-RESTART-PAGE-NO.
+003334     MOVE 0                          TO WS-RESTART-SUBTOTAL.
+003340     OPEN INPUT RESTART-KEY-FILE.
+003350     READ RESTART-KEY-FILE
+003360         AT END
+003370             CONTINUE
+003380         NOT AT END
+003390             MOVE RK-SESSION-CATG       TO WS-RESTART-CATG
+003400             MOVE RK-SESSION-START-DATE TO WS-RESTART-START-DATE
+003402             MOVE RK-PAGE-NO            TO WS-RESTART-PAGE-NO
+003404             MOVE RK-CATG-SUBTOTAL      TO WS-RESTART-SUBTOTAL
+003410     END-READ.
+003420     CLOSE RESTART-KEY-FILE.
+
+003430 CHECKPOINT-PARA.
+003440     MOVE SESSION-CATG OF DCLTRAINING-SESSION TO WS-RESTART-CATG.
+003450     MOVE SESSION-START-DATE         TO WS-RESTART-START-DATE.
+003460     ADD 1                           TO WS-COMMIT-COUNT.
+003470     IF WS-COMMIT-COUNT >= WS-COMMIT-FREQ
+003480         EXEC SQL
+003490           COMMIT
+003500         END-EXEC
+003510         PERFORM WRITE-RESTART-KEY-PARA
+003520         MOVE 0                       TO WS-COMMIT-COUNT
+003530     END-IF.
+
+003540 WRITE-RESTART-KEY-PARA.
+003550     OPEN OUTPUT RESTART-KEY-FILE.
+003560     MOVE WS-RESTART-CATG            TO RK-SESSION-CATG.
+003570     MOVE WS-RESTART-START-DATE      TO RK-SESSION-START-DATE.
+003575     MOVE WS-PAGE-NO                 TO RK-PAGE-NO.
+003580     MOVE WS-CATG-SUBTOTAL           TO RK-CATG-SUBTOTAL.
+003585     WRITE RESTART-KEY-RECORD.
+003590     CLOSE RESTART-KEY-FILE.
+
+003600*    A CLEAN END OF RUN COMMITS WHATEVER IS LEFT SINCE THE LAST
+003610*    CHECKPOINT AND RESETS THE RESTART KEY TO SPACES, SO THE NEXT
+003620*    RUN STARTS FROM THE TOP OF THE CURSOR INSTEAD OF PICKING UP
+003630*    WHERE A SUCCESSFULLY COMPLETED RUN LEFT OFF.
+003640 END-OF-RUN-CHECKPOINT-PARA.
+003650     EXEC SQL
+003660       COMMIT
+003670     END-EXEC.
+003680     MOVE SPACES                     TO WS-RESTART-CATG.
+003690     MOVE SPACES                     TO WS-RESTART-START-DATE.
+003700     PERFORM WRITE-RESTART-KEY-PARA.
+
+003710******************************************************************
+003720* Overbooking Detection                                          *
+003730******************************************************************
+003740 CHECK-CAPACITY-PARA.
+003750     MOVE 'N'                        TO WS-OVERBOOK-SWITCH.
+003760     IF WS-STUDENT-COUNT > WS-SESSION-CAPACITY
+003770         SET WS-SESSION-OVERBOOKED   TO TRUE
+003780         DISPLAY 'OVERBOOKED SESSION : '
+003790             SESSION-CATG OF DCLTRAINING-SESSION '/'
+003800             SESSION-START-DATE
+003810             ' ENROLLED: '  WS-STUDENT-COUNT
+003820             ' CAPACITY: '  WS-SESSION-CAPACITY
+003830     END-IF.
+003840     PERFORM WRITE-DETAIL-PARA.
+
+003850******************************************************************
+003860* Deadlock/Timeout Retry                                         *
+003870******************************************************************
+003880 RETRY-DELAY-PARA.
+003890     CALL 'CEE3DLY' USING WS-DLY-UNITS, WS-DLY-INTERVAL,
+003900                           WS-DLY-FDBK.
+
+003910******************************************************************
+003920* Error Logging                                                  *
+003930******************************************************************
+003940     EXEC SQL
+003950       INCLUDE CPERRBAT
+003960     END-EXEC.
                                                                                 
-       EXIT-PARA.                                                               
-      *    EXEC CICS RETURN                                                     
-      *    END-EXEC.                                                            
+003970*    A NON-FATAL OPEN/FETCH FAILURE (SQLCODE 100, OR A DEADLOCK
+003980*    RETRY COUNT EXCEEDED) STILL HAS TO STOP THIS RUN - OTHERWISE
+003990*    MAIN-LOGIC-PARA FALLS THROUGH INTO THE FETCH LOOP AGAINST A
+004000*    CURSOR THAT WAS NEVER OPENED, WHICH FAILS THE SAME WAY ON
+004010*    EVERY FETCH AND NEVER REACHES SQLCODE = 100.
+004020 EXIT-PARA.
+004030     DISPLAY 'PROGRAM ENDED - SEE ERROR LOG'.
+004040     GOBACK.
