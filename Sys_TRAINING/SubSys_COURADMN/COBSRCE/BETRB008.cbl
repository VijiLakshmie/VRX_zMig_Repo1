@@ -0,0 +1,106 @@
+       IDENTIFICATION DIVISION.
+      *    RENAMED FROM ETRB007 TO ETRB008 - SubSys_USERADMN ALREADY
+      *    HAS ITS OWN ETRB007 (THE THIN SHIM TO ETRB002), AND TWO
+      *    LOAD MODULES CAN'T SHARE ONE PROGRAM-ID IN THE SAME LOAD
+      *    LIBRARY/CICS PPT.
+       PROGRAM-ID. ETRB008.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+      *      RDz Endevor Integration for PoC project"
+       01  WS-SQLCODE PIC +(11).
+       01  WS-REGISTRATION.
+           10 WS-SESSION-CATG         PIC X(2).
+           10 WS-SESSION-ID           PIC S9(9) USAGE COMP.
+           10 WS-IDENT-EMAIL-ADDR     PIC X(120).
+      *    THE NEW-VALUE FIELDS THEMSELVES COME FROM DCLRGSTR'S
+      *    DCLREGISTRATION GROUP BELOW (EMAIL-ADDR/FULL-NAME/ORG-NAME/
+      *    PHONE-NUMBER) SO THE SQL BELOW BINDS THE SAME LEN/TEXT
+      *    VARCHAR HOST-VARIABLE GROUPS DB2 EXPECTS FOR THOSE COLUMNS,
+      *    RATHER THAN A FLAT PIC X FIELD PADDED TO THE FULL WIDTH.
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+                INCLUDE DCLRGSTR
+           END-EXEC.
+       LINKAGE SECTION.
+      *    LS-MAINTAIN-CONTACT-PARM IDENTIFIES THE REGISTRATION WHOSE
+      *    CONTACT DETAILS NEED CORRECTING. LS-IDENT-EMAIL-ADDR IS THE
+      *    REGISTRANT'S CURRENT EMAIL ADDRESS ON FILE - THE KEY THAT
+      *    PICKS OUT THIS ONE REGISTRANT'S ROW, SINCE A SESSION CAN
+      *    HAVE MANY REGISTRANTS. LS-EMAIL-ADDR/LS-FULL-NAME/
+      *    LS-ORG-NAME/LS-PHONE-NUMBER ARE THE NEW VALUES - ONLY THE
+      *    FIELDS STAFF ACTUALLY KEYED IN ARE CHANGED, A FIELD LEFT
+      *    BLANK ON THE PARM IS LEFT UNCHANGED ON THE ROW, SO THIS CAN
+      *    BE USED TO FIX JUST THE PHONE NUMBER WITHOUT TOUCHING THE
+      *    EMAIL/NAME/ORG FIELDS, OR ANY COMBINATION OF THE FOUR.
+      *    LS-RETURN-CODE COMES BACK '0' WHEN THE ROW WAS UPDATED AND
+      *    'N' WHEN NO MATCHING REGISTRATION WAS FOUND.
+       01  LS-MAINTAIN-CONTACT-PARM.
+           10 LS-SESSION-CATG         PIC X(2).
+           10 LS-SESSION-ID           PIC S9(9) USAGE COMP.
+           10 LS-IDENT-EMAIL-ADDR     PIC X(120).
+           10 LS-EMAIL-ADDR           PIC X(120).
+           10 LS-FULL-NAME            PIC X(130).
+           10 LS-ORG-NAME             PIC X(120).
+           10 LS-PHONE-NUMBER         PIC X(20).
+           10 LS-RETURN-CODE          PIC X(1).
+              88 LS-MAINTAIN-OK                  VALUE '0'.
+              88 LS-MAINTAIN-NOT-FOUND           VALUE 'N'.
+       PROCEDURE DIVISION USING LS-MAINTAIN-CONTACT-PARM.
+           DISPLAY 'PROGRAM STARTED'.
+           MOVE LS-SESSION-CATG       TO WS-SESSION-CATG.
+           MOVE LS-SESSION-ID         TO WS-SESSION-ID.
+           MOVE LS-IDENT-EMAIL-ADDR   TO WS-IDENT-EMAIL-ADDR.
+           MOVE LS-EMAIL-ADDR         TO EMAIL-ADDR-TEXT.
+           MOVE LENGTH OF LS-EMAIL-ADDR TO EMAIL-ADDR-LEN.
+           MOVE LS-FULL-NAME          TO FULL-NAME-TEXT.
+           MOVE LENGTH OF LS-FULL-NAME  TO FULL-NAME-LEN.
+           MOVE LS-ORG-NAME           TO ORG-NAME-TEXT.
+           MOVE LENGTH OF LS-ORG-NAME   TO ORG-NAME-LEN.
+           MOVE LS-PHONE-NUMBER       TO PHONE-NUMBER-TEXT.
+           MOVE LENGTH OF LS-PHONE-NUMBER TO PHONE-NUMBER-LEN.
+           PERFORM MAINTAIN-CONTACT-PARA.
+           DISPLAY 'PROGRAM ENDED'.
+           GOBACK.
+      *
+      * MAINTAIN-CONTACT-PARA updates only the contact fields staff
+      * supplied a non-blank value for, leaving the rest of the row
+      * (including REG-STATUS and the cancellation fields) untouched.
+       MAINTAIN-CONTACT-PARA.
+           EXEC SQL
+             UPDATE DBODEVP.REGISTRATION
+                SET EMAIL_ADDR   =
+                      CASE WHEN :EMAIL-ADDR   = ' ' THEN EMAIL_ADDR
+                           ELSE :EMAIL-ADDR   END,
+                    FULL_NAME    =
+                      CASE WHEN :FULL-NAME    = ' ' THEN FULL_NAME
+                           ELSE :FULL-NAME    END,
+                    ORG_NAME     =
+                      CASE WHEN :ORG-NAME     = ' ' THEN ORG_NAME
+                           ELSE :ORG-NAME     END,
+                    PHONE_NUMBER =
+                      CASE WHEN :PHONE-NUMBER = ' ' THEN PHONE_NUMBER
+                           ELSE :PHONE-NUMBER END
+              WHERE SESSION_CATG = :WS-SESSION-CATG
+                AND SESSION_ID   = :WS-SESSION-ID
+                AND EMAIL_ADDR   = :WS-IDENT-EMAIL-ADDR
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           EVALUATE SQLCODE
+             WHEN 0
+               SET LS-MAINTAIN-OK TO TRUE
+               DISPLAY ' CONTACT DETAILS UPDATED : ' WS-SESSION-CATG
+                       '/' WS-SESSION-ID
+             WHEN 100
+               SET LS-MAINTAIN-NOT-FOUND TO TRUE
+               DISPLAY ' REGISTRATION NOT FOUND '
+             WHEN OTHER
+               SET LS-MAINTAIN-NOT-FOUND TO TRUE
+               DISPLAY ' CONTACT MAINTENANCE FAILED '
+               DISPLAY ' SQL CODE   '  WS-SQLCODE
+               DISPLAY ' SQL STATE  '  SQLSTATE
+               DISPLAY ' SQL ERRMC  '  SQLERRMC
+           END-EVALUATE.
