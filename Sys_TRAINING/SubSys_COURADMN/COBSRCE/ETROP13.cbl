@@ -0,0 +1,172 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ETROP13.
+000030 INSTALLATION.  RC.
+000040 AUTHOR.        ANAND.
+000050 DATE-WRITTEN.  8/08/2026.
+000060 DATE-COMPILED.
+
+000070******************************************************************
+000080*  REGISTRATION PII RETENTION PURGE JOB.                         *
+000090*  BLANKS EMAIL_ADDR/FULL_NAME/ORG_NAME ON REGISTRATION ROWS      *
+000100*  WHOSE REG_DATE IS OLDER THAN WS-RETENTION-YEARS, LEAVING       *
+000110*  SESSION_CATG/SESSION_ID/REG_STATUS UNTOUCHED SO HISTORICAL     *
+000120*  HEADCOUNT REPORTING (ETROP04 AND FRIENDS) KEEPS WORKING.       *
+000130*  WS-RETENTION-YEARS IS THE CONFIGURABLE RETENTION WINDOW -      *
+000140*  CHANGE THE VALUE CLAUSE BELOW AND RECOMPILE TO TUNE IT.        *
+000150******************************************************************
+
+000160 ENVIRONMENT DIVISION.
+
+000170 CONFIGURATION SECTION.
+000180 SOURCE-COMPUTER. Z900.
+000190 OBJECT-COMPUTER. Z900.
+
+000200 DATA DIVISION.
+000210 WORKING-STORAGE SECTION.
+
+000220 01 WS-BEGIN                          PIC  X(36) VALUE
+000230     'ETROP13 WORKING STORAGE STARTS HERE'.
+
+000240******************************************************************
+000250*  APPLICATION-SPECIFIC WORKING STORAGE                          *
+000260******************************************************************
+000270 01 WS-VARIABLES.
+000280    05 WS-ERROR-SWITCH                 PIC X(01) VALUE SPACES.
+000290       88 WS-NO-ERROR                            VALUE SPACES.
+000300       88 WS-NON-FATAL-ERROR                     VALUE 'N'.
+000310       88 WS-FATAL-ERROR                         VALUE 'F'.
+000320    05 WS-RETENTION-YEARS              PIC S9(4) COMP VALUE 7.
+000330    05 WS-HOLD-SESSION-CATG            PIC X(02).
+000340    05 WS-HOLD-SESSION-ID              PIC S9(9) USAGE COMP.
+000350    05 WS-HOLD-EMAIL-ADDR              PIC X(120).
+000360    05 WS-PURGED-COUNT                 PIC S9(9) COMP VALUE 0.
+
+000370******************************************************************
+000380* Copybook Includes.                                             *
+000390******************************************************************
+000400     EXEC SQL
+000410       INCLUDE CWERRLOG
+000420     END-EXEC.
+
+000430******************************************************************
+000440*                     DB2 SECTION                                *
+000450******************************************************************
+000460     EXEC SQL
+000470       INCLUDE SQLCA
+000480     END-EXEC.
+
+000490     EXEC SQL
+000500       INCLUDE DCLRGSTR
+000510     END-EXEC.
+
+000520******************************************************************
+000530*  CURSOR DECLARATION - ACTIVE OR INACTIVE, EVERY REGISTRATION   *
+000540*  OLD ENOUGH TO PURGE THAT STILL HAS PII ON IT.                 *
+000550******************************************************************
+000560     EXEC SQL DECLARE REGISTRATIONS-NEEDING-PURGE CURSOR
+000570      FOR
+000580      SELECT SESSION_CATG, SESSION_ID, EMAIL_ADDR
+000590        FROM DBODEVP.REGISTRATION
+000600       WHERE REG_DATE  <
+000610              (CURRENT DATE - :WS-RETENTION-YEARS YEARS)
+000620         AND EMAIL_ADDR <> ' '
+000630     END-EXEC.
+
+000640 01 WS-END                             PIC X(50) VALUE
+000650     'ETROP13-WORKING STORAGE SECTION ENDS HERE'.
+
+000660 PROCEDURE DIVISION.
+
+000670 MAIN-LOGIC-PARA.
+
+000680     MOVE 'ETROP13'                    TO EL-ERROR-MODULE.
+000690     MOVE 'MAIN-LOGIC-PARA           ' TO EL-ERROR-PARA-NAME.
+
+000700     EXEC SQL
+000710       OPEN REGISTRATIONS-NEEDING-PURGE
+000720     END-EXEC.
+
+000730     EVALUATE SQLCODE
+000740       WHEN 0
+000750         CONTINUE
+000760       WHEN 100
+000770         PERFORM EXIT-PARA
+000780       WHEN OTHER
+000790         MOVE 'OPEN  '                 TO EL-ERROR-ACTION
+000800         MOVE 'REGISTRATION'           TO EL-ERROR-DB2-OBJECT
+000810         PERFORM CHECK-SQLCODE-PARA
+000820         PERFORM EXIT-PARA
+000830     END-EVALUATE.
+
+000840     PERFORM UNTIL SQLCODE = 100
+000850       EXEC SQL
+000860         FETCH REGISTRATIONS-NEEDING-PURGE
+000870          INTO :WS-HOLD-SESSION-CATG,
+000880               :WS-HOLD-SESSION-ID,
+000890               :WS-HOLD-EMAIL-ADDR
+000900       END-EXEC
+000910       EVALUATE SQLCODE
+000920         WHEN 0
+000930           PERFORM PURGE-ONE-REGISTRATION-PARA
+000940         WHEN 100
+000950           CONTINUE
+000960         WHEN OTHER
+000970           MOVE 'FETCH '               TO EL-ERROR-ACTION
+000980           MOVE 'REGISTRATION'         TO EL-ERROR-DB2-OBJECT
+000990           PERFORM CHECK-SQLCODE-PARA
+001000           PERFORM EXIT-PARA
+001010       END-EVALUATE
+001020     END-PERFORM.
+
+001030     EXEC SQL
+001040       CLOSE REGISTRATIONS-NEEDING-PURGE
+001050     END-EXEC.
+
+001060     IF SQLCODE NOT = 0
+001070       MOVE 'CLOSE '                   TO EL-ERROR-ACTION
+001080       MOVE 'REGISTRATION'             TO EL-ERROR-DB2-OBJECT
+001090       PERFORM CHECK-SQLCODE-PARA
+001100     END-IF.
+
+001110 DISPLAY 'REGISTRATIONS PII PURGED: ' WS-PURGED-COUNT.
+001120     GOBACK.
+
+001130******************************************************************
+001140* PII Purge                                                      *
+001150******************************************************************
+001160 PURGE-ONE-REGISTRATION-PARA.
+001170     EXEC SQL
+001180       UPDATE DBODEVP.REGISTRATION
+001190          SET EMAIL_ADDR  = ' ',
+001200              FULL_NAME   = ' ',
+001210              ORG_NAME    = ' '
+001220        WHERE SESSION_CATG = :WS-HOLD-SESSION-CATG
+001230          AND SESSION_ID   = :WS-HOLD-SESSION-ID
+001240          AND EMAIL_ADDR   = :WS-HOLD-EMAIL-ADDR
+001250     END-EXEC.
+001260     EVALUATE SQLCODE
+001265       WHEN 0
+001270         ADD 1                       TO WS-PURGED-COUNT
+001275       WHEN 100
+001277         CONTINUE
+001280       WHEN OTHER
+001290         MOVE 'UPDATE'               TO EL-ERROR-ACTION
+001300         MOVE 'REGISTRATION'         TO EL-ERROR-DB2-OBJECT
+001310         PERFORM CHECK-SQLCODE-PARA
+001320     END-EVALUATE.
+
+001330******************************************************************
+001340* Error Logging                                                  *
+001350******************************************************************
+001360     EXEC SQL
+001370       INCLUDE CPERRBAT
+001380     END-EXEC.
+
+001390*    A NON-FATAL OPEN/FETCH FAILURE (SQLCODE 100, OR A DEADLOCK
+001400*    RETRY COUNT EXCEEDED) STILL HAS TO STOP THIS RUN - OTHERWISE
+001410*    MAIN-LOGIC-PARA FALLS THROUGH INTO THE FETCH LOOP AGAINST A
+001420*    CURSOR THAT WAS NEVER OPENED, WHICH FAILS THE SAME WAY ON
+001430*    EVERY FETCH AND NEVER REACHES SQLCODE = 100.
+001440 EXIT-PARA.
+001450     DISPLAY 'PROGRAM ENDED - SEE ERROR LOG'.
+001460     GOBACK.
