@@ -0,0 +1,219 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ETROP06.
+000030 INSTALLATION.  RC.
+000040 AUTHOR.        ANAND.
+000050 DATE-WRITTEN.  8/08/2026.
+000060 DATE-COMPILED.
+000070
+000080 ENVIRONMENT DIVISION.
+000090
+000100 CONFIGURATION SECTION.
+000110 SOURCE-COMPUTER. Z900.
+000120 OBJECT-COMPUTER. Z900.
+000130
+000140 DATA DIVISION.
+000150 WORKING-STORAGE SECTION.
+000160
+000170 01 WS-BEGIN                          PIC  X(36) VALUE
+000180     'ETROP06 WORKING STORAGE STARTS HERE'.
+000190
+000200******************************************************************
+000210*  APPLICATION-SPECIFIC WORKING STORAGE                          *
+000220******************************************************************
+000230 01 WS-VARIABLES.
+000240    05 WS-ERROR-SWITCH                 PIC X(01) VALUE SPACES.
+000250       88 WS-NO-ERROR                            VALUE SPACES.
+000260       88 WS-NON-FATAL-ERROR                     VALUE 'N'.
+000270       88 WS-FATAL-ERROR                         VALUE 'F'.
+000280    05 WS-CICS-RESP                    PIC S9(8) COMP.
+000290    05 WS-HOLD-SESSION-CATG            PIC X(02).
+000300    05 WS-HOLD-SESSION-ID              PIC S9(9) USAGE COMP.
+000310    05 WS-WAITLIST-REG-DATE            PIC X(10).
+000320    05 WS-WAITLIST-EMAIL-ADDR.
+000330       49 WS-WAITLIST-EMAIL-ADDR-LEN   PIC S9(4) USAGE COMP.
+000340       49 WS-WAITLIST-EMAIL-ADDR-TEXT  PIC X(120).
+000350    05 WS-PROMOTED-COUNT               PIC S9(9) COMP VALUE 0.
+000360    05 WS-SKIPPED-COUNT                PIC S9(9) COMP VALUE 0.
+000370    05 WS-FREE-SESSION-CAPACITY        PIC S9(4) USAGE COMP.
+000380    05 WS-FREE-ACTIVE-COUNT            PIC S9(9) USAGE COMP.
+000390******************************************************************
+000400* Copybook Includes.                                             *
+000410******************************************************************
+000420     EXEC SQL
+000430       INCLUDE CWERRLOG
+000440     END-EXEC.
+000450
+000460******************************************************************
+000470*                     DB2 SECTION                                *
+000480******************************************************************
+000490     EXEC SQL
+000500       INCLUDE SQLCA
+000510     END-EXEC.
+000520     EXEC SQL
+000530       INCLUDE DCLRGSTR
+000540     END-EXEC.
+000550******************************************************************
+000560*  CURSOR DECLARATION                                            *
+000570******************************************************************
+000580     EXEC SQL DECLARE CANCELLED-SESSIONS CURSOR
+000590      FOR
+000600      SELECT DISTINCT SESSION_CATG, SESSION_ID
+000610        FROM DBODEVP.REGISTRATION
+000620       WHERE REG_STATUS = 'C'
+000630     END-EXEC.
+000640 01 WS-END                             PIC X(50) VALUE
+000650     'ETROP06-WORKING STORAGE SECTION ENDS HERE'.
+000660 PROCEDURE DIVISION.
+000670 MAIN-LOGIC-PARA.
+000680     MOVE 'ETROP06'                    TO EL-ERROR-MODULE.
+000690     MOVE 'MAIN-LOGIC-PARA           ' TO EL-ERROR-PARA-NAME.
+000700     EXEC SQL
+000710       OPEN CANCELLED-SESSIONS
+000720     END-EXEC.
+000730     EVALUATE SQLCODE
+000740       WHEN 0
+000750         CONTINUE
+000760       WHEN 100
+000770         PERFORM EXIT-PARA
+000780       WHEN OTHER
+000790         MOVE 'OPEN  '                 TO EL-ERROR-ACTION
+000800         MOVE 'REGISTRATION'           TO EL-ERROR-DB2-OBJECT
+000810         PERFORM CHECK-SQLCODE-PARA
+000820         PERFORM EXIT-PARA
+000830     END-EVALUATE.
+000840     PERFORM UNTIL SQLCODE = 100
+000850       EXEC SQL
+000860         FETCH CANCELLED-SESSIONS
+000870          INTO :WS-HOLD-SESSION-CATG,
+000880               :WS-HOLD-SESSION-ID
+000890       END-EXEC
+000900       EVALUATE SQLCODE
+000910         WHEN 0
+000920           PERFORM PROMOTE-WAITLIST-PARA
+000930         WHEN 100
+000940           CONTINUE
+000950         WHEN OTHER
+000960           MOVE 'FETCH '               TO EL-ERROR-ACTION
+000970           MOVE 'REGISTRATION'         TO EL-ERROR-DB2-OBJECT
+000980           PERFORM CHECK-SQLCODE-PARA
+000990           PERFORM EXIT-PARA
+001000       END-EVALUATE
+001010     END-PERFORM.
+001020     EXEC SQL
+001030       CLOSE CANCELLED-SESSIONS
+001040     END-EXEC.
+001050     IF SQLCODE NOT = 0
+001060       MOVE 'CLOSE '                   TO EL-ERROR-ACTION
+001070       MOVE 'REGISTRATION'             TO EL-ERROR-DB2-OBJECT
+001080       PERFORM CHECK-SQLCODE-PARA
+001090     END-IF.
+001100 DISPLAY 'WAITLIST PROMOTIONS  : ' WS-PROMOTED-COUNT.
+001110 DISPLAY 'SESSIONS WITH NO WAIT: ' WS-SKIPPED-COUNT.
+001120     GOBACK.
+
+001130******************************************************************
+001140* Waitlist Promotion                                             *
+001150******************************************************************
+001160*    THE CANCELLED-SESSIONS CURSOR RE-SELECTS EVERY SESSION THAT
+001170*    HAS EVER HAD A CANCELLATION, ON EVERY RUN, SINCE A CANCELLED
+001180*    REGISTRATION'S REG_STATUS NEVER CHANGES AWAY FROM 'C'. SO A
+001190*    SEAT FREED BY ONE CANCELLATION MUST NOT BE HANDED OUT MORE
+001200*    THAN ONCE ACROSS SUBSEQUENT RUNS - FREE CAPACITY IS RE-
+001210*    DERIVED HERE AS SESSION_CAPACITY LESS THE CURRENT ACTIVE
+001220*    HEADCOUNT EVERY TIME, RATHER THAN TRUSTED FROM THIS RUN'S
+001230*    CANCELLATION COUNT, SO A RUN THAT FINDS NO OPEN SEAT LEFT
+001240*    SIMPLY SKIPS THE SESSION INSTEAD OF OVER-PROMOTING.
+001250 PROMOTE-WAITLIST-PARA.
+001260     EXEC SQL
+001270       SELECT SESSION_CAPACITY,
+001280              (SELECT COUNT(*)
+001290                 FROM DBODEVP.REGISTRATION R2
+001300                WHERE R2.SESSION_CATG = :WS-HOLD-SESSION-CATG
+001310                  AND R2.SESSION_ID   = :WS-HOLD-SESSION-ID
+001320                  AND R2.REG_STATUS   = 'A')
+001330         INTO :WS-FREE-SESSION-CAPACITY,
+001340              :WS-FREE-ACTIVE-COUNT
+001350         FROM DBODEVP.TRAINING_SESSION
+001360        WHERE SESSION_CATG = :WS-HOLD-SESSION-CATG
+001370          AND SESSION_ID   = :WS-HOLD-SESSION-ID
+001380     END-EXEC.
+001390     EVALUATE SQLCODE
+001400       WHEN 0
+001410         IF WS-FREE-ACTIVE-COUNT < WS-FREE-SESSION-CAPACITY
+001420             PERFORM SELECT-WAITLIST-PARA
+001430         ELSE
+001440             ADD 1                   TO WS-SKIPPED-COUNT
+001450         END-IF
+001460       WHEN 100
+001470         ADD 1                       TO WS-SKIPPED-COUNT
+001480       WHEN OTHER
+001490         MOVE 'SELECT'               TO EL-ERROR-ACTION
+001500         MOVE 'TRAINING_SESSION'     TO EL-ERROR-DB2-OBJECT
+001510         PERFORM CHECK-SQLCODE-PARA
+001520     END-EVALUATE.
+
+001530*    REG_DATE ALONE DOES NOT IDENTIFY ONE REGISTRANT - MULTIPLE
+001540*    PEOPLE CAN WAITLIST FOR THE SAME SESSION ON THE SAME DAY.
+001550*    ORDER BY REG_DATE, EMAIL_ADDR AND FETCH FIRST 1 ROW ONLY
+001560*    PICKS EXACTLY ONE EARLIEST-WAITLISTED REGISTRANT, AND
+001570*    EMAIL_ADDR IS CARRIED FORWARD AS A TIEBREAKER INTO THE
+001580*    UPDATE BELOW SO EXACTLY ONE ROW IS PROMOTED PER FREED SEAT.
+001590 SELECT-WAITLIST-PARA.
+001600     EXEC SQL
+001610       SELECT REG_DATE, EMAIL_ADDR
+001620         INTO :WS-WAITLIST-REG-DATE,
+001630              :WS-WAITLIST-EMAIL-ADDR
+001640         FROM DBODEVP.REGISTRATION
+001650        WHERE SESSION_CATG = :WS-HOLD-SESSION-CATG
+001660          AND SESSION_ID   = :WS-HOLD-SESSION-ID
+001670          AND REG_STATUS   = 'W'
+001680        ORDER BY REG_DATE, EMAIL_ADDR
+001690        FETCH FIRST 1 ROW ONLY
+001700     END-EXEC.
+001710     EVALUATE SQLCODE
+001720       WHEN 0
+001730         PERFORM PROMOTE-UPDATE-PARA
+001740       WHEN 100
+001750         ADD 1                       TO WS-SKIPPED-COUNT
+001760       WHEN OTHER
+001770         MOVE 'SELECT'               TO EL-ERROR-ACTION
+001780         MOVE 'REGISTRATION'         TO EL-ERROR-DB2-OBJECT
+001790         PERFORM CHECK-SQLCODE-PARA
+001800     END-EVALUATE.
+
+001810 PROMOTE-UPDATE-PARA.
+001820     EXEC SQL
+001830       UPDATE DBODEVP.REGISTRATION
+001840          SET REG_STATUS = 'A'
+001850        WHERE SESSION_CATG = :WS-HOLD-SESSION-CATG
+001860          AND SESSION_ID   = :WS-HOLD-SESSION-ID
+001870          AND REG_DATE     = :WS-WAITLIST-REG-DATE
+001880          AND EMAIL_ADDR   = :WS-WAITLIST-EMAIL-ADDR
+001890          AND REG_STATUS   = 'W'
+001900     END-EXEC.
+001910     EVALUATE SQLCODE
+001915       WHEN 0
+001920         ADD 1                       TO WS-PROMOTED-COUNT
+001925       WHEN 100
+001927         ADD 1                       TO WS-SKIPPED-COUNT
+001930       WHEN OTHER
+001940         MOVE 'UPDATE'               TO EL-ERROR-ACTION
+001950         MOVE 'REGISTRATION'         TO EL-ERROR-DB2-OBJECT
+001960         PERFORM CHECK-SQLCODE-PARA
+001970     END-EVALUATE.
+
+001980******************************************************************
+001990* Error Logging                                                  *
+002000******************************************************************
+002010     EXEC SQL
+002020       INCLUDE CPERRBAT
+002030     END-EXEC.
+
+002040*    A NON-FATAL OPEN/FETCH FAILURE (SQLCODE 100, OR A DEADLOCK
+002050*    RETRY COUNT EXCEEDED) STILL HAS TO STOP THIS RUN - OTHERWISE
+002060*    MAIN-LOGIC-PARA FALLS THROUGH INTO THE FETCH LOOP AGAINST A
+002070*    CURSOR THAT WAS NEVER OPENED, WHICH FAILS THE SAME WAY ON
+002080*    EVERY FETCH AND NEVER REACHES SQLCODE = 100.
+002090 EXIT-PARA.
+002100     DISPLAY 'PROGRAM ENDED - SEE ERROR LOG'.
+002110     GOBACK.
