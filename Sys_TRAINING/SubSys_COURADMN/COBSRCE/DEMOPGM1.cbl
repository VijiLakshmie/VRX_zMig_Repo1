@@ -1,40 +1,70 @@
-000100 IDENTIFICATION DIVISION.                                         00010000
-000200 PROGRAM-ID. DEMOPGM1.                                            00020021
-000300 ENVIRONMENT DIVISION.                                            00030000
-000400 DATA DIVISION.                                                   00040000
-000500 WORKING-STORAGE SECTION.                                         00050000
-000600 01  WS-SQLCODE PIC +(11).                                        00060000
-001000*                                                                 00100000
-001100     EXEC SQL                                                     00110000
-001200          INCLUDE SQLCA                                           00120000
-001300     END-EXEC.                                                    00130000
-001310     EXEC SQL                                                     00131006
-001320          INCLUDE EMP999                                          00132014
-001330     END-EXEC.                                                    00133006
-001400 PROCEDURE DIVISION.                                              00140000
-001500     DISPLAY 'PROGRAM STARTED'.                                   00150000
-001600     MOVE 'AAAA' TO ENO.                                          00160018
-001610     DISPLAY ' ENO BEFORE EXEC : ' ENO                            00161016
-001700*                                                                 00170000
-002400      EXEC SQL                                                    00240000
-002500            SELECT ENO, ENAME                                     00250011
-002600               INTO :ENO, :ENAME                                  00260011
-002700            FROM VIJILAK.EMP999                                   00270017
-002800            WHERE ENO = :ENO                                      00280014
-002900      END-EXEC.                                                   00290000
-003000      MOVE SQLCODE TO WS-SQLCODE                                  00300000
-003010            DISPLAY ' SQL CODE   '  SQLCODE                       00301000
-003100      IF SQLCODE = 0                                              00310000
-003200            DISPLAY ' SQL EXECUTED SUCCESSFULLY '                 00320000
-003300            DISPLAY ' EMPLOYEE INFO : ' ENO                       00330011
-003400            DISPLAY ' ENAME     : ' ENAME                         00340010
-003410*           DISPLAY ' SALARY      : ' ESAL                        00341011
-003500       ELSE                                                       00350000
-003600            DISPLAY ' SQL FAILED '                                00360000
-003700            DISPLAY ' SQL CODE   '  SQLCODE                       00370000
-003800            DISPLAY ' SQL CODE   '  WS-SQLCODE                    00380000
-003900            DISPLAY ' SQL STATE  '  SQLSTATE                      00390000
-004000            DISPLAY ' SQL ERRMC  '  SQLERRMC                      00400000
-004100       END-IF.                                                    00410000
-004200     DISPLAY 'PROGRAM ENDED'.                                     00420000
-004300     STOP RUN.                                                    00430000
+000010 IDENTIFICATION DIVISION.                                         00010000
+000020 PROGRAM-ID. DEMOPGM1.                                            00020021
+000030 ENVIRONMENT DIVISION.                                            00030000
+000040 DATA DIVISION.                                                   00040000
+000050 WORKING-STORAGE SECTION.                                         00050000
+000060 01  WS-SQLCODE PIC +(11).                                        00060000
+000070 01  WS-ENO-FILTER          PIC X(4).                             00060500
+000080*                                                                 00100000
+000090     EXEC SQL                                                     00110000
+000100          INCLUDE SQLCA                                           00120000
+000110     END-EXEC.                                                    00130000
+000120     EXEC SQL                                                     00131006
+000130          INCLUDE EMP999                                          00132014
+000140     END-EXEC.                                                    00133006
+000150*                                                                 00133500
+000160*    EMP-BROWSE READS EVERY ROW WHEN LS-ENO IS BLANK, OR JUST     00133600
+000170*    THE ONE MATCHING EMPLOYEE WHEN A SPECIFIC ENO IS PASSED IN.  00133700
+000180     EXEC SQL                                                     00133800
+000190       DECLARE EMP-BROWSE CURSOR FOR                              00133900
+000200       SELECT ENO, ENAME                                          00134000
+000210              FROM VIJILAK.EMP999                                 00134100
+000220              WHERE ENO = :WS-ENO-FILTER                          00134150
+000230                 OR :WS-ENO-FILTER = '    '                       00134180
+000240              ORDER BY ENO                                        00134300
+000250     END-EXEC.                                                    00134400
+000260 LINKAGE SECTION.                                                 00140000
+000270*    LS-ENO-PARM IS THE OPTIONAL EMPLOYEE NUMBER TO BROWSE FOR.   00140500
+000280*    PASS SPACES TO BROWSE EVERY ROW IN VIJILAK.EMP999.           00140600
+000290 01  LS-ENO-PARM            PIC X(4).                             00140700
+000300 PROCEDURE DIVISION USING LS-ENO-PARM.                            00141000
+000310     DISPLAY 'PROGRAM STARTED'.                                   00150000
+000320     MOVE LS-ENO-PARM TO WS-ENO-FILTER.                           00160018
+000330     DISPLAY ' ENO FILTER BEFORE EXEC : ' WS-ENO-FILTER           00161016
+000340*                                                                 00170000
+000350     EXEC SQL                                                     00230000
+000360       OPEN EMP-BROWSE                                            00240000
+000370     END-EXEC.                                                    00250000
+000380     MOVE SQLCODE TO WS-SQLCODE.                                  00260000
+000390     IF SQLCODE NOT = 0                                           00270000
+000400         DISPLAY ' UNABLE TO OPEN EMP-BROWSE '                    00280000
+000410         DISPLAY ' SQL CODE   '  WS-SQLCODE                       00290000
+000420         DISPLAY ' SQL ERRMC  '  SQLERRMC                         00300000
+000430         GOBACK                                                   00310000
+000440     END-IF.                                                      00320000
+000450*                                                                 00330000
+000460     PERFORM UNTIL SQLCODE = 100                                  00340000
+000470       EXEC SQL                                                   00350000
+000480         FETCH EMP-BROWSE                                         00360000
+000490          INTO :ENO, :ENAME                                       00370000
+000500       END-EXEC                                                   00380000
+000510       EVALUATE SQLCODE                                           00390000
+000520         WHEN 0                                                   00400000
+000530           DISPLAY ' EMPLOYEE INFO : ' ENO                        00410000
+000540           DISPLAY ' ENAME     : ' ENAME                          00420000
+000550         WHEN 100                                                 00430000
+000560           CONTINUE                                               00440000
+000570         WHEN OTHER                                               00450000
+000580           MOVE SQLCODE TO WS-SQLCODE                             00460000
+000590           DISPLAY ' SQL FAILED '                                 00470000
+000600           DISPLAY ' SQL CODE   '  WS-SQLCODE                     00480000
+000610           DISPLAY ' SQL STATE  '  SQLSTATE                       00490000
+000620           DISPLAY ' SQL ERRMC  '  SQLERRMC                       00500000
+000630       END-EVALUATE                                               00510000
+000640     END-PERFORM.                                                 00520000
+000650*                                                                 00530000
+000660     EXEC SQL                                                     00540000
+000670       CLOSE EMP-BROWSE                                           00550000
+000680     END-EXEC.                                                    00560000
+000690     DISPLAY 'PROGRAM ENDED'.                                     00420000
+000700     GOBACK.                                                      00430000
