@@ -0,0 +1,227 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ETROP09.
+000030 INSTALLATION.  RC.
+000040 AUTHOR.        ANAND.
+000050 DATE-WRITTEN.  8/08/2026.
+000060 DATE-COMPILED.
+000070
+000080 ENVIRONMENT DIVISION.
+000090
+000100 CONFIGURATION SECTION.
+000110 SOURCE-COMPUTER. Z900.
+000120 OBJECT-COMPUTER. Z900.
+000130
+000140 EJECT
+000150 INPUT-OUTPUT SECTION.
+000160 FILE-CONTROL.
+000170     SELECT ROSTER-EXT-FILE  ASSIGN TO ROSTEXT
+000180            ORGANIZATION  IS LINE SEQUENTIAL.
+000190
+000200 DATA DIVISION.
+000210 FILE SECTION.
+000220 FD  ROSTER-EXT-FILE
+000230     RECORD CONTAINS 80 CHARACTERS.
+000240******************************************************************
+000250*  ROSTER-EXT-RECORD IS THE FLAT EXTRACT LAYOUT HANDED TO THE    *
+000260*  PRINT/REPORT TEAM. ONE RECORD PER SESSION, EVERY CATEGORY.    *
+000270******************************************************************
+000280 01  ROSTER-EXT-RECORD.
+000290     05 RE-SESSION-CATG              PIC X(02).
+000300     05 FILLER                       PIC X(02) VALUE SPACES.
+000310     05 RE-SESSION-START-DATE        PIC X(10).
+000320     05 FILLER                       PIC X(02) VALUE SPACES.
+000330     05 RE-STUDENT-COUNT             PIC ZZZZZZZZ9.
+000340     05 FILLER                       PIC X(02) VALUE SPACES.
+000350     05 RE-SESSION-CAPACITY          PIC ZZZZZZZZ9.
+000360     05 FILLER                       PIC X(02) VALUE SPACES.
+000370     05 RE-OVERBOOK-FLAG             PIC X(01).
+000380     05 FILLER                       PIC X(38) VALUE SPACES.
+000390
+000400 WORKING-STORAGE SECTION.
+000410
+000420 01 WS-BEGIN                          PIC  X(36) VALUE
+000430     'ETROP09 WORKING STORAGE STARTS HERE'.
+000440
+000450******************************************************************
+000460*  APPLICATION-SPECIFIC WORKING STORAGE                          *
+000470******************************************************************
+000480 01 WS-VARIABLES.
+000490    05 WS-ERROR-SWITCH                 PIC X(01) VALUE SPACES.
+000500       88 WS-NO-ERROR                            VALUE SPACES.
+000510       88 WS-NON-FATAL-ERROR                     VALUE 'N'.
+000520       88 WS-FATAL-ERROR                         VALUE 'F'.
+000530    05 WS-CICS-RESP                    PIC S9(8) COMP.
+000540    05 WS-STUDENT-COUNT                PIC S9(9) COMP.
+000550    05 WS-SESSION-CAPACITY             PIC S9(4) COMP.
+000560    05 WS-OVERBOOK-SWITCH              PIC X(01) VALUE 'N'.
+000570       88 WS-SESSION-OVERBOOKED                  VALUE 'Y'.
+000580    05 WS-RECORD-COUNT                 PIC S9(9) COMP VALUE 0.
+000590    05 WS-CLOSE-SWITCH                 PIC X(01) VALUE SPACES.
+000600       88 WS-CLOSE-OK                            VALUE SPACES.
+000610       88 WS-CLOSE-FAILED                        VALUE 'N'.
+000620******************************************************************
+000630* Copybook Includes.                                             *
+000640******************************************************************
+000650     EXEC SQL
+000660       INCLUDE CWERRLOG
+000670     END-EXEC.
+000680
+000690******************************************************************
+000700*                     DB2 SECTION                                *
+000710******************************************************************
+000720     EXEC SQL
+000730       INCLUDE SQLCA
+000740     END-EXEC.
+000750
+000760     EXEC SQL
+000770       INCLUDE DCLSESSN
+000780     END-EXEC.
+000790
+000800     EXEC SQL
+000810       INCLUDE DCLRGSTR
+000820     END-EXEC.
+000830
+000840******************************************************************
+000850*  CURSOR DECLARATION - SAME SHAPE AS ETROP04'S STUDENTS-IN-      *
+000860*  SESSION. NO SESSION_CATG RESTRICTION - THIS EXTRACT COVERS     *
+000870*  EVERY CATEGORY IN A SINGLE NIGHTLY RUN.                        *
+000880******************************************************************
+000890     EXEC SQL DECLARE STUDENTS-IN-SESSION-EXT CURSOR
+000900      FOR
+000910      SELECT          A.SESSION_CATG,
+000920                      A.SESSION_START_DATE,
+000930                      COUNT(*),
+000940                      A.SESSION_CAPACITY
+000950        FROM DBODEVP.TRAINING_SESSION A,
+000960             DBODEVP.REGISTRATION B
+000970       WHERE   B.SESSION_CATG      = A.SESSION_CATG
+000980         AND   B.SESSION_ID        = A.SESSION_ID
+000990         AND   B.REG_STATUS        = 'A'
+001000       GROUP BY A.SESSION_CATG, A.SESSION_START_DATE,
+001010                 A.SESSION_CAPACITY
+001020       ORDER BY A.SESSION_CATG, A.SESSION_START_DATE
+001030     END-EXEC.
+001040
+001050 01 WS-END                             PIC X(50) VALUE
+001060     'ETROP09-WORKING STORAGE SECTION ENDS HERE'.
+001070
+001080 PROCEDURE DIVISION.
+001090
+001100 MAIN-LOGIC-PARA.
+001110
+001120     MOVE 'ETROP09'                    TO EL-ERROR-MODULE.
+001130     MOVE 'MAIN-LOGIC-PARA           ' TO EL-ERROR-PARA-NAME.
+001140
+001150 PERFORM OPEN-EXTRACT-PARA.
+001160     EXEC SQL
+001170       OPEN STUDENTS-IN-SESSION-EXT
+001180     END-EXEC.
+001190
+001200     EVALUATE SQLCODE
+001210       WHEN 0
+001220         CONTINUE
+001230       WHEN 100
+001240         PERFORM EXIT-PARA
+001250       WHEN OTHER
+001260         MOVE 'OPEN  '                 TO EL-ERROR-ACTION
+001270         MOVE 'STUDENTS-IN-SESSION-EXT' TO EL-ERROR-DB2-OBJECT
+001280         PERFORM CHECK-SQLCODE-PARA
+001290         PERFORM EXIT-PARA
+001300     END-EVALUATE.
+001310
+001320     PERFORM UNTIL SQLCODE = 100
+001330       EXEC SQL
+001340         FETCH STUDENTS-IN-SESSION-EXT
+001350          INTO :DCLTRAINING-SESSION.SESSION-CATG,
+001360               :DCLTRAINING-SESSION.SESSION-START-DATE,
+001370               :WS-STUDENT-COUNT,
+001380               :WS-SESSION-CAPACITY
+001390       END-EXEC
+001400       EVALUATE SQLCODE
+001410         WHEN 0
+001420           PERFORM CHECK-CAPACITY-PARA
+001430         WHEN 100
+001440           CONTINUE
+001450         WHEN OTHER
+001460           MOVE 'FETCH '               TO EL-ERROR-ACTION
+001470           MOVE 'STUDENTS-IN-SESSION-EXT' TO EL-ERROR-DB2-OBJECT
+001480           PERFORM CHECK-SQLCODE-PARA
+001490           PERFORM EXIT-PARA
+001500       END-EVALUATE
+001510     END-PERFORM.
+001520
+001530     EXEC SQL
+001540       CLOSE STUDENTS-IN-SESSION-EXT
+001550     END-EXEC.
+001560
+001570     IF SQLCODE NOT = 0
+001580       SET WS-CLOSE-FAILED             TO TRUE
+001590       MOVE 'CLOSE '                   TO EL-ERROR-ACTION
+001600       MOVE 'STUDENTS-IN-SESSION-EXT'  TO EL-ERROR-DB2-OBJECT
+001610       PERFORM CHECK-SQLCODE-PARA
+001620     ELSE
+001630       SET WS-CLOSE-OK                 TO TRUE
+001640     END-IF.
+001650 PERFORM CLOSE-EXTRACT-PARA.
+001660     GOBACK.
+001670
+001680******************************************************************
+001690* Roster Extract File                                             *
+001700******************************************************************
+001710 OPEN-EXTRACT-PARA.
+001720     OPEN OUTPUT ROSTER-EXT-FILE.
+001730     MOVE 0                          TO WS-RECORD-COUNT.
+
+001740 WRITE-EXTRACT-PARA.
+001750     MOVE SESSION-CATG OF DCLTRAINING-SESSION TO RE-SESSION-CATG.
+001760     MOVE SESSION-START-DATE        TO RE-SESSION-START-DATE.
+001770     MOVE WS-STUDENT-COUNT          TO RE-STUDENT-COUNT.
+001780     MOVE WS-SESSION-CAPACITY       TO RE-SESSION-CAPACITY.
+001790     IF WS-SESSION-OVERBOOKED
+001800         MOVE 'Y'                    TO RE-OVERBOOK-FLAG
+001810     ELSE
+001820         MOVE 'N'                    TO RE-OVERBOOK-FLAG
+001830     END-IF.
+001840     WRITE ROSTER-EXT-RECORD.
+001850     ADD 1                          TO WS-RECORD-COUNT.
+
+001860 CLOSE-EXTRACT-PARA.
+001870*    A NON-ZERO COMPLETION CODE ON THE CURSOR CLOSE MEANS THE
+001880*    EXTRACT MAY BE INCOMPLETE - SAY SO BEFORE THE FILE IS SHUT,
+001890*    SO THE PRINT/REPORT TEAM KNOWS NOT TO TRUST A SHORT RUN.
+001900     IF WS-CLOSE-FAILED
+001910         DISPLAY 'ETROP09 - STUDENTS-IN-SESSION-EXT CLOSE FAILED'
+001920         DISPLAY '  SQLCODE: ' SQLCODE
+001930         DISPLAY '  EXTRACT MAY BE INCOMPLETE - RECORDS WRITTEN: '
+001940                 WS-RECORD-COUNT
+001950     ELSE
+001960         DISPLAY 'ETROP09 - EXTRACT COMPLETE - RECORDS WRITTEN: '
+001970                 WS-RECORD-COUNT
+001980     END-IF.
+001990     CLOSE ROSTER-EXT-FILE.
+
+002000******************************************************************
+002010* Overbooking Detection                                          *
+002020******************************************************************
+002030 CHECK-CAPACITY-PARA.
+002040     MOVE 'N'                        TO WS-OVERBOOK-SWITCH.
+002050     IF WS-STUDENT-COUNT > WS-SESSION-CAPACITY
+002060         SET WS-SESSION-OVERBOOKED   TO TRUE
+002070     END-IF.
+002080     PERFORM WRITE-EXTRACT-PARA.
+
+002090******************************************************************
+002100* Error Logging                                                  *
+002110******************************************************************
+002120     EXEC SQL
+002130       INCLUDE CPERRBAT
+002140     END-EXEC.
+
+002150*    A NON-FATAL OPEN/FETCH FAILURE (SQLCODE 100, OR A DEADLOCK
+002160*    RETRY COUNT EXCEEDED) STILL HAS TO STOP THIS RUN - OTHERWISE
+002170*    MAIN-LOGIC-PARA FALLS THROUGH INTO THE FETCH LOOP AGAINST A
+002180*    CURSOR THAT WAS NEVER OPENED, WHICH FAILS THE SAME WAY ON
+002190*    EVERY FETCH AND NEVER REACHES SQLCODE = 100.
+002200 EXIT-PARA.
+002210     DISPLAY 'PROGRAM ENDED - SEE ERROR LOG'.
+002220     GOBACK.
