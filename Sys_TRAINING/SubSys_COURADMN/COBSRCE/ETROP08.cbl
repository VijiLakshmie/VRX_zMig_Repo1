@@ -0,0 +1,284 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ETROP08.
+000030 INSTALLATION.  RC.
+000040 AUTHOR.        ANAND.
+000050 DATE-WRITTEN.  8/08/2026.
+000060 DATE-COMPILED.
+
+000070******************************************************************
+000080*  DAILY ERROR-SUMMARY REPORT.                                   *
+000090*  COUNTS THE ERROR_LOG ROWS WRITTEN TODAY, BROKEN DOWN BY       *
+000100*  ERROR_MODULE AND ERROR_TYPE, FOR THE OPERATIONS REVIEW.        *
+000110******************************************************************
+
+000120 ENVIRONMENT DIVISION.
+
+000130 CONFIGURATION SECTION.
+000140 SOURCE-COMPUTER. Z900.
+000150 OBJECT-COMPUTER. Z900.
+
+000160 INPUT-OUTPUT SECTION.
+000170 FILE-CONTROL.
+000180     SELECT ERRSUM-RPT-FILE  ASSIGN TO ERRSRPT
+000190            ORGANIZATION  IS LINE SEQUENTIAL.
+
+000200 DATA DIVISION.
+000210 FILE SECTION.
+000220 FD  ERRSUM-RPT-FILE
+000230     RECORD CONTAINS 132 CHARACTERS.
+000240 01  ERRSUM-RPT-RECORD                  PIC X(132).
+
+000250 WORKING-STORAGE SECTION.
+
+000260 01 WS-BEGIN                          PIC  X(36) VALUE
+000270     'ETROP08 WORKING STORAGE STARTS HERE'.
+
+000280******************************************************************
+000290*  APPLICATION-SPECIFIC WORKING STORAGE                          *
+000300******************************************************************
+000310 01 WS-VARIABLES.
+000320    05 WS-ERROR-SWITCH                 PIC X(01) VALUE SPACES.
+000330       88 WS-NO-ERROR                            VALUE SPACES.
+000340       88 WS-NON-FATAL-ERROR                     VALUE 'N'.
+000350       88 WS-FATAL-ERROR                         VALUE 'F'.
+000360    05 WS-CURR-DATE-USA                PIC X(10).
+000370    05 WS-CURR-TIME-ISO                PIC X(08).
+000380    05 WS-RUN-DATE                     PIC X(08).
+000390    05 WS-RUN-TIME                     PIC X(08).
+000400    05 WS-GROUP-COUNT                  PIC S9(09) USAGE COMP.
+000410    05 WS-TYPE-TEXT                    PIC X(12).
+000420    05 WS-PREV-MODULE                  PIC X(08) VALUE SPACES.
+000430    05 WS-MODULE-SUBTOTAL              PIC S9(09) COMP VALUE 0.
+000440    05 WS-GRAND-TOTAL                  PIC S9(09) COMP VALUE 0.
+000450    05 WS-PAGE-NO                      PIC 9(04) VALUE 0.
+000460    05 WS-LINE-CTR                     PIC 9(03) VALUE 99.
+000470    05 WS-LINES-PER-PAGE               PIC 9(03) VALUE 50.
+000480******************************************************************
+000490*  ERROR-SUMMARY REPORT LINE LAYOUTS                             *
+000500******************************************************************
+000510 01 WS-RPT-HEADING-1.
+000520    05 FILLER                         PIC X(20) VALUE SPACES.
+000530    05 FILLER                         PIC X(30) VALUE
+000540       'DAILY ERROR SUMMARY REPORT'.
+000550    05 FILLER                         PIC X(10) VALUE SPACES.
+000560    05 FILLER                         PIC X(05) VALUE 'PAGE '.
+000570    05 WS-RPT-PAGE-NO                 PIC ZZZ9.
+000580 01 WS-RPT-HEADING-2.
+000590    05 FILLER                         PIC X(08) VALUE 'RUN DATE'.
+000600    05 FILLER                         PIC X(02) VALUE SPACES.
+000610    05 WS-RPT-RUN-DATE                PIC X(08).
+000620 01 WS-RPT-HEADING-3.
+000630    05 FILLER                         PIC X(10) VALUE 'MODULE'.
+000640    05 FILLER                         PIC X(04) VALUE SPACES.
+000650    05 FILLER                         PIC X(14) VALUE 'ERROR TYPE'.
+000660    05 FILLER                         PIC X(10) VALUE 'COUNT'.
+000670 01 WS-RPT-DETAIL-LINE.
+000680    05 WS-RPT-MODULE                  PIC X(08).
+000690    05 FILLER                         PIC X(06) VALUE SPACES.
+000700    05 WS-RPT-TYPE-TEXT                PIC X(12).
+000710    05 FILLER                         PIC X(06) VALUE SPACES.
+000720    05 WS-RPT-COUNT                   PIC ZZZ,ZZ9.
+000730 01 WS-RPT-SUBTOTAL-LINE.
+000740    05 FILLER                         PIC X(02) VALUE SPACES.
+000750    05 FILLER                         PIC X(12) VALUE
+000760       'SUBTOTAL FOR'.
+000770    05 WS-RPT-SUB-MODULE               PIC X(08).
+000780    05 FILLER                         PIC X(04) VALUE SPACES.
+000790    05 WS-RPT-SUB-COUNT                PIC ZZZ,ZZ9.
+000800 01 WS-RPT-GRANDTOTAL-LINE.
+000810    05 FILLER                         PIC X(16) VALUE
+000820       'GRAND TOTAL    '.
+000830    05 WS-RPT-GRAND-COUNT              PIC ZZZ,ZZ9.
+
+000840******************************************************************
+000850* Copybook Includes.                                             *
+000860******************************************************************
+000870     EXEC SQL
+000880       INCLUDE CWERRLOG
+000890     END-EXEC.
+
+000900******************************************************************
+000910*                     DB2 SECTION                                *
+000920******************************************************************
+000930     EXEC SQL
+000940       INCLUDE SQLCA
+000950     END-EXEC.
+
+000960******************************************************************
+000970*  CURSOR DECLARATION                                            *
+000980******************************************************************
+000990     EXEC SQL DECLARE ERROR-SUMMARY CURSOR
+001000      FOR
+001010      SELECT   ERROR_MODULE,
+001020               ERROR_TYPE,
+001030               COUNT(*)
+001040        FROM   DBODEVP.ERROR_LOG
+001050       WHERE   ERROR_DATE = :WS-RUN-DATE
+001060       GROUP BY ERROR_MODULE, ERROR_TYPE
+001070       ORDER BY ERROR_MODULE, ERROR_TYPE
+001080     END-EXEC.
+
+001090 01 WS-END                             PIC X(50) VALUE
+001100     'ETROP08-WORKING STORAGE SECTION ENDS HERE'.
+
+001110 PROCEDURE DIVISION.
+
+001120 MAIN-LOGIC-PARA.
+
+001130     MOVE 'ETROP08'                    TO EL-ERROR-MODULE.
+001140     MOVE 'MAIN-LOGIC-PARA           ' TO EL-ERROR-PARA-NAME.
+
+001150*    THIS IS A PURE BATCH PROGRAM - NO EIB, NO CICS REGION - SO
+001160*    TODAY'S DATE COMES FROM DB2'S CURRENT DATE SPECIAL REGISTER,
+001170*    THE SAME WAY ETROP10/ETROP11 GET IT, RATHER THAN FROM CICS
+001180*    ASKTIME/FORMATTIME.
+001190     EXEC SQL
+001200       SELECT CHAR(CURRENT DATE, USA),
+001210              CHAR(CURRENT TIME)
+001220         INTO :WS-CURR-DATE-USA,
+001230              :WS-CURR-TIME-ISO
+001240         FROM SYSIBM.SYSDUMMY1
+001250     END-EXEC.
+001260     MOVE WS-CURR-DATE-USA(1:6)        TO WS-RUN-DATE(1:6).
+001270     MOVE WS-CURR-DATE-USA(9:2)        TO WS-RUN-DATE(7:2).
+001280     MOVE WS-CURR-TIME-ISO             TO WS-RUN-TIME.
+001290     INSPECT WS-RUN-TIME REPLACING ALL '.' BY ':'.
+
+001300     PERFORM OPEN-REPORT-PARA.
+
+001310     EXEC SQL
+001320       OPEN ERROR-SUMMARY
+001330     END-EXEC.
+
+001340     EVALUATE SQLCODE
+001350       WHEN 0
+001360         CONTINUE
+001370       WHEN 100
+001380         PERFORM EXIT-PARA
+001390       WHEN OTHER
+001400         MOVE 'OPEN  '                 TO EL-ERROR-ACTION
+001410         MOVE 'ERROR_LOG'              TO EL-ERROR-DB2-OBJECT
+001420         PERFORM CHECK-SQLCODE-PARA
+001430         PERFORM EXIT-PARA
+001440     END-EVALUATE.
+
+001450     PERFORM UNTIL SQLCODE = 100
+001460       EXEC SQL
+001470         FETCH ERROR-SUMMARY
+001480          INTO :ERROR-MODULE,
+001490               :ERROR-TYPE,
+001500               :WS-GROUP-COUNT
+001510       END-EXEC
+001520       EVALUATE SQLCODE
+001530         WHEN 0
+001540           PERFORM WRITE-DETAIL-PARA
+001550         WHEN 100
+001560           CONTINUE
+001570         WHEN OTHER
+001580           MOVE 'FETCH '               TO EL-ERROR-ACTION
+001590           MOVE 'ERROR_LOG'            TO EL-ERROR-DB2-OBJECT
+001600           PERFORM CHECK-SQLCODE-PARA
+001610           PERFORM EXIT-PARA
+001620       END-EVALUATE
+001630     END-PERFORM.
+
+001640     EXEC SQL
+001650       CLOSE ERROR-SUMMARY
+001660     END-EXEC.
+
+001670     IF SQLCODE NOT = 0
+001680       MOVE 'CLOSE '                   TO EL-ERROR-ACTION
+001690       MOVE 'ERROR_LOG'                TO EL-ERROR-DB2-OBJECT
+001700       PERFORM CHECK-SQLCODE-PARA
+001710     END-IF.
+
+001720     PERFORM WRITE-SUBTOTAL-PARA.
+001730     MOVE WS-GRAND-TOTAL             TO WS-RPT-GRAND-COUNT.
+001740     WRITE ERRSUM-RPT-RECORD         FROM WS-RPT-GRANDTOTAL-LINE.
+001750     PERFORM CLOSE-REPORT-PARA.
+001760     GOBACK.
+
+001770******************************************************************
+001780* Error Summary Report                                           *
+001790******************************************************************
+001800 OPEN-REPORT-PARA.
+001810     OPEN OUTPUT ERRSUM-RPT-FILE.
+001820     MOVE 99                         TO WS-LINE-CTR.
+001830     MOVE 0                          TO WS-PAGE-NO.
+001840     MOVE SPACES                     TO WS-PREV-MODULE.
+001850     MOVE 0                          TO WS-MODULE-SUBTOTAL.
+001860     MOVE 0                          TO WS-GRAND-TOTAL.
+
+001870 WRITE-HEADING-PARA.
+001880     ADD 1                           TO WS-PAGE-NO.
+001890     MOVE WS-PAGE-NO                 TO WS-RPT-PAGE-NO.
+001900     WRITE ERRSUM-RPT-RECORD         FROM WS-RPT-HEADING-1.
+001910     MOVE WS-RUN-DATE                TO WS-RPT-RUN-DATE.
+001920     WRITE ERRSUM-RPT-RECORD         FROM WS-RPT-HEADING-2.
+001930     MOVE SPACES                     TO ERRSUM-RPT-RECORD.
+001940     WRITE ERRSUM-RPT-RECORD.
+001950     WRITE ERRSUM-RPT-RECORD         FROM WS-RPT-HEADING-3.
+001960     MOVE 4                          TO WS-LINE-CTR.
+
+001970 WRITE-DETAIL-PARA.
+001980     IF WS-PREV-MODULE NOT = SPACES AND
+001990        WS-PREV-MODULE NOT = ERROR-MODULE
+002000         PERFORM WRITE-SUBTOTAL-PARA
+002010     END-IF.
+002020     IF WS-LINE-CTR > WS-LINES-PER-PAGE
+002030         PERFORM WRITE-HEADING-PARA
+002040     END-IF.
+002050     PERFORM DECODE-ERROR-TYPE-PARA.
+002060     MOVE ERROR-MODULE               TO WS-RPT-MODULE.
+002070     MOVE WS-TYPE-TEXT                TO WS-RPT-TYPE-TEXT.
+002080     MOVE WS-GROUP-COUNT             TO WS-RPT-COUNT.
+002090     WRITE ERRSUM-RPT-RECORD         FROM WS-RPT-DETAIL-LINE.
+002100     ADD 1                           TO WS-LINE-CTR.
+002110     ADD WS-GROUP-COUNT              TO WS-MODULE-SUBTOTAL.
+002120     ADD WS-GROUP-COUNT              TO WS-GRAND-TOTAL.
+002130     MOVE ERROR-MODULE               TO WS-PREV-MODULE.
+
+002140 WRITE-SUBTOTAL-PARA.
+002150     IF WS-PREV-MODULE NOT = SPACES
+002160         MOVE WS-PREV-MODULE          TO WS-RPT-SUB-MODULE
+002170         MOVE WS-MODULE-SUBTOTAL      TO WS-RPT-SUB-COUNT
+002180         WRITE ERRSUM-RPT-RECORD      FROM WS-RPT-SUBTOTAL-LINE
+002190         ADD 1                        TO WS-LINE-CTR
+002200         MOVE 0                       TO WS-MODULE-SUBTOTAL
+002210     END-IF.
+
+002220 CLOSE-REPORT-PARA.
+002230     CLOSE ERRSUM-RPT-FILE.
+
+002240******************************************************************
+002250* Error-Type Decoding                                            *
+002260******************************************************************
+002270 DECODE-ERROR-TYPE-PARA.
+002280     EVALUATE ERROR-TYPE
+002290       WHEN 01
+002300         MOVE 'APPLICATION' TO WS-TYPE-TEXT
+002310       WHEN 02
+002320         MOVE 'DB2'         TO WS-TYPE-TEXT
+002330       WHEN 03
+002340         MOVE 'CICS'        TO WS-TYPE-TEXT
+002350       WHEN 04
+002360         MOVE 'MISC'        TO WS-TYPE-TEXT
+002370       WHEN OTHER
+002380         MOVE 'UNKNOWN'     TO WS-TYPE-TEXT
+002390     END-EVALUATE.
+
+002400******************************************************************
+002410* Error Logging                                                  *
+002420******************************************************************
+002430     EXEC SQL
+002440       INCLUDE CPERRBAT
+002450     END-EXEC.
+
+002460*    A NON-FATAL OPEN/FETCH FAILURE (SQLCODE 100, OR A DEADLOCK
+002470*    RETRY COUNT EXCEEDED) STILL HAS TO STOP THIS RUN - OTHERWISE
+002480*    MAIN-LOGIC-PARA FALLS THROUGH INTO THE FETCH LOOP AGAINST A
+002490*    CURSOR THAT WAS NEVER OPENED, WHICH FAILS THE SAME WAY ON
+002500*    EVERY FETCH AND NEVER REACHES SQLCODE = 100.
+002510 EXIT-PARA.
+002520     DISPLAY 'PROGRAM ENDED - SEE ERROR LOG'.
+002530     GOBACK.
