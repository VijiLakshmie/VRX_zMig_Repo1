@@ -0,0 +1,199 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ETROP11.
+000030 INSTALLATION.  RC.
+000040 AUTHOR.        ANAND.
+000050 DATE-WRITTEN.  8/08/2026.
+000060 DATE-COMPILED.
+
+000070******************************************************************
+000080*  JOINING-INSTRUCTIONS MAIL-MERGE EXTRACT.                       *
+000090*  PULLS EMAIL_ADDR/FULL_NAME FOR EVERY ACTIVE (REG_STATUS = 'A') *
+000100*  REGISTRANT WHOSE SESSION HAS NOT YET STARTED, AND WRITES A     *
+000110*  FLAT MERGE FILE THE MAILING SYSTEM USES TO SEND JOINING        *
+000120*  INSTRUCTIONS AHEAD OF THE SESSION START DATE.                  *
+000130******************************************************************
+
+000140 ENVIRONMENT DIVISION.
+
+000150 CONFIGURATION SECTION.
+000160 SOURCE-COMPUTER. Z900.
+000170 OBJECT-COMPUTER. Z900.
+
+000180 INPUT-OUTPUT SECTION.
+000190 FILE-CONTROL.
+000200     SELECT MERGE-FILE  ASSIGN TO JOINMRG
+000210            ORGANIZATION  IS LINE SEQUENTIAL.
+
+000220 DATA DIVISION.
+000230 FILE SECTION.
+000240 FD  MERGE-FILE
+000250     RECORD CONTAINS 200 CHARACTERS.
+000260******************************************************************
+000270*  MERGE-RECORD IS THE FLAT LAYOUT THE MAILING SYSTEM MERGES      *
+000280*  AGAINST THE JOINING-INSTRUCTIONS TEMPLATE.                     *
+000290******************************************************************
+000300 01  MERGE-RECORD.
+000310     05 MR-EMAIL-ADDR                PIC X(120).
+000320     05 FILLER                       PIC X(02) VALUE SPACES.
+000330     05 MR-FULL-NAME                 PIC X(130).
+000340     05 FILLER                       PIC X(02) VALUE SPACES.
+000350     05 MR-SESSION-CATG              PIC X(02).
+000360     05 FILLER                       PIC X(02) VALUE SPACES.
+000370     05 MR-SESSION-ID                PIC Z(08)9.
+000380     05 FILLER                       PIC X(02) VALUE SPACES.
+000390     05 MR-SESSION-START-DATE        PIC X(10).
+
+000400 WORKING-STORAGE SECTION.
+
+000410 01 WS-BEGIN                          PIC  X(36) VALUE
+000420     'ETROP11 WORKING STORAGE STARTS HERE'.
+
+000430******************************************************************
+000440*  APPLICATION-SPECIFIC WORKING STORAGE                          *
+000450******************************************************************
+000460 01 WS-VARIABLES.
+000470    05 WS-ERROR-SWITCH                 PIC X(01) VALUE SPACES.
+000480       88 WS-NO-ERROR                            VALUE SPACES.
+000490       88 WS-NON-FATAL-ERROR                     VALUE 'N'.
+000500       88 WS-FATAL-ERROR                         VALUE 'F'.
+000510    05 WS-RECORD-COUNT                 PIC S9(9) COMP VALUE 0.
+000520******************************************************************
+000530* Copybook Includes.                                             *
+000540******************************************************************
+000550     EXEC SQL
+000560       INCLUDE CWERRLOG
+000570     END-EXEC.
+
+000580******************************************************************
+000590*                     DB2 SECTION                                *
+000600******************************************************************
+000610     EXEC SQL
+000620       INCLUDE SQLCA
+000630     END-EXEC.
+
+000640     EXEC SQL
+000650       INCLUDE DCLSESSN
+000660     END-EXEC.
+
+000670     EXEC SQL
+000680       INCLUDE DCLRGSTR
+000690     END-EXEC.
+
+000700******************************************************************
+000710*  CURSOR DECLARATION - EVERY ACTIVE REGISTRANT WHOSE SESSION     *
+000720*  START DATE IS STILL IN THE FUTURE.                             *
+000730******************************************************************
+000740     EXEC SQL DECLARE JOINING-INSTR CURSOR
+000750      FOR
+000760      SELECT          B.EMAIL_ADDR,
+000770                      B.FULL_NAME,
+000780                      B.SESSION_CATG,
+000790                      B.SESSION_ID,
+000800                      A.SESSION_START_DATE
+000810        FROM DBODEVP.TRAINING_SESSION A,
+000820             DBODEVP.REGISTRATION B
+000830       WHERE   B.SESSION_CATG      = A.SESSION_CATG
+000840         AND   B.SESSION_ID        = A.SESSION_ID
+000850         AND   B.REG_STATUS        = 'A'
+000860         AND   A.SESSION_START_DATE > CURRENT DATE
+000870       ORDER BY A.SESSION_START_DATE
+000880     END-EXEC.
+
+000890
+000900 01 WS-END                             PIC X(50) VALUE
+000910     'ETROP11-WORKING STORAGE SECTION ENDS HERE'.
+
+000920 PROCEDURE DIVISION.
+
+000930 MAIN-LOGIC-PARA.
+
+000940     MOVE 'ETROP11'                    TO EL-ERROR-MODULE.
+000950     MOVE 'MAIN-LOGIC-PARA           ' TO EL-ERROR-PARA-NAME.
+
+000960 PERFORM OPEN-MERGE-PARA.
+000970     EXEC SQL
+000980       OPEN JOINING-INSTR
+000990     END-EXEC.
+
+001000     EVALUATE SQLCODE
+001010       WHEN 0
+001020         CONTINUE
+001030       WHEN 100
+001040         PERFORM EXIT-PARA
+001050       WHEN OTHER
+001060         MOVE 'OPEN  '                 TO EL-ERROR-ACTION
+001070         MOVE 'JOINING-INSTR'          TO EL-ERROR-DB2-OBJECT
+001080         PERFORM CHECK-SQLCODE-PARA
+001090         PERFORM EXIT-PARA
+001100     END-EVALUATE.
+
+001110     PERFORM UNTIL SQLCODE = 100
+001120       EXEC SQL
+001130         FETCH JOINING-INSTR
+001140          INTO :DCLREGISTRATION.EMAIL-ADDR,
+001150               :DCLREGISTRATION.FULL-NAME,
+001160               :DCLREGISTRATION.SESSION-CATG,
+001170               :DCLREGISTRATION.SESSION-ID,
+001180               :DCLTRAINING-SESSION.SESSION-START-DATE
+001190       END-EXEC
+001200       EVALUATE SQLCODE
+001210         WHEN 0
+001220           PERFORM WRITE-MERGE-PARA
+001230         WHEN 100
+001240           CONTINUE
+001250         WHEN OTHER
+001260           MOVE 'FETCH '               TO EL-ERROR-ACTION
+001270           MOVE 'JOINING-INSTR'        TO EL-ERROR-DB2-OBJECT
+001280           PERFORM CHECK-SQLCODE-PARA
+001290           PERFORM EXIT-PARA
+001300       END-EVALUATE
+001310     END-PERFORM.
+
+001320     EXEC SQL
+001330       CLOSE JOINING-INSTR
+001340     END-EXEC.
+
+001350     IF SQLCODE NOT = 0
+001360       MOVE 'CLOSE '                   TO EL-ERROR-ACTION
+001370       MOVE 'JOINING-INSTR'            TO EL-ERROR-DB2-OBJECT
+001380       PERFORM CHECK-SQLCODE-PARA
+001390     END-IF.
+001400     PERFORM CLOSE-MERGE-PARA.
+001410     GOBACK.
+
+001420******************************************************************
+001430* Mail-Merge File                                                *
+001440******************************************************************
+001450 OPEN-MERGE-PARA.
+001460     OPEN OUTPUT MERGE-FILE.
+001470     MOVE 0                          TO WS-RECORD-COUNT.
+
+001480 WRITE-MERGE-PARA.
+001490     MOVE EMAIL-ADDR-TEXT           TO MR-EMAIL-ADDR.
+001500     MOVE FULL-NAME-TEXT            TO MR-FULL-NAME.
+001510     MOVE SESSION-CATG OF DCLREGISTRATION TO MR-SESSION-CATG.
+001520     MOVE SESSION-ID OF DCLREGISTRATION   TO MR-SESSION-ID.
+001530     MOVE SESSION-START-DATE        TO MR-SESSION-START-DATE.
+001540     WRITE MERGE-RECORD.
+001550     ADD 1                          TO WS-RECORD-COUNT.
+
+001560 CLOSE-MERGE-PARA.
+001570     DISPLAY 'ETROP11 - JOINING INSTRUCTIONS MERGE RECORDS: '
+001580             WS-RECORD-COUNT.
+001590     CLOSE MERGE-FILE.
+
+001600******************************************************************
+001610* Error Logging                                                  *
+001620******************************************************************
+001630     EXEC SQL
+001640       INCLUDE CPERRBAT
+001650     END-EXEC.
+
+001660*    A NON-FATAL OPEN/FETCH FAILURE (SQLCODE 100, OR A DEADLOCK
+001670*    RETRY COUNT EXCEEDED) STILL HAS TO STOP THIS RUN - OTHERWISE
+001680*    MAIN-LOGIC-PARA FALLS THROUGH INTO THE FETCH LOOP AGAINST A
+001690*    CURSOR THAT WAS NEVER OPENED, WHICH FAILS THE SAME WAY ON
+001700*    EVERY FETCH AND NEVER REACHES SQLCODE = 100.
+001710 EXIT-PARA.
+001720     DISPLAY 'PROGRAM ENDED - SEE ERROR LOG'.
+001730     GOBACK.
