@@ -0,0 +1,147 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. ETRB005.
+       ENVIRONMENT DIVISION.
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+      *
+      *      RDz Endevor Integration for PoC project"
+       01  WS-SQLCODE PIC +(11).
+       01  WS-CONFLICT-COUNT          PIC S9(9) USAGE COMP VALUE 0.
+      *    RCBT002A-PARM IS THE COMMAREA/PARM PASSED TO THE SHARED
+      *    CALENDAR-DATE VALIDATION ROUTINE AHEAD OF THE INSERT BELOW.
+       01  WS-RCBT002A-PARM.
+           10 WS-VALID-DATE-TEXT      PIC X(10).
+           10 WS-VALID-RETURN-CODE    PIC X(1).
+              88 WS-VALID-DATE-OK               VALUE '0'.
+              88 WS-VALID-DATE-BAD               VALUE '9'.
+       01  WS-TRAINING-SESSION.
+           10 WS-SESSION-CATG         PIC X(2).
+           10 WS-SESSION-ID           PIC S9(9) USAGE COMP.
+           10 WS-SESSION-DURATION     PIC S9(4) USAGE COMP.
+           10 WS-SESSION-START-DATE   PIC X(10).
+           10 WS-USR-ID               PIC X(8).
+           10 WS-SESSION-CAPACITY     PIC S9(4) USAGE COMP.
+           10 WS-SESSION-FEE          PIC S9(7)V99 USAGE COMP-3.
+           EXEC SQL
+                INCLUDE SQLCA
+           END-EXEC.
+           EXEC SQL
+                INCLUDE DCLSESSN
+           END-EXEC.
+       LINKAGE SECTION.
+      *    LS-CREATE-SESSION-PARM DESCRIBES THE SESSION TO SCHEDULE.
+      *    LS-RETURN-CODE COMES BACK '0' WHEN THE ROW WAS CREATED AND
+      *    'C' WHEN USR-ID ALREADY HAS ANOTHER SESSION WHOSE DATE/
+      *    DURATION WINDOW OVERLAPS THE ONE BEING REQUESTED - NO ROW
+      *    IS INSERTED WHEN 'C' COMES BACK, SO THE CALLER CAN OFFER
+      *    STAFF A DIFFERENT DATE RATHER THAN DOUBLE-BOOKING THE
+      *    INSTRUCTOR.
+       01  LS-CREATE-SESSION-PARM.
+           10 LS-SESSION-CATG         PIC X(2).
+           10 LS-SESSION-ID           PIC S9(9) USAGE COMP.
+           10 LS-SESSION-DURATION     PIC S9(4) USAGE COMP.
+           10 LS-SESSION-START-DATE   PIC X(10).
+           10 LS-USR-ID               PIC X(8).
+           10 LS-SESSION-CAPACITY     PIC S9(4) USAGE COMP.
+           10 LS-SESSION-FEE          PIC S9(7)V99 USAGE COMP-3.
+           10 LS-RETURN-CODE          PIC X(1).
+              88 LS-CREATE-OK                   VALUE '0'.
+              88 LS-CREATE-CONFLICT             VALUE 'C'.
+              88 LS-CREATE-FAILED               VALUE '9'.
+              88 LS-CREATE-BAD-DATE             VALUE 'D'.
+       PROCEDURE DIVISION USING LS-CREATE-SESSION-PARM.
+           DISPLAY 'PROGRAM STARTED'.
+           MOVE LS-SESSION-CATG       TO WS-SESSION-CATG.
+           MOVE LS-SESSION-ID         TO WS-SESSION-ID.
+           MOVE LS-SESSION-DURATION   TO WS-SESSION-DURATION.
+           MOVE LS-SESSION-START-DATE TO WS-SESSION-START-DATE.
+           MOVE LS-USR-ID             TO WS-USR-ID.
+           MOVE LS-SESSION-CAPACITY   TO WS-SESSION-CAPACITY.
+           MOVE LS-SESSION-FEE        TO WS-SESSION-FEE.
+           PERFORM EDIT-SESSION-START-DATE-PARA.
+           IF WS-VALID-DATE-BAD
+               SET LS-CREATE-BAD-DATE TO TRUE
+               DISPLAY ' SESSION NOT CREATED - INVALID START DATE : '
+                   WS-SESSION-START-DATE
+           ELSE
+               PERFORM CHECK-INSTRUCTOR-CONFLICT-PARA
+               IF WS-CONFLICT-COUNT > 0
+                   SET LS-CREATE-CONFLICT TO TRUE
+                   DISPLAY
+                       ' SESSION NOT CREATED - INSTRUCTOR DOUBLE-BOOKED'
+                   DISPLAY ' USR ID     '  WS-USR-ID
+               ELSE
+                   PERFORM CREATE-SESSION-PARA
+               END-IF
+           END-IF.
+           DISPLAY 'PROGRAM ENDED'.
+           GOBACK.
+      *
+      * EDIT-SESSION-START-DATE-PARA hands WS-SESSION-START-DATE to the
+      * shared RCBT002A calendar-date validation routine before it is
+      * used for the conflict check or the insert below, so an
+      * obviously bad date (bad format, month out of range, day past
+      * the real end of the month) is caught here instead of surfacing
+      * as a raw SQL error against the DATE column downstream.
+       EDIT-SESSION-START-DATE-PARA.
+           MOVE WS-SESSION-START-DATE TO WS-VALID-DATE-TEXT.
+           CALL 'RCBT002A' USING WS-RCBT002A-PARM.
+      *
+      * CHECK-INSTRUCTOR-CONFLICT-PARA counts other TRAINING_SESSION
+      * rows already assigned to this USR-ID whose START-DATE/
+      * DURATION window overlaps the one being requested. Both
+      * windows are expressed as [START, START+DURATION DAYS) so a
+      * session ending the day this one starts is not a conflict.
+       CHECK-INSTRUCTOR-CONFLICT-PARA.
+           EXEC SQL
+             SELECT COUNT(*)
+               INTO :WS-CONFLICT-COUNT
+               FROM DBODEVP.TRAINING_SESSION
+              WHERE USR_ID             = :WS-USR-ID
+                AND SESSION_STATUS     NOT = 'C'
+                AND SESSION_START_DATE <
+                     (:WS-SESSION-START-DATE +
+                      :WS-SESSION-DURATION DAYS)
+                AND (SESSION_START_DATE + SESSION_DURATION DAYS)
+                     > :WS-SESSION-START-DATE
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+      *    FAIL CLOSED ON A CONFLICT-CHECK SQL ERROR - FORCING THE
+      *    COUNT TO 0 HERE WOULD LET MAIN-LOGIC-PARA'S IF
+      *    WS-CONFLICT-COUNT > 0 TEST READ IT AS "NO CONFLICT" AND
+      *    DOUBLE-BOOK THE INSTRUCTOR ON A MOMENTARY DB2 ERROR.
+      *    FORCE THE COUNT POSITIVE SO THE REQUEST IS REJECTED THE
+      *    SAME WAY A REAL CONFLICT WOULD BE.
+           IF SQLCODE NOT = 0
+               DISPLAY ' CONFLICT CHECK FAILED - REJECTING REQUEST '
+               DISPLAY ' SQL CODE   '  WS-SQLCODE
+               DISPLAY ' SQL STATE  '  SQLSTATE
+               DISPLAY ' SQL ERRMC  '  SQLERRMC
+               MOVE 1 TO WS-CONFLICT-COUNT
+           END-IF.
+      *
+      * CREATE-SESSION-PARA inserts the new TRAINING_SESSION row once
+      * CHECK-INSTRUCTOR-CONFLICT-PARA has found the window clear.
+       CREATE-SESSION-PARA.
+           EXEC SQL
+             INSERT INTO DBODEVP.TRAINING_SESSION
+                    ( SESSION_CATG, SESSION_ID, SESSION_DURATION,
+                      SESSION_START_DATE, USR_ID, DTS,
+                      SESSION_CAPACITY, SESSION_FEE )
+             VALUES ( :WS-SESSION-CATG, :WS-SESSION-ID,
+                       :WS-SESSION-DURATION, :WS-SESSION-START-DATE,
+                       :WS-USR-ID, CURRENT TIMESTAMP,
+                       :WS-SESSION-CAPACITY, :WS-SESSION-FEE )
+           END-EXEC.
+           MOVE SQLCODE TO WS-SQLCODE.
+           IF SQLCODE = 0
+               SET LS-CREATE-OK TO TRUE
+               DISPLAY ' SESSION CREATED : ' WS-SESSION-CATG
+                       '/' WS-SESSION-ID
+           ELSE
+               SET LS-CREATE-FAILED TO TRUE
+               DISPLAY ' SESSION CREATE FAILED '
+               DISPLAY ' SQL CODE   '  WS-SQLCODE
+               DISPLAY ' SQL STATE  '  SQLSTATE
+               DISPLAY ' SQL ERRMC  '  SQLERRMC
+           END-IF.
