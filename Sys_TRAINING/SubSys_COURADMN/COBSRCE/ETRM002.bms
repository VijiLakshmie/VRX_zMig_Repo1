@@ -0,0 +1,51 @@
+000100*****************************************************************
+000200* ETRM002 - REGISTRATION LOOKUP MAPSET.                          *
+000300* ONE MAP (ETRM02) USED BY THE ETRM002 PSEUDO-CONVERSATIONAL     *
+000400* TRANSACTION TO LOOK UP DBODEVP.REGISTRATION ROWS ONLINE BY     *
+000500* SESSION_CATG, PAGING FORWARD THROUGH SESSION_ID WITH PF8.      *
+000600*****************************************************************
+000700ETRM002  DFHMSD TYPE=&SYSPARM,                                  X
+000800               MODE=INOUT,                                      X
+000900               LANG=COBOL,                                      X
+001000               CTRL=(FREEKB,FRSET),                              X
+001100               STORAGE=AUTO,                                     X
+001200               TIOAPFX=YES
+001300*
+001400ETRM02M  DFHMDI SIZE=(24,80),                                    X
+001500               LINE=1,                                           X
+001600               COLUMN=1
+001700*
+001800TITLE1   DFHMDF POS=(01,01),LENGTH=40,ATTRB=(PROT,BRT),          X
+001900               INITIAL='ETRM002 - REGISTRATION LOOKUP'
+002000TRANID   DFHMDF POS=(01,70),LENGTH=04,ATTRB=(PROT,BRT),          X
+002100               INITIAL='ETRM'
+002200*
+002300CATGLBL  DFHMDF POS=(03,01),LENGTH=16,ATTRB=(PROT),              X
+002400               INITIAL='SESSION CATG ..'
+002500CATG     DFHMDF POS=(03,18),LENGTH=02,ATTRB=(UNPROT,IC,FSET)
+002600SIDLBL   DFHMDF POS=(03,25),LENGTH=16,ATTRB=(PROT),              X
+002700               INITIAL='SESSION ID ...'
+002800SID      DFHMDF POS=(03,42),LENGTH=09,ATTRB=(PROT)
+002900*
+003000EMALBL   DFHMDF POS=(05,01),LENGTH=16,ATTRB=(PROT),              X
+003100               INITIAL='EMAIL ADDR ...'
+003200EMAIL    DFHMDF POS=(05,18),LENGTH=40,ATTRB=(PROT)
+003300FNMLBL   DFHMDF POS=(06,01),LENGTH=16,ATTRB=(PROT),              X
+003400               INITIAL='FULL NAME ....'
+003500FNAME    DFHMDF POS=(06,18),LENGTH=30,ATTRB=(PROT)
+003600ORGLBL   DFHMDF POS=(07,01),LENGTH=16,ATTRB=(PROT),              X
+003700               INITIAL='ORG NAME .....'
+003800ORGN     DFHMDF POS=(07,18),LENGTH=30,ATTRB=(PROT)
+003900RDTLBL   DFHMDF POS=(08,01),LENGTH=16,ATTRB=(PROT),              X
+004000               INITIAL='REG DATE .....'
+004100RDATE    DFHMDF POS=(08,18),LENGTH=10,ATTRB=(PROT)
+004200RSTLBL   DFHMDF POS=(08,32),LENGTH=16,ATTRB=(PROT),              X
+004300               INITIAL='REG STATUS ...'
+004400RSTAT    DFHMDF POS=(08,49),LENGTH=01,ATTRB=(PROT)
+004500*
+004600MSG      DFHMDF POS=(22,01),LENGTH=60,ATTRB=(PROT,BRT)
+004700PFKLINE  DFHMDF POS=(24,01),LENGTH=60,ATTRB=(PROT),              X
+004800               INITIAL='PF3=EXIT  PF8=NEXT  ENTER=LOOKUP'
+004900*
+005000         DFHMSD TYPE=FINAL
+005100         END
