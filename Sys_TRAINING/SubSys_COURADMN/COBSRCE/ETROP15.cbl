@@ -0,0 +1,230 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ETROP15.
+000030 INSTALLATION.  RC.
+000040 AUTHOR.        ANAND.
+000050 DATE-WRITTEN.  8/08/2026.
+000060 DATE-COMPILED.
+
+000070******************************************************************
+000080*  NIGHTLY LMS EXTRACT.                                           *
+000090*  PACKAGES THE STUDENTS-IN-SESSION ROSTER (ETROP04) TOGETHER     *
+000100*  WITH EACH ACTIVE REGISTRANT'S CONTACT FIELDS INTO ONE FIXED-   *
+000110*  FORMAT FILE, ONE RECORD PER ACTIVE REGISTRATION, SO IT CAN BE  *
+000120*  HANDED OFF TO THE INCOMING LEARNING-MANAGEMENT SYSTEM ONCE IT  *
+000130*  IS ADOPTED. UNTIL THEN THE FILE JUST LANDS ON DISK EACH NIGHT. *
+000140******************************************************************
+
+000150 ENVIRONMENT DIVISION.
+
+000160 CONFIGURATION SECTION.
+000170 SOURCE-COMPUTER. Z900.
+000180 OBJECT-COMPUTER. Z900.
+
+000190 INPUT-OUTPUT SECTION.
+000200 FILE-CONTROL.
+000210     SELECT LMS-EXTRACT-FILE  ASSIGN TO LMSXTRC
+000220            ORGANIZATION  IS LINE SEQUENTIAL.
+
+000230 DATA DIVISION.
+000240 FILE SECTION.
+000250 FD  LMS-EXTRACT-FILE
+000260     RECORD CONTAINS 200 CHARACTERS.
+000270******************************************************************
+000280*  LMS-EXTRACT-RECORD IS THE FLAT LAYOUT HANDED OFF TO THE LMS -  *
+000290*  SESSION IDENTITY/SCHEDULE FIELDS FOLLOWED BY THE REGISTRANT'S  *
+000300*  CONTACT FIELDS, ONE RECORD PER ACTIVE REGISTRATION.            *
+000310******************************************************************
+000320 01  LMS-EXTRACT-RECORD.
+000330     05 LX-SESSION-CATG              PIC X(02).
+000340     05 FILLER                       PIC X(02) VALUE SPACES.
+000350     05 LX-SESSION-ID                PIC Z(08)9.
+000360     05 FILLER                       PIC X(02) VALUE SPACES.
+000370     05 LX-SESSION-START-DATE        PIC X(10).
+000380     05 FILLER                       PIC X(02) VALUE SPACES.
+000390     05 LX-SESSION-DURATION          PIC Z(03)9.
+000400     05 FILLER                       PIC X(02) VALUE SPACES.
+000410     05 LX-USR-ID                    PIC X(08).
+000420     05 FILLER                       PIC X(02) VALUE SPACES.
+000430     05 LX-EMAIL-ADDR                PIC X(120).
+000440     05 FILLER                       PIC X(02) VALUE SPACES.
+000450     05 LX-FULL-NAME                 PIC X(130).
+000460     05 FILLER                       PIC X(02) VALUE SPACES.
+000470     05 LX-ORG-NAME                  PIC X(120).
+000480     05 FILLER                       PIC X(02) VALUE SPACES.
+000490     05 LX-PHONE-NUMBER              PIC X(20).
+
+000500 WORKING-STORAGE SECTION.
+
+000510 01 WS-BEGIN                          PIC  X(36) VALUE
+000520     'ETROP15 WORKING STORAGE STARTS HERE'.
+
+000530******************************************************************
+000540*  APPLICATION-SPECIFIC WORKING STORAGE                          *
+000550******************************************************************
+000560 01 WS-VARIABLES.
+000570    05 WS-ERROR-SWITCH                 PIC X(01) VALUE SPACES.
+000580       88 WS-NO-ERROR                            VALUE SPACES.
+000590       88 WS-NON-FATAL-ERROR                     VALUE 'N'.
+000600       88 WS-FATAL-ERROR                         VALUE 'F'.
+000610    05 WS-RECORD-COUNT                 PIC S9(9) COMP VALUE 0.
+000615*    PHONE_NUMBER IS NULLABLE (DCLRGSTR) - A NEGATIVE INDICATOR
+000616*    MEANS NO PHONE ON FILE, NOT A FETCH FAILURE.
+000617    05 WS-PHONE-NUMBER-IND             PIC S9(4) COMP.
+000620******************************************************************
+000630* Copybook Includes.                                             *
+000640******************************************************************
+000650     EXEC SQL
+000660       INCLUDE CWERRLOG
+000670     END-EXEC.
+
+000680******************************************************************
+000690*                     DB2 SECTION                                *
+000700******************************************************************
+000710     EXEC SQL
+000720       INCLUDE SQLCA
+000730     END-EXEC.
+
+000740     EXEC SQL
+000750       INCLUDE DCLSESSN
+000760     END-EXEC.
+
+000770     EXEC SQL
+000780       INCLUDE DCLRGSTR
+000790     END-EXEC.
+
+000800******************************************************************
+000810*  CURSOR DECLARATION - ONE ROW PER ACTIVE REGISTRANT, JOINED     *
+000820*  BACK TO ITS TRAINING_SESSION FOR THE SCHEDULE FIELDS - SAME    *
+000830*  JOIN SHAPE AS ETROP04'S STUDENTS-IN-SESSION, BUT AT REGISTRANT *
+000840*  GRAIN INSTEAD OF ROLLED UP TO A HEADCOUNT.                     *
+000850******************************************************************
+000860     EXEC SQL DECLARE LMS-EXTRACT CURSOR
+000870      FOR
+000880      SELECT          A.SESSION_CATG,
+000890                      A.SESSION_ID,
+000900                      A.SESSION_START_DATE,
+000910                      A.SESSION_DURATION,
+000920                      A.USR_ID,
+000930                      B.EMAIL_ADDR,
+000940                      B.FULL_NAME,
+000950                      B.ORG_NAME,
+000960                      B.PHONE_NUMBER
+000970        FROM DBODEVP.TRAINING_SESSION A,
+000980             DBODEVP.REGISTRATION B
+000990       WHERE   B.SESSION_CATG      = A.SESSION_CATG
+001000         AND   B.SESSION_ID        = A.SESSION_ID
+001010         AND   B.REG_STATUS        = 'A'
+001020       ORDER BY A.SESSION_CATG, A.SESSION_ID
+001030     END-EXEC.
+
+001040
+001050 01 WS-END                             PIC X(50) VALUE
+001060     'ETROP15-WORKING STORAGE SECTION ENDS HERE'.
+
+001070 PROCEDURE DIVISION.
+
+001080 MAIN-LOGIC-PARA.
+
+001090     MOVE 'ETROP15'                    TO EL-ERROR-MODULE.
+001100     MOVE 'MAIN-LOGIC-PARA           ' TO EL-ERROR-PARA-NAME.
+
+001110 PERFORM OPEN-EXTRACT-PARA.
+001120     EXEC SQL
+001130       OPEN LMS-EXTRACT
+001140     END-EXEC.
+
+001150     EVALUATE SQLCODE
+001160       WHEN 0
+001170         CONTINUE
+001180       WHEN 100
+001190         PERFORM EXIT-PARA
+001200       WHEN OTHER
+001210         MOVE 'OPEN  '                 TO EL-ERROR-ACTION
+001220         MOVE 'LMS-EXTRACT'            TO EL-ERROR-DB2-OBJECT
+001230         PERFORM CHECK-SQLCODE-PARA
+001240         PERFORM EXIT-PARA
+001250     END-EVALUATE.
+
+001260     PERFORM UNTIL SQLCODE = 100
+001270       EXEC SQL
+001280         FETCH LMS-EXTRACT
+001290          INTO :DCLTRAINING-SESSION.SESSION-CATG,
+001300               :DCLTRAINING-SESSION.SESSION-ID,
+001310               :DCLTRAINING-SESSION.SESSION-START-DATE,
+001320               :DCLTRAINING-SESSION.SESSION-DURATION,
+001330               :DCLTRAINING-SESSION.USR-ID,
+001340               :DCLREGISTRATION.EMAIL-ADDR,
+001350               :DCLREGISTRATION.FULL-NAME,
+001360               :DCLREGISTRATION.ORG-NAME,
+001370               :DCLREGISTRATION.PHONE-NUMBER:WS-PHONE-NUMBER-IND
+001380       END-EXEC
+001390       EVALUATE SQLCODE
+001400         WHEN 0
+001410           IF WS-PHONE-NUMBER-IND < 0
+001412             MOVE SPACES TO PHONE-NUMBER-TEXT
+001414           END-IF
+001416           PERFORM WRITE-EXTRACT-PARA
+001420         WHEN 100
+001430           CONTINUE
+001440         WHEN OTHER
+001450           MOVE 'FETCH '               TO EL-ERROR-ACTION
+001460           MOVE 'LMS-EXTRACT'          TO EL-ERROR-DB2-OBJECT
+001470           PERFORM CHECK-SQLCODE-PARA
+001480           PERFORM EXIT-PARA
+001490       END-EVALUATE
+001500     END-PERFORM.
+
+001510     EXEC SQL
+001520       CLOSE LMS-EXTRACT
+001530     END-EXEC.
+
+001540     IF SQLCODE NOT = 0
+001550       MOVE 'CLOSE '                   TO EL-ERROR-ACTION
+001560       MOVE 'LMS-EXTRACT'              TO EL-ERROR-DB2-OBJECT
+001570       PERFORM CHECK-SQLCODE-PARA
+001580     END-IF.
+001590     PERFORM CLOSE-EXTRACT-PARA.
+001600     GOBACK.
+
+001610******************************************************************
+001620* LMS Extract File                                                *
+001630******************************************************************
+001640 OPEN-EXTRACT-PARA.
+001650     OPEN OUTPUT LMS-EXTRACT-FILE.
+001660     MOVE 0                          TO WS-RECORD-COUNT.
+
+001670 WRITE-EXTRACT-PARA.
+001680     MOVE SESSION-CATG OF DCLTRAINING-SESSION
+001690                                      TO LX-SESSION-CATG.
+001700     MOVE SESSION-ID OF DCLTRAINING-SESSION
+001710                                      TO LX-SESSION-ID.
+001720     MOVE SESSION-START-DATE         TO LX-SESSION-START-DATE.
+001730     MOVE SESSION-DURATION           TO LX-SESSION-DURATION.
+001740     MOVE USR-ID                     TO LX-USR-ID.
+001750     MOVE EMAIL-ADDR-TEXT            TO LX-EMAIL-ADDR.
+001760     MOVE FULL-NAME-TEXT             TO LX-FULL-NAME.
+001770     MOVE ORG-NAME-TEXT              TO LX-ORG-NAME.
+001780     MOVE PHONE-NUMBER-TEXT          TO LX-PHONE-NUMBER.
+001790     WRITE LMS-EXTRACT-RECORD.
+001800     ADD 1                           TO WS-RECORD-COUNT.
+
+001810 CLOSE-EXTRACT-PARA.
+001820     DISPLAY 'ETROP15 - LMS EXTRACT RECORDS WRITTEN: '
+001830             WS-RECORD-COUNT.
+001840     CLOSE LMS-EXTRACT-FILE.
+
+001850******************************************************************
+001860* Error Logging                                                  *
+001870******************************************************************
+001880     EXEC SQL
+001890       INCLUDE CPERRBAT
+001900     END-EXEC.
+
+001910*    A NON-FATAL OPEN/FETCH FAILURE (SQLCODE 100, OR A DEADLOCK
+001920*    RETRY COUNT EXCEEDED) STILL HAS TO STOP THIS RUN - OTHERWISE
+001930*    MAIN-LOGIC-PARA FALLS THROUGH INTO THE FETCH LOOP AGAINST A
+001940*    CURSOR THAT WAS NEVER OPENED, WHICH FAILS THE SAME WAY ON
+001950*    EVERY FETCH AND NEVER REACHES SQLCODE = 100.
+001960 EXIT-PARA.
+001970     DISPLAY 'PROGRAM ENDED - SEE ERROR LOG'.
+001980     GOBACK.
