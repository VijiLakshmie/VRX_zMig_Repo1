@@ -0,0 +1,256 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ETROP10.
+000030 INSTALLATION.  RC.
+000040 AUTHOR.        ANAND.
+000050 DATE-WRITTEN.  8/08/2026.
+000060 DATE-COMPILED.
+
+000070******************************************************************
+000080*  MONTHLY PER-ORGANIZATION BILLING/HEADCOUNT REPORT.             *
+000090*  COUNTS ACTIVE REGISTRATIONS (REG_STATUS = 'A') DATED THIS      *
+000100*  CALENDAR MONTH, GROUPED BY ORG_NAME, SO CLIENT ORGANIZATIONS   *
+000110*  CAN BE BILLED FOR THE SEATS THEY'VE USED.                      *
+000120******************************************************************
+
+000130 ENVIRONMENT DIVISION.
+
+000140 CONFIGURATION SECTION.
+000150 SOURCE-COMPUTER. Z900.
+000160 OBJECT-COMPUTER. Z900.
+
+000170 INPUT-OUTPUT SECTION.
+000180 FILE-CONTROL.
+000190     SELECT BILLING-RPT-FILE  ASSIGN TO BILLRPT
+000200            ORGANIZATION  IS LINE SEQUENTIAL.
+
+000210 DATA DIVISION.
+000220 FILE SECTION.
+000230 FD  BILLING-RPT-FILE
+000240     RECORD CONTAINS 132 CHARACTERS.
+000250 01  BILLING-RPT-RECORD                  PIC X(132).
+
+000260 WORKING-STORAGE SECTION.
+
+000270 01 WS-BEGIN                          PIC  X(36) VALUE
+000280     'ETROP10 WORKING STORAGE STARTS HERE'.
+
+000290******************************************************************
+000300*  APPLICATION-SPECIFIC WORKING STORAGE                          *
+000310******************************************************************
+000320 01 WS-VARIABLES.
+000330    05 WS-ERROR-SWITCH                 PIC X(01) VALUE SPACES.
+000340       88 WS-NO-ERROR                            VALUE SPACES.
+000350       88 WS-NON-FATAL-ERROR                     VALUE 'N'.
+000360       88 WS-FATAL-ERROR                         VALUE 'F'.
+000370    05 WS-ORG-COUNT                    PIC S9(09) USAGE COMP.
+000380    05 WS-PREV-ORG-NAME                PIC X(120) VALUE SPACES.
+000390    05 WS-GRAND-TOTAL                  PIC S9(09) COMP VALUE 0.
+000400    05 WS-ORG-REVENUE                  PIC S9(7)V99 USAGE COMP-3.
+000405*    SUM(AMOUNT_PAID) IS NULL WHEN EVERY ROW IN THE GROUP HAS A
+000406*    NULL AMOUNT_PAID (AMOUNT_PAID ITSELF IS NULLABLE PER
+000407*    DCLRGSTR) - A NEGATIVE INDICATOR MEANS NO PAYMENTS ON FILE
+000408*    FOR THAT ORGANIZATION THIS MONTH, NOT A FETCH FAILURE.
+000409    05 WS-ORG-REVENUE-IND              PIC S9(4) USAGE COMP.
+000410    05 WS-GRAND-REVENUE                PIC S9(7)V99 USAGE COMP-3
+000420                                       VALUE 0.
+000430    05 WS-PAGE-NO                      PIC 9(04) VALUE 0.
+000440    05 WS-LINE-CTR                     PIC 9(03) VALUE 99.
+000450    05 WS-LINES-PER-PAGE               PIC 9(03) VALUE 50.
+000460******************************************************************
+000470*  SHARED CR/DB AMOUNT EDIT - USED TO PRINT WS-ORG-REVENUE AND    *
+000480*  WS-GRAND-REVENUE IN THE BILLING-STATEMENT (DB) STYLE.          *
+000490******************************************************************
+000500     COPY CWAMTEDT.
+
+000510******************************************************************
+000520*  BILLING REPORT LINE LAYOUTS                                   *
+000530******************************************************************
+000540 01 WS-RPT-HEADING-1.
+000550    05 FILLER                         PIC X(15) VALUE SPACES.
+000560    05 FILLER                         PIC X(40) VALUE
+000570       'MONTHLY ORGANIZATION BILLING REPORT'.
+000580    05 FILLER                         PIC X(10) VALUE SPACES.
+000590    05 FILLER                         PIC X(05) VALUE 'PAGE '.
+000600    05 WS-RPT-PAGE-NO                 PIC ZZZ9.
+000610 01 WS-RPT-HEADING-2.
+000620    05 FILLER                         PIC X(30) VALUE
+000630       'ORGANIZATION'.
+000640    05 FILLER                         PIC X(10) VALUE SPACES.
+000650    05 FILLER                         PIC X(10) VALUE 'HEADCOUNT'.
+000660    05 FILLER                         PIC X(05) VALUE SPACES.
+000670    05 FILLER                         PIC X(10) VALUE 'REVENUE'.
+000680 01 WS-RPT-DETAIL-LINE.
+000690    05 WS-RPT-ORG-NAME                PIC X(40).
+000700    05 FILLER                         PIC X(10) VALUE SPACES.
+000710    05 WS-RPT-ORG-COUNT                PIC ZZZ,ZZ9.
+000720    05 FILLER                         PIC X(05) VALUE SPACES.
+000730    05 WS-RPT-ORG-REVENUE              PIC Z(6)9.99DB.
+000740 01 WS-RPT-GRANDTOTAL-LINE.
+000750    05 FILLER                         PIC X(16) VALUE
+000760       'GRAND TOTAL    '.
+000770    05 WS-RPT-GRAND-COUNT              PIC ZZZ,ZZ9.
+000780    05 FILLER                         PIC X(05) VALUE SPACES.
+000790    05 WS-RPT-GRAND-REVENUE            PIC Z(6)9.99DB.
+
+000800******************************************************************
+000810* Copybook Includes.                                             *
+000820******************************************************************
+000830     EXEC SQL
+000840       INCLUDE CWERRLOG
+000850     END-EXEC.
+
+000860******************************************************************
+000870*                     DB2 SECTION                                *
+000880******************************************************************
+000890     EXEC SQL
+000900       INCLUDE SQLCA
+000910     END-EXEC.
+
+000920     EXEC SQL
+000930       INCLUDE DCLRGSTR
+000940     END-EXEC.
+
+000950******************************************************************
+000960*  CURSOR DECLARATION - ONE ROW PER ORG_NAME, ACTIVE SEATS        *
+000970*  REGISTERED THIS CALENDAR MONTH.                                *
+000980******************************************************************
+000990     EXEC SQL DECLARE ORG-BILLING CURSOR
+001000      FOR
+001010      SELECT   ORG_NAME,
+001020               COUNT(*),
+001030               SUM(AMOUNT_PAID)
+001040        FROM   DBODEVP.REGISTRATION
+001050       WHERE   REG_STATUS    = 'A'
+001060         AND   YEAR(REG_DATE) = YEAR(CURRENT DATE)
+001070         AND   MONTH(REG_DATE) = MONTH(CURRENT DATE)
+001080       GROUP BY ORG_NAME
+001090       ORDER BY ORG_NAME
+001100     END-EXEC.
+
+001110 01 WS-END                             PIC X(50) VALUE
+001120     'ETROP10-WORKING STORAGE SECTION ENDS HERE'.
+
+001130 PROCEDURE DIVISION.
+
+001140 MAIN-LOGIC-PARA.
+
+001150     MOVE 'ETROP10'                    TO EL-ERROR-MODULE.
+001160     MOVE 'MAIN-LOGIC-PARA           ' TO EL-ERROR-PARA-NAME.
+
+001170     PERFORM OPEN-REPORT-PARA.
+
+001180     EXEC SQL
+001190       OPEN ORG-BILLING
+001200     END-EXEC.
+
+001210     EVALUATE SQLCODE
+001220       WHEN 0
+001230         CONTINUE
+001240       WHEN 100
+001250         PERFORM EXIT-PARA
+001260       WHEN OTHER
+001270         MOVE 'OPEN  '                 TO EL-ERROR-ACTION
+001280         MOVE 'REGISTRATION'           TO EL-ERROR-DB2-OBJECT
+001290         PERFORM CHECK-SQLCODE-PARA
+001300         PERFORM EXIT-PARA
+001310     END-EVALUATE.
+
+001320     PERFORM UNTIL SQLCODE = 100
+001330       EXEC SQL
+001340         FETCH ORG-BILLING
+001350          INTO :DCLREGISTRATION.ORG-NAME,
+001360               :WS-ORG-COUNT,
+001370               :WS-ORG-REVENUE:WS-ORG-REVENUE-IND
+001380       END-EXEC
+001390       EVALUATE SQLCODE
+001400         WHEN 0
+001402           IF WS-ORG-REVENUE-IND < 0
+001404             MOVE 0 TO WS-ORG-REVENUE
+001406           END-IF
+001408           PERFORM WRITE-DETAIL-PARA
+001420         WHEN 100
+001430           CONTINUE
+001440         WHEN OTHER
+001450           MOVE 'FETCH '               TO EL-ERROR-ACTION
+001460           MOVE 'REGISTRATION'         TO EL-ERROR-DB2-OBJECT
+001470           PERFORM CHECK-SQLCODE-PARA
+001480           PERFORM EXIT-PARA
+001490       END-EVALUATE
+001500     END-PERFORM.
+
+001510     EXEC SQL
+001520       CLOSE ORG-BILLING
+001530     END-EXEC.
+
+001540     IF SQLCODE NOT = 0
+001550       MOVE 'CLOSE '                   TO EL-ERROR-ACTION
+001560       MOVE 'REGISTRATION'             TO EL-ERROR-DB2-OBJECT
+001570       PERFORM CHECK-SQLCODE-PARA
+001580     END-IF.
+
+001590     MOVE WS-GRAND-TOTAL             TO WS-RPT-GRAND-COUNT.
+001600     MOVE WS-GRAND-REVENUE           TO EA-AMOUNT.
+001610     PERFORM EDIT-AMOUNT-PARA.
+001620     MOVE EA-EDITED-AMOUNT-DB        TO WS-RPT-GRAND-REVENUE.
+001630     WRITE BILLING-RPT-RECORD        FROM WS-RPT-GRANDTOTAL-LINE.
+001640     PERFORM CLOSE-REPORT-PARA.
+001650     GOBACK.
+
+001660******************************************************************
+001670* Billing Report                                                 *
+001680******************************************************************
+001690 OPEN-REPORT-PARA.
+001700     OPEN OUTPUT BILLING-RPT-FILE.
+001710     MOVE 99                         TO WS-LINE-CTR.
+001720     MOVE 0                          TO WS-PAGE-NO.
+001730     MOVE SPACES                     TO WS-PREV-ORG-NAME.
+001740     MOVE 0                          TO WS-GRAND-TOTAL.
+001750     MOVE 0                          TO WS-GRAND-REVENUE.
+
+001760 WRITE-HEADING-PARA.
+001770     ADD 1                           TO WS-PAGE-NO.
+001780     MOVE WS-PAGE-NO                 TO WS-RPT-PAGE-NO.
+001790     WRITE BILLING-RPT-RECORD        FROM WS-RPT-HEADING-1.
+001800     MOVE SPACES                     TO BILLING-RPT-RECORD.
+001810     WRITE BILLING-RPT-RECORD.
+001820     WRITE BILLING-RPT-RECORD        FROM WS-RPT-HEADING-2.
+001830     MOVE 3                          TO WS-LINE-CTR.
+
+001840 WRITE-DETAIL-PARA.
+001850     IF WS-LINE-CTR > WS-LINES-PER-PAGE
+001860         PERFORM WRITE-HEADING-PARA
+001870     END-IF.
+001880     MOVE ORG-NAME-TEXT              TO WS-RPT-ORG-NAME.
+001890     MOVE WS-ORG-COUNT               TO WS-RPT-ORG-COUNT.
+001900     MOVE WS-ORG-REVENUE             TO EA-AMOUNT.
+001910     PERFORM EDIT-AMOUNT-PARA.
+001920     MOVE EA-EDITED-AMOUNT-DB        TO WS-RPT-ORG-REVENUE.
+001930     WRITE BILLING-RPT-RECORD        FROM WS-RPT-DETAIL-LINE.
+001940     ADD 1                           TO WS-LINE-CTR.
+001950     ADD WS-ORG-COUNT                TO WS-GRAND-TOTAL.
+001960     ADD WS-ORG-REVENUE              TO WS-GRAND-REVENUE.
+001970     MOVE ORG-NAME-TEXT              TO WS-PREV-ORG-NAME.
+
+001980 CLOSE-REPORT-PARA.
+001990     CLOSE BILLING-RPT-FILE.
+
+002000******************************************************************
+002010* Shared CR/DB Amount Edit                                       *
+002020******************************************************************
+002030     COPY CPAMTEDT.
+
+002040******************************************************************
+002050* Error Logging                                                  *
+002060******************************************************************
+002070     EXEC SQL
+002080       INCLUDE CPERRBAT
+002090     END-EXEC.
+
+002100*    A NON-FATAL OPEN/FETCH FAILURE (SQLCODE 100, OR A DEADLOCK
+002110*    RETRY COUNT EXCEEDED) STILL HAS TO STOP THIS RUN - OTHERWISE
+002120*    MAIN-LOGIC-PARA FALLS THROUGH INTO THE FETCH LOOP AGAINST A
+002130*    CURSOR THAT WAS NEVER OPENED, WHICH FAILS THE SAME WAY ON
+002140*    EVERY FETCH AND NEVER REACHES SQLCODE = 100.
+002150 EXIT-PARA.
+002160     DISPLAY 'PROGRAM ENDED - SEE ERROR LOG'.
+002170     GOBACK.
