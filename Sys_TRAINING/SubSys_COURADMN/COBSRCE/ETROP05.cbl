@@ -0,0 +1,233 @@
+000010 IDENTIFICATION DIVISION.
+000020 PROGRAM-ID.    ETROP05.
+000030 INSTALLATION.  RC.
+000040 AUTHOR.        ANAND.
+000050 DATE-WRITTEN.  8/08/2026.
+000060 DATE-COMPILED.
+000070
+000080 ENVIRONMENT DIVISION.
+000090
+000100 CONFIGURATION SECTION.
+000110 SOURCE-COMPUTER. Z900.
+000120 OBJECT-COMPUTER. Z900.
+000130
+000140 EJECT
+000150 INPUT-OUTPUT SECTION.
+000160 FILE-CONTROL.
+000170     SELECT ORPHAN-RPT-FILE  ASSIGN TO ORPHRPT
+000180            ORGANIZATION  IS LINE SEQUENTIAL.
+000190
+000200 DATA DIVISION.
+000210 FILE SECTION.
+000220 FD  ORPHAN-RPT-FILE
+000230     RECORD CONTAINS 132 CHARACTERS.
+000240 01  ORPHAN-RPT-RECORD                  PIC X(132).
+000250
+000260 WORKING-STORAGE SECTION.
+000270
+000280 01 WS-BEGIN                          PIC  X(36) VALUE
+000290     'ETROP05 WORKING STORAGE STARTS HERE'.
+000300
+000310******************************************************************
+000320*  APPLICATION-SPECIFIC WORKING STORAGE                          *
+000330******************************************************************
+000340 01 WS-VARIABLES.
+000350    05 WS-ERROR-SWITCH                 PIC X(01) VALUE SPACES.
+000360       88 WS-NO-ERROR                            VALUE SPACES.
+000370       88 WS-NON-FATAL-ERROR                     VALUE 'N'.
+000380       88 WS-FATAL-ERROR                         VALUE 'F'.
+000390    05 WS-CICS-RESP                    PIC S9(8) COMP.
+000400    05 WS-ORPHAN-COUNT                 PIC S9(9) COMP VALUE 0.
+000410    05 WS-LINE-CTR                     PIC 9(03) VALUE 99.
+000420    05 WS-LINES-PER-PAGE               PIC 9(03) VALUE 50.
+000430    05 WS-PAGE-NO                      PIC 9(04) VALUE 0.
+000440******************************************************************
+000450*  ORPHAN REPORT LINE LAYOUTS                                   *
+000460******************************************************************
+000470 01 WS-RPT-HEADING-1.
+000480    05 FILLER                   PIC X(15) VALUE SPACES.
+000490    05 FILLER                   PIC X(35) VALUE
+000500       'ORPHAN REGISTRATION RECONCILIATION'.
+000510    05 FILLER                   PIC X(10) VALUE SPACES.
+000520    05 FILLER                   PIC X(05) VALUE 'PAGE '.
+000530    05 WS-RPT-PAGE-NO           PIC ZZZ9.
+000540 01 WS-RPT-HEADING-2.
+000550    05 FILLER                   PIC X(05) VALUE 'CATG'.
+000560    05 FILLER                   PIC X(03) VALUE SPACES.
+000570    05 FILLER                   PIC X(12) VALUE 'SESSION ID'.
+000580    05 FILLER                   PIC X(05) VALUE SPACES.
+000590    05 FILLER                   PIC X(20) VALUE 'EMAIL ADDRESS'.
+000600    05 FILLER                   PIC X(30) VALUE 'FULL NAME'.
+000610 01 WS-RPT-DETAIL-LINE.
+000620    05 WS-RPT-CATG              PIC X(02).
+000630    05 FILLER                   PIC X(06) VALUE SPACES.
+000640    05 WS-RPT-SESSION-ID        PIC ZZZZZZZZ9.
+000650    05 FILLER                   PIC X(05) VALUE SPACES.
+000660    05 WS-RPT-EMAIL             PIC X(35).
+000670    05 WS-RPT-NAME              PIC X(30).
+000680 01 WS-RPT-SUMMARY-LINE.
+000690    05 FILLER                   PIC X(15) VALUE
+000700       'ORPHANS FOUND:'.
+000710    05 WS-RPT-SUM-COUNT         PIC ZZZ,ZZ9.
+000720******************************************************************
+000730* Copybook Includes.                                             *
+000740******************************************************************
+000750     EXEC SQL
+000760       INCLUDE CWERRLOG
+000770     END-EXEC.
+000780
+000790******************************************************************
+000800*                     DB2 SECTION                                *
+000810******************************************************************
+000820     EXEC SQL
+000830       INCLUDE SQLCA
+000840     END-EXEC.
+000850
+000860     EXEC SQL
+000870       INCLUDE DCLRGSTR
+000880     END-EXEC.
+000890
+000900     EXEC SQL
+000910       INCLUDE DCLSESAR
+000920     END-EXEC.
+000930******************************************************************
+000940*  CURSOR DECLARATION                                            *
+000950*  A SESSION_CATG/SESSION_ID THAT NOW SHOWS UP ONLY IN           *
+000960*  TRAINING_SESSION_ARCHIVE (BECAUSE THE ARCHIVE/PURGE JOB MOVED *
+000970*  IT THERE) IS NOT AN ORPHAN - IT'S A REGISTRATION FOR A        *
+000980*  LEGITIMATE, JUST NO-LONGER-LIVE SESSION - SO IT'S EXCLUDED    *
+000990*  THE SAME WAY A MATCH IN THE LIVE TABLE WOULD BE.              *
+001000******************************************************************
+001010     EXEC SQL DECLARE ORPHAN-REGISTRATIONS CURSOR
+001020      FOR
+001030      SELECT          B.SESSION_CATG,
+001040                      B.SESSION_ID,
+001050                      B.EMAIL_ADDR,
+001060                      B.FULL_NAME
+001070        FROM DBODEVP.REGISTRATION B
+001080       WHERE NOT EXISTS
+001090           (SELECT 1 FROM DBODEVP.TRAINING_SESSION A
+001100                  WHERE A.SESSION_CATG = B.SESSION_CATG
+001110                    AND A.SESSION_ID   = B.SESSION_ID)
+001120         AND NOT EXISTS
+001130             (SELECT 1 FROM DBODEVP.TRAINING_SESSION_ARCHIVE C
+001140                    WHERE C.SESSION_CATG = B.SESSION_CATG
+001150                      AND C.SESSION_ID   = B.SESSION_ID)
+001160       ORDER BY B.SESSION_CATG, B.SESSION_ID
+001170     END-EXEC.
+001180
+001190 01 WS-END                             PIC X(50) VALUE
+001200     'ETROP05-WORKING STORAGE SECTION ENDS HERE'.
+001210
+001220 PROCEDURE DIVISION.
+001230
+001240 MAIN-LOGIC-PARA.
+001250
+001260     MOVE 'ETROP05'                    TO EL-ERROR-MODULE.
+001270     MOVE 'MAIN-LOGIC-PARA           ' TO EL-ERROR-PARA-NAME.
+001280
+001290 PERFORM OPEN-REPORT-PARA.
+001300     EXEC SQL
+001310       OPEN ORPHAN-REGISTRATIONS
+001320     END-EXEC.
+001330
+001340     EVALUATE SQLCODE
+001350       WHEN 0
+001360         CONTINUE
+001370       WHEN 100
+001380         PERFORM EXIT-PARA
+001390       WHEN OTHER
+001400         MOVE 'OPEN  '                 TO EL-ERROR-ACTION
+001410         MOVE 'REGISTRATION'           TO EL-ERROR-DB2-OBJECT
+001420         PERFORM CHECK-SQLCODE-PARA
+001430         PERFORM EXIT-PARA
+001440     END-EVALUATE.
+001450
+001460     PERFORM UNTIL SQLCODE = 100
+001470       EXEC SQL
+001480         FETCH ORPHAN-REGISTRATIONS
+001490          INTO :DCLREGISTRATION.SESSION-CATG,
+001500               :DCLREGISTRATION.SESSION-ID,
+001510               :EMAIL-ADDR,
+001520               :FULL-NAME
+001530       END-EXEC
+001540       EVALUATE SQLCODE
+001550         WHEN 0
+001560           PERFORM WRITE-DETAIL-PARA
+001570         WHEN 100
+001580           CONTINUE
+001590         WHEN OTHER
+001600           MOVE 'FETCH '               TO EL-ERROR-ACTION
+001610           MOVE 'REGISTRATION'         TO EL-ERROR-DB2-OBJECT
+001620           PERFORM CHECK-SQLCODE-PARA
+001630           PERFORM EXIT-PARA
+001640       END-EVALUATE
+001650     END-PERFORM.
+001660
+001670     EXEC SQL
+001680       CLOSE ORPHAN-REGISTRATIONS
+001690     END-EXEC.
+001700
+001710     IF SQLCODE NOT = 0
+001720       MOVE 'CLOSE '                   TO EL-ERROR-ACTION
+001730       MOVE 'REGISTRATION'             TO EL-ERROR-DB2-OBJECT
+001740       PERFORM CHECK-SQLCODE-PARA
+001750     END-IF.
+001760 PERFORM WRITE-SUMMARY-PARA.
+001770 PERFORM CLOSE-REPORT-PARA.
+001780     GOBACK.
+001790
+001800******************************************************************
+001810* Orphan Reconciliation Report                                   *
+001820******************************************************************
+001830 OPEN-REPORT-PARA.
+001840     OPEN OUTPUT ORPHAN-RPT-FILE.
+001850     MOVE 99                         TO WS-LINE-CTR.
+001860     MOVE 0                          TO WS-PAGE-NO.
+001870     MOVE 0                          TO WS-ORPHAN-COUNT.
+
+001880 WRITE-HEADING-PARA.
+001890     ADD 1                           TO WS-PAGE-NO.
+001900     MOVE WS-PAGE-NO                 TO WS-RPT-PAGE-NO.
+001910     WRITE ORPHAN-RPT-RECORD         FROM WS-RPT-HEADING-1.
+001920     MOVE SPACES                     TO ORPHAN-RPT-RECORD.
+001930     WRITE ORPHAN-RPT-RECORD.
+001940     WRITE ORPHAN-RPT-RECORD         FROM WS-RPT-HEADING-2.
+001950     MOVE 3                          TO WS-LINE-CTR.
+
+001960 WRITE-DETAIL-PARA.
+001970     IF WS-LINE-CTR > WS-LINES-PER-PAGE
+001980         PERFORM WRITE-HEADING-PARA
+001990     END-IF.
+002000     MOVE SESSION-CATG OF DCLREGISTRATION TO WS-RPT-CATG.
+002010     MOVE SESSION-ID OF DCLREGISTRATION   TO WS-RPT-SESSION-ID.
+002020     MOVE EMAIL-ADDR-TEXT              TO WS-RPT-EMAIL.
+002030     MOVE FULL-NAME-TEXT               TO WS-RPT-NAME.
+002040     WRITE ORPHAN-RPT-RECORD          FROM WS-RPT-DETAIL-LINE.
+002050     ADD 1                            TO WS-LINE-CTR.
+002060     ADD 1                            TO WS-ORPHAN-COUNT.
+
+002070 WRITE-SUMMARY-PARA.
+002080     MOVE SPACES                     TO ORPHAN-RPT-RECORD.
+002090     WRITE ORPHAN-RPT-RECORD.
+002100     MOVE WS-ORPHAN-COUNT             TO WS-RPT-SUM-COUNT.
+002110     WRITE ORPHAN-RPT-RECORD          FROM WS-RPT-SUMMARY-LINE.
+
+002120 CLOSE-REPORT-PARA.
+002130     CLOSE ORPHAN-RPT-FILE.
+
+002140******************************************************************
+002150* Error Logging                                                  *
+002160******************************************************************
+002170     EXEC SQL
+002180       INCLUDE CPERRBAT
+002190     END-EXEC.
+
+002200*    A NON-FATAL OPEN/FETCH FAILURE (SQLCODE 100, OR A DEADLOCK
+002210*    RETRY COUNT EXCEEDED) STILL HAS TO STOP THIS RUN - OTHERWISE
+002220*    MAIN-LOGIC-PARA FALLS THROUGH INTO THE FETCH LOOP AGAINST A
+002230*    CURSOR THAT WAS NEVER OPENED, WHICH FAILS THE SAME WAY ON
+002240*    EVERY FETCH AND NEVER REACHES SQLCODE = 100.
+002250 EXIT-PARA.
+002260     DISPLAY 'PROGRAM ENDED - SEE ERROR LOG'.
+002270     GOBACK.
